@@ -1,74 +1,140 @@
-                                                                         
-        IDENTIFICATION DIVISION.                                         
-                                                                         
-        PROGRAM-ID. VRB662S.                                             
-                                                                         
-        AUTHOR.     HUGO DA SILVA SAMPAIO.                                                   
-                                                                         
-       ******************************************************************
-                                                                         
-        ENVIRONMENT DIVISION.                                            
-                                                                         
-        CONFIGURATION SECTION.                                           
-                                                                         
-        SPECIAL-NAMES.                       DECIMAL-POINT IS COMMA.     
-                                                                         
-       ******************************************************************
-                                                                         
-        DATA DIVISION.                                                   
-                                                                         
-        FILE SECTION.                                                    
-                                                                         
-       ******************************************************************
-                                                                         
-        WORKING-STORAGE SECTION.                                         
-        77 WS-CAMPOA            PIC 9(02)    VALUE 1.                    
-        77 WS-CAMPOB            PIC 9(02)    VALUE 2.                    
-        77 WS-CAMPOC            PIC 9(02)    VALUE 0.                    
-        77 WS-SOMA              PIC 9(05)    VALUE 0.                    
-        77 WS-QUANTIDADE        PIC 9(05)    VALUE 0.                    
-        77 WS-MEDIA             PIC 9(05)V99 VALUE 0.                    
-        77 WS-MEDIA-M           PIC 99,99.                               
-       ***************************************************************** 
-                                                                         
-        PROCEDURE DIVISION.                                              
-       * 
-		                                                           
-            DISPLAY 'SEQUENCIA DE FIBONACCI'.                
-            DISPLAY WS-CAMPOA                                
-            DISPLAY WS-CAMPOA                                
-            DISPLAY WS-CAMPOB                                
-            ADD 3                  TO WS-QUANTIDADE          
-            ADD WS-CAMPOA          TO WS-SOMA                
-            ADD WS-CAMPOA          TO WS-SOMA                
-            ADD WS-CAMPOB          TO WS-SOMA                
-            PERFORM UNTIL WS-CAMPOC GREATER 34               
-                    COMPUTE WS-CAMPOC = WS-CAMPOA + WS-CAMPOB
-                    IF WS-CAMPOA = 1                         
-                       ADD 1       TO WS-CAMPOA              
-                    END-IF                                   
-                    MOVE WS-CAMPOA TO WS-CAMPOB              
-                    MOVE WS-CAMPOC TO WS-CAMPOA              
-                    DISPLAY WS-CAMPOC                        
-                    ADD 1          TO WS-QUANTIDADE          
-		                  ADD WS-CAMPOC  TO WS-SOMA                       
-       *            IF WS-CAMPOC =                                  
-            END-PERFORM.                                            
-            DISPLAY 'ETC'.                                          
-                                                                    
-                                                                    
- ***********COMPUTE WS-SOMA = WS-CAMPOA + WS-CAMPOB + WS-CAMPOC - 1.
-                                                                    
-            COMPUTE WS-MEDIA = WS-SOMA / WS-QUANTIDADE.             
-            MOVE WS-MEDIA TO WS-MEDIA-M.                            
-                                                                    
-            DISPLAY 'SOMATORIA :' WS-SOMA.                          
-            DISPLAY 'QUANTIDADE:' WS-QUANTIDADE.                    
-            DISPLAY 'MEDIA     :' WS-MEDIA-M.                       
-                                                                    
-            DISPLAY WS-CAMPOA.                                      
-            DISPLAY WS-CAMPOB.                                      
-            DISPLAY WS-CAMPOC. 
-            STOP RUN.             
-      
-      
+
+        IDENTIFICATION DIVISION.
+
+        PROGRAM-ID. VRB662S.
+
+        AUTHOR.     HUGO DA SILVA SAMPAIO.
+
+      ******************************************************************
+      *  VRB662S - SEQUENCIA DE FIBONACCI GRAVADA EM ARQUIVO, COM A    *
+      *  MEDIA ACUMULADA DOS TERMOS JA GERADOS REGISTRADA EM CADA      *
+      *  LINHA DE SAIDA                                                *
+      *------------------------------------------------------------------
+      *  HISTORICO DE ALTERACOES                                       *
+      *  DATA       AUTOR                 DESCRICAO                    *
+      *  ---------  --------------------  ---------------------------- *
+      *  11/08/2013 HUGO SAMPAIO          VERSAO ORIGINAL (DEMONSTRACAO*
+      *                                   SOMENTE NO CONSOLE)          *
+      *  09/08/2026 HUGO SAMPAIO          PASSOU A GRAVAR A SEQUENCIA  *
+      *                                   EM ARQOUT, COM A MEDIA       *
+      *                                   ACUMULADA EM CADA REGISTRO   *
+      ******************************************************************
+
+        ENVIRONMENT DIVISION.
+
+        CONFIGURATION SECTION.
+
+        SPECIAL-NAMES.                       DECIMAL-POINT IS COMMA.
+
+        INPUT-OUTPUT SECTION.
+
+        FILE-CONTROL.
+
+            SELECT ARQOUT   ASSIGN TO ARQOUT
+            ORGANIZATION    IS SEQUENTIAL
+            ACCESS MODE     IS SEQUENTIAL
+            FILE STATUS     IS WS-FSTATUS.
+
+      ******************************************************************
+
+        DATA DIVISION.
+
+        FILE SECTION.
+
+        FD  ARQOUT
+            RECORD CONTAINS 12 CHARACTERS
+            DATA RECORD     IS FIBONACCI-REC
+            RECORDING MODE  IS F.
+
+        01  FIBONACCI-REC.
+              05 RESULTADO                  PIC 9(05).
+              05 MEDIA-REC                  PIC 9(05)V99.
+
+      ******************************************************************
+
+        WORKING-STORAGE SECTION.
+        01 WS-FSTATUS            PIC X(02)    VALUE SPACES.
+
+        77 WS-CAMPOA            PIC 9(02)    VALUE 1.
+        77 WS-CAMPOB            PIC 9(02)    VALUE 2.
+        77 WS-CAMPOC            PIC 9(02)    VALUE 0.
+        77 WS-SOMA              PIC 9(05)    VALUE 0.
+        77 WS-QUANTIDADE        PIC 9(05)    VALUE 0.
+        77 WS-MEDIA             PIC 9(05)V99 VALUE 0.
+      *****************************************************************
+
+        PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------
+        0000-PRINCIPAL                       SECTION.
+      *----------------------------------------------------------------
+      *
+            PERFORM 1000-INICIAR            THRU 1000-99-FIM.
+            PERFORM 2000-PROCESSAR          THRU 2000-99-FIM.
+            PERFORM 3000-FINALIZAR          THRU 3000-99-FIM.
+      *
+        0000-99-FIM.                        EXIT.
+      *----------------------------------------------------------------
+        1000-INICIAR                        SECTION.
+      *----------------------------------------------------------------
+      * GRAVA OS TRES PRIMEIROS TERMOS DA SEQUENCIA (1, 1, 2), JA      *
+      * ATUALIZANDO A MEDIA ACUMULADA A CADA GRAVACAO                  *
+      *------------------------------------------------------------------
+            OPEN OUTPUT ARQOUT.
+
+            ADD 3                  TO WS-QUANTIDADE.
+            ADD WS-CAMPOA          TO WS-SOMA.
+            ADD WS-CAMPOA          TO WS-SOMA.
+            ADD WS-CAMPOB          TO WS-SOMA.
+
+            MOVE WS-CAMPOA         TO WS-CAMPOC.
+            PERFORM 2100-GRAVA-DADO         THRU 2100-99-FIM.
+            PERFORM 2100-GRAVA-DADO         THRU 2100-99-FIM.
+            MOVE WS-CAMPOB         TO WS-CAMPOC.
+            PERFORM 2100-GRAVA-DADO         THRU 2100-99-FIM.
+      *
+        1000-99-FIM.                        EXIT.
+      *----------------------------------------------------------------
+        2000-PROCESSAR                      SECTION.
+      *----------------------------------------------------------------
+      *
+            PERFORM UNTIL WS-CAMPOC GREATER 34
+                    COMPUTE WS-CAMPOC = WS-CAMPOA + WS-CAMPOB
+                    IF WS-CAMPOA = 1
+                       ADD 1       TO WS-CAMPOA
+                    END-IF
+                    MOVE WS-CAMPOA TO WS-CAMPOB
+                    MOVE WS-CAMPOC TO WS-CAMPOA
+                    ADD 1          TO WS-QUANTIDADE
+                    ADD WS-CAMPOC  TO WS-SOMA
+                    PERFORM 2100-GRAVA-DADO THRU 2100-99-FIM
+            END-PERFORM.
+      *
+        2000-99-FIM.                        EXIT.
+      *----------------------------------------------------------------
+        2100-GRAVA-DADO                     SECTION.
+      *----------------------------------------------------------------
+      * GRAVA O TERMO CORRENTE E A MEDIA DE TODOS OS TERMOS GRAVADOS   *
+      * ATE O MOMENTO                                                 *
+      *------------------------------------------------------------------
+            COMPUTE WS-MEDIA = WS-SOMA / WS-QUANTIDADE.
+
+            MOVE WS-CAMPOC         TO RESULTADO.
+            MOVE WS-MEDIA          TO MEDIA-REC.
+            WRITE FIBONACCI-REC.
+      *
+        2100-99-FIM.                        EXIT.
+      *----------------------------------------------------------------
+        3000-FINALIZAR                      SECTION.
+      *----------------------------------------------------------------
+      *
+            CLOSE ARQOUT.
+
+            DISPLAY 'SOMATORIA :' WS-SOMA.
+            DISPLAY 'QUANTIDADE:' WS-QUANTIDADE.
+            DISPLAY 'MEDIA     :' WS-MEDIA.
+
+            STOP RUN.
+      *
+        3000-99-FIM.                        EXIT.
+      *----------------------------------------------------------------
