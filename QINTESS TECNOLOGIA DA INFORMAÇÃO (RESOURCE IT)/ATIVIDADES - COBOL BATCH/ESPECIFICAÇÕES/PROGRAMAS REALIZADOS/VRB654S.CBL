@@ -1,4 +1,4 @@
-       	IDENTIFICATION	                     DIVISION.                    
+        IDENTIFICATION                     DIVISION.                    
        *----------------------------------------------------------------*
         PROGRAM-ID.                         EM03EX01.                    
         AUTHOR.                             HUGO SAMPAIO.                
@@ -26,6 +26,9 @@
        *----------------------------------------------------------------*
             SELECT CADSAI ASSIGN TO CADSAI                               
             ORGANIZATION  IS SEQUENTIAL.                                 
+       *----------------------------------------------------------------*
+            SELECT CADDUP ASSIGN TO CADDUP                               
+            ORGANIZATION  IS SEQUENTIAL.                                 
        *----------------------------------------------------------------*
        *----------------------------------------------------------------*
         DATA                                DIVISION.                    
@@ -33,8 +36,8 @@
         FILE                                SECTION.                     
        *----------------------------------------------------------------*
         FD CADENT                                                        
-            LABEL RECORD ARE STANDARD.
-		      01  REG-ENT.                                                     
+            LABEL RECORD ARE STANDARD.                                   
+        01  REG-ENT.                                                     
             05 CODIGO-ENT               PIC 9(05).                       
             05 NOME-ENT                 PIC X(30).                       
             05 SEXO-ENT                 PIC X(01).                       
@@ -52,16 +55,156 @@
             05 NOME-SAI                 PIC X(30).                       
             05 SEXO-SAI                 PIC X(01).                       
        *----------------------------------------------------------------*
+        FD CADDUP                                                        
+            LABEL RECORD ARE STANDARD.                                   
+        01  REG-DUP.                                                     
+            05 CODIGO-DUP               PIC 9(05).                       
+            05 NOME-DUP                 PIC X(30).                       
+            05 SEXO-DUP                 PIC X(01).                       
+       *----------------------------------------------------------------*
+        WORKING-STORAGE                    SECTION.                     
+       *----------------------------------------------------------------*
+        77  WS-FIM-ENT                  PIC X(03) VALUE 'NAO'.          
+        77  WS-FIM-SAI                  PIC X(03) VALUE 'NAO'.          
+        77  WS-COD-ANT                  PIC 9(05) VALUE ZEROS.          
+        77  WS-QTDE-REG-LIDOS           PIC 9(04) VALUE ZEROS.          
+        77  WS-QTDE-REG-GRAVADOS        PIC 9(04) VALUE ZEROS.          
+        77  WS-QTDE-REG-DUPLICADOS      PIC 9(04) VALUE ZEROS.
+       *----------------------------------------------------------------*
+        77  WS-RUNCTL                   PIC X(08) VALUE 'RUNCTL31'.
+        01  WS-RUNCTL-AREA.
+            05 WS-RC-PROGRAMA           PIC X(08) VALUE 'EM03EX01'.
+            05 WS-RC-CHECKPOINT         PIC X(01) VALUE 'C'.
+            05 WS-RC-QTDE-LIDOS         PIC 9(07) VALUE ZEROS.
+            05 WS-RC-QTDE-GRAVADOS      PIC 9(07) VALUE ZEROS.
        *----------------------------------------------------------------*
         PROCEDURE                       DIVISION.                        
+       *----------------------------------------------------------------*
+        0000-PRINCIPAL                      SECTION.                     
        *----------------------------------------------------------------*
             SORT  TRAB                                                   
                   ASCENDING KEY  CODIGO-TRAB                             
                   ASCENDING KEY  NOME-TRAB                               
-                  USING          CADENT                                  
-                  GIVING         CADSAI                                  
-            STOP RUN.                                                    
+                  INPUT  PROCEDURE  1000-ROT-ENTRADA                     
+                  OUTPUT PROCEDURE  2000-ROT-SAIDA.                      
+                                                                         
+            PERFORM 9000-RESUMO-GERAL.
+
+            MOVE      WS-QTDE-REG-LIDOS     TO   WS-RC-QTDE-LIDOS
+            MOVE      WS-QTDE-REG-GRAVADOS  TO   WS-RC-QTDE-GRAVADOS
+            CALL      WS-RUNCTL             USING WS-RUNCTL-AREA.
+
+            STOP RUN.
+       *----------------------------------------------------------------*
+        0000-99-PRINCIPAL-EXIT.           EXIT.                         
+       *----------------------------------------------------------------*
+       *----------------------------------------------------------------*
+        1000-ROT-ENTRADA                    SECTION.                     
+       *----------------------------------------------------------------*
+            OPEN    INPUT   CADENT.                                      
+            PERFORM 1100-LEITURA-ENTRADA.                                
+            PERFORM 1200-PRINCIPAL-ENTRADA UNTIL WS-FIM-ENT EQUAL 'SIM'. 
+            CLOSE   CADENT.                                              
+       *----------------------------------------------------------------*
+        1000-99-ROT-ENTRADA-EXIT.         EXIT.                         
+       *----------------------------------------------------------------*
+       *----------------------------------------------------------------*
+        1100-LEITURA-ENTRADA                SECTION.                     
+       *----------------------------------------------------------------*
+            READ    CADENT                                               
+                    AT END                                               
+                    MOVE 'SIM' TO WS-FIM-ENT.                            
+                                                                         
+            IF WS-FIM-ENT NOT EQUAL 'SIM'                                
+               ADD  1               TO  WS-QTDE-REG-LIDOS                
+            END-IF.                                                      
+       *----------------------------------------------------------------*
+        1100-99-LEITURA-ENTRADA-EXIT.    EXIT.                          
+       *----------------------------------------------------------------*
+       *----------------------------------------------------------------*
+        1200-PRINCIPAL-ENTRADA              SECTION.                     
+       *----------------------------------------------------------------*
+            MOVE CODIGO-ENT      TO  CODIGO-TRAB.                        
+            MOVE NOME-ENT        TO  NOME-TRAB.                          
+            MOVE SEXO-ENT        TO  SEXO-TRAB.                          
+            RELEASE REG-TRAB.                                            
+                                                                         
+            PERFORM 1100-LEITURA-ENTRADA.                                
+       *----------------------------------------------------------------*
+        1200-99-PRINCIPAL-ENTRADA-EXIT.  EXIT.                          
+       *----------------------------------------------------------------*
+       *----------------------------------------------------------------*
+        2000-ROT-SAIDA                      SECTION.                     
+       *----------------------------------------------------------------*
+            OPEN    OUTPUT  CADSAI                                       
+                            CADDUP.                                      
+                                                                         
+            PERFORM 2100-LEITURA-SAIDA.                                  
+            PERFORM 2200-PRINCIPAL-SAIDA UNTIL WS-FIM-SAI EQUAL 'SIM'.   
+                                                                         
+            CLOSE   CADSAI                                               
+                    CADDUP.                                              
+       *----------------------------------------------------------------*
+        2000-99-ROT-SAIDA-EXIT.          EXIT.                          
+       *----------------------------------------------------------------*
+       *----------------------------------------------------------------*
+        2100-LEITURA-SAIDA                  SECTION.                     
+       *----------------------------------------------------------------*
+            RETURN  TRAB                                                 
+                    AT END                                               
+                    MOVE 'SIM' TO WS-FIM-SAI.                            
+       *----------------------------------------------------------------*
+        2100-99-LEITURA-SAIDA-EXIT.      EXIT.                          
+       *----------------------------------------------------------------*
+       *----------------------------------------------------------------*
+        2200-PRINCIPAL-SAIDA                SECTION.                     
+       *----------------------------------------------------------------*
+            PERFORM 2300-VERIFICA-DUPLICADO.                             
+            PERFORM 2100-LEITURA-SAIDA.                                  
+       *----------------------------------------------------------------*
+        2200-99-PRINCIPAL-SAIDA-EXIT.    EXIT.                          
+       *----------------------------------------------------------------*
+       *----------------------------------------------------------------*
+        2300-VERIFICA-DUPLICADO              SECTION.                    
+       *----------------------------------------------------------------*
+            IF CODIGO-TRAB EQUAL WS-COD-ANT                              
+               PERFORM 2400-GRAVA-DUPLICADO                              
+            END-IF.                                                      
+                                                                         
+            MOVE CODIGO-TRAB     TO  CODIGO-SAI.                         
+            MOVE NOME-TRAB       TO  NOME-SAI.                           
+            MOVE SEXO-TRAB       TO  SEXO-SAI.                           
+            WRITE REG-SAI.                                               
+                                                                         
+            ADD  1               TO  WS-QTDE-REG-GRAVADOS.               
+            MOVE CODIGO-TRAB     TO  WS-COD-ANT.                         
+       *----------------------------------------------------------------*
+        2300-99-VERIFICA-DUPLICADO-EXIT. EXIT.                          
+       *----------------------------------------------------------------*
+       *----------------------------------------------------------------*
+        2400-GRAVA-DUPLICADO                 SECTION.                    
+       *----------------------------------------------------------------*
+            MOVE CODIGO-TRAB     TO  CODIGO-DUP.                         
+            MOVE NOME-TRAB       TO  NOME-DUP.                           
+            MOVE SEXO-TRAB       TO  SEXO-DUP.                           
+            WRITE REG-DUP.                                               
+                                                                         
+            DISPLAY 'CODIGO-TRAB DUPLICADO: ' CODIGO-TRAB.               
+            ADD  1               TO  WS-QTDE-REG-DUPLICADOS.             
+       *----------------------------------------------------------------*
+        2400-99-GRAVA-DUPLICADO-EXIT.    EXIT.                          
+       *----------------------------------------------------------------*
+       *----------------------------------------------------------------*
+        9000-RESUMO-GERAL                    SECTION.                    
+       *----------------------------------------------------------------*
+            DISPLAY '*************************************************'.
+            DISPLAY '       RESUMO/BALANCO GERAL DO PROGRAMA          '.
+            DISPLAY '*************************************************'.
+            DISPLAY '**** REGISTROS LIDOS      =   ' WS-QTDE-REG-LIDOS. 
+            DISPLAY '**** GRAVADOS =   ' WS-QTDE-REG-GRAVADOS.            
+            DISPLAY '**** DUPLICADOS =  ' WS-QTDE-REG-DUPLICADOS.         
+            DISPLAY '*************************************************'.
+       *----------------------------------------------------------------*
+        9000-99-RESUMO-GERAL-EXIT.       EXIT.                          
        *----------------------------------------------------------------*
-       *----------------------------------------------------------------*                                   
 
-      
