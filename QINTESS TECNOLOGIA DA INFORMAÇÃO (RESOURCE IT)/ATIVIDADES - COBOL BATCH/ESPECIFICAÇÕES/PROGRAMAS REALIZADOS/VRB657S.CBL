@@ -1,4 +1,4 @@
-	IDENTIFICATION                      DIVISION.                    
+        IDENTIFICATION                      DIVISION.                    
        *===============================================================* 
         PROGRAM-ID.                         TESTE.                       
         AUTHOR.                             HUGO SAMPAIO.                
@@ -16,7 +16,7 @@
         OBJECT-COMPUTER.                    IBM-PC.                      
         SPECIAL-NAMES.                      DECIMAL-POINT IS COMMA.      
        *----------------------------------------------------------------*
-	INPUT-OUTPUT                        SECTION.                     
+        INPUT-OUTPUT                        SECTION.                     
        *----------------------------------------------------------------*
         FILE-CONTROL.                                                    
             SELECT CADENT  ASSIGN TO CADENT                              
@@ -28,13 +28,16 @@
             RECORD KEY   IS NUM-IN                                       
             FILE STATUS     FS.                                          
                                                                          
+            SELECT CADREJ  ASSIGN TO CADREJ                              
+            ORGANIZATION IS SEQUENTIAL.                                  
+                                                                         
        *================================================================*
         DATA                                DIVISION.                    
        *================================================================*
         FILE                                SECTION.                     
        *----------------------------------------------------------------*
         FD  CADENT                          
-	    LABEL RECORD IS STANDARD.                                    
+            LABEL RECORD IS STANDARD.                                    
                                                                          
         01  REG-ENT.                                                     
             05  COD-ENT                     PIC X(03).                   
@@ -46,13 +49,23 @@
         01  REG-IN.                                                      
             05  NUM-IN                      PIC X(03).                   
             05  NOME-IN                     PIC X(30).                   
+       *----------------------------------------------------------------*
+        FD  CADREJ                                                       
+            LABEL RECORD IS STANDARD.                                    
+                                                                         
+        01  REG-REJ.                                                     
+            05  NUM-REJ                     PIC X(03).                   
+            05  NOME-REJ                    PIC X(30).                   
        *----------------------------------------------------------------*
         WORKING-STORAGE                     SECTION.                     
        *----------------------------------------------------------------*
         77  FIM-ARQ                         PIC X(03).                   
         77  FS                              PIC X(02) VALUE SPACES.      
+        77  QTD-REG-LIDOS                   PIC 9(04) VALUE ZEROS.       
+        77  QTD-REG-GRAVADOS                PIC 9(04) VALUE ZEROS.       
+        77  QTD-REG-REJEITADOS              PIC 9(04) VALUE ZEROS.       
        *================================================================*
-		      PROCEDURE                           DIVISION.                    
+        PROCEDURE                           DIVISION.                    
        *================================================================*
         0000-PRINCIPAL                      SECTION.                     
        *----------------------------------------------------------------*
@@ -64,22 +77,46 @@
         1000-INICIO                         SECTION.                     
        *----------------------------------------------------------------*
             OPEN INPUT CADENT EXTEND CADIN.                              
+            OPEN OUTPUT CADREJ.                                          
             PERFORM 1500-LEITURA.                                        
        *----------------------------------------------------------------*
         1500-LEITURA                        SECTION.                     
        *----------------------------------------------------------------*
             READ CADENT AT END MOVE 'YES' TO FIM-ARQ.                    
+                                                                         
+            IF FIM-ARQ NOT EQUAL 'YES'                                   
+               ADD  1            TO  QTD-REG-LIDOS                      
+            END-IF.                                                      
        *----------------------------------------------------------------*
-	2000-TRANSACAO                      SECTION.                     
+        2000-TRANSACAO                      SECTION.                     
        *----------------------------------------------------------------*
             MOVE COD-ENT   TO NUM-IN.                                    
             MOVE NOME-PROD TO NOME-IN.                                   
             WRITE REG-IN.                                                
+                                                                         
+            IF FS NOT EQUAL '00'                                        
+               PERFORM 2100-GRAVA-REJEITADO                              
+            ELSE                                                        
+               ADD  1            TO  QTD-REG-GRAVADOS                    
+            END-IF.                                                      
+                                                                         
             PERFORM 1500-LEITURA.                                        
+       *----------------------------------------------------------------*
+        2100-GRAVA-REJEITADO                 SECTION.                    
+       *----------------------------------------------------------------*
+            MOVE NUM-IN    TO NUM-REJ.                                   
+            MOVE NOME-IN   TO NOME-REJ.                                  
+            WRITE REG-REJ.                                               
+                                                                         
+            DISPLAY 'CHAVE NUM-IN DUPLICADA: ' NUM-IN ' FS=' FS.         
+            ADD  1               TO  QTD-REG-REJEITADOS.                 
        *----------------------------------------------------------------*
         3000-FIM                            SECTION.                     
        *----------------------------------------------------------------*
-            CLOSE CADENT  CADIN.                                         
-       *----------------------------------------------------------------*     
-      
-      
+            CLOSE CADENT  CADIN  CADREJ.                                 
+                                                                         
+            DISPLAY 'QTD REGISTROS LIDOS     : ' QTD-REG-LIDOS.         
+            DISPLAY 'QTD REGISTROS GRAVADOS  : ' QTD-REG-GRAVADOS.      
+            DISPLAY 'QTD REGISTROS REJEITADOS: ' QTD-REG-REJEITADOS.    
+       *----------------------------------------------------------------*
+
