@@ -1,143 +1,173 @@
-		                                                                       
-        IDENTIFICATION DIVISION.                                         
-                                                                         
-        PROGRAM-ID. VRB660S.                                             
-                                                                         
-        AUTHOR. HUGO DA SILVA SAMPAIO.                                                 
-                                                                         
-       ******************************************************************
-                                                                         
-        ENVIRONMENT DIVISION.                                            
-                                                                         
-        CONFIGURATION SECTION.                                           
-                                                                         
-        SPECIAL-NAMES.                       DECIMAL-POINT IS COMMA.     
-                                                                         
-       ******************************************************************
-                                                                         
-        DATA DIVISION.                                                   
-		                                                                       
-        FILE SECTION.                                                    
-                                                                         
-       ******************************************************************
-                                                                         
-        WORKING-STORAGE SECTION.                                         
-        77 WS-CAMPOX            PIC X(04)    VALUE'LUIS'.                
-        77 WS-CAMPOY            PIC X(04)    VALUE'LHPS'.                
-        77 WS-CAMPO0            PIC 9(01)    VALUE 0.                    
-        77 WS-CAMPO1            PIC 9(01)    VALUE 1.                    
-        77 WS-CAMPO2            PIC 9(01)    VALUE 2.                    
-        77 WS-CAMPO3            PIC 9(01)    VALUE 3.                    
-        77 WS-CAMPO4            PIC 9(01)    VALUE 4.                    
-        77 WS-CAMPO5            PIC 9(01)    VALUE 5.                    
-        77 WS-CAMPO6            PIC 9(01)    VALUE 6.                    
-        77 WS-CAMPO7            PIC 9(01)    VALUE 7.                    
-        77 WS-CAMPO8            PIC 9(01)    VALUE 8.                    
-        77 WS-CAMPO9            PIC 9(01)    VALUE 9.
-	77 WS-CAMPOIMPARES      PIC 9(02)    VALUE 0.                   
-        77 WS-SOMAPARES         PIC 9(02)    VALUE ZEROS.               
-        77 WS-VAR               PIC 9(02)    VALUE ZEROS.               
-                                                                        
-       *****************************************************************
-                                                                        
-        PROCEDURE DIVISION.                                             
-       *                                                                
-                                                                        
-            DISPLAY 'HELLO WORLD!'.                                     
-            DISPLAY WS-CAMPOX.                                          
-            DISPLAY WS-CAMPOY.                                          
-            MOVE 'ABCD' TO WS-CAMPOX.                                   
-            DISPLAY WS-CAMPOX.                                          
-                                                                        
-                                                                        
-            IF WS-CAMPO0 EQUAL 0 OR 2 OR 4 OR 6 OR 8                    
-               ADD WS-CAMPO0 TO WS-SOMAPARES
-	       DISPLAY WS-CAMPO0                         
-            ELSE                                         
-               ADD 1 TO WS-CAMPOIMPARES                  
-               DISPLAY 'CAMPO0 NAO E PAR:' WS-CAMPO0     
-            END-IF.                                      
-                                                         
-                                                         
-            IF WS-CAMPO1 EQUAL 0 OR 2 OR 4 OR 6 OR 8     
-               ADD WS-CAMPO1 TO WS-SOMAPARES             
-               DISPLAY WS-CAMPO1                         
-            ELSE                                         
-               ADD 1 TO WS-CAMPOIMPARES                  
-               DISPLAY 'CAMPO1 NAO E PAR:' WS-CAMPO1     
-            END-IF.                                      
-                                                         
-            IF WS-CAMPO2 EQUAL 0 OR 2 OR 4 OR 6 OR 8     
-               ADD WS-CAMPO2 TO WS-SOMAPARES             
-               DISPLAY WS-CAMPO2  
-	    ELSE                                     
-               ADD 1 TO WS-CAMPOIMPARES              
-               DISPLAY 'CAMPO2 NAO E PAR:' WS-CAMPO2 
-            END-IF.                                  
-                                                     
-            IF WS-CAMPO3 EQUAL 0 OR 2 OR 4 OR 6 OR 8 
-               ADD WS-CAMPO3 TO WS-SOMAPARES         
-               DISPLAY WS-CAMPO3                     
-            ELSE                                     
-               ADD 1 TO WS-CAMPOIMPARES              
-               DISPLAY 'CAMPO3 NAO E PAR:' WS-CAMPO3 
-            END-IF.                                  
-                                                     
-            IF WS-CAMPO4 EQUAL 0 OR 2 OR 4 OR 6 OR 8 
-               ADD WS-CAMPO4 TO WS-SOMAPARES         
-               DISPLAY WS-CAMPO4                     
-            ELSE                                     
-               ADD 1 TO WS-CAMPOIMPARES
-	       DISPLAY 'CAMPO4 NAO E PAR:' WS-CAMPO4 
-            END-IF.                                  
-                                                     
-            IF WS-CAMPO5 EQUAL 0 OR 2 OR 4 OR 6 OR 8 
-               ADD WS-CAMPO5 TO WS-SOMAPARES         
-               DISPLAY WS-CAMPO5                     
-            ELSE                                     
-               ADD 1 TO WS-CAMPOIMPARES              
-               DISPLAY 'CAMPO5 NAO E PAR:' WS-CAMPO5 
-            END-IF.                                  
-                                                     
-            IF WS-CAMPO6 EQUAL 0 OR 2 OR 4 OR 6 OR 8 
-               ADD WS-CAMPO6 TO WS-SOMAPARES         
-               DISPLAY WS-CAMPO6                     
-            ELSE                                     
-               ADD 1 TO WS-CAMPOIMPARES              
-               DISPLAY 'CAMPO6 NAO E PAR:' WS-CAMPO6 
-            END-IF.
-		                                                   
-            IF WS-CAMPO7 EQUAL 0 OR 2 OR 4 OR 6 OR 8 
-               ADD WS-CAMPO7 TO WS-SOMAPARES         
-               DISPLAY WS-CAMPO7                     
-            ELSE                                     
-               ADD 1 TO WS-CAMPOIMPARES              
-               DISPLAY 'CAMPO7 NAO E PAR:' WS-CAMPO7 
-            END-IF.                                  
-                                                     
-            IF WS-CAMPO8 EQUAL 0 OR 2 OR 4 OR 6 OR 8 
-               ADD WS-CAMPO8 TO WS-SOMAPARES         
-               DISPLAY WS-CAMPO8                     
-            ELSE                                     
-               ADD 1 TO WS-CAMPOIMPARES              
-               DISPLAY 'CAMPO8 NAO E PAR:' WS-CAMPO8 
-            END-IF.                                  
-                                                     
-            IF WS-CAMPO9 EQUAL 0 OR 2 OR 4 OR 6 OR 8 
-	       ADD WS-CAMPO9 TO WS-SOMAPARES                        
-               DISPLAY WS-CAMPO9                                    
-            ELSE                                                    
-               ADD 1 TO WS-CAMPOIMPARES                             
-               DISPLAY 'CAMPO9 NAO E PAR:' WS-CAMPO9                
-            END-IF.                                                 
-               DISPLAY 'QUANTIDADE CAMPOS IMPARES:' WS-CAMPOIMPARES.
-               DISPLAY 'SOMATORIA CAMPOS PARES:' WS-SOMAPARES       
-                                                                    
-            PERFORM VARYING WS-VAR FROM 1 BY 1                      
-                    UNTIL   WS-VAR GREATER 10                       
-               DISPLAY WS-VAR                                  
-            END-PERFORM. 
-                                           
-            STOP RUN.        
-      
-      
+
+        IDENTIFICATION DIVISION.
+
+        PROGRAM-ID. VRB660S.
+
+        AUTHOR. HUGO DA SILVA SAMPAIO.
+
+      ******************************************************************
+      *  VRB660S - VALIDACAO DE DIGITOS VERIFICADORES DE CPF           *
+      *  ROTINA CHAMAVEL (CALL) QUE RECEBE UM NUMERO DE CPF DE 11      *
+      *  POSICOES E DEVOLVE O INDICADOR DE CPF VALIDO/INVALIDO.        *
+      *------------------------------------------------------------------
+      *  HISTORICO DE ALTERACOES                                       *
+      *  DATA       AUTOR                 DESCRICAO                    *
+      *  ---------  --------------------  ---------------------------- *
+      *  10/08/2013 HUGO SAMPAIO          VERSAO ORIGINAL (DEMO PAR/   *
+      *                                   IMPAR DE DIGITOS)            *
+      *  09/08/2026 HUGO SAMPAIO          TRANSFORMADO EM ROTINA       *
+      *                                   CHAMAVEL DE VALIDACAO DE CPF *
+      ******************************************************************
+
+        ENVIRONMENT DIVISION.
+
+        CONFIGURATION SECTION.
+
+        SPECIAL-NAMES.                       DECIMAL-POINT IS COMMA.
+
+      ******************************************************************
+
+        DATA DIVISION.
+
+        FILE SECTION.
+
+      ******************************************************************
+
+        WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      *                TABELA DE DIGITOS DO CPF                        *
+      *----------------------------------------------------------------*
+        01  WS-CPF-TAB.
+            05  WS-CPF-DIG                  OCCURS 11 TIMES
+                                             PIC 9(01).
+      *----------------------------------------------------------------*
+      *                TABELA DE PESOS DO CALCULO                      *
+      *----------------------------------------------------------------*
+        01  WS-PESO-INICIAL.
+            05  FILLER                       PIC 9(02)   VALUE 11.
+            05  FILLER                       PIC 9(02)   VALUE 10.
+            05  FILLER                       PIC 9(02)   VALUE 09.
+            05  FILLER                       PIC 9(02)   VALUE 08.
+            05  FILLER                       PIC 9(02)   VALUE 07.
+            05  FILLER                       PIC 9(02)   VALUE 06.
+            05  FILLER                       PIC 9(02)   VALUE 05.
+            05  FILLER                       PIC 9(02)   VALUE 04.
+            05  FILLER                       PIC 9(02)   VALUE 03.
+            05  FILLER                       PIC 9(02)   VALUE 02.
+
+        01  WS-PESO-TAB REDEFINES WS-PESO-INICIAL.
+            05  WS-PESO                     OCCURS 10 TIMES
+                                             PIC 9(02).
+      *----------------------------------------------------------------*
+      *                CONTADORES E ACUMULADORES                       *
+      *----------------------------------------------------------------*
+        77  WS-IND                          PIC 99      VALUE ZEROS.
+        77  WS-IND-PESO                     PIC 99      VALUE ZEROS.
+        77  WS-SOMA                         PIC 9(04)   VALUE ZEROS.
+        77  WS-RESTO                        PIC 9(02)   VALUE ZEROS.
+        77  WS-DV-CALC                      PIC 9(01)   VALUE ZEROS.
+      *----------------------------------------------------------------*
+      *                   DECLARACAO DAS FLAGS                         *
+      *----------------------------------------------------------------*
+        77  WS-FLAG-TODOS-IGUAIS            PIC 9       VALUE ZEROS.
+            88  WS-TODOS-DIGITOS-IGUAIS              VALUE 1.
+      *================================================================*
+
+        LINKAGE SECTION.
+      *----------------------------------------------------------------*
+      *                PARAMETRO DE CHAMADA DA ROTINA                  *
+      *----------------------------------------------------------------*
+        01  VRB660S-PARM.
+            05  VRB660S-CPF                 PIC 9(11).
+            05  VRB660S-CPF-SITUACAO        PIC X(01).
+                88  VRB660S-CPF-VALIDO              VALUE 'S'.
+                88  VRB660S-CPF-INVALIDO            VALUE 'N'.
+      *================================================================*
+        PROCEDURE                           DIVISION
+                                             USING VRB660S-PARM.
+      *================================================================*
+            PERFORM 1000-INICIO    THRU     1000-99-INICIO-EXIT.
+            PERFORM 3000-PROCESSA  THRU     3000-99-PROCESSA-EXIT.
+            PERFORM 9000-FINALIZA  THRU     9000-99-FINALIZA-EXIT.
+
+            GOBACK.
+      *================================================================*
+        1000-INICIO                         SECTION.
+      *================================================================*
+      * QUEBRA O CPF RECEBIDO NOS 11 DIGITOS INDIVIDUAIS E LIGA A      *
+      * FLAG DE TODOS-IGUAIS, QUE SERA DESLIGADA NO PRIMEIRO DIGITO    *
+      * DIFERENTE ENCONTRADO                                           *
+      *----------------------------------------------------------------*
+            MOVE 1                   TO      WS-FLAG-TODOS-IGUAIS.
+            MOVE ZEROS               TO      WS-SOMA.
+
+            PERFORM VARYING WS-IND   FROM 1 BY 1
+                    UNTIL WS-IND     GREATER 11
+                MOVE VRB660S-CPF(WS-IND:1)  TO  WS-CPF-DIG(WS-IND)
+                IF WS-IND            GREATER 1
+                   AND WS-CPF-DIG(WS-IND) NOT EQUAL WS-CPF-DIG(1)
+                      MOVE 0         TO      WS-FLAG-TODOS-IGUAIS
+                END-IF
+            END-PERFORM.
+      *================================================================*
+        1000-99-INICIO-EXIT.                EXIT.
+      *================================================================*
+        3000-PROCESSA                       SECTION.
+      *================================================================*
+      * CALCULA OS DOIS DIGITOS VERIFICADORES E COMPARA COM OS         *
+      * DIGITOS INFORMADOS NO CPF RECEBIDO                             *
+      *----------------------------------------------------------------*
+            MOVE 'S'                 TO      VRB660S-CPF-SITUACAO.
+
+            IF WS-TODOS-DIGITOS-IGUAIS
+               MOVE 'N'              TO      VRB660S-CPF-SITUACAO
+               GO TO 3000-99-PROCESSA-EXIT
+            END-IF.
+
+            PERFORM 3100-CALCULA-DV  THRU    3100-99-CALCULA-DV-EXIT
+                                             VARYING WS-IND-PESO
+                                             FROM 9 BY 1
+                                             UNTIL WS-IND-PESO GREATER 10.
+      *================================================================*
+        3000-99-PROCESSA-EXIT.              EXIT.
+      *================================================================*
+        3100-CALCULA-DV                     SECTION.
+      *================================================================*
+      * UMA PASSAGEM DESTA SECTION CALCULA O 1O DIGITO (9 DIGITOS      *
+      * BASE, PESOS 10 A 2) E A OUTRA O 2O DIGITO (10 DIGITOS BASE,    *
+      * PESOS 11 A 2), CONFORME O VALOR CORRENTE DE WS-IND-PESO        *
+      *----------------------------------------------------------------*
+            MOVE ZEROS               TO      WS-SOMA.
+
+            PERFORM VARYING WS-IND   FROM 1 BY 1
+                    UNTIL WS-IND     GREATER WS-IND-PESO
+                COMPUTE WS-SOMA = WS-SOMA +
+                    WS-CPF-DIG(WS-IND) *
+                    WS-PESO(WS-IND + (11 - WS-IND-PESO) - 1)
+            END-PERFORM.
+
+            DIVIDE WS-SOMA BY 11     GIVING   WS-IND
+                                     REMAINDER WS-RESTO.
+
+            IF WS-RESTO              LESS 2
+               MOVE 0                TO      WS-DV-CALC
+            ELSE
+               SUBTRACT WS-RESTO     FROM 11 GIVING WS-DV-CALC
+            END-IF.
+
+            COMPUTE WS-IND = WS-IND-PESO + 1.
+            IF WS-DV-CALC            NOT EQUAL WS-CPF-DIG(WS-IND)
+               MOVE 'N'              TO      VRB660S-CPF-SITUACAO
+               GO TO 3100-99-CALCULA-DV-EXIT
+            END-IF.
+      *================================================================*
+        3100-99-CALCULA-DV-EXIT.            EXIT.
+      *================================================================*
+        9000-FINALIZA                       SECTION.
+      *================================================================*
+      * NENHUM RECURSO A LIBERAR -- ROTINA NAO ABRE ARQUIVOS NEM       *
+      * TRABALHA COM AREAS DE MEMORIA DINAMICAS                        *
+      *----------------------------------------------------------------*
+            CONTINUE.
+      *================================================================*
+        9000-99-FINALIZA-EXIT.              EXIT.
