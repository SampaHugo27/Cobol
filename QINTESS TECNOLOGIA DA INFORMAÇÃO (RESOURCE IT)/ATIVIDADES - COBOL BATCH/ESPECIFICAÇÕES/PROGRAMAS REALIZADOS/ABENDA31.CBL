@@ -0,0 +1,117 @@
+       IDENTIFICATION                      DIVISION.
+      *================================================================*
+       PROGRAM-ID.                         ABENDA31.
+       AUTHOR.                             HUGO SAMPAIO.
+       INSTALLATION.                       QINTESS PAULISTA.
+      *================================================================*
+      *----------------------------------------------------------------*
+      * OBJETIVO: ROTINA COMUM DE ABEND, CHAMADA POR TODOS OS PROGRAMAS*
+      * DO LOTE QUANDO OCORRE UM FILE STATUS INESPERADO. RECEBE VIA    *
+      * LINKAGE O PROGRAMA, O PARAGRAFO, O FILE STATUS E A MENSAGEM DE *
+      * ERRO, GRAVA UM REGISTRO NO ARQUIVO HISTORICO CENTRAL DE ABENDS *
+      * (ABENDLOG), EXIBE O RESUMO DO ERRO NO CONSOLE E ENCERRA O      *
+      * RUN UNIT DO PROGRAMA CHAMADOR.                                 *
+      *----------------------------------------------------------------*
+      *================================================================*
+       ENVIRONMENT                         DIVISION.
+      *================================================================*
+       CONFIGURATION                       SECTION.
+      *----------------------------------------------------------------*
+       SOURCE-COMPUTER.                    IBM-PC.
+       OBJECT-COMPUTER.                    IBM-PC.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                        SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+
+           SELECT ABENDLOG       ASSIGN TO ABENDLOG
+           FILE STATUS           IS        WS-FS-ABEND.
+      *================================================================*
+       DATA                                DIVISION.
+      *================================================================*
+       FILE                                SECTION.
+      *----------------------------------------------------------------*
+       FD  ABENDLOG
+           RECORD      CONTAINS 100 CHARACTERS
+           DATA RECORD IS       REG-ABEND.
+
+       01  REG-ABEND.
+           05 AB-PROGRAMA                  PIC X(08).
+           05 AB-PARAGRAFO                 PIC X(20).
+           05 AB-FILE-STATUS               PIC X(03).
+           05 AB-MENSAGEM                  PIC X(50).
+           05 AB-DATA                      PIC 9(08).
+           05 AB-HORA                      PIC 9(06).
+           05 FILLER                       PIC X(05).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                     SECTION.
+      *----------------------------------------------------------------*
+       77  WS-FS-ABEND                     PIC X(02)   VALUE SPACES.
+      *================================================================*
+       LINKAGE                             SECTION.
+      *----------------------------------------------------------------*
+       01  L-AREA.
+           05  L-AREA-PGM                  PIC X(08).
+           05  L-AREA-PARA                 PIC X(20).
+           05  L-AREA-STAT                 PIC X(03).
+           05  L-AREA-MSG                  PIC X(50).
+      *================================================================*
+       PROCEDURE                           DIVISION    USING L-AREA.
+      *================================================================*
+       0000-PRINCIPAL                      SECTION.
+      *================================================================*
+           PERFORM 1000-REGISTRA-LOG  THRU  1000-99-REGISTRA-LOG-EXIT.
+           PERFORM 2000-EXIBE-ERRO    THRU  2000-99-EXIBE-ERRO-EXIT.
+           STOP RUN.
+      *----------------------------------------------------------------*
+       0000-99-PRINCIPAL-EXIT.             EXIT.
+      *================================================================*
+       1000-REGISTRA-LOG SECTION.
+      *================================================================*
+      * GRAVA O EVENTO DE ABEND NO ARQUIVO HISTORICO CENTRAL, ABRINDO  *
+      * O ARQUIVO EM MODO EXTEND (ACRESCIMO) PARA PRESERVAR O HISTORICO*
+      * ENTRE EXECUCOES DE TODOS OS PROGRAMAS DO LOTE.                 *
+      *----------------------------------------------------------------*
+           OPEN EXTEND                     ABENDLOG.
+
+           IF  WS-FS-ABEND                 NOT EQUAL  '00'
+               OPEN OUTPUT                 ABENDLOG
+           END-IF.
+
+           IF  WS-FS-ABEND                 NOT EQUAL  '00'
+               DISPLAY '*----------------------------------------*'
+               DISPLAY '* AVISO: NAO FOI POSSIVEL ABRIR O       *'
+               DISPLAY '*        ARQUIVO HISTORICO DE ABENDS    *'
+               DISPLAY '*----------------------------------------*'
+               GO TO   1000-99-REGISTRA-LOG-EXIT
+           END-IF.
+
+           INITIALIZE REG-ABEND.
+           MOVE L-AREA-PGM                 TO         AB-PROGRAMA.
+           MOVE L-AREA-PARA                TO         AB-PARAGRAFO.
+           MOVE L-AREA-STAT                TO         AB-FILE-STATUS.
+           MOVE L-AREA-MSG                 TO         AB-MENSAGEM.
+           ACCEPT AB-DATA                  FROM       DATE YYYYMMDD.
+           ACCEPT AB-HORA                  FROM       TIME.
+
+           WRITE REG-ABEND.
+
+           CLOSE ABENDLOG.
+      *----------------------------------------------------------------*
+       1000-99-REGISTRA-LOG-EXIT.          EXIT.
+      *================================================================*
+       2000-EXIBE-ERRO                     SECTION.
+      *================================================================*
+      * EXIBE NO CONSOLE O RESUMO DO ABEND PARA O OPERADOR DO LOTE.    *
+      *----------------------------------------------------------------*
+           DISPLAY '**************************************************'.
+           DISPLAY '*          ABENDA31 - PROGRAMA ABENDADO          *'.
+           DISPLAY '**************************************************'.
+           DISPLAY '* PROGRAMA  : '        L-AREA-PGM.
+           DISPLAY '* PARAGRAFO : '        L-AREA-PARA.
+           DISPLAY '* STATUS    : '        L-AREA-STAT.
+           DISPLAY '* MENSAGEM  : '        L-AREA-MSG.
+           DISPLAY '**************************************************'.
+      *----------------------------------------------------------------*
+       2000-99-EXIBE-ERRO-EXIT.            EXIT.
+      *================================================================*
