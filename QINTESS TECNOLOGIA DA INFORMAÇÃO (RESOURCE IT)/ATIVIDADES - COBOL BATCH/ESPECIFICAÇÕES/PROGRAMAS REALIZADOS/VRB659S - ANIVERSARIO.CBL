@@ -5,9 +5,10 @@
         AUTHOR.         HUGO DA SILVA SAMPAIO.                    
         INSTALLATION.   QINTESS PAULISTA.                               
                                                                         
-       *OBJETIVO.       DESENVOLVER UM PROGRAMA PARA LER O ARQUIVO      
-       *                DE ENTRADA ARQENT E GRAVAR NA SAIDA APENAS      
-       *                CLIENTES QUE FAZEM ANIVERSARIO NO MES CORRENTE. 
+       *OBJETIVO.       DESENVOLVER UM PROGRAMA PARA LER O ARQUIVO
+       *                DE ENTRADA ARQENT E GRAVAR NA SAIDA APENAS
+       *                CLIENTES QUE FAZEM ANIVERSARIO NO MES RECEBIDO
+       *                VIA PARM (P-MES).
                                                                         
        *===============================================================*
         ENVIRONMENT                         DIVISION.                   
@@ -96,13 +97,27 @@
         77  WK-ABENDA                       PIC X(08) VALUE 'ABENDA31'. 
         01  WK-AREA.                                                    
             05 WK-AREA-PGM                  PIC X(08) VALUE 'VRB659S'.  
+            05 WK-AREA-PARA                  PIC X(20)   VALUE SPACES.
             05 WK-AREA-STAT                 PIC X(03) VALUE SPACES.     
             05 WK-AREA-MSG                  PIC X(50) VALUE SPACES.     
                                                                         
-        01  WK-CODIGO-AREA                  PIC X(30) VALUE SPACES.     
+        01  WK-CODIGO-AREA                  PIC X(30) VALUE SPACES.
        *                                                               *
        *---------------------------------------------------------------*
-                                                                        
+
+       *---------------------------------------------------------------*
+       *                AREA DE CONTROLE DE EXECUCAO                   *
+       *---------------------------------------------------------------*
+       *                                                               *
+        77  WK-RUNCTL                       PIC X(08) VALUE 'RUNCTL31'.
+        01  WK-RUNCTL-AREA.
+            05 WK-RC-PROGRAMA               PIC X(08) VALUE 'VRB659S'.
+            05 WK-RC-CHECKPOINT             PIC X(01) VALUE 'C'.
+            05 WK-RC-QTDE-LIDOS             PIC 9(07) VALUE ZEROES.
+            05 WK-RC-QTDE-GRAVADOS          PIC 9(07) VALUE ZEROES.
+       *                                                               *
+       *---------------------------------------------------------------*
+
        *---------------------------------------------------------------*
        *                VARIAVEIS CONTADORES                           *
        *---------------------------------------------------------------*
@@ -118,15 +133,20 @@
        *                VARIAVEIS GERAIS                               *
        *---------------------------------------------------------------*
        *                                                               *
-        01  WK-DATA-ATUAL.                                              
-            05 WK-ANO-ATUAL                 PIC 9(04) VALUE ZEROES.     
-            05 WK-MES-ATUAL                 PIC 9(02) VALUE ZEROES.     
-            05 WK-DIA-ATUAL                 PIC 9(02) VALUE ZEROES.     
+        77  WK-MES-ATUAL                    PIC 9(02) VALUE ZEROES.
        *                                                               *
        *---------------------------------------------------------------*
-                                                                        
+
+       *---------------------------------------------------------------*
+        LINKAGE                             SECTION.
+       *---------------------------------------------------------------*
+        01  P-PARM.
+            03 FILLER                       PIC S9(04)  COMP.
+            03 P-PARAMETRO.
+               10 P-MES                     PIC 99.
+
        *---------------------------------------------------------------*
-        PROCEDURE                           DIVISION.                   
+        PROCEDURE                           DIVISION    USING P-PARM.
        *---------------------------------------------------------------*
                                                                         
        *---------------------------------------------------------------*
@@ -164,9 +184,9 @@
             PERFORM 1200-FIRST-READ         THRU 1200-99-FIM.           
        *                                                               *
        *---------------------------------------------------------------*
-       * MOVE M??S ATUAL TO WK-MES-ATUAL                                *
-            ACCEPT WK-DATA-ATUAL       FROM       DATE YYYYMMDD.        
-       *                                                                
+       * MES ALVO RECEBIDO VIA PARM                                    *
+            MOVE   P-MES               TO         WK-MES-ATUAL.
+       *
        *---------------------------------------------------------------*
         1000-99-FIM.                        EXIT.                       
        *---------------------------------------------------------------*
@@ -183,6 +203,8 @@
                MOVE WK-FS-ARQENT       TO         WK-AREA-STAT     
                MOVE 'ERRO NA ABERTURA DO ARQUIVO DE ENTRADA ARQENT'
                                        TO         WK-AREA-MSG      
+               MOVE  WK-CODIGO-AREA          TO  WK-AREA-PARA
+
                CALL WK-ABENDA          USING      WK-AREA          
             END-IF.                                                
                                                                    
@@ -193,6 +215,8 @@
                MOVE WK-FS-ARQSAI       TO         WK-AREA-STAT     
                MOVE 'ERRO NA ABERTURA DO ARQUIVO DE SAIDA ARQSAI'  
                                        TO         WK-AREA-MSG      
+               MOVE  WK-CODIGO-AREA          TO  WK-AREA-PARA
+
                CALL WK-ABENDA          USING      WK-AREA
 	    END-IF.                                                     
        *                                                               *
@@ -214,6 +238,8 @@
                MOVE WK-FS-ARQENT       TO         WK-AREA-STAT
 	       MOVE 'ERRO NA LEITURA DO ARQUIVO DE ENTRADA ARQENT'      
                                        TO         WK-AREA-MSG           
+               MOVE  WK-CODIGO-AREA          TO  WK-AREA-PARA
+
                CALL WK-ABENDA          USING      WK-AREA               
             END-IF.                                                     
        *                                                               *
@@ -231,18 +257,20 @@
                MOVE REG-ENT            TO         REG-SAI               
                WRITE REG-SAI
 		                                                                 
-               MOVE '2000-PROCESSA'    TO         WK-CODIGO-AREA.  
-                                                                   
-               IF WK-FS-ARQSAI            NOT EQUAL  '00'          
+               MOVE '2000-PROCESSA'    TO         WK-CODIGO-AREA
+
+               IF WK-FS-ARQSAI            NOT EQUAL  '00'
                   DISPLAY 'ERRO NO: '                WK-CODIGO-AREA
                   DISPLAY 'STATUS:  '                WK-FS-ARQSAI  
                   MOVE WK-FS-ARQSAI       TO         WK-AREA-STAT  
                   MOVE 'ERRO NA ESCRITA DO ARQUIVO DE SAIDA ARQSAI'
                                           TO         WK-AREA-MSG   
-                  CALL WK-ABENDA          USING      WK-AREA       
-               END-IF.                                             
-                                                                   
-               ADD 1                   TO         WK-QTD-WRITES    
+                  MOVE  WK-CODIGO-AREA          TO  WK-AREA-PARA
+
+                  CALL WK-ABENDA          USING      WK-AREA
+               END-IF
+
+               ADD 1                   TO         WK-QTD-WRITES
                ADD 1                   TO         WK-QTD-ATIVAS    
             ELSE                                                   
                ADD 1                   TO         WK-QTD-NAO-ATIVAS
@@ -256,6 +284,8 @@
                MOVE WK-FS-ARQENT       TO         WK-AREA-STAT          
                MOVE 'ERRO NA LEITURA DO ARQUIVO DE ENTRADA ARQENT'      
                                        TO         WK-AREA-MSG           
+               MOVE  WK-CODIGO-AREA          TO  WK-AREA-PARA
+
                CALL WK-ABENDA          USING      WK-AREA               
             END-IF.                                                     
        *                                                               *
@@ -276,6 +306,8 @@
                MOVE WK-FS-ARQENT       TO         WK-AREA-STAT          
                MOVE 'ERRO NO FECHAMENTO DO ARQUIVO DE ENTRADA ARQENT'   
                                        TO         WK-AREA-MSG           
+               MOVE  WK-CODIGO-AREA          TO  WK-AREA-PARA
+
                CALL WK-ABENDA          USING      WK-AREA               
             END-IF.                                                     
                                                                         
@@ -286,10 +318,16 @@
        	       MOVE WK-FS-ARQSAI       TO         WK-AREA-STAT           
                MOVE 'ERRO NO FECHAMENTO DO ARQUIVO DE SAIDA ARQSAI'      
                                        TO         WK-AREA-MSG            
+               MOVE  WK-CODIGO-AREA          TO  WK-AREA-PARA
+
                CALL WK-ABENDA          USING      WK-AREA                
             END-IF.                                                      
                                                                          
-            PERFORM 3100-DISPLAY-FIM        THRU 3100-99-FIM.            
+            MOVE  WK-QTD-READS          TO         WK-RC-QTDE-LIDOS
+            MOVE  WK-QTD-WRITES         TO         WK-RC-QTDE-GRAVADOS
+            CALL  WK-RUNCTL             USING      WK-RUNCTL-AREA.
+
+            PERFORM 3100-DISPLAY-FIM        THRU 3100-99-FIM.
        *                                                               * 
        *---------------------------------------------------------------* 
         3000-99-FIM.                        EXIT.                        
@@ -302,7 +340,9 @@
             DISPLAY '**************************************************'.
             DISPLAY '*           TOTALIZADOR PROGRAMA VRB659S         *'.
             DISPLAY '*------------------------------------------------*'.
-            DISPLAY '*  REGISTROS LIDOS ARQENT............: '            
+            DISPLAY '*  MES INFORMADO NO PARM.............: '
+                     P-MES '*'.
+            DISPLAY '*  REGISTROS LIDOS ARQENT............: '
                      WK-QTD-READS '*'                                    
             DISPLAY '*  REGISTROS GRAVADOS ARQSAI.........: '            
                      WK-QTD-WRITES '*'.                                  
