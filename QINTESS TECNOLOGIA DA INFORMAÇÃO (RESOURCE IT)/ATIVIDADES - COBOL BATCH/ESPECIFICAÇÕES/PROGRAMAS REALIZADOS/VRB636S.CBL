@@ -38,10 +38,16 @@
             ACCESS MODE    IS  SEQUENTIAL                               
             FILE STATUS    IS  WS-FSARQSAI.                             
        *----------------------------------------------------------------
-            SELECT RELATO ASSIGN TO RELATO                              
-            FILE STATUS    IS  WS-FSRELATO.                             
+            SELECT RELATO ASSIGN TO RELATO
+            FILE STATUS    IS  WS-FSRELATO.
        *----------------------------------------------------------------
-        DATA                                DIVISION.                   
+            SELECT CKPCHAIN ASSIGN TO CKPCHAIN
+            FILE STATUS    IS  WS-FSCKPCHAIN.
+       *----------------------------------------------------------------
+            SELECT ARQCPFI ASSIGN TO ARQCPFI
+            FILE STATUS    IS  WS-FSARQCPFI.
+       *----------------------------------------------------------------
+        DATA                                DIVISION.
        *----------------------------------------------------------------
         FILE                                SECTION.                    
        *----------------------------------------------------------------
@@ -63,31 +69,79 @@
             DATA RECORD    IS REG-SAI                                   
             RECORDING MODE IS F.                                        
                                                                         
-        01  REG-SAI.                                                    
-            05  CPF-SAI                     PIC 9(11).                  
-            05  NOME-SAI                    PIC X(30).                  
-            05  VALOR-TOTAL                 PIC 9(15)V99.               
-            05  FILLER                      PIC X(02).                  
+        01  REG-SAI.
+            05  CPF-SAI                     PIC 9(11).
+            05  NOME-SAI                    PIC X(30).
+            05  VALOR-TOTAL                 PIC 9(15)V99.
+            05  SAI-VIP                     PIC X(01).
+            05  FILLER                      PIC X(01).
        *----------------------------------------------------------------
         FD  RELATO                                             
             LABEL RECORD IS OMITTED.                                    
                                                                         
-        01 REG-ATR                          PIC X(80).                  
-       *----------------------------------------------------------------
-        WORKING-STORAGE                     SECTION.                    
-       *----------------------------------------------------------------
-        77 WS-FSARQENT                      PIC X(02) VALUE '00'.       
-        77 WS-FSARQSAI                      PIC X(02) VALUE '00'.       
-        77 WS-FSRELATO                      PIC X(02) VALUE '00'.       
+        01 REG-ATR                          PIC X(80).
+       *----------------------------------------------------------------
+        FD  CKPCHAIN                        RECORDING MODE F.
+
+        01 REG-CKPCHAIN.
+           05 CKP-PROGRAMA                  PIC X(08).
+           05 CKP-DATA                      PIC 9(08).
+           05 CKP-STATUS                    PIC X(01).
+           05 FILLER                        PIC X(03).
+       *----------------------------------------------------------------
+        FD  ARQCPFI                         RECORDING MODE F.
+
+        01 REG-CPFI.
+           05 CPFI-CPF                      PIC 9(11).
+           05 CPFI-NOME                     PIC X(30).
+           05 CPFI-MOTIVO                   PIC X(20).
+       *----------------------------------------------------------------
+        WORKING-STORAGE                     SECTION.
+       *----------------------------------------------------------------
+        77 WS-FSARQENT                      PIC X(02) VALUE '00'.
+        77 WS-FSARQSAI                      PIC X(02) VALUE '00'.
+        77 WS-FSRELATO                      PIC X(02) VALUE '00'.
+        77 WS-FSCKPCHAIN                    PIC X(02) VALUE '00'.
+        77 WS-FSARQCPFI                     PIC X(02) VALUE '00'.
+
+       *---------------------------------------------------------------*
+       *         AREA - VALIDACAO DE CPF (ROTINA CHAMAVEL VRB660S)     *
+       *---------------------------------------------------------------*
+        01 WS-CPF-PARM.
+           05 WS-CPF-PARM-CPF               PIC 9(11).
+           05 WS-CPF-PARM-SIT               PIC X(01).
+        77 WS-QTDE-CPF-INVALIDO              PIC 9(03)    VALUE ZEROS.
+
+       *---------------------------------------------------------------*
+       *         AREA - RECONCILIACAO DE TOTAL DE CONTROLE             *
+       *---------------------------------------------------------------*
+        77 WS-CTRL-SOMA-ARQENT               PIC 9(15)V99 VALUE ZEROS.
+        77 WS-CTRL-SOMA-CPFINV                PIC 9(15)V99 VALUE ZEROS.
+        77 WS-CTRL-DIFERENCA                  PIC S9(15)V99 VALUE ZEROS.
+
+       *---------------------------------------------------------------*
+       *         AREA - CHECKPOINT/RESTART DO LOTE                     *
+       *---------------------------------------------------------------*
+        77 WS-CKPT-DATA-HOJE                PIC 9(08)  VALUE ZEROS.
+        77 WS-CKPT-ENCONTRADO               PIC X(01)  VALUE 'N'.
+           88 WS-CKPT-ENCONTRADO-SIM                   VALUE 'S'.
         77 WS-TOTAL-GASTO                   PIC 9(15)V99  VALUE ZEROS.  
         77 WS-TOTAL-RELAT                   PIC 9(15)V99  VALUE ZEROS.  
                                                                         
         77 WS-CHAVE-QUEBRA-ANT              PIC 9(11)    VALUE ZEROS.   
         77 WS-CHAVE-QUEBRA-ATU              PIC 9(11)    VALUE ZEROS.   
-        77 WS-QTDE-REG-GERADOS              PIC 9(03)    VALUE ZEROS.   
-        77 WS-QTDE-REG-LIDOS                PIC 9(03)    VALUE ZEROS.   
-        77 WS-CT-LIN                        PIC 99       VALUE 50.      
+        77 WS-QTDE-REG-GERADOS              PIC 9(03)    VALUE ZEROS.
+        77 WS-QTDE-REG-LIDOS                PIC 9(03)    VALUE ZEROS.
+        77 WS-QTDE-CLI-VIP                  PIC 9(03)    VALUE ZEROS.
+        77 WS-CT-LIN                        PIC 99       VALUE 50.
         77 WS-CT-PAG                        PIC 999      VALUE ZEROS.
+        77 WS-VIP-LIMITE                    PIC 9(15)V99 VALUE 10000,00.
+        77 WS-RUNCTL                        PIC X(08)  VALUE 'RUNCTL31'.
+        01 WS-RUNCTL-AREA.
+           05 WS-RC-PROGRAMA                PIC X(08) VALUE 'EXRELATO'.
+           05 WS-RC-CHECKPOINT              PIC X(01) VALUE 'C'.
+           05 WS-RC-QTDE-LIDOS              PIC 9(07) VALUE ZEROS.
+           05 WS-RC-QTDE-GRAVADOS           PIC 9(07) VALUE ZEROS.
 		                                                                      
        *---------------------------------------------------------------*
        *         LAYOUT DO RELATORIO - AREA DE CABE??ALHOS              *
@@ -105,7 +159,7 @@
        *----------------------------------------------------------------
         01 CAB-02.                                                      
            05 FILLER       PIC X(01) VALUE SPACES.                      
-           05 FILLER       PIC X(08) VALUE 'PVRB636S'.                  
+           05 FILLER       PIC X(08) VALUE 'EXRELATO'.
            05 FILLER       PIC X(12) VALUE SPACES.                      
            05 FILLER       PIC X(25) VALUE 'RELATORIO TOTALIZADOR DE '. 
            05 FILLER       PIC X(06) VALUE 'GASTOS'.                    
@@ -116,14 +170,15 @@
         01 CAB-03.                                                      
            05 FILLER       PIC X(80) VALUE ALL '-'.                     
        *----------------------------------------------------------------
-        01 CAB-04.                                                      
-           05 FILLER       PIC X(01) VALUE SPACES.                      
-           05 FILLER       PIC X(03) VALUE 'CPF'.                       
-           05 FILLER       PIC X(15) VALUE SPACES.                      
-           05 FILLER       PIC X(04) VALUE 'NOME'.                      
-           05 FILLER       PIC X(41) VALUE SPACES.                      
-           05 FILLER       PIC X(11) VALUE 'VALOR TOTAL'.               
-		         05 FILLER       PIC X(05) VALUE SPACES.                      
+        01 CAB-04.
+           05 FILLER       PIC X(01) VALUE SPACES.
+           05 FILLER       PIC X(03) VALUE 'CPF'.
+           05 FILLER       PIC X(15) VALUE SPACES.
+           05 FILLER       PIC X(04) VALUE 'NOME'.
+           05 FILLER       PIC X(41) VALUE SPACES.
+           05 FILLER       PIC X(11) VALUE 'VALOR TOTAL'.
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 FILLER       PIC X(03) VALUE 'VIP'.
        *---------------------------------------------------------------*
        *         LAYOUT DO RELATORIO - AREA DE DETALHE                 *
        *---------------------------------------------------------------*
@@ -135,8 +190,9 @@
            05 FILLER        PIC X(06) VALUE SPACES.                     
            05 NOME          PIC X(30).                                  
            05 FILLER        PIC X(04).                                  
-           05 VALOR-TOT-C   PIC ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99  VALUE ZEROS.    
-           05 FILLER        PIC X(05) VALUE SPACES.                     
+           05 VALOR-TOT-C   PIC ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99  VALUE ZEROS.
+           05 VIP-MARCA     PIC X(03) VALUE SPACES.
+           05 FILLER        PIC X(02) VALUE SPACES.
        *---------------------------------------------------------------*
         01 DETALHE-VAZIO.                                               
            05 FILLER        PIC X(01) VALUE SPACES.                     
@@ -161,18 +217,62 @@
        *---------------------------------------------------------------*
 		      PROCEDURE                           DIVISION.                   
        *---------------------------------------------------------------*
-        0000-PRINCIPAL                      SECTION.                    
+        0000-PRINCIPAL                      SECTION.
        *----------------------------------------------------------------
-            PERFORM 0100-INICIO       THRU  0100-99-INICIO-EXIT.        
-            PERFORM 0200-PROCESSA     THRU  0200-99-PROCESSA-EXIT       
-                                      UNTIL WS-FSARQENT EQUAL '10'.     
-            PERFORM 0300-FINALIZA     THRU  0300-99-FINALIZA-EXIT.      
-            STOP RUN.                                                   
+            PERFORM 0050-VERIFICA-CKPT THRU 0050-99-VERIFICA-CKPT-EXIT.
+       *
+            IF  WS-CKPT-ENCONTRADO-SIM
+                DISPLAY '****************************************'
+                DISPLAY '* EXRELATO JA CONCLUIDO HOJE - DISPENSADA'
+                DISPLAY '****************************************'
+            ELSE
+                PERFORM 0100-INICIO       THRU  0100-99-INICIO-EXIT.
+                PERFORM 0200-PROCESSA     THRU  0200-99-PROCESSA-EXIT
+                                          UNTIL WS-FSARQENT EQUAL '10'.
+                PERFORM 0300-FINALIZA     THRU  0300-99-FINALIZA-EXIT.
+            END-IF.
+            STOP RUN.
        *----------------------------------------------------------------
-        0000-99-PRINCIPAL-EXIT.       EXIT.                             
+        0000-99-PRINCIPAL-EXIT.       EXIT.
        *----------------------------------------------------------------
        *----------------------------------------------------------------
-        0100-INICIO                         SECTION.                    
+        0050-VERIFICA-CKPT                  SECTION.
+       *----------------------------------------------------------------
+       * VERIFICA SE ESTA ETAPA DA CADEIA NOTURNA (SERASA/STATUS/TOTALI-
+       * ZADOR) JA FOI CONCLUIDA HOJE, PERMITINDO QUE UM RESTART DA
+       * CADEIA PULE AS ETAPAS JA FEITAS EM VEZ DE REINICIAR DO ZERO.
+       *----------------------------------------------------------------
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CKPT-DATA-HOJE.
+            MOVE 'N'                        TO WS-CKPT-ENCONTRADO.
+       *
+            OPEN INPUT    CKPCHAIN.
+            IF  WS-FSCKPCHAIN                NOT EQUAL '00'
+                GO TO 0050-99-VERIFICA-CKPT-EXIT
+            END-IF.
+       *
+            PERFORM 0060-LER-CKPCHAIN THRU 0060-99-LER-CKPCHAIN-EXIT
+                   UNTIL WS-FSCKPCHAIN EQUAL '10'
+                      OR WS-CKPT-ENCONTRADO-SIM.
+       *
+            CLOSE         CKPCHAIN.
+       *----------------------------------------------------------------
+        0050-99-VERIFICA-CKPT-EXIT.   EXIT.
+       *----------------------------------------------------------------
+       *----------------------------------------------------------------
+        0060-LER-CKPCHAIN                   SECTION.
+       *----------------------------------------------------------------
+            READ          CKPCHAIN.
+            IF  WS-FSCKPCHAIN                EQUAL      '00'
+            AND CKP-PROGRAMA                 EQUAL      'EXRELATO'
+            AND CKP-DATA                     EQUAL      WS-CKPT-DATA-HOJE
+            AND CKP-STATUS                   EQUAL      'C'
+                MOVE 'S'                     TO         WS-CKPT-ENCONTRADO
+            END-IF.
+       *----------------------------------------------------------------
+        0060-99-LER-CKPCHAIN-EXIT.    EXIT.
+       *----------------------------------------------------------------
+       *----------------------------------------------------------------
+        0100-INICIO                         SECTION.
        *----------------------------------------------------------------
             DISPLAY '*************************************************'.
             DISPLAY '           INICIANDO O PROGRAMA...               '.
@@ -193,14 +293,21 @@
                STOP RUN                                                 
             END-IF.                                                     
                                                                         
-            OPEN OUTPUT  RELATO.                                        
-            IF WS-FSRELATO NOT EQUAL  '00' 
-               DISPLAY 'ERRO NA ABERTURA DO ARQUIVO RELATORIO'          
-               DISPLAY 'FILE STATUS = '     WS-FSRELATO                 
-               STOP RUN                                                 
-            END-IF.                                                     
-                                                                        
-            PERFORM 0220-LEITURA.                                       
+            OPEN OUTPUT  RELATO.
+            IF WS-FSRELATO NOT EQUAL  '00'
+               DISPLAY 'ERRO NA ABERTURA DO ARQUIVO RELATORIO'
+               DISPLAY 'FILE STATUS = '     WS-FSRELATO
+               STOP RUN
+            END-IF.
+
+            OPEN OUTPUT  ARQCPFI.
+            IF WS-FSARQCPFI NOT EQUAL  '00'
+               DISPLAY 'ERRO NA ABERTURA DO ARQUIVO ARQCPFI'
+               DISPLAY 'FILE STATUS = '     WS-FSARQCPFI
+               STOP RUN
+            END-IF.
+
+            PERFORM 0220-LEITURA.                                 
                                                                         
             IF WS-QTDE-REG-LIDOS  GREATER 0                             
                MOVE WS-CHAVE-QUEBRA-ATU  TO WS-CHAVE-QUEBRA-ANT         
@@ -233,10 +340,16 @@
             MOVE CPF-ENT                    TO CPF-SAI                   
             MOVE NOME-ENT                   TO NOME-SAI                  
                                                                          
-            ADD VALOR-GASTO                 TO WS-TOTAL-GASTO.           
-            MOVE WS-TOTAL-GASTO             TO VALOR-TOTAL.              
-                                                                         
-       * MOVIMENTACAO PARA O ARQUIVO RELATO                              
+            ADD VALOR-GASTO                 TO WS-TOTAL-GASTO.
+            MOVE WS-TOTAL-GASTO             TO VALOR-TOTAL.
+
+            IF WS-TOTAL-GASTO          GREATER OR EQUAL WS-VIP-LIMITE
+               MOVE 'S'                     TO SAI-VIP
+            ELSE
+               MOVE 'N'                     TO SAI-VIP
+            END-IF.
+
+       * MOVIMENTACAO PARA O ARQUIVO RELATO
                                                                          
             IF WS-CT-LIN GREATER 49                                      
                IF PAGINA GREATER 0                                       
@@ -252,10 +365,16 @@
             MOVE  SPACES         TO         REG-ATR.                    
             MOVE  CPF-ENT(1:9)   TO         CPF-ONZE.                   
             MOVE  CPF-ENT(10:2)  TO         CPF-DOIS.                   
-            MOVE  NOME-ENT       TO         NOME.                       
-            MOVE  WS-TOTAL-GASTO TO         VALOR-TOT-C.                
-                                                                        
-            PERFORM 0220-LEITURA.                                       
+            MOVE  NOME-ENT       TO         NOME.
+            MOVE  WS-TOTAL-GASTO TO         VALOR-TOT-C.
+
+            IF WS-TOTAL-GASTO    GREATER OR EQUAL WS-VIP-LIMITE
+               MOVE 'VIP'        TO         VIP-MARCA
+            ELSE
+               MOVE  SPACES      TO         VIP-MARCA
+            END-IF.
+
+            PERFORM 0220-LEITURA.
                                                                         
        *----------------------------------------------------------------
         0200-99-PROCESSA-EXIT.              EXIT.                       
@@ -263,15 +382,48 @@
        *----------------------------------------------------------------
         0220-LEITURA                        SECTION.                    
        *----------------------------------------------------------------
-            READ ARQENT.                                                
-	    IF   WS-FSARQENT = '10'                                     
-                 GO TO 0220-99-LEITURA-EXIT                             
-            END-IF.                                                     
-                                                                        
-            MOVE CPF-ENT         TO         WS-CHAVE-QUEBRA-ATU.        
-            ADD  1               TO         WS-QTDE-REG-LIDOS.          
+            READ ARQENT.
+	    IF   WS-FSARQENT = '10'
+                 GO TO 0220-99-LEITURA-EXIT
+            END-IF.
+
+            ADD  VALOR-GASTO          TO    WS-CTRL-SOMA-ARQENT.
+
+            MOVE CPF-ENT              TO    WS-CPF-PARM-CPF.
+            CALL 'VRB660S'            USING WS-CPF-PARM.
+
+            IF WS-CPF-PARM-SIT        EQUAL 'N'
+               PERFORM 0225-GRAVA-CPFINV
+               GO TO 0220-LEITURA
+            END-IF.
+
+            MOVE CPF-ENT         TO         WS-CHAVE-QUEBRA-ATU.
+            ADD  1               TO         WS-QTDE-REG-LIDOS.
+       *----------------------------------------------------------------
+        0220-99-LEITURA-EXIT.               EXIT.
+       *----------------------------------------------------------------
+       *----------------------------------------------------------------
+        0225-GRAVA-CPFINV                   SECTION.
+       *----------------------------------------------------------------
+       * CPF SEM DIGITO VERIFICADOR VALIDO -- REGISTRO DESVIADO PARA O
+       * ARQUIVO DE EXCECAO AO INVES DE ENTRAR NA TOTALIZACAO
+       *----------------------------------------------------------------
+            MOVE CPF-ENT              TO    CPFI-CPF
+            MOVE NOME-ENT             TO    CPFI-NOME
+            MOVE 'CPF INVALIDO'       TO    CPFI-MOTIVO
+            WRITE REG-CPFI.
+
+            ADD  VALOR-GASTO          TO    WS-CTRL-SOMA-CPFINV.
+
+            IF WS-FSARQCPFI NOT EQUAL '00'
+               DISPLAY 'NAO FOI POSSIVEL GRAVAR EM ARQCPFI'
+               DISPLAY 'FILE STATUS = '     WS-FSARQCPFI
+               STOP RUN
+            END-IF.
+
+            ADD  1                    TO    WS-QTDE-CPF-INVALIDO.
        *----------------------------------------------------------------
-        0220-99-LEITURA-EXIT.               EXIT.                       
+        0225-99-GRAVA-CPFINV-EXIT.          EXIT.                       
        *----------------------------------------------------------------
        *----------------------------------------------------------------
         0230-GRAVACAO                       SECTION.                    
@@ -285,6 +437,10 @@
 	    END-IF                                                      
                                                                         
             ADD   1                   TO    WS-QTDE-REG-GERADOS.        
+
+            IF SAI-VIP                      EQUAL 'S'
+               ADD   1                TO    WS-QTDE-CLI-VIP
+            END-IF.
        *----------------------------------------------------------------
         0230-99-GRAVACAO-EXIT.              EXIT.                       
        *----------------------------------------------------------------
@@ -364,21 +520,36 @@
                STOP RUN                                                 
             END-IF.                                                     
                                                                         
-            CLOSE RELATO.                                               
-            IF WS-FSRELATO NOT EQUAL  '00'                              
-               DISPLAY 'ERRO NO FECHAMENTO DO ARQUIVO RELATORIO'        
-               DISPLAY 'FILE STATUS = '     WS-FSRELATO                 
-               STOP RUN                                                 
-            END-IF.                                                     
-                                                                        
+            CLOSE RELATO.
+            IF WS-FSRELATO NOT EQUAL  '00'
+               DISPLAY 'ERRO NO FECHAMENTO DO ARQUIVO RELATORIO'
+               DISPLAY 'FILE STATUS = '     WS-FSRELATO
+               STOP RUN
+            END-IF.
+
+            CLOSE ARQCPFI.
+            IF WS-FSARQCPFI NOT EQUAL  '00'
+               DISPLAY 'ERRO NO FECHAMENTO DO ARQUIVO ARQCPFI'
+               DISPLAY 'FILE STATUS = '     WS-FSARQCPFI
+               STOP RUN
+            END-IF.
+
             DISPLAY '                                                 '.
 	    DISPLAY '*************************************************'.
             DISPLAY '         FIM DO PROGRAMA - THE END               '.
             DISPLAY '*************************************************'.
                                                                         
-            PERFORM 0310-RESUMO-GERAL.                                  
+            PERFORM 0310-RESUMO-GERAL.
+
+            PERFORM 0350-CONFERE-TOTAL-CONTROLE.
+
+            PERFORM 0340-GRAVA-CKPCHAIN.
+
+            MOVE      WS-QTDE-REG-LIDOS     TO   WS-RC-QTDE-LIDOS
+            MOVE      WS-QTDE-REG-GERADOS   TO   WS-RC-QTDE-GRAVADOS
+            CALL      WS-RUNCTL             USING WS-RUNCTL-AREA.
        *----------------------------------------------------------------
-        0300-99-FINALIZA-EXIT.              EXIT.                       
+        0300-99-FINALIZA-EXIT.              EXIT.
        *----------------------------------------------------------------
        *----------------------------------------------------------------
         0310-RESUMO-GERAL                   SECTION.                    
@@ -391,10 +562,12 @@
             DISPLAY '*************************************************'.
             DISPLAY '**** REGISTROS LIDOS    =   ' WS-QTDE-REG-LIDOS   .  
             DISPLAY '**** REGISTROS GERADOS  =   ' WS-QTDE-REG-GERADOS .
+            DISPLAY '**** CLIENTES VIP       =   ' WS-QTDE-CLI-VIP     .
+            DISPLAY '**** CPF INVALIDOS      =   ' WS-QTDE-CPF-INVALIDO.
             DISPLAY '*************************************************'.
             DISPLAY '*************************************************'.
        *----------------------------------------------------------------
-        0310-RESUMO-GERAL-EXIT.             EXIT.                       
+        0310-RESUMO-GERAL-EXIT.             EXIT.
        *----------------------------------------------------------------
        *----------------------------------------------------------------
         0320-IMPRIMA-TOT                    SECTION.                    
@@ -414,7 +587,66 @@
             PERFORM 0240-CABECALHO-PARTE1                               
             WRITE REG-ATR                   FROM DETALHE-VAZIO.         
        *----------------------------------------------------------------
-        0330-IMPRIMA-ARQ-VAZIO-EXIT.        EXIT.                       
+        0330-IMPRIMA-ARQ-VAZIO-EXIT.        EXIT.
+       *----------------------------------------------------------------
+       *----------------------------------------------------------------
+        0350-CONFERE-TOTAL-CONTROLE         SECTION.
+       *----------------------------------------------------------------
+       * COMPARA O TOTAL DE VALOR-GASTO LIDO DIRETO DO ARQENT COM A
+       * SOMA DO QUE FOI REALMENTE TOTALIZADO NO RELATORIO MAIS O QUE
+       * FOI DESVIADO PARA O ARQUIVO DE CPF INVALIDO, DENUNCIANDO
+       * REGISTROS PERDIDOS OU DUPLICADOS NO PROCESSAMENTO.
+       *----------------------------------------------------------------
+            COMPUTE WS-CTRL-DIFERENCA =
+                WS-CTRL-SOMA-ARQENT -
+                (WS-TOTAL-RELAT + WS-CTRL-SOMA-CPFINV).
+
+            DISPLAY '*************************************************'.
+            DISPLAY '       CONFERENCIA DE TOTAL DE CONTROLE          '.
+            DISPLAY '**** TOTAL LIDO NO ARQENT   = ' WS-CTRL-SOMA-ARQENT.
+            DISPLAY '**** TOTAL TOTALIZADO       = ' WS-TOTAL-RELAT.
+            DISPLAY '**** TOTAL EM CPF INVALIDO  = ' WS-CTRL-SOMA-CPFINV.
+
+            IF WS-CTRL-DIFERENCA         NOT EQUAL ZEROS
+               DISPLAY '**** DIVERGENCIA ENCONTRADA = ' WS-CTRL-DIFERENCA
+               DISPLAY '**** VERIFICAR REGISTROS PERDIDOS/DUPLICADOS'
+            ELSE
+               DISPLAY '**** TOTAIS CONFEREM - SEM DIVERGENCIA'
+            END-IF.
+            DISPLAY '*************************************************'.
+       *----------------------------------------------------------------
+        0350-99-CONFERE-TOTAL-CONTROLE-EXIT. EXIT.
+       *----------------------------------------------------------------
+       *----------------------------------------------------------------
+        0340-GRAVA-CKPCHAIN                 SECTION.
+       *----------------------------------------------------------------
+       * REGISTRA A CONCLUSAO DESTA ETAPA NO ARQUIVO DE CHECKPOINT DA
+       * CADEIA PARA QUE UM RESTART POSTERIOR NO MESMO DIA NAO REPITA
+       * O QUE JA FOI PROCESSADO COM SUCESSO.
+       *----------------------------------------------------------------
+            OPEN EXTEND   CKPCHAIN.
+            IF  WS-FSCKPCHAIN                NOT EQUAL  '00'
+                OPEN OUTPUT              CKPCHAIN
+            END-IF.
+            IF  WS-FSCKPCHAIN                NOT EQUAL  '00'
+               DISPLAY 'ERRO NA ABERTURA DO ARQUIVO CKPCHAIN'
+               DISPLAY 'FILE STATUS = '      WS-FSCKPCHAIN
+               GO TO 0340-99-GRAVA-CKPCHAIN-EXIT
+            END-IF.
+
+            MOVE 'EXRELATO'          TO    CKP-PROGRAMA
+            MOVE WS-CKPT-DATA-HOJE   TO    CKP-DATA
+            MOVE 'C'                 TO    CKP-STATUS
+            WRITE REG-CKPCHAIN.
+
+            IF  WS-FSCKPCHAIN                NOT EQUAL  '00'
+               DISPLAY 'ERRO NA GRAVACAO DO ARQUIVO CKPCHAIN'
+               DISPLAY 'FILE STATUS = '      WS-FSCKPCHAIN
+            END-IF.
+
+            CLOSE         CKPCHAIN.
+       *----------------------------------------------------------------
+        0340-99-GRAVA-CKPCHAIN-EXIT.        EXIT.
        *----------------------------------------------------------------
        *----------------------------------------------------------------          
                                                                                                                                                                                                                 
