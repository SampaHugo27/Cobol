@@ -16,8 +16,14 @@
               SELECT ARQENT ASSIGN TO ARQENT                             
               FILE STATUS IS WK-FS-ARQENT.                               
        *                                       
-		            SELECT ARQSAI ASSIGN TO ARQSAI                             
-              FILE STATUS IS WK-FS-ARQSAI.                               
+		            SELECT ARQSAI ASSIGN TO ARQSAI
+              FILE STATUS IS WK-FS-ARQSAI.
+       *
+              SELECT RELATO ASSIGN TO RELATO
+              FILE STATUS IS WK-FS-RELATO.
+       *
+              SELECT ARQCPFI ASSIGN TO ARQCPFI
+              FILE STATUS IS WK-FS-ARQCPFI.
        *-----------------------------------------------------------------
         DATA                               DIVISION.                     
        *-----------------------------------------------------------------
@@ -34,20 +40,108 @@
         01 SAIDA.                                                        
            05 CPF-S                        PIC X(11).                    
            05 NOME-CLIENTE-S               PIC X(30).                    
-		         05 VALOR-TOTAL                  PIC 9(15)V99.                 
-           05 FILLER                       PIC X(02).                    
+		         05 VALOR-TOTAL                  PIC 9(15)V99.
+           05 FILLER                       PIC X(02).
        *-----------------------------------------------------------------
-        WORKING-STORAGE                    SECTION.                      
+        FD RELATO
+           LABEL RECORD IS OMITTED.
+
+        01 REG-ATR                         PIC X(80).
        *-----------------------------------------------------------------
-        77 WK-FS-ARQENT                    PIC X(02)     VALUE SPACES.   
-        77 WK-FS-ARQSAI                    PIC X(02)     VALUE SPACES.   
-       *                                                                 
-        01 WK-QUEBRA-ANT                   PIC 9(11)     VALUE 0.        
-        01 WK-QUEBRA-ATU                   PIC 9(11)     VALUE 0.        
-       *                                                                 
-        01 WK-CONT-LEITURA                 PIC 9(04)     VALUE 0.        
-        01 WK-CONT-GRAVADO                 PIC 9(04)     VALUE 0.        
-        01 WK-CONT-QUEBRA                  PIC 9(04)     VALUE 0.        
+        FD ARQCPFI                 RECORDING MODE F.
+        01 REG-CPFI.
+           05 CPFI-CPF                     PIC X(11).
+           05 CPFI-NOME                    PIC X(30).
+           05 CPFI-MOTIVO                  PIC X(20).
+       *-----------------------------------------------------------------
+        WORKING-STORAGE                    SECTION.
+       *-----------------------------------------------------------------
+        77 WK-FS-ARQENT                    PIC X(02)     VALUE SPACES.
+        77 WK-FS-ARQSAI                    PIC X(02)     VALUE SPACES.
+        77 WK-FS-RELATO                    PIC X(02)     VALUE SPACES.
+        77 WK-FS-ARQCPFI                   PIC X(02)     VALUE SPACES.
+       *
+        01 WK-QUEBRA-ANT                   PIC 9(11)     VALUE 0.
+        01 WK-QUEBRA-ATU                   PIC 9(11)     VALUE 0.
+       *
+        01 WK-CPF-PARM.
+           05 WK-CPF-PARM-CPF              PIC 9(11).
+           05 WK-CPF-PARM-SIT              PIC X(01).
+       *
+        01 WK-CONT-LEITURA                 PIC 9(04)     VALUE 0.
+        01 WK-CONT-GRAVADO                 PIC 9(04)     VALUE 0.
+        01 WK-CONT-QUEBRA                  PIC 9(04)     VALUE 0.
+        01 WK-CONT-CPF-INVALIDO            PIC 9(04)     VALUE 0.
+        01 WK-TOTAL-RELAT                  PIC 9(15)V99  VALUE 0.
+        01 WK-CT-LIN                       PIC 99        VALUE 50.
+        01 WK-CT-PAG                       PIC 999       VALUE 0.
+       *
+        77 WK-RUNCTL                       PIC X(08)   VALUE 'RUNCTL31'.
+        01 WK-RUNCTL-AREA.
+           05 WK-RC-PROGRAMA                PIC X(08)   VALUE 'VRB631S'.
+           05 WK-RC-CHECKPOINT              PIC X(01)   VALUE 'C'.
+           05 WK-RC-QTDE-LIDOS              PIC 9(07)   VALUE ZEROS.
+           05 WK-RC-QTDE-GRAVADOS           PIC 9(07)   VALUE ZEROS.
+       *-----------------------------------------------------------------
+       *         LAYOUT DO RELATORIO - AREA DE CABECALHOS               *
+       *-----------------------------------------------------------------
+        01 CAB-01.
+           05 FILLER        PIC X(29) VALUE SPACES.
+           05 FILLER        PIC X(16) VALUE 'BRADESCO CARTOES'.
+           05 FILLER        PIC X(19) VALUE SPACES.
+           05 FILLER        PIC X(06) VALUE 'DATA: '.
+           05 CAB-DIA       PIC 99.
+           05 FILLER        PIC X(01) VALUE '/'.
+           05 CAB-MES       PIC 99.
+           05 FILLER        PIC X(01) VALUE '/'.
+           05 CAB-ANO       PIC 9999.
+       *-----------------------------------------------------------------
+        01 CAB-02.
+           05 FILLER       PIC X(01) VALUE SPACES.
+           05 FILLER       PIC X(08) VALUE 'VRB631S '.
+           05 FILLER       PIC X(12) VALUE SPACES.
+           05 FILLER       PIC X(25) VALUE 'RELATORIO TOTALIZADOR DE '.
+           05 FILLER       PIC X(06) VALUE 'GASTOS'.
+           05 FILLER       PIC X(17) VALUE SPACES.
+           05 FILLER       PIC X(08) VALUE 'PAGINA: '.
+           05 CAB-PAGINA   PIC 999.
+       *-----------------------------------------------------------------
+        01 CAB-03.
+           05 FILLER       PIC X(80) VALUE ALL '-'.
+       *-----------------------------------------------------------------
+        01 CAB-04.
+           05 FILLER       PIC X(01) VALUE SPACES.
+           05 FILLER       PIC X(03) VALUE 'CPF'.
+           05 FILLER       PIC X(15) VALUE SPACES.
+           05 FILLER       PIC X(04) VALUE 'NOME'.
+           05 FILLER       PIC X(41) VALUE SPACES.
+           05 FILLER       PIC X(11) VALUE 'VALOR TOTAL'.
+           05 FILLER       PIC X(05) VALUE SPACES.
+       *-----------------------------------------------------------------
+       *         LAYOUT DO RELATORIO - AREA DE DETALHE                  *
+       *-----------------------------------------------------------------
+        01 DETALHE.
+           05 FILLER        PIC X(01) VALUE SPACES.
+           05 DET-CPF       PIC X(11).
+           05 FILLER        PIC X(06) VALUE SPACES.
+           05 DET-NOME      PIC X(30).
+           05 FILLER        PIC X(04) VALUE SPACES.
+           05 DET-VALOR-TOT PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.99  VALUE ZEROS.
+       *-----------------------------------------------------------------
+       *         LAYOUT DO RELATORIO - AREA DE TOTALIZADORES            *
+       *-----------------------------------------------------------------
+        01 TOT-01.
+           05 FILLER        PIC X(01) VALUE SPACES.
+           05 FILLER        PIC X(26) VALUE 'TOTAL REGISTROS IMPRESSOS:'.
+           05 FILLER        PIC X(10) VALUE SPACES.
+           05 TOT-REG       PIC Z,ZZZ,ZZZ,ZZ9  VALUE ZEROS.
+           05 FILLER        PIC X(30).
+       *-----------------------------------------------------------------
+        01 TOT-02.
+           05 FILLER        PIC X(01) VALUE SPACES.
+           05 FILLER        PIC X(26) VALUE 'VALOR TOTAL SUMARIZADO...:'.
+           05 FILLER        PIC X(01) VALUE SPACE.
+           05 TOT-VALOR-F   PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.99  VALUE ZEROS.
        *-----------------------------------------------------------------
         PROCEDURE                          DIVISION.                     
        *-----------------------------------------------------------------
@@ -76,14 +170,28 @@
                STOP RUN                                                  
             END-IF.                                                      
        *                                                                 
-            OPEN OUTPUT   ARQSAI.                                        
-            IF WK-FS-ARQSAI  NOT EQUAL '00'                              
-               DISPLAY 'FILE-STATUS: '  WK-FS-ARQSAI                     
-               DISPLAY 'ERRO AO ABRIR SAIDA'                             
-               STOP RUN                                                  
-            END-IF.                                                      
-       *                                                                 
-            PERFORM 0225-LEITURA                                         
+            OPEN OUTPUT   ARQSAI.
+            IF WK-FS-ARQSAI  NOT EQUAL '00'
+               DISPLAY 'FILE-STATUS: '  WK-FS-ARQSAI
+               DISPLAY 'ERRO AO ABRIR SAIDA'
+               STOP RUN
+            END-IF.
+       *
+            OPEN OUTPUT   RELATO.
+            IF WK-FS-RELATO  NOT EQUAL '00'
+               DISPLAY 'FILE-STATUS: '  WK-FS-RELATO
+               DISPLAY 'ERRO AO ABRIR RELATORIO'
+               STOP RUN
+            END-IF.
+       *
+            OPEN OUTPUT   ARQCPFI.
+            IF WK-FS-ARQCPFI  NOT EQUAL '00'
+               DISPLAY 'FILE-STATUS: '  WK-FS-ARQCPFI
+               DISPLAY 'ERRO AO ABRIR ARQCPFI'
+               STOP RUN
+            END-IF.
+       *
+            PERFORM 0225-LEITURA
                                                                          
             IF  WK-FS-ARQENT     EQUAL '10'                              
                DISPLAY 'ARQUIVO ENTRADA VAZIO'                           
@@ -100,10 +208,11 @@
        *-----------------------------------------------------------------
         0200-PROCESSA                      SECTION.                      
        *-----------------------------------------------------------------
-            IF WK-QUEBRA-ATU NOT EQUAL  WK-QUEBRA-ANT                    
-               PERFORM 0250-GRAVACAO                                     
-                                                                         
-               MOVE  CPF-E          TO  CPF-S                            
+            IF WK-QUEBRA-ATU NOT EQUAL  WK-QUEBRA-ANT
+               PERFORM 0250-GRAVACAO
+               PERFORM 0260-IMPRIMA-DET
+
+               MOVE  CPF-E          TO  CPF-S
                MOVE  NOME-CLIENTE-E TO  NOME-CLIENTE-S                   
                MOVE  0              TO  VALOR-TOTAL                      
 		             MOVE  WK-QUEBRA-ATU  TO  WK-QUEBRA-ANT                    
@@ -133,10 +242,35 @@
                END-IF                                                    
             END-IF.                                                      
        *                                                                 
-            ADD  1                  TO  WK-CONT-LEITURA.                 
-            MOVE CPF-E              TO  WK-QUEBRA-ATU.                   
-       *                                                                 
-        0225-LEITURA-FIM.   EXIT.                                        
+            ADD  1                  TO  WK-CONT-LEITURA.
+            MOVE CPF-E              TO  WK-QUEBRA-ATU.
+       *
+            MOVE  CPF-E             TO    WK-CPF-PARM-CPF.
+            CALL  'VRB660S'         USING WK-CPF-PARM.
+       *
+            IF WK-CPF-PARM-SIT      EQUAL 'N'
+               PERFORM 0227-GRAVA-CPFINV
+               GO TO 0225-LEITURA
+            END-IF.
+       *
+        0225-LEITURA-FIM.   EXIT.
+       *-----------------------------------------------------------------
+        0227-GRAVA-CPFINV                  SECTION.
+       *-----------------------------------------------------------------
+            MOVE  CPF-E              TO    CPFI-CPF
+            MOVE  NOME-CLIENTE-E     TO    CPFI-NOME
+            MOVE  'CPF INVALIDO'     TO    CPFI-MOTIVO
+            WRITE REG-CPFI.
+
+            IF WK-FS-ARQCPFI   NOT EQUAL '00'
+               DISPLAY 'FILE-STATUS: ' WK-FS-ARQCPFI
+               DISPLAY 'ERRO NA GRAVACAO DE ARQCPFI'
+               STOP RUN
+            END-IF.
+
+            ADD   1                  TO    WK-CONT-CPF-INVALIDO.
+
+        0227-GRAVA-CPFINV-FIM.  EXIT.                                        
        *-----------------------------------------------------------------
         0250-GRAVACAO                      SECTION.                      
        *-----------------------------------------------------------------
@@ -147,36 +281,107 @@
                STOP RUN                                                  
             END-IF.                                                      
                                                                          
-            ADD  1               TO  WK-CONT-GRAVADO.                    
-                                                                         
-        0250-GRAVACAO-FIM.  EXIT.                                        
+            ADD  1               TO  WK-CONT-GRAVADO.
+
+        0250-GRAVACAO-FIM.  EXIT.
        *-----------------------------------------------------------------
-        0900-TERMINO                       SECTION.                      
+        0240-CABECALHO                      SECTION.
        *-----------------------------------------------------------------
-            IF  WK-CONT-LEITURA    >=   1                                
-               PERFORM 0250-GRAVACAO                                     
-               ADD  1                  TO  WK-CONT-QUEBRA                
-            END-IF.                                                      
-                                                                         
-            CLOSE         ARQENT.                                        
+            ADD   1                         TO     WK-CT-PAG.
+            MOVE  WK-CT-PAG                 TO     CAB-PAGINA.
+            MOVE FUNCTION CURRENT-DATE(7:2) TO     CAB-DIA.
+            MOVE FUNCTION CURRENT-DATE(5:2) TO     CAB-MES.
+            MOVE FUNCTION CURRENT-DATE(1:4) TO     CAB-ANO.
+            WRITE REG-ATR                   FROM   CAB-01.
+            WRITE REG-ATR                   FROM   CAB-02.
+            WRITE REG-ATR                   FROM   CAB-03.
+            WRITE REG-ATR                   FROM   CAB-04.
+            MOVE  5                         TO     WK-CT-LIN.
+
+        0240-CABECALHO-FIM.  EXIT.
+       *-----------------------------------------------------------------
+        0260-IMPRIMA-DET                    SECTION.
+       *-----------------------------------------------------------------
+            IF  WK-CT-LIN GREATER 49
+                PERFORM 0240-CABECALHO
+            END-IF.
+
+            MOVE  CPF-S               TO    DET-CPF.
+            MOVE  NOME-CLIENTE-S      TO    DET-NOME.
+            MOVE  VALOR-TOTAL         TO    DET-VALOR-TOT.
+            WRITE REG-ATR             FROM  DETALHE.
+
+            IF  WK-FS-RELATO  NOT EQUAL '00'
+                DISPLAY 'FILE-STATUS: ' WK-FS-RELATO
+                DISPLAY 'ERRO NA IMPRESSAO DO RELATORIO'
+                STOP RUN
+            END-IF.
+
+            ADD   VALOR-TOTAL         TO    WK-TOTAL-RELAT.
+            ADD   1                   TO    WK-CT-LIN.
+
+        0260-IMPRIMA-DET-FIM.  EXIT.
+       *-----------------------------------------------------------------
+        0320-IMPRIMA-TOT                    SECTION.
+       *-----------------------------------------------------------------
+            MOVE  SPACES                    TO REG-ATR.
+            WRITE REG-ATR.
+            MOVE  WK-CONT-GRAVADO           TO   TOT-REG.
+            WRITE REG-ATR                   FROM TOT-01.
+            MOVE  WK-TOTAL-RELAT            TO   TOT-VALOR-F.
+            WRITE REG-ATR                   FROM TOT-02.
+
+        0320-IMPRIMA-TOT-FIM.  EXIT.
+       *-----------------------------------------------------------------
+        0900-TERMINO                       SECTION.
+       *-----------------------------------------------------------------
+            IF  WK-CONT-LEITURA    >=   1
+               PERFORM 0250-GRAVACAO
+               PERFORM 0260-IMPRIMA-DET
+               ADD  1                  TO  WK-CONT-QUEBRA
+            END-IF.
+
+            PERFORM 0320-IMPRIMA-TOT.
+
+            CLOSE         ARQENT.
 		          IF WK-FS-ARQENT  NOT EQUAL '00'                            
                DISPLAY 'FILE-STATUS: '  WK-FS-ARQENT                   
                DISPLAY 'ERRO AO FECHAR ARQENT'                         
                STOP RUN                                                
             END-IF.                                                    
        *                                                               
-            CLOSE         ARQSAI.                                      
-            IF WK-FS-ARQSAI  NOT EQUAL '00'                            
-               DISPLAY 'FILE-STATUS: '  WK-FS-ARQSAI                   
-               DISPLAY 'ERRO AO FECHAR ARQSAI'                         
-               STOP RUN                                                
-            END-IF.                                                    
-       *                                                               
-            DISPLAY 'QTD DE LEITURAS: ' WK-CONT-LEITURA '          '   
-            DISPLAY 'QTD DE GRAVADOS: ' WK-CONT-GRAVADO '          '   
-            DISPLAY 'QTD DE QUEBRAS : ' WK-CONT-QUEBRA  '          '   
-            DISPLAY '                                              '   
-            DISPLAY '**********************************************'.  
+            CLOSE         ARQSAI.
+            IF WK-FS-ARQSAI  NOT EQUAL '00'
+               DISPLAY 'FILE-STATUS: '  WK-FS-ARQSAI
+               DISPLAY 'ERRO AO FECHAR ARQSAI'
+               STOP RUN
+            END-IF.
+       *
+            CLOSE         RELATO.
+            IF WK-FS-RELATO  NOT EQUAL '00'
+               DISPLAY 'FILE-STATUS: '  WK-FS-RELATO
+               DISPLAY 'ERRO AO FECHAR RELATORIO'
+               STOP RUN
+            END-IF.
+       *
+            CLOSE         ARQCPFI.
+            IF WK-FS-ARQCPFI  NOT EQUAL '00'
+               DISPLAY 'FILE-STATUS: '  WK-FS-ARQCPFI
+               DISPLAY 'ERRO AO FECHAR ARQCPFI'
+               STOP RUN
+            END-IF.
+       *
+            DISPLAY 'QTD DE LEITURAS: ' WK-CONT-LEITURA '          '
+            DISPLAY 'QTD DE GRAVADOS: ' WK-CONT-GRAVADO '          '
+            DISPLAY 'QTD DE QUEBRAS : ' WK-CONT-QUEBRA  '          '
+            DISPLAY 'QTD CPF INVALIDO:' WK-CONT-CPF-INVALIDO '      '
+       *
+            MOVE  WK-CONT-LEITURA      TO    WK-RC-QTDE-LIDOS
+            MOVE  WK-CONT-GRAVADO      TO    WK-RC-QTDE-GRAVADOS
+            CALL  WK-RUNCTL            USING WK-RUNCTL-AREA.
+       *
+            DISPLAY '                                              '
+            DISPLAY '**********************************************'.
             DISPLAY '**********PGM EXECUTADO COM SUCESSO.**********'     
             DISPLAY '**********************************************'.    
                                                                          
