@@ -1,4 +1,4 @@
-      	*-----------------------------------------------------------------
+       *-----------------------------------------------------------------
         IDENTIFICATION                     DIVISION.                     
         PROGRAM-ID. VRB637S.                                             
         AUTHOR.     HUGO SAMPAIO.                                           
@@ -64,6 +64,24 @@
         01 WK-CONT-GRAVADO                 PIC 9(04)     VALUE 0.        
         01 WK-CONT-QUEBRA                  PIC 9(04)     VALUE 0.        
        *                                                                 
+        01 WK-LIM-BAIXO                    PIC 9(15)V99  VALUE 1000.    
+        01 WK-LIM-ALTO                     PIC 9(15)V99  VALUE 5000.    
+       *                                                                 
+        01 WK-CONT-BAIXO                   PIC 9(04)     VALUE 0.       
+        01 WK-CONT-MEDIO                   PIC 9(04)     VALUE 0.       
+        01 WK-CONT-ALTO                    PIC 9(04)     VALUE 0.       
+       *                                                                 
+        01 WK-SOMA-BAIXO                   PIC 9(15)V99  VALUE 0.
+        01 WK-SOMA-MEDIO                   PIC 9(15)V99  VALUE 0.
+        01 WK-SOMA-ALTO                    PIC 9(15)V99  VALUE 0.
+       *
+        77 WK-RUNCTL                       PIC X(08)   VALUE 'RUNCTL31'.
+        01 WK-RUNCTL-AREA.
+           05 WK-RC-PROGRAMA               PIC X(08)  VALUE 'VRB637S'.
+           05 WK-RC-CHECKPOINT             PIC X(01)  VALUE 'C'.
+           05 WK-RC-QTDE-LIDOS             PIC 9(07)  VALUE ZEROS.
+           05 WK-RC-QTDE-GRAVADOS          PIC 9(07)  VALUE ZEROS.
+       *
        ******************************************************************
        *********************** AREA - CABECALHO *************************
        ******************************************************************
@@ -132,6 +150,39 @@
                                      VALUE 'VALOR TOTAL SUMARIZADO...: '.
            05 TOT2-VALOR-SUM               PIC ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99    
                                            VALUE ZEROS.                  
+       *-----------------------------------------------------------------
+        01 TOT3.                                                         
+           05 FILLER                       PIC X(27)                     
+                                     VALUE 'QTD CLIENTES FAIXA BAIXA : '.
+           05 TOT3-QTDE                    PIC ZZZ9     VALUE ZEROS.     
+       *-----------------------------------------------------------------
+        01 TOT4.                                                         
+           05 FILLER                       PIC X(27)                     
+                                     VALUE 'VALOR TOTAL FAIXA BAIXA..: '.
+           05 TOT4-VALOR                   PIC ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99    
+                                           VALUE ZEROS.                  
+       *-----------------------------------------------------------------
+        01 TOT5.                                                         
+           05 FILLER                       PIC X(27)                     
+                                     VALUE 'QTD CLIENTES FAIXA MEDIA : '.
+           05 TOT5-QTDE                    PIC ZZZ9     VALUE ZEROS.     
+       *-----------------------------------------------------------------
+        01 TOT6.                                                         
+           05 FILLER                       PIC X(27)                     
+                                     VALUE 'VALOR TOTAL FAIXA MEDIA..: '.
+           05 TOT6-VALOR                   PIC ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99    
+                                           VALUE ZEROS.                  
+       *-----------------------------------------------------------------
+        01 TOT7.                                                         
+           05 FILLER                       PIC X(27)                     
+                                     VALUE 'QTD CLIENTES FAIXA ALTA  : '.
+           05 TOT7-QTDE                    PIC ZZZ9     VALUE ZEROS.     
+       *-----------------------------------------------------------------
+        01 TOT8.                                                         
+           05 FILLER                       PIC X(27)                     
+                                     VALUE 'VALOR TOTAL FAIXA ALTA...: '.
+           05 TOT8-VALOR                   PIC ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99    
+                                           VALUE ZEROS.                  
        *-----------------------------------------------------------------
        ******************************************************************
        ******************** FIM DA WORKING-STORAGE **********************
@@ -290,8 +341,26 @@
             END-IF.                                                      
                                                                          
             ADD  1                  TO  WK-CONT-GRAVADO.                 
+            PERFORM 0255-CLASSIFICA-FAIXA.                                 
                                                                          
         0250-GRAVACAO-FIM.      EXIT.                                    
+        0255-CLASSIFICA-FAIXA              SECTION.                      
+       *-----------------------------------------------------------------
+            IF  WK-VALOR-TOTAL      <  WK-LIM-BAIXO                      
+               ADD  1               TO  WK-CONT-BAIXO                    
+               ADD  WK-VALOR-TOTAL  TO  WK-SOMA-BAIXO                     
+            ELSE                                                         
+               IF  WK-VALOR-TOTAL   >  WK-LIM-ALTO                       
+                  ADD  1              TO  WK-CONT-ALTO                   
+                  ADD  WK-VALOR-TOTAL TO  WK-SOMA-ALTO                    
+               ELSE                                                      
+                  ADD  1              TO  WK-CONT-MEDIO                  
+                  ADD  WK-VALOR-TOTAL TO  WK-SOMA-MEDIO                   
+               END-IF                                                    
+            END-IF.                                                      
+       *-----------------------------------------------------------------
+        0255-CLASSIFICA-FAIXA-FIM.     EXIT.                             
+       *-----------------------------------------------------------------
        *-----------------------------------------------------------------
         0300-FS-GRAVADET                   SECTION.                      
             IF WK-FS-RELATO   NOT EQUAL '00'                             
@@ -321,14 +390,33 @@
             END-IF.                                                      
                                                                          
             MOVE WK-TOT-REG         TO TOT1-VALOR-REG                    
-            MOVE WK-TOT-SUM         TO TOT2-VALOR-SUM
-		                                                                       
+            MOVE WK-TOT-SUM         TO TOT2-VALOR-SUM.                   
+       *                                                                 
+            MOVE WK-CONT-BAIXO      TO TOT3-QTDE                         
+            MOVE WK-SOMA-BAIXO      TO TOT4-VALOR                        
+            MOVE WK-CONT-MEDIO      TO TOT5-QTDE                         
+            MOVE WK-SOMA-MEDIO      TO TOT6-VALOR                        
+            MOVE WK-CONT-ALTO       TO TOT7-QTDE                         
+            MOVE WK-SOMA-ALTO       TO TOT8-VALOR.                       
+       *                                                                 
             MOVE SPACES             TO REL-LINHA                         
             WRITE REL-LINHA                                              
             PERFORM 0300-FS-GRAVADET                                     
             WRITE REL-LINHA         FROM TOT1                            
             PERFORM 0300-FS-GRAVADET                                     
             WRITE REL-LINHA         FROM TOT2                            
+            PERFORM 0300-FS-GRAVADET                                     
+            WRITE REL-LINHA         FROM TOT3                            
+            PERFORM 0300-FS-GRAVADET                                     
+            WRITE REL-LINHA         FROM TOT4                            
+            PERFORM 0300-FS-GRAVADET                                     
+            WRITE REL-LINHA         FROM TOT5                            
+            PERFORM 0300-FS-GRAVADET                                     
+            WRITE REL-LINHA         FROM TOT6                            
+            PERFORM 0300-FS-GRAVADET                                     
+            WRITE REL-LINHA         FROM TOT7                            
+            PERFORM 0300-FS-GRAVADET                                     
+            WRITE REL-LINHA         FROM TOT8                            
             PERFORM 0300-FS-GRAVADET.                                    
                                                                          
         0375-TOTALIZADOR-FIM.   EXIT.                                    
@@ -369,8 +457,16 @@
             DISPLAY 'QTD DE LEITURAS: ' WK-CONT-LEITURA '          '     
             DISPLAY 'QTD DE GRAVADOS: ' WK-CONT-GRAVADO '          '     
             DISPLAY 'QTD DE QUEBRAS : ' WK-CONT-QUEBRA  '          '     
-            DISPLAY '                                              '     
-            DISPLAY '**********************************************'.    
+            DISPLAY 'FAIXA BAIXA    : ' WK-CONT-BAIXO  ' CLIENTES '     
+            DISPLAY 'FAIXA MEDIA    : ' WK-CONT-MEDIO  ' CLIENTES '     
+            DISPLAY 'FAIXA ALTA     : ' WK-CONT-ALTO   ' CLIENTES '
+       *
+            MOVE  WK-CONT-LEITURA      TO    WK-RC-QTDE-LIDOS
+            MOVE  WK-CONT-GRAVADO      TO    WK-RC-QTDE-GRAVADOS
+            CALL  WK-RUNCTL            USING WK-RUNCTL-AREA.
+       *
+            DISPLAY '                                              '
+            DISPLAY '**********************************************'.
             DISPLAY '**********PGM EXECUTADO COM SUCESSO.**********'     
             DISPLAY '**********************************************'.    
                                                                          
