@@ -6,7 +6,22 @@
        *----------------------------------------------------------------*
        * OBJETIVO DO PROGRAMA: O PROGRAMA LE OS REGISTROS DO ARQUIVO DE *
        * ENTRADA ARQENT  E IDENTIFICAR NESSE ARQUIVO A QUANTIDADE DE    *
-       * CLIENTES QUE FAZEM ANIVERSARIO EM CADA DIA DO ANO.             *
+       * CLIENTES QUE FAZEM ANIVERSARIO EM CADA DIA DO ANO, GERANDO O   *
+       * RELATORIO RELATO E O ARQUIVO DE SAIDA ARQMALA COM A LISTA DE   *
+       * CLIENTES PARA A CAMPANHA DE MALA DIRETA DE ANIVERSARIANTES.    *
+       *----------------------------------------------------------------*
+       *  HISTORICO DE ALTERACOES                                       *
+       *  DATA       AUTOR                 DESCRICAO                    *
+       *  ---------  --------------------  ---------------------------- *
+       *  09/08/2026 HUGO SAMPAIO          ABSORVIDA A LOGICA DO        *
+       *                                   PROTOTIPO VRB644S [TABELA DE *
+       *                                   ANIVERSARIANTES SO POR       *
+       *                                   DISPLAY, SEM RELATO], QUE    *
+       *                                   FOI RETIRADO POR SER         *
+       *                                   REDUNDANTE; ACRESCENTADO O   *
+       *                                   ARQUIVO ARQMALA DE SAIDA     *
+       *                                   PARA A CAMPANHA DE MALA      *
+       *                                   DIRETA DE ANIVERSARIANTES    *
        *----------------------------------------------------------------*
        *================================================================*
         ENVIRONMENT                         DIVISION.                    
@@ -24,10 +39,16 @@
             SELECT ARQENT  ASSIGN TO ARQENT                              
             ORGANIZATION   IS  SEQUENTIAL                                
             ACCESS MODE    IS  SEQUENTIAL                                
-            FILE STATUS    IS  WS-FSARQENT.                              
+            FILE STATUS    IS  WS-FSARQENT.
+
+            SELECT RELATO  ASSIGN TO RELATO
+            FILE STATUS    IS  WS-FSRELATO.
+
+            SELECT ARQMALA ASSIGN TO ARQMALA
+            FILE STATUS    IS  WS-FSARQMALA.
        *----------------------------------------------------------------*
        *================================================================*
-        DATA                                DIVISION.                    
+        DATA                                DIVISION.
        *================================================================*
         FILE                                SECTION.                     
        *----------------------------------------------------------------*
@@ -39,10 +60,29 @@
                 10   ANO       PIC 9999.                                 
                 10   MES       PIC 99.                                   
                 10   DIA       PIC 99.                                   
-            05  VALOR-GASTO    PIC 9(15)V99.                             
-            05  FILLER         PIC X(04).                                
+            05  VALOR-GASTO    PIC 9(15)V99.
+            05  FILLER         PIC X(04).
+       *----------------------------------------------------------------*
+        FD  RELATO
+            LABEL RECORD IS OMITTED.
+
+        01 REG-ATR                          PIC X(80).
+       *----------------------------------------------------------------*
+        FD  ARQMALA        RECORDING MODE F.
+       *----------------------------------------------------------------*
+       * SAIDA PARA A CAMPANHA DE MALA DIRETA DE ANIVERSARIANTES        *
        *----------------------------------------------------------------*
-        WORKING-STORAGE                     SECTION.                     
+        01  REG-MALA.
+            05  MALA-CPF           PIC 9(11).
+            05  MALA-NOME-CLI      PIC X(30).
+            05  MALA-DATA-NASCTO.
+                10   MALA-ANO      PIC 9999.
+                10   MALA-MES      PIC 99.
+                10   MALA-DIA      PIC 99.
+            05  MALA-MENSAGEM      PIC X(35) VALUE
+                   'FELIZ ANIVERSARIO! CONFIRA NOSSAS '.
+       *----------------------------------------------------------------*
+        WORKING-STORAGE                     SECTION.
        *----------------------------------------------------------------*
        *              DECLARACAO DA TABELA BIDIMENSIONAL                *
        *----------------------------------------------------------------*
@@ -51,18 +91,122 @@
               05 WS-TB-DIA     OCCURS 31 TIMES.                          
                  07 WS-TAB-QTDE             PIC 99        VALUE ZEROS.
        *----------------------------------------------------------------*
+       *              TABELA DE NOMES DOS MESES (P/ RELATORIO)           *
+       *----------------------------------------------------------------*
+        01 WS-TAB-MESES-DADOS.
+           05 FILLER        PIC X(10)   VALUE 'JANEIRO'.
+           05 FILLER        PIC X(10)   VALUE 'FEVEREIRO'.
+           05 FILLER        PIC X(10)   VALUE 'MARCO'.
+           05 FILLER        PIC X(10)   VALUE 'ABRIL'.
+           05 FILLER        PIC X(10)   VALUE 'MAIO'.
+           05 FILLER        PIC X(10)   VALUE 'JUNHO'.
+           05 FILLER        PIC X(10)   VALUE 'JULHO'.
+           05 FILLER        PIC X(10)   VALUE 'AGOSTO'.
+           05 FILLER        PIC X(10)   VALUE 'SETEMBRO'.
+           05 FILLER        PIC X(10)   VALUE 'OUTUBRO'.
+           05 FILLER        PIC X(10)   VALUE 'NOVEMBRO'.
+           05 FILLER        PIC X(10)   VALUE 'DEZEMBRO'.
+        01 WS-TAB-MESES REDEFINES WS-TAB-MESES-DADOS.
+           05 WS-MES-NOME   PIC X(10)   OCCURS 12 TIMES.
+       *----------------------------------------------------------------*
+       *         LAYOUT DO RELATORIO - AREA DE CABECALHOS                *
+       *----------------------------------------------------------------*
+        01 CAB-01.
+           05 FILLER        PIC X(29) VALUE SPACES.
+           05 FILLER        PIC X(16) VALUE 'BRADESCO CARTOES'.
+           05 FILLER        PIC X(19) VALUE SPACES.
+           05 FILLER        PIC X(06) VALUE 'DATA: '.
+           05 DIA-CAB       PIC 99.
+           05 FILLER        PIC X(01) VALUE '/'.
+           05 MES-CAB       PIC 99.
+           05 FILLER        PIC X(01) VALUE '/'.
+           05 ANO-CAB       PIC 9999.
+       *----------------------------------------------------------------*
+        01 CAB-02.
+           05 FILLER        PIC X(01) VALUE SPACES.
+           05 FILLER        PIC X(08) VALUE 'PEXHB   '.
+           05 FILLER        PIC X(12) VALUE SPACES.
+           05 FILLER        PIC X(13) VALUE 'RELATORIO DE '.
+           05 FILLER        PIC X(15) VALUE 'ANIVERSARIANTES'.
+           05 FILLER        PIC X(01) VALUE SPACES.
+           05 FILLER        PIC X(07) VALUE 'POR DIA'.
+           05 FILLER        PIC X(12) VALUE SPACES.
+           05 FILLER        PIC X(08) VALUE 'PAGINA: '.
+           05 PAGINA-CAB    PIC 999.
+       *----------------------------------------------------------------*
+        01 CAB-03.
+           05 FILLER        PIC X(80) VALUE ALL '-'.
+       *----------------------------------------------------------------*
+        01 CAB-04.
+           05 FILLER        PIC X(01) VALUE SPACES.
+           05 FILLER        PIC X(03) VALUE 'MES'.
+           05 FILLER        PIC X(12) VALUE SPACES.
+           05 FILLER        PIC X(03) VALUE 'DIA'.
+           05 FILLER        PIC X(12) VALUE SPACES.
+           05 FILLER        PIC X(20) VALUE 'QTDE ANIVERSARIANTES'.
+           05 FILLER        PIC X(29) VALUE SPACES.
+       *----------------------------------------------------------------*
+       *         LAYOUT DO RELATORIO - AREA DE DETALHE                  *
+       *----------------------------------------------------------------*
+        01 DETALHE.
+           05 FILLER        PIC X(01) VALUE SPACES.
+           05 MES-NOME-DET  PIC X(10).
+           05 FILLER        PIC X(06) VALUE SPACES.
+           05 DIA-DET       PIC ZZ9.
+           05 FILLER        PIC X(16) VALUE SPACES.
+           05 QTDE-DET      PIC ZZ9.
+           05 FILLER        PIC X(41) VALUE SPACES.
+       *----------------------------------------------------------------*
+        01 DETALHE-VAZIO.
+           05 FILLER        PIC X(01) VALUE SPACES.
+           05 FILLER        PIC X(24) VALUE 'ARQUIVO DE ENTRADA VAZIO'.
+           05 FILLER        PIC X(55) VALUE SPACES.
+       *----------------------------------------------------------------*
+       *         LAYOUT DO RELATORIO - AREA DE TOTALIZADORES             *
+       *----------------------------------------------------------------*
+        01 TOT-01.
+           05 FILLER        PIC X(01) VALUE SPACES.
+           05 FILLER        PIC X(25) VALUE 'TOTAL DE MESES IMPRESSOS:'.
+           05 FILLER        PIC X(10) VALUE SPACES.
+           05 TOT-MESES     PIC ZZ9.
+           05 FILLER        PIC X(41) VALUE SPACES.
+       *----------------------------------------------------------------*
+        01 TOT-02.
+           05 FILLER        PIC X(01) VALUE SPACES.
+           05 FILLER        PIC X(26) VALUE 'TOTAL DE ANIVERSARIANTES.:'.
+           05 FILLER        PIC X(09) VALUE SPACES.
+           05 TOT-ANIV      PIC ZZZ9.
+           05 FILLER        PIC X(40) VALUE SPACES.
+       *----------------------------------------------------------------*
        *                       AREA DE ABEND                            *
        *----------------------------------------------------------------*
         77  WS-ABENDA                       PIC X(08)   VALUE 'ABENDA31'.
         01  WS-AREA.                                                     
             05 WS-AREA-PGM                  PIC X(08)   VALUE 'VRB645S'. 
+            05 WS-AREA-PARA                  PIC X(20)   VALUE SPACES.
             05 WS-AREA-STAT                 PIC X(03)   VALUE SPACES.    
             05 WS-AREA-MSG                  PIC X(50)   VALUE SPACES.    
                                                                          
-        01  WS-CODIGO-AREA                  PIC X(30)   VALUE SPACES.    
+        01  WS-CODIGO-AREA                  PIC X(30)   VALUE SPACES.
        *----------------------------------------------------------------*
-        77  WS-CONTA-REC                    PIC 999     VALUE ZEROS.     
-        77  WS-FSARQENT                     PIC X(02)   VALUE '00'.      
+       *                  AREA DE CONTROLE DE EXECUCAO                  *
+       *----------------------------------------------------------------*
+        77  WS-RUNCTL                       PIC X(08)   VALUE 'RUNCTL31'.
+        01  WS-RUNCTL-AREA.
+            05 WS-RC-PROGRAMA               PIC X(08)   VALUE 'EXHB'.
+            05 WS-RC-CHECKPOINT             PIC X(01)   VALUE 'C'.
+            05 WS-RC-QTDE-LIDOS             PIC 9(07)   VALUE ZEROS.
+            05 WS-RC-QTDE-GRAVADOS          PIC 9(07)   VALUE ZEROS.
+       *----------------------------------------------------------------*
+        77  WS-CONTA-REC                    PIC 999     VALUE ZEROS.
+        77  WS-FSARQENT                     PIC X(02)   VALUE '00'.
+        77  WS-FSRELATO                     PIC X(02)   VALUE '00'.
+        77  WS-FSARQMALA                    PIC X(02)   VALUE '00'.
+        77  WS-QTDE-MALA-GRAVADOS            PIC 9999    VALUE ZEROS.
+        77  WS-CT-LIN                       PIC 99      VALUE 50.
+        77  WS-CT-PAG                       PIC 999     VALUE ZEROS.
+        77  WS-QTDE-MESES-IMPRESSOS         PIC 999     VALUE ZEROS.
+        77  WS-QTDE-ANIV-IMPRESSOS          PIC 9999    VALUE ZEROS.
        *----------------------------------------------------------------*
        *                   DECLARACAO DOS INDICES                       *
        *----------------------------------------------------------------*
@@ -96,10 +240,36 @@
                 MOVE WS-FSARQENT        TO         WS-AREA-STAT          
                 MOVE 'ERRO NA ABERTURA DO ARQUIVO DE ENTRADA ARQENT'     
                                         TO         WS-AREA-MSG           
-                CALL WS-ABENDA          USING      WS-AREA               
-            END-IF.                                                      
-                                                                         
-            PERFORM 3100-LEITURA.                                        
+                MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
+                CALL WS-ABENDA          USING      WS-AREA
+            END-IF.
+
+            OPEN OUTPUT  RELATO.
+            IF  WS-FSRELATO            NOT EQUAL '00'
+                DISPLAY 'ERRO NO: '                WS-CODIGO-AREA
+                DISPLAY 'STATUS:  '                WS-FSRELATO
+                MOVE WS-FSRELATO        TO         WS-AREA-STAT
+                MOVE 'ERRO NA ABERTURA DO ARQUIVO RELATORIO'
+                                        TO         WS-AREA-MSG
+                MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
+                CALL WS-ABENDA          USING      WS-AREA
+            END-IF.
+
+            OPEN OUTPUT  ARQMALA.
+            IF  WS-FSARQMALA           NOT EQUAL '00'
+                DISPLAY 'ERRO NO: '                WS-CODIGO-AREA
+                DISPLAY 'STATUS:  '                WS-FSARQMALA
+                MOVE WS-FSARQMALA        TO         WS-AREA-STAT
+                MOVE 'ERRO NA ABERTURA DO ARQUIVO ARQMALA'
+                                        TO         WS-AREA-MSG
+                MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
+                CALL WS-ABENDA          USING      WS-AREA
+            END-IF.
+
+            PERFORM 3100-LEITURA.
        *----------------------------------------------------------------*
        * VERIFICA SE O ARQUIVO DE ENTRADA ESTA VAZIO                    *
        *----------------------------------------------------------------*
@@ -118,15 +288,44 @@
        *================================================================*
         1000-99-INICIO-EXIT.                EXIT.                        
        *================================================================*
-        3000-PROCESSA                       SECTION.                     
+        3000-PROCESSA                       SECTION.
        *================================================================*
-            ADD 1 TO WS-TAB-QTDE(MES, DIA).                              
+            ADD 1 TO WS-TAB-QTDE(MES, DIA).
+            PERFORM 3200-GRAVA-MALA.
             PERFORM 3100-LEITURA.
-                                                                       
+
+       *================================================================*
+        3000-99-PROCESSA-EXIT.              EXIT.
+       *================================================================*
+        3200-GRAVA-MALA                     SECTION.
+       *================================================================*
+       * GRAVA O REGISTRO DE SAIDA PARA A CAMPANHA DE MALA DIRETA DE    *
+       * ANIVERSARIANTES, UM POR CLIENTE LIDO DE ARQENT                 *
+       *----------------------------------------------------------------*
+            MOVE  CPF                       TO     MALA-CPF.
+            MOVE  NOME-CLI                  TO     MALA-NOME-CLI.
+            MOVE  ANO                       TO     MALA-ANO.
+            MOVE  MES                       TO     MALA-MES.
+            MOVE  DIA                       TO     MALA-DIA.
+
+            WRITE REG-MALA.
+
+            IF  WS-FSARQMALA                NOT    EQUAL '00'
+                DISPLAY 'ERRO NO: '                 '3200-GRAVA-MALA'
+                DISPLAY 'STATUS:  '                 WS-FSARQMALA
+                MOVE WS-FSARQMALA            TO     WS-AREA-STAT
+                MOVE 'ERRO AO GRAVAR ARQUIVO ARQMALA'
+                                             TO     WS-AREA-MSG
+                MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
+                CALL WS-ABENDA               USING  WS-AREA
+            END-IF.
+
+            ADD   1                          TO     WS-QTDE-MALA-GRAVADOS.
        *================================================================*
-        3000-99-PROCESSA-EXIT.              EXIT.                        
+        3200-99-GRAVA-MALA-EXIT.            EXIT.
        *================================================================*
-        3100-LEITURA                        SECTION.                     
+        3100-LEITURA                        SECTION.
        *================================================================*
             MOVE '3100-LEITURA'             TO    WS-CODIGO-AREA.        
                                                                          
@@ -139,6 +338,8 @@
                MOVE WS-FSARQENT             TO    WS-AREA-STAT           
                MOVE 'ERRO AO LER ARQUIVO ENTRADA'                        
                                             TO    WS-AREA-MSG            
+               MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
                CALL WS-ABENDA               USING WS-AREA
 		          ELSE                                                         
                IF   WS-FSARQENT = '10'                                   
@@ -154,23 +355,57 @@
        *================================================================*
        * FECHAMENTO DO ARQUIVO DE ENTRADA E VERIFICACAO DE FILE STATUS  *
        *----------------------------------------------------------------*
-            MOVE '9000-FINALIZA'            TO    WS-CODIGO-AREA.        
-                                                                         
+            MOVE '9000-FINALIZA'            TO    WS-CODIGO-AREA.
+
             PERFORM 9100-DESCARREGA-TAB1.
+            PERFORM 9300-IMPRIME-TOTAIS.
 	    DISPLAY '**************************************************'.
-                                                                         
-            CLOSE   ARQENT.                                              
-            IF WS-FSARQENT                  NOT   EQUAL '00'             
-               DISPLAY 'ERRO NO: '                WS-CODIGO-AREA         
-               DISPLAY 'STATUS:  '                WS-FSARQENT            
-               MOVE WS-FSARQENT             TO    WS-AREA-STAT           
-               MOVE 'ERRO NO FECHAMENTO DO ARQUIVO DE ENTRADA ARQENT'    
-                                            TO    WS-AREA-MSG            
-               CALL WS-ABENDA               USING WS-AREA                
-            END-IF.                                                      
-                                                                         
+
+            CLOSE   ARQENT.
+            IF WS-FSARQENT                  NOT   EQUAL '00'
+               DISPLAY 'ERRO NO: '                WS-CODIGO-AREA
+               DISPLAY 'STATUS:  '                WS-FSARQENT
+               MOVE WS-FSARQENT             TO    WS-AREA-STAT
+               MOVE 'ERRO NO FECHAMENTO DO ARQUIVO DE ENTRADA ARQENT'
+                                            TO    WS-AREA-MSG
+               MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
+               CALL WS-ABENDA               USING WS-AREA
+            END-IF.
+
+            CLOSE   RELATO.
+            IF WS-FSRELATO                  NOT   EQUAL '00'
+               DISPLAY 'ERRO NO: '                WS-CODIGO-AREA
+               DISPLAY 'STATUS:  '                WS-FSRELATO
+               MOVE WS-FSRELATO             TO    WS-AREA-STAT
+               MOVE 'ERRO NO FECHAMENTO DO ARQUIVO RELATORIO'
+                                            TO    WS-AREA-MSG
+               MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
+               CALL WS-ABENDA               USING WS-AREA
+            END-IF.
+
+            CLOSE   ARQMALA.
+            IF WS-FSARQMALA                 NOT   EQUAL '00'
+               DISPLAY 'ERRO NO: '                WS-CODIGO-AREA
+               DISPLAY 'STATUS:  '                WS-FSARQMALA
+               MOVE WS-FSARQMALA            TO    WS-AREA-STAT
+               MOVE 'ERRO NO FECHAMENTO DO ARQUIVO ARQMALA'
+                                            TO    WS-AREA-MSG
+               MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
+               CALL WS-ABENDA               USING WS-AREA
+            END-IF.
+
+            DISPLAY 'QTD REGISTROS GRAVADOS EM ARQMALA: '
+                                                   WS-QTDE-MALA-GRAVADOS.
+
+            MOVE  WS-CONTA-REC               TO    WS-RC-QTDE-LIDOS
+            MOVE  WS-QTDE-MALA-GRAVADOS       TO    WS-RC-QTDE-GRAVADOS
+            CALL  WS-RUNCTL                   USING WS-RUNCTL-AREA.
+
        *================================================================*
-        9000-99-FINALIZA-EXIT.              EXIT.                        
+        9000-99-FINALIZA-EXIT.              EXIT.
        *================================================================*
         9100-DESCARREGA-TAB1                SECTION.                     
        *================================================================*
@@ -200,10 +435,11 @@
                                                                          
                     END-PERFORM                                          
                                                                          
-                    IF WS-IND2 EQUAL 1 AND WS-FLAG1 EQUAL 1              
+                    IF WS-IND2 EQUAL 1 AND WS-FLAG1 EQUAL 1
+                       ADD  1             TO WS-QTDE-MESES-IMPRESSOS
                        DISPLAY '*                                       '
-                       '         *'                                      
-                       EVALUATE WS-IND                                   
+                       '         *'
+                       EVALUATE WS-IND
                         WHEN 1  DISPLAY '* JANEIRO                      '
                         '                  *'                            
                         WHEN 2  DISPLAY '* FEVEREIRO                    '
@@ -235,17 +471,88 @@
                     END-IF                                               
                                                                          
                                                                          
-                    IF WS-TAB-QTDE(WS-IND, WS-IND2) GREATER ZEROS        
-                       AND WS-FLAG1 EQUAL 1                              
-                                                                         
-                       DISPLAY '*  ' WS-IND2 '  '                        
-                       WS-TAB-QTDE(WS-IND, WS-IND2)                      
-                       '                                        *'       
-                    END-IF                                               
-            END-PERFORM.                                                 
+                    IF WS-TAB-QTDE(WS-IND, WS-IND2) GREATER ZEROS
+                       AND WS-FLAG1 EQUAL 1
+
+                       DISPLAY '*  ' WS-IND2 '  '
+                       WS-TAB-QTDE(WS-IND, WS-IND2)
+                       '                                        *'
+                       PERFORM 9260-IMPRIMA-DET
+                    END-IF
+            END-PERFORM.
                                                                          
        *================================================================* 
         9200-99-DESCARREGA-TAB2-EXIT.       EXIT.                        
        *================================================================*                      
+        9250-CABECALHO                      SECTION.
+       *================================================================*
+       * IMPRIME CABECALHO PADRAO DO RELATORIO DE ANIVERSARIANTES       *
+       *----------------------------------------------------------------*
+            ADD   1                         TO     WS-CT-PAG.
+            MOVE  WS-CT-PAG                 TO     PAGINA-CAB.
+            MOVE FUNCTION CURRENT-DATE(7:2) TO     DIA-CAB.
+            MOVE FUNCTION CURRENT-DATE(5:2) TO     MES-CAB.
+            MOVE FUNCTION CURRENT-DATE(1:4) TO     ANO-CAB.
+            WRITE REG-ATR                   FROM   CAB-01.
+            WRITE REG-ATR                   FROM   CAB-02.
+            WRITE REG-ATR                   FROM   CAB-03.
+            WRITE REG-ATR                   FROM   CAB-04.
+            MOVE  5                         TO     WS-CT-LIN.
+       *================================================================*
+        9250-99-CABECALHO-EXIT.             EXIT.
+       *================================================================*
+        9260-IMPRIMA-DET                    SECTION.
+       *================================================================*
+       * IMPRIME LINHA DE DETALHE (MES/DIA/QTDE) NO RELATORIO           *
+       *----------------------------------------------------------------*
+            IF WS-CT-LIN GREATER 49
+               PERFORM 9250-CABECALHO
+            END-IF.
+
+            MOVE  SPACES                    TO     REG-ATR.
+            MOVE  WS-MES-NOME(WS-IND)       TO     MES-NOME-DET.
+            MOVE  WS-IND2                   TO     DIA-DET.
+            MOVE  WS-TAB-QTDE(WS-IND, WS-IND2)
+                                             TO     QTDE-DET.
+            WRITE REG-ATR                   FROM   DETALHE.
+
+            IF WS-FSRELATO                  NOT    EQUAL '00'
+               DISPLAY 'ERRO NO: '                 '9260-IMPRIMA-DET'
+               DISPLAY 'STATUS:  '                 WS-FSRELATO
+               MOVE WS-FSRELATO             TO     WS-AREA-STAT
+               MOVE 'ERRO AO GRAVAR DETALHE NO RELATORIO'
+                                            TO     WS-AREA-MSG
+               MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
+               CALL WS-ABENDA               USING  WS-AREA
+            END-IF.
+
+            ADD   1                         TO     WS-CT-LIN.
+            ADD   1                         TO     WS-QTDE-ANIV-IMPRESSOS.
+       *================================================================*
+        9260-99-IMPRIMA-DET-EXIT.           EXIT.
+       *================================================================*
+        9300-IMPRIME-TOTAIS                 SECTION.
+       *================================================================*
+       * IMPRIME OS TOTALIZADORES AO FINAL DO RELATORIO                 *
+       *----------------------------------------------------------------*
+            IF WS-QTDE-MESES-IMPRESSOS      GREATER ZEROS
+               IF WS-CT-LIN                 GREATER 47
+                  PERFORM 9250-CABECALHO
+               END-IF
+
+               MOVE  SPACES                 TO     REG-ATR
+               WRITE REG-ATR
+               MOVE  WS-QTDE-MESES-IMPRESSOS TO    TOT-MESES
+               WRITE REG-ATR                FROM   TOT-01
+               MOVE  WS-QTDE-ANIV-IMPRESSOS  TO    TOT-ANIV
+               WRITE REG-ATR                FROM   TOT-02
+            ELSE
+               PERFORM 9250-CABECALHO
+               WRITE REG-ATR                FROM   DETALHE-VAZIO
+            END-IF.
+       *================================================================*
+        9300-99-IMPRIME-TOTAIS-EXIT.        EXIT.
+       *================================================================*
       
       
