@@ -0,0 +1,107 @@
+       IDENTIFICATION                      DIVISION.
+      *================================================================*
+       PROGRAM-ID.                         RUNCTL31.
+       AUTHOR.                             HUGO SAMPAIO.
+       INSTALLATION.                       QINTESS PAULISTA.
+      *================================================================*
+      *----------------------------------------------------------------*
+      * OBJETIVO: ROTINA COMUM DE CONTROLE DE EXECUCAO, CHAMADA POR    *
+      * TODOS OS PROGRAMAS DO LOTE AO TERMINO NORMAL DO PROCESSAMENTO. *
+      * RECEBE VIA LINKAGE O PROGRAMA, O INDICADOR DE CHECKPOINT E AS  *
+      * QUANTIDADES DE REGISTROS LIDOS E GRAVADOS, E GRAVA UM REGISTRO *
+      * NO ARQUIVO DE CONTROLE CENTRAL (RUNCTRL) COM A DATA E HORA DA  *
+      * EXECUCAO, PARA QUE O OPERADOR DO LOTE TENHA, EM UM SO LUGAR, O *
+      * HISTORICO DE QUANDO CADA PROGRAMA RODOU, SE TERMINOU COMPLETO E*
+      * QUANTOS REGISTROS PROCESSOU. DEVOLVE O CONTROLE AO PROGRAMA    *
+      * CHAMADOR, QUE PROSSEGUE COM O SEU PROPRIO ENCERRAMENTO.        *
+      *----------------------------------------------------------------*
+      *================================================================*
+       ENVIRONMENT                         DIVISION.
+      *================================================================*
+       CONFIGURATION                       SECTION.
+      *----------------------------------------------------------------*
+       SOURCE-COMPUTER.                    IBM-PC.
+       OBJECT-COMPUTER.                    IBM-PC.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                        SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+
+           SELECT RUNCTRL        ASSIGN TO RUNCTRL
+           FILE STATUS           IS        WS-FS-RUNCTL.
+      *================================================================*
+       DATA                                DIVISION.
+      *================================================================*
+       FILE                                SECTION.
+      *----------------------------------------------------------------*
+       FD  RUNCTRL
+           RECORD      CONTAINS 40 CHARACTERS
+           DATA RECORD IS       REG-RUNCTL.
+
+       01  REG-RUNCTL.
+           05 RC-PROGRAMA                   PIC X(08).
+           05 RC-DATA                       PIC 9(08).
+           05 RC-HORA                       PIC 9(06).
+           05 RC-CHECKPOINT                 PIC X(01).
+           05 RC-QTDE-LIDOS                 PIC 9(07).
+           05 RC-QTDE-GRAVADOS              PIC 9(07).
+           05 FILLER                       PIC X(03).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                     SECTION.
+      *----------------------------------------------------------------*
+       77  WS-FS-RUNCTL                     PIC X(02)   VALUE SPACES.
+      *================================================================*
+       LINKAGE                             SECTION.
+      *----------------------------------------------------------------*
+       01  L-RUNCTL-AREA.
+           05  L-RC-PROGRAMA                PIC X(08).
+           05  L-RC-CHECKPOINT              PIC X(01).
+               88  L-RC-CHECKPOINT-COMPLETO             VALUE 'C'.
+               88  L-RC-CHECKPOINT-PARCIAL              VALUE 'P'.
+           05  L-RC-QTDE-LIDOS              PIC 9(07).
+           05  L-RC-QTDE-GRAVADOS           PIC 9(07).
+      *================================================================*
+       PROCEDURE                           DIVISION USING L-RUNCTL-AREA.
+      *================================================================*
+       0000-PRINCIPAL                      SECTION.
+      *================================================================*
+           PERFORM 1000-REGISTRA-RUNCTL
+               THRU 1000-99-REGISTRA-RUNCTL-EXIT.
+      *----------------------------------------------------------------*
+       0000-99-PRINCIPAL-EXIT.             EXIT.
+           GOBACK.
+      *================================================================*
+       1000-REGISTRA-RUNCTL                SECTION.
+      *================================================================*
+      * GRAVA O REGISTRO DE CONTROLE DA EXECUCAO, ABRINDO O ARQUIVO EM *
+      * MODO EXTEND (ACRESCIMO) PARA PRESERVAR O HISTORICO ENTRE AS    *
+      * EXECUCOES DE TODOS OS PROGRAMAS DO LOTE.                       *
+      *----------------------------------------------------------------*
+           OPEN EXTEND                     RUNCTRL.
+
+           IF  WS-FS-RUNCTL                NOT EQUAL  '00'
+               OPEN OUTPUT                 RUNCTRL
+           END-IF.
+
+           IF  WS-FS-RUNCTL                NOT EQUAL  '00'
+               DISPLAY '*----------------------------------------*'
+               DISPLAY '* AVISO: NAO FOI POSSIVEL ABRIR O       *'
+               DISPLAY '*        ARQUIVO DE CONTROLE RUNCTRL    *'
+               DISPLAY '*----------------------------------------*'
+               GO TO   1000-99-REGISTRA-RUNCTL-EXIT
+           END-IF.
+
+           INITIALIZE REG-RUNCTL.
+           MOVE L-RC-PROGRAMA              TO         RC-PROGRAMA.
+           MOVE L-RC-CHECKPOINT            TO         RC-CHECKPOINT.
+           MOVE L-RC-QTDE-LIDOS            TO         RC-QTDE-LIDOS.
+           MOVE L-RC-QTDE-GRAVADOS         TO         RC-QTDE-GRAVADOS.
+           ACCEPT RC-DATA                  FROM       DATE YYYYMMDD.
+           ACCEPT RC-HORA                  FROM       TIME.
+
+           WRITE REG-RUNCTL.
+
+           CLOSE RUNCTRL.
+      *----------------------------------------------------------------*
+       1000-99-REGISTRA-RUNCTL-EXIT.       EXIT.
+      *================================================================*
