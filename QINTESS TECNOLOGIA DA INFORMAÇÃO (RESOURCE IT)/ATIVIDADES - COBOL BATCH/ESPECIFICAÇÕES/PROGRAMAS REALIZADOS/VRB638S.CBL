@@ -17,13 +17,19 @@
               SELECT ARQENT ASSIGN TO ARQENT                             
 	      FILE STATUS IS WK-FS-ARQENT.                               
        *                                                                 
-              SELECT ARQSAI ASSIGN TO ARQSAI                             
-              FILE STATUS IS WK-FS-ARQSAI.                               
-       *                                                                 
-              SELECT RELATO ASSIGN TO RELATO                             
-              FILE STATUS IS WK-FS-RELATO.                               
+              SELECT ARQSAI ASSIGN TO ARQSAI
+              FILE STATUS IS WK-FS-ARQSAI.
+       *
+              SELECT ARQANT ASSIGN TO ARQANT
+              FILE STATUS IS WK-FS-ARQANT.
+       *
+              SELECT RELATO ASSIGN TO RELATO
+              FILE STATUS IS WK-FS-RELATO.
+       *
+              SELECT ARQCPFI ASSIGN TO ARQCPFI
+              FILE STATUS IS WK-FS-ARQCPFI.
        *-----------------------------------------------------------------
-        DATA                               DIVISION.                     
+        DATA                               DIVISION.
        *-----------------------------------------------------------------
         FILE                               SECTION.                      
        *-----------------------------------------------------------------
@@ -40,20 +46,55 @@
            05 NOME-CLIENTE-S               PIC X(30).                    
            05 VALOR-TOTAL                  PIC 9(15)V99.                 
            05 FILLER                       PIC X(02).                    
-       *                                                                 
-        FD RELATO                  RECORDING MODE F.                     
-        01 REL-LINHA.                                                    
-           05 LINHA                    PIC X(80).                        
-       *-----------------------------------------------------------------
-        WORKING-STORAGE                    SECTION.                      
-       *-----------------------------------------------------------------
-        77 WK-FS-ARQENT                    PIC X(02)     VALUE SPACES.   
-        77 WK-FS-ARQSAI                    PIC X(02)     VALUE SPACES.   
-        77 WK-FS-RELATO                    PIC X(02)     VALUE SPACES.   
-       *                                                                
-	77 WK-TOT-SUM                      PIC 9(15)V99  VALUE 0.        
-        77 WK-TOT-REG                      PIC 9(10)     VALUE 0.        
-        77 WK-VALOR-TOTAL                  PIC 9(15)V99  VALUE 0.        
+       *
+        FD ARQANT                  RECORDING MODE F.
+        01 ANTERIOR.
+           05 CPF-ANT                      PIC X(11).
+           05 NOME-CLIENTE-ANT             PIC X(30).
+           05 VALOR-TOTAL-ANT              PIC 9(15)V99.
+           05 FILLER                       PIC X(02).
+       *
+        FD RELATO                  RECORDING MODE F.
+        01 REL-LINHA.
+           05 LINHA                    PIC X(80).
+       *
+        FD ARQCPFI                 RECORDING MODE F.
+        01 REG-CPFI.
+           05 CPFI-CPF                 PIC X(11).
+           05 CPFI-NOME                PIC X(30).
+           05 CPFI-MOTIVO              PIC X(20).
+       *-----------------------------------------------------------------
+        WORKING-STORAGE                    SECTION.
+       *-----------------------------------------------------------------
+        77 WK-FS-ARQENT                    PIC X(02)     VALUE SPACES.
+        77 WK-FS-ARQSAI                    PIC X(02)     VALUE SPACES.
+        77 WK-FS-ARQANT                    PIC X(02)     VALUE SPACES.
+        77 WK-FS-RELATO                    PIC X(02)     VALUE SPACES.
+        77 WK-FS-ARQCPFI                   PIC X(02)     VALUE SPACES.
+       *
+       ******************************************************************
+       ******************** AREA - VALIDACAO DE CPF ************************
+       ******************************************************************
+        01 WK-CPF-PARM.
+           05 WK-CPF-PARM-CPF              PIC 9(11).
+           05 WK-CPF-PARM-SIT              PIC X(01).
+        77 WK-CONT-CPF-INVALIDO            PIC 9(04)     VALUE ZEROS.
+       *
+       ******************************************************************
+       ***************** AREA - RECONCILIACAO DE CONTROLE **************
+       ******************************************************************
+        77 WK-CTRL-SOMA-ARQENT             PIC 9(15)V99  VALUE ZEROS.
+        77 WK-CTRL-SOMA-CPFINV             PIC 9(15)V99  VALUE ZEROS.
+        77 WK-CTRL-DIFERENCA               PIC S9(15)V99 VALUE ZEROS.
+       *
+	77 WK-TOT-SUM                      PIC 9(15)V99  VALUE 0.
+        77 WK-TOT-REG                      PIC 9(10)     VALUE 0.
+        77 WK-VALOR-TOTAL                  PIC 9(15)V99  VALUE 0.
+       *
+        77 WK-CPF-ANT-ATU                  PIC X(11)     VALUE SPACES.
+        77 WK-VALOR-ANT                    PIC 9(15)V99  VALUE 0.
+        77 WK-VALOR-ANT-ATU                PIC 9(15)V99  VALUE 0.
+        77 WK-DELTA                        PIC S9(15)V99 VALUE 0.
        *                                                                 
         77 WK-QUEBRA-ANT                   PIC 9(11)     VALUE 0.        
         77 WK-QUEBRA-ATU                   PIC 9(11)     VALUE 0.        
@@ -71,10 +112,20 @@
         77 WK-ABENDA                       PIC X(08)  VALUE 'ABENDA31'. 
 	01 WK-AREA.                                                      
            05 WK-AREA-PGM                  PIC X(08)  VALUE 'VRB638S'.   
+           05 WK-AREA-PARA                  PIC X(20)   VALUE SPACES.
            05 WK-AREA-STAT                 PIC X(03)  VALUE SPACES.      
            05 WK-AREA-MSG                  PIC X(50)  VALUE SPACES.      
                                                                          
-        01 WK-AREA-COD                     PIC X(30)  VALUE SPACES.      
+        01 WK-AREA-COD                     PIC X(30)  VALUE SPACES.
+       ******************************************************************
+       ****************** AREA - CONTROLE DE EXECUCAO *********************
+       ******************************************************************
+        77 WK-RUNCTL                       PIC X(08)  VALUE 'RUNCTL31'.
+        01 WK-RUNCTL-AREA.
+           05 WK-RC-PROGRAMA               PIC X(08)  VALUE 'VRB638S'.
+           05 WK-RC-CHECKPOINT             PIC X(01)  VALUE 'C'.
+           05 WK-RC-QTDE-LIDOS             PIC 9(07)  VALUE 0.
+           05 WK-RC-QTDE-GRAVADOS          PIC 9(07)  VALUE 0.
        ******************************************************************
        *********************** AREA - CABECALHO *************************
        ******************************************************************
@@ -95,9 +146,10 @@
            05 FILLER                       PIC X(01)  VALUE SPACES.      
            05 FILLER                       PIC X(08)  VALUE 'VRB638S'.   
            05 FILLER                       PIC X(12)  VALUE SPACES.      
-           05 FILLER                       PIC X(31)                     
-                                     VALUE 'RELATORIO TOTALIZADOR DE GASTOS'.
-           05 FILLER                       PIC X(17)  VALUE SPACES.      
+           05 FILLER                       PIC X(25)
+                                     VALUE 'RELATORIO TOTALIZADOR DE '.
+           05 FILLER                       PIC X(06)  VALUE 'GASTOS'.
+           05 FILLER                       PIC X(17)  VALUE SPACES.
            05 FILLER                       PIC X(08)  VALUE 'PAGINA: '.  
            05 CAB2-PAG                     PIC 9(03)  VALUE ZEROS.       
        *-----------------------------------------------------------------
@@ -133,17 +185,32 @@
        *-----------------------------------------------------------------
         01 TOTCLI.                                                       
            05 FILLER                       PIC X(01)  VALUE SPACES.      
-           05 FILLER                       PIC X(31)                     
-                                     VALUE 'VALOR TOTAL GASTO PELO CLIENTE '.
-           05 TOTCLICP9                    PIC 9(09)    VALUE ZEROS.     
+           05 FILLER                       PIC X(23)
+                                     VALUE 'VALOR TOTAL GASTO PELO '.
+           05 FILLER                       PIC X(08)  VALUE 'CLIENTE '.
+           05 TOTCLICP9                    PIC 9(09)    VALUE ZEROS.
            05 FILLER                       PIC X(01)    VALUE '-'.       
            05 TOTCLICP2                    PIC 9(02)    VALUE ZEROS.     
            05 FILLER                       PIC X(09)                     
                                      VALUE '....:    '.                  
-           05 TOTCLIVLR                    PIC ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99 
-		                                         VALUE ZEROS.                  
-       *-----------------------------------------------------------------
-        01 TOT1.                                                         
+           05 TOTCLIVLR                    PIC ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99
+		                                         VALUE ZEROS.
+       *-----------------------------------------------------------------
+        01 ANTCLI.
+           05 FILLER                       PIC X(01)  VALUE SPACES.
+           05 FILLER                       PIC X(27)
+                                     VALUE 'VALOR PERIODO ANTERIOR...: '.
+           05 ANTCLIVLR                    PIC ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99
+                                           VALUE ZEROS.
+       *-----------------------------------------------------------------
+        01 VARCLI.
+           05 FILLER                       PIC X(01)  VALUE SPACES.
+           05 FILLER                       PIC X(27)
+                                     VALUE 'VARIACAO ATUAL X ANTERIOR: '.
+           05 VARCLIVLR                    PIC -ZZ.ZZZ.ZZZ.ZZZ.ZZ9,99
+                                           VALUE ZEROS.
+       *-----------------------------------------------------------------
+        01 TOT1.
            05 FILLER                       PIC X(01)  VALUE SPACES.      
            05 FILLER                       PIC X(27)                     
                                      VALUE 'TOTAL REGISTROS IMPRESSOS: '.
@@ -191,6 +258,8 @@
                MOVE WK-FS-ARQENT    TO    WK-AREA-STAT                   
                MOVE 'ERRO AO ABRIR ARQUIVO ENTRADA'                      
                                     TO    WK-AREA-MSG                    
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
                CALL WK-ABENDA       USING WK-AREA                        
             END-IF.                                                      
        *                                                                 
@@ -201,20 +270,49 @@
                MOVE WK-FS-ARQSAI    TO    WK-AREA-STAT              
                MOVE 'ERRO AO ABRIR ARQUIVO SAIDA'                   
                                     TO    WK-AREA-MSG               
-               CALL WK-ABENDA       USING WK-AREA                   
-            END-IF.                                                 
-       *                                                            
-            OPEN OUTPUT   RELATO.                                   
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL WK-ABENDA       USING WK-AREA
+            END-IF.
+       *
+            OPEN INPUT    ARQANT.
+            IF WK-FS-ARQANT   NOT EQUAL '00'
+            AND WK-FS-ARQANT  NOT EQUAL '05'
+               DISPLAY 'ERRO NO: '        WK-AREA-COD
+               DISPLAY 'STATUS:  '        WK-FS-ARQANT
+               MOVE WK-FS-ARQANT    TO    WK-AREA-STAT
+               MOVE 'ERRO AO ABRIR ARQUIVO ANTERIOR'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL WK-ABENDA       USING WK-AREA
+            END-IF.
+       *
+            OPEN OUTPUT   RELATO.
             IF WK-FS-RELATO   NOT EQUAL '00'                        
                DISPLAY 'ERRO NO: '        WK-AREA-COD               
                DISPLAY 'STATUS:  '        WK-FS-RELATO              
                MOVE WK-FS-RELATO    TO    WK-AREA-STAT              
                MOVE 'ERRO AO ABRIR RELATORIO'                       
                                     TO    WK-AREA-MSG               
-               CALL WK-ABENDA       USING WK-AREA                   
-            END-IF.                                                 
-       *                                                             
-            PERFORM 0225-LEITURA                                     
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL WK-ABENDA       USING WK-AREA
+            END-IF.
+       *
+            OPEN OUTPUT   ARQCPFI.
+            IF WK-FS-ARQCPFI  NOT EQUAL '00'
+               DISPLAY 'ERRO NO: '        WK-AREA-COD
+               DISPLAY 'STATUS:  '        WK-FS-ARQCPFI
+               MOVE WK-FS-ARQCPFI   TO    WK-AREA-STAT
+               MOVE 'ERRO AO ABRIR ARQCPFI'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL WK-ABENDA       USING WK-AREA
+            END-IF.
+       *
+            PERFORM 0225-LEITURA
                                                                      
             IF  WK-FS-ARQENT      EQUAL '10'                         
                DISPLAY 'ARQUIVO ENTRADA VAZIO'                       
@@ -309,17 +407,90 @@
                MOVE WK-FS-ARQENT    TO    WK-AREA-STAT    
                MOVE 'ERRO AO LER ARQUIVO ENTRADA'         
                                     TO    WK-AREA-MSG     
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
                CALL WK-ABENDA       USING WK-AREA         
             ELSE                                          
                IF WK-FS-ARQENT    EQUAL '10'              
                   GO TO 0225-LEITURA-FIM                  
                END-IF                                     
-            END-IF.                                       
-       *                                                  
+            END-IF.
+       *
+            ADD   VALOR-GASTO       TO    WK-CTRL-SOMA-ARQENT.
+       *
+            MOVE  CPF-E             TO    WK-CPF-PARM-CPF.
+            CALL  'VRB660S'         USING WK-CPF-PARM.
+       *
+            IF WK-CPF-PARM-SIT      EQUAL 'N'
+               PERFORM 0227-GRAVA-CPFINV
+               GO TO 0225-LEITURA
+            END-IF.
+       *
             ADD   1                 TO    WK-CONT-LEITURA.
-            MOVE  CPF-E             TO    WK-QUEBRA-ATU.  
-       *                                                  
-        0225-LEITURA-FIM.       EXIT. 
+            MOVE  CPF-E             TO    WK-QUEBRA-ATU.
+       *
+        0225-LEITURA-FIM.       EXIT.
+       *-----------------------------------------------------------------
+        0227-GRAVA-CPFINV                   SECTION.
+       *-----------------------------------------------------------------
+            MOVE  CPF-E              TO    CPFI-CPF
+            MOVE  SPACES             TO    CPFI-NOME
+            MOVE  'CPF INVALIDO'     TO    CPFI-MOTIVO
+            WRITE REG-CPFI.
+       *
+            IF WK-FS-ARQCPFI   NOT EQUAL '00'
+               DISPLAY 'ERRO NO: '        '0227-GRAVA-CPFINV'
+               DISPLAY 'STATUS:  '        WK-FS-ARQCPFI
+               MOVE WK-FS-ARQCPFI   TO    WK-AREA-STAT
+               MOVE 'ERRO AO GRAVAR ARQCPFI'
+                                    TO    WK-AREA-MSG
+               MOVE  '0227-GRAVA-CPFINV'   TO  WK-AREA-PARA
+
+               CALL WK-ABENDA       USING WK-AREA
+            END-IF.
+       *
+            ADD   VALOR-GASTO        TO    WK-CTRL-SOMA-CPFINV.
+            ADD   1                  TO    WK-CONT-CPF-INVALIDO.
+        0227-99-GRAVA-CPFINV-EXIT.   EXIT.
+       *-----------------------------------------------------------------
+        0226-LEITURA-ANT                    SECTION.
+       *-----------------------------------------------------------------
+            MOVE '0226-LEITURA-ANT' TO    WK-AREA-COD
+            READ          ARQANT.
+            IF  WK-FS-ARQANT  NOT EQUAL '00'
+            AND WK-FS-ARQANT  NOT EQUAL '10'
+               DISPLAY 'ERRO NO: '        WK-AREA-COD
+               DISPLAY 'STATUS:  '        WK-FS-ARQANT
+               MOVE WK-FS-ARQANT    TO    WK-AREA-STAT
+               MOVE 'ERRO AO LER ARQUIVO ANTERIOR'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL WK-ABENDA       USING WK-AREA
+            ELSE
+               IF WK-FS-ARQANT    EQUAL '10'
+                  MOVE HIGH-VALUES  TO    WK-CPF-ANT-ATU
+                  GO TO 0226-LEITURA-ANT-FIM
+               END-IF
+            END-IF.
+       *
+            MOVE  CPF-ANT            TO    WK-CPF-ANT-ATU.
+            MOVE  VALOR-TOTAL-ANT    TO    WK-VALOR-ANT-ATU.
+       *
+        0226-LEITURA-ANT-FIM.   EXIT.
+       *-----------------------------------------------------------------
+        0420-BUSCA-ANTERIOR                 SECTION.
+       *-----------------------------------------------------------------
+            PERFORM 0226-LEITURA-ANT
+               UNTIL WK-CPF-ANT-ATU  NOT LESS  CPF-S
+       *
+            IF  WK-CPF-ANT-ATU       EQUAL    CPF-S
+               MOVE WK-VALOR-ANT-ATU TO       WK-VALOR-ANT
+            ELSE
+               MOVE  ZEROS           TO       WK-VALOR-ANT
+            END-IF.
+       *
+        0420-BUSCA-ANTERIOR-FIM. EXIT.
        *-----------------------------------------------------------------
         0250-GRAVACAO                      SECTION.                      
        *-----------------------------------------------------------------
@@ -333,6 +504,8 @@
                MOVE  WK-FS-ARQSAI   TO    WK-AREA-STAT                   
                MOVE 'ERRO AO GRAVAR NO ARQ. SAIDA'                       
                                     TO    WK-AREA-MSG                    
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
                CALL  WK-ABENDA      USING WK-AREA                        
             END-IF.                                                      
                                                                          
@@ -349,6 +522,8 @@
                MOVE  WK-FS-RELATO   TO    WK-AREA-STAT                   
                MOVE 'ERRO AO GRAVAR NO ARQ. RELATO'                      
                                     TO    WK-AREA-MSG                    
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
                CALL  WK-ABENDA      USING WK-AREA                        
             END-IF.                                                      
                                                                          
@@ -390,20 +565,30 @@
        *-----------------------------------------------------------------
         0400-TOTCLI                        SECTION.                      
        *-----------------------------------------------------------------
-            MOVE DET-CPF9           TO    TOTCLICP9                      
-            MOVE DET-CPF2           TO    TOTCLICP2                      
-	    MOVE WK-VALOR-TOTAL     TO    TOTCLIVLR  
-            MOVE SPACES             TO    REL-LINHA  
-                                                     
-            IF WK-CONT-LINHA > 45                    
-               PERFORM 0150-CABECALHO                
-            END-IF.                                  
-                                                     
-            WRITE REL-LINHA                          
-            PERFORM 0300-FS-GRAVADET                 
-            WRITE REL-LINHA         FROM    TOTCLI   
-            PERFORM 0300-FS-GRAVADET                 
-            IF WK-FS-ARQENT   NOT EQUAL '10'         
+            MOVE DET-CPF9           TO    TOTCLICP9
+            MOVE DET-CPF2           TO    TOTCLICP2
+	    MOVE WK-VALOR-TOTAL     TO    TOTCLIVLR
+            MOVE SPACES             TO    REL-LINHA
+
+            IF WK-CONT-LINHA > 45
+               PERFORM 0150-CABECALHO
+            END-IF.
+
+            PERFORM 0420-BUSCA-ANTERIOR
+            MOVE WK-VALOR-ANT       TO    ANTCLIVLR
+            COMPUTE WK-DELTA = WK-VALOR-TOTAL - WK-VALOR-ANT
+            MOVE WK-DELTA           TO    VARCLIVLR
+       *
+            WRITE REL-LINHA
+            PERFORM 0300-FS-GRAVADET
+            WRITE REL-LINHA         FROM    TOTCLI
+            PERFORM 0300-FS-GRAVADET
+            WRITE REL-LINHA         FROM    ANTCLI
+            PERFORM 0300-FS-GRAVADET
+            WRITE REL-LINHA         FROM    VARCLI
+            PERFORM 0300-FS-GRAVADET
+            ADD     2               TO    WK-CONT-LINHA
+            IF WK-FS-ARQENT   NOT EQUAL '10'
                WRITE REL-LINHA                       
                PERFORM 0300-FS-GRAVADET              
                WRITE REL-LINHA                       
@@ -434,6 +619,8 @@
                MOVE  WK-FS-ARQENT   TO    WK-AREA-STAT 
                MOVE 'ERRO AO FECHAR ARQUIVO ENTRADA'   
                                     TO    WK-AREA-MSG  
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
                CALL  WK-ABENDA      USING WK-AREA      
             END-IF.                                    
        *                                               
@@ -444,31 +631,87 @@
                MOVE  WK-FS-ARQSAI   TO    WK-AREA-STAT 
                MOVE 'ERRO AO FECHAR ARQUIVO SAIDA'     
                                     TO    WK-AREA-MSG  
-               CALL  WK-ABENDA      USING WK-AREA      
-            END-IF.  
-       *                                                            
-            CLOSE         RELATO.                                   
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL  WK-ABENDA      USING WK-AREA
+            END-IF.
+       *
+            CLOSE         ARQANT.
+            IF WK-FS-ARQANT   NOT EQUAL '00'
+               DISPLAY 'ERRO NO: '        WK-AREA-COD
+               DISPLAY 'STATUS:  '        WK-FS-ARQANT
+               MOVE  WK-FS-ARQANT   TO    WK-AREA-STAT
+               MOVE 'ERRO AO FECHAR ARQUIVO ANTERIOR'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL  WK-ABENDA      USING WK-AREA
+            END-IF.
+       *
+            CLOSE         RELATO.
             IF WK-FS-RELATO   NOT EQUAL '00'                        
                DISPLAY 'ERRO NO: '        WK-AREA-COD               
                DISPLAY 'STATUS:  '        WK-FS-RELATO              
                MOVE  WK-FS-RELATO   TO    WK-AREA-STAT              
                MOVE 'ERRO AO FECHAR RELATORIO'                      
                                     TO    WK-AREA-MSG               
-               CALL  WK-ABENDA      USING WK-AREA                   
-            END-IF.                                                 
-       *                                                            
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL  WK-ABENDA      USING WK-AREA
+            END-IF.
+       *
+            CLOSE         ARQCPFI.
+            IF WK-FS-ARQCPFI  NOT EQUAL '00'
+               DISPLAY 'ERRO NO: '        WK-AREA-COD
+               DISPLAY 'STATUS:  '        WK-FS-ARQCPFI
+               MOVE  WK-FS-ARQCPFI  TO    WK-AREA-STAT
+               MOVE 'ERRO AO FECHAR ARQCPFI'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL  WK-ABENDA      USING WK-AREA
+            END-IF.
+       *
+            PERFORM 0450-CONFERE-TOTAL-CONTROLE.
+       *
+            MOVE  WK-CONT-LEITURA      TO    WK-RC-QTDE-LIDOS
+            MOVE  WK-CONT-GRAVADO      TO    WK-RC-QTDE-GRAVADOS
+            CALL  WK-RUNCTL            USING WK-RUNCTL-AREA.
+       *
             DISPLAY 'QTD DE LEITURAS: ' WK-CONT-LEITURA '          '
             DISPLAY 'QTD DE GRAVADOS: ' WK-CONT-GRAVADO '          '
             DISPLAY 'QTD DE QUEBRAS : ' WK-CONT-QUEBRA  '          '
             DISPLAY 'QTD DE PAGINAS : ' WK-CONT-PAG     '          '
             DISPLAY 'QTD DE REGISTRO: ' WK-TOT-REG      '          '
             DISPLAY 'VLR DA SOMA    : ' WK-TOT-SUM      '          '
-            DISPLAY '                                              '                                                                                                                                                         
-	    DISPLAY '**********************************************'     
-            DISPLAY '**********PGM EXECUTADO COM SUCESSO.**********'     
-            DISPLAY '**********************************************'.    
-                                                                         
-        0900-TERMINO-FIM.       EXIT.                                    
-       *-----------------------------------------------------------------    
+            DISPLAY 'QTD CPF INVALIDO:' WK-CONT-CPF-INVALIDO '      '
+            DISPLAY '                                              '
+	    DISPLAY '**********************************************'
+            DISPLAY '**********PGM EXECUTADO COM SUCESSO.**********'
+            DISPLAY '**********************************************'.
+
+        0900-TERMINO-FIM.       EXIT.
+       *-----------------------------------------------------------------
+        0450-CONFERE-TOTAL-CONTROLE         SECTION.
+       *-----------------------------------------------------------------
+            COMPUTE WK-CTRL-DIFERENCA =
+                WK-CTRL-SOMA-ARQENT -
+                (WK-TOT-SUM + WK-CTRL-SOMA-CPFINV).
+
+            DISPLAY '*************************************************'.
+            DISPLAY '       CONFERENCIA DE TOTAL DE CONTROLE          '.
+            DISPLAY '**** TOTAL LIDO NO ARQENT   = ' WK-CTRL-SOMA-ARQENT.
+            DISPLAY '**** TOTAL TOTALIZADO       = ' WK-TOT-SUM.
+            DISPLAY '**** TOTAL EM CPF INVALIDO  = ' WK-CTRL-SOMA-CPFINV.
+
+            IF WK-CTRL-DIFERENCA     NOT EQUAL ZEROS
+               DISPLAY '**** DIVERGENCIA ENCONTRADA = ' WK-CTRL-DIFERENCA
+               DISPLAY '**** VERIFICAR REGISTROS PERDIDOS/DUPLICADOS'
+            ELSE
+               DISPLAY '**** TOTAIS CONFEREM - SEM DIVERGENCIA'
+            END-IF.
+            DISPLAY '*************************************************'.
+        0450-99-CONFERE-TOTAL-CONTROLE-EXIT. EXIT.
+       *-----------------------------------------------------------------
       
       
