@@ -26,13 +26,18 @@
             ACCESS MODE    IS SEQUENTIAL                                
             FILE STATUS    IS WS-FSALU.                                 
        *----------------------------------------------------------------
-            SELECT CADATU  ASSIGN TO CADATU                             
-            ORGANIZATION   IS SEQUENTIAL                                
-            ACCESS MODE    IS SEQUENTIAL                                
-            FILE STATUS    IS WS-FSATU.                                 
+            SELECT CADATU  ASSIGN TO CADATU
+            ORGANIZATION   IS SEQUENTIAL
+            ACCESS MODE    IS SEQUENTIAL
+            FILE STATUS    IS WS-FSATU.
+       *----------------------------------------------------------------
+            SELECT CADEXC  ASSIGN TO CADEXC
+            ORGANIZATION   IS SEQUENTIAL
+            ACCESS MODE    IS SEQUENTIAL
+            FILE STATUS    IS WS-FSEXC.
        *----------------------------------------------------------------
        *----------------------------------------------------------------
-        DATA                                DIVISION.                   
+        DATA                                DIVISION.
        *----------------------------------------------------------------
         FILE                                SECTION.                    
        *----------------------------------------------------------------
@@ -58,18 +63,37 @@
         01  REG-SAI.                                                    
             05 NUMERO-O                     PIC 9(05).                  
             05 NOME-O                       PIC X(20).                  
-            05 MEDIA                        PIC 9(02)V99.               
-            05 SEXO-O                       PIC X(01).                  
-       *----------------------------------------------------------------
-        WORKING-STORAGE                     SECTION.                    
-       *----------------------------------------------------------------
-        77  WS-FSALU                        PIC X(02) VALUE '00'.       
-        77  WS-FSATU                        PIC X(02) VALUE '00'.       
-        77  WS-MEDIA                        PIC 9(02)V99.               
-        77  WS-QTDE-REG-LIDOS               PIC 9(03) VALUE ZEROS.      
-        77  WS-QTDE-REG-GERADOS             PIC 9(03) VALUE ZEROS.      
-       *----------------------------------------------------------------   
-		     *----------------------------------------------------------------
+            05 MEDIA                        PIC 9(02)V99.
+            05 SEXO-O                       PIC X(01).
+       *----------------------------------------------------------------
+        FD  CADEXC
+            RECORD CONTAINS 26 CHARACTERS
+            DATA RECORD     IS REG-EXC
+            RECORDING MODE  IS F.
+
+        01  REG-EXC.
+            05 NUMERO-E                     PIC 9(05).
+            05 NOME-E                       PIC X(20).
+            05 SEXO-E                       PIC X(01).
+       *----------------------------------------------------------------
+        WORKING-STORAGE                     SECTION.
+       *----------------------------------------------------------------
+        77  WS-FSALU                        PIC X(02) VALUE '00'.
+        77  WS-FSATU                        PIC X(02) VALUE '00'.
+        77  WS-FSEXC                        PIC X(02) VALUE '00'.
+        77  WS-MEDIA                        PIC 9(02)V99.
+        77  WS-QTDE-REG-LIDOS               PIC 9(03) VALUE ZEROS.
+        77  WS-QTDE-REG-GERADOS             PIC 9(03) VALUE ZEROS.
+        77  WS-QTDE-REG-EXCLUIDOS           PIC 9(03) VALUE ZEROS.
+       *----------------------------------------------------------------
+        77  WS-RUNCTL                       PIC X(08) VALUE 'RUNCTL31'.
+        01  WS-RUNCTL-AREA.
+            05 WS-RC-PROGRAMA               PIC X(08) VALUE 'EX01EM07'.
+            05 WS-RC-CHECKPOINT             PIC X(01) VALUE 'C'.
+            05 WS-RC-QTDE-LIDOS             PIC 9(07) VALUE ZEROS.
+            05 WS-RC-QTDE-GRAVADOS          PIC 9(07) VALUE ZEROS.
+       *----------------------------------------------------------------
+       *----------------------------------------------------------------
         PROCEDURE                           DIVISION.                   
        *----------------------------------------------------------------
         0000-PRINCIPAL                      SECTION.                    
@@ -87,25 +111,31 @@
        *----------------------------------------------------------------
             DISPLAY '*************************************************'.
             DISPLAY '           INICIANDO O PROGRAMA...               '.
-		          DISPLAY '*************************************************'.
+            DISPLAY '*************************************************'.
             DISPLAY '                                                 '.
                                                                         
-            OPEN INPUT  CADALU                                          
-                 OUTPUT CADATU.                                         
-                                                                        
-            IF WS-FSALU NOT EQUAL '00'                                  
-               DISPLAY 'ERRO DE ABERTURA DO ARQUIVO CADALU'             
-               DISPLAY 'FILE STATUS = '     WS-FSALU                    
-            END-IF.                                                     
-                                                                        
-            IF WS-FSATU NOT EQUAL '00'                                  
-               DISPLAY 'ERRO DE ABERTURA DO ARQUIVO CADATU'             
-               DISPLAY 'FILE STATUS = '     WS-FSATU                    
-            END-IF.                                                     
-            PERFORM 0210-LEITURA.                                       
+            OPEN INPUT  CADALU
+                 OUTPUT CADATU
+                        CADEXC.
+
+            IF WS-FSALU NOT EQUAL '00'
+               DISPLAY 'ERRO DE ABERTURA DO ARQUIVO CADALU'
+               DISPLAY 'FILE STATUS = '     WS-FSALU
+            END-IF.
+
+            IF WS-FSATU NOT EQUAL '00'
+               DISPLAY 'ERRO DE ABERTURA DO ARQUIVO CADATU'
+               DISPLAY 'FILE STATUS = '     WS-FSATU
+            END-IF.
+
+            IF WS-FSEXC NOT EQUAL '00'
+               DISPLAY 'ERRO DE ABERTURA DO ARQUIVO CADEXC'
+               DISPLAY 'FILE STATUS = '     WS-FSEXC
+            END-IF.
+            PERFORM 0210-LEITURA.
                                                                         
             IF WS-QTDE-REG-LIDOS EQUAL 0                                
-	       DISPLAY '***********************************************'
+               DISPLAY '***********************************************'
                DISPLAY '****** ARQUIVO DE ENTRADA CADALU VAZIO ********'
                DISPLAY '***********************************************'
             END-IF.                                                     
@@ -116,10 +146,13 @@
        *----------------------------------------------------------------
         0200-PROCESSA                       SECTION.                    
        *----------------------------------------------------------------
-            PERFORM 0220-SELECAO.                                       
-            PERFORM 0230-CALCULA-MEDIA.                                 
-            PERFORM 0240-GRAVACAO.                                      
-            PERFORM 0210-LEITURA.                                       
+            PERFORM 0220-SELECAO UNTIL SEXO-I EQUAL 'F'
+                                    OR  WS-FSALU EQUAL '10'.
+            IF WS-FSALU NOT EQUAL '10'
+               PERFORM 0230-CALCULA-MEDIA
+               PERFORM 0240-GRAVACAO
+               PERFORM 0210-LEITURA
+            END-IF.
        *----------------------------------------------------------------
         0200-99-PROCESSA-EXIT.              EXIT.                       
        *----------------------------------------------------------------
@@ -137,13 +170,31 @@
         0210-99-LEITURA-EXIT.               EXIT.                       
        *----------------------------------------------------------------
        *----------------------------------------------------------------
-        0220-SELECAO                        SECTION.                    
+        0220-SELECAO                        SECTION.
        *----------------------------------------------------------------
-            IF SEXO-I NOT EQUAL 'F'                                     
-               PERFORM 0210-LEITURA                                     
-		          END-IF.                                                     
+            IF SEXO-I NOT EQUAL 'F'
+               PERFORM 0225-GRAVA-EXCLUIDO
+               PERFORM 0210-LEITURA
+            END-IF.
        *----------------------------------------------------------------
-        0220-99-SELECAO-EXIT.               EXIT.                       
+        0220-99-SELECAO-EXIT.               EXIT.
+       *----------------------------------------------------------------
+       *----------------------------------------------------------------
+        0225-GRAVA-EXCLUIDO                 SECTION.
+       *----------------------------------------------------------------
+            MOVE NUMERO-I TO NUMERO-E.
+            MOVE NOME-I   TO NOME-E.
+            MOVE SEXO-I   TO SEXO-E.
+            WRITE REG-EXC.
+
+            IF WS-FSEXC NOT EQUAL '00'
+               DISPLAY 'ERRO NA GRAVACAO DO ARQUIVO DE EXCLUIDOS CADEXC'
+               DISPLAY 'FILE STATUS =  '    WS-FSEXC
+            END-IF.
+
+            ADD 1 TO WS-QTDE-REG-EXCLUIDOS.
+       *----------------------------------------------------------------
+        0225-99-GRAVA-EXCLUIDO-EXIT.        EXIT.
        *----------------------------------------------------------------
        *----------------------------------------------------------------
         0230-CALCULA-MEDIA                  SECTION.                    
@@ -159,7 +210,7 @@
             MOVE NOME-I   TO NOME-O.                                    
             MOVE WS-MEDIA TO MEDIA.                                     
             MOVE SEXO-I   TO SEXO-O.                                    
-		          WRITE REG-SAI.                                              
+            WRITE REG-SAI.                                              
                                                                         
             IF WS-FSATU NOT EQUAL '00'                                  
                DISPLAY 'ERRO NA GRAVACAO DO ARQUIVO DE SAIDA CADATU'    
@@ -173,21 +224,31 @@
        *----------------------------------------------------------------
         0300-FINALIZA                       SECTION.                    
        *----------------------------------------------------------------
-            CLOSE CADALU                                                
-                  CADATU.                                               
-                                                                        
-            IF WS-FSALU NOT EQUAL '00'                                  
-	       DISPLAY 'ERRO NO FECHAMENTO DO ARQUIVO DE ENTRADA CADALU'
-               DISPLAY 'FILE STATUS =  '    WS-FSALU                    
-            END-IF.                                                     
-                                                                        
-            IF WS-FSATU NOT EQUAL '00'                                  
-               DISPLAY 'ERRO NO FECHAMENTO DO ARQUIVO DE SAIDA CADATU'  
-               DISPLAY 'FILE STATUS =  '    WS-FSATU                    
-            END-IF.                                                     
-                                                                        
-            PERFORM 0310-RESUMO-GERAL.                                  
-                                                                        
+            CLOSE CADALU
+                  CADATU
+                  CADEXC.
+
+            IF WS-FSALU NOT EQUAL '00'
+               DISPLAY 'ERRO NO FECHAMENTO DO ARQUIVO DE ENTRADA CADALU'
+               DISPLAY 'FILE STATUS =  '    WS-FSALU
+            END-IF.
+
+            IF WS-FSATU NOT EQUAL '00'
+               DISPLAY 'ERRO NO FECHAMENTO DO ARQUIVO DE SAIDA CADATU'
+               DISPLAY 'FILE STATUS =  '    WS-FSATU
+            END-IF.
+
+            IF WS-FSEXC NOT EQUAL '00'
+               DISPLAY 'ERRO NO FECHAMENTO DO ARQUIVO DE SAIDA CADEXC'
+               DISPLAY 'FILE STATUS =  '    WS-FSEXC
+            END-IF.
+
+            PERFORM 0310-RESUMO-GERAL.
+
+            MOVE      WS-QTDE-REG-LIDOS     TO   WS-RC-QTDE-LIDOS
+            MOVE      WS-QTDE-REG-GERADOS   TO   WS-RC-QTDE-GRAVADOS
+            CALL      WS-RUNCTL             USING WS-RUNCTL-AREA.
+
             DISPLAY '*************************************************'.
             DISPLAY '         FIM DO PROGRAMA - THE END               '.
             DISPLAY '*************************************************'.
@@ -204,6 +265,7 @@
             DISPLAY '*************************************************'.
             DISPLAY '**** REGISTROS LIDOS    =   ' WS-QTDE-REG-LIDOS   .
             DISPLAY '**** REGISTROS GERADOS  =   ' WS-QTDE-REG-GERADOS .
+            DISPLAY '**** REGISTROS EXCLUIDOS=   ' WS-QTDE-REG-EXCLUIDOS.
             DISPLAY '*************************************************'.
             DISPLAY '*************************************************'.
        *----------------------------------------------------------------
