@@ -1,145 +1,211 @@
-       IDENTIFICATION DIVISION.                                         
-                                                                        
-       PROGRAM-ID. VRB670S.                                             
-                                                                        
-       AUTHOR.     HUGO DA SILVA SAMPAIO.                                                   
-                                                                        
-      ******************************************************************
-                                                                        
-       ENVIRONMENT DIVISION.                                            
-                                                                        
-       CONFIGURATION SECTION.                                           
-                                                                        
-       SPECIAL-NAMES.                       DECIMAL-POINT IS COMMA.     
-                                                                        
-      ******************************************************************
-                                                                        
-       DATA DIVISION.                                                   
-                                                                        
-       FILE SECTION.                                                    
-                                                                        
-      ******************************************************************
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-                                                                        
-       77 WS-DATAATUAL               PIC 9(06)         VALUE ZEROES.    
-       77 WS-DATAFUTURA              PIC 9(06)         VALUE ZEROES.    
-       77 WS-SOMADIAS                PIC 9(06)         VALUE 365.       
-       77 WS-DIA                     PIC 9(02)         VALUE ZEROES.    
-       77 WS-DIA4                    PIC 9(04)         VALUE ZEROES.    
-       77 WS-MES                     PIC 9(02)         VALUE 00.        
-       01 WS-DATA.                                                      
-          03 WS-DATA-DD              PIC 9(02)         VALUE ZEROES.    
-          03 WS-DATA-BARRA           PIC X(01)         VALUE '/'.       
-          03 WS-DATA-MM              PIC 9(02)         VALUE ZEROES.    
-          03 WS-DATA-BARRA1          PIC X(01)         VALUE '/'.       
-          03 WS-DATA-SECVALOR        PIC 9(02)         VALUE 20.        
-          03 WS-DATA-AA              PIC 9(02)         VALUE ZEROES.    
-       01 WS-TESTE.                                                     
-          03 WS-TESTE-01             PIC X(02)         VALUE 'A '.      
-          03 WS-TESTE-02             PIC X(05)         VALUE 'DATA '.   
-          03 WS-TESTE-03             PIC X(03)         VALUE 'E: '.     
-          03 WS-TESTE-04.                                               
-             05 WS-TESTE-05          PIC 9(04)         VALUE 1234.      
-                                                                        
-      *   03 WS-DATA-HIFEN           PIC X(03)         VALUE ' - '.     
-      *   03 WS-DATA-SEC             PIC X(05)         VALUE 'SEC: '.   
-      *   03 WS-DATA-SECVALOR        PIC 9(02)         VALUE 20.        
-       77 WS-ANO                     PIC 9(02)         VALUE 00.        
-       77 WS-VAR                     PIC 9(03)         VALUE ZEROES.    
-      ******************************************************************
-                                                                        
-       PROCEDURE DIVISION.                                              
-      *                                                                 
-                                                                        
-           ACCEPT  WS-DATAATUAL FROM DATE.                              
-           DISPLAY 'DATA ATUAL : ' WS-DATAATUAL.                        
-           DISPLAY '            +' WS-SOMADIAS.                         
-           DISPLAY '             ------'                                
-                                                                       
-AND        MOVE WS-DATAATUAL (5:2)   TO WS-DATA-DD                
-AND        MOVE WS-DATA-DD            TO WS-DIA4.                 
-           MOVE WS-DATAATUAL (3:2)   TO WS-DATA-MM.               
-           MOVE WS-DATAATUAL (1:2)   TO WS-DATA-AA.               
-AND        ADD  WS-SOMADIAS          TO WS-DIA4.                  
-                                                                  
-           IF WS-DATA-MM = 2                                      
-               COMPUTE WS-VAR        = 28 - WS-DATAATUAL          
-           END-IF.                                                
-                                                                  
-           IF WS-DATA-MM = 1 OR 3 OR 5 OR 7 OR 8 OR 10 OR 12      
-               COMPUTE WS-VAR        = 31 - WS-DATAATUAL          
-           ELSE                                                   
-               COMPUTE WS-VAR        = 30 - WS-DATAATUAL          
-           END-IF.                                                
-                                                                  
-           COMPUTE WS-SOMADIAS       = WS-SOMADIAS - WS-VAR.      
-      *    COMPUTE WS-SOMADIAS       = WS-SOMADIAS - WS-VAR + 1.  
-           ADD 1 TO WS-DATA-MM.                                   
-                                                                  
-           IF WS-DATA-MM GREATER 12                                     
-               ADD 1    TO WS-DATA-AA                                   
-           END-IF.                                                      
-                                                                        
-           PERFORM                                                      
-             UNTIL WS-DIA4 LESS   32                                    
-                                                                        
-AND           IF  WS-DIA4 GREATER 30 OR 31                              
-                  ADD 1              TO WS-DATA-MM                      
-              END-IF                                                    
-                                                                        
-                                                                        
-              IF  WS-DATA-MM = 1 OR 3 OR 5 OR 7 OR 8 OR 10 OR 12        
-AND              COMPUTE WS-DIA4     = WS-DIA4 - 31                     
-              ELSE                                                      
-AND              COMPUTE WS-DIA4     = WS-DIA4 - 30                     
-              END-IF                                                    
-           END-PERFORM.                                                 
-                                                                        
-                                                                       
-           COMPUTE   WS-DATA-MM      = WS-DATA-MM - 1                  
-                                                                       
-      *    IF        WS-MES          = 2                               
-      *      COMPUTE WS-DIA4         = WS-DIA4 - 28                    
-      *    END-IF.                                                     
-      *                                                                
-      *    IF WS-MES GREATER 12                                        
-      *       COMPUTE WS-MESNOVO     = WS-MES - 12                     
-      *       ADD 1                  TO WS-ANO                         
-      *    END-IF                                                      
-      *    DISPLAY '+ ' WS-SOMADIAS.                                   
-                                                                       
-                                                                       
-           PERFORM                                                     
-             UNTIL WS-DATA-MM LESS 12                                  
-                                                                       
-             IF WS-DATA-MM = 2                                         
-                COMPUTE WS-DIA4      = WS-DIA4 - 28                    
-             END-IF                                                    
-                                                                        
-             IF WS-DATA-MM GREATER 12                                   
-                ADD 1                TO WS-DATA-AA                      
-                COMPUTE WS-DATA-MM   =  WS-DATA-MM - 12                 
-                                                                        
-      *          COMPUTE WS-MESNOVO  = WS-MES - 12                      
-      *          MOVE 1              TO WS-MESN2                        
-      *          MOVE WS-MESNOVO     TO WS-MESN2                        
-      *          MOVE WS-MESNOVO     TO WS-MESN2                        
-      *       ELSE                                                      
-      *          MOVE WS-MES         TO WS-MESN2                        
-             END-IF                                                     
-           END-PERFORM.                                                 
-                                                                        
-           IF WS-DATA-AA GREATER 99                                     
-              ADD 1                  TO WS-DATA-SECVALOR                
-           END-IF.                                                      
-                                                                        
-           MOVE WS-DIA4              TO WS-DATA-DD.                     
-           DISPLAY 'DATA FUTURA: ' WS-DATA.                             
-                                                                        
-           MOVE 4321                 TO WS-TESTE-05.                    
-           DISPLAY WS-TESTE.                                            
-                                                                        
-           STOP RUN.                                                    
-
-      
+       IDENTIFICATION                      DIVISION.
+      *================================================================*
+       PROGRAM-ID.                         VRB670S.
+       AUTHOR.                             HUGO SAMPAIO.
+       INSTALLATION.                       QINTESS PAULISTA.
+      *================================================================*
+      *----------------------------------------------------------------*
+      * OBJETIVO: ROTINA UTILITARIA DE USO GERAL QUE SOMA N DIAS A UMA *
+      * DATA INFORMADA, TRATANDO CORRETAMENTE OS ANOS BISSEXTOS (REGRA *
+      * DIVISIVEL POR 4, EXCETO SECULARES NAO DIVISIVEIS POR 400). E   *
+      * CHAMADA VIA CALL POR QUALQUER PROGRAMA QUE PRECISE CALCULAR    *
+      * UMA DATA FUTURA A PARTIR DE UMA BASE E UMA QUANTIDADE DE DIAS, *
+      * RECEBENDO E DEVOLVENDO OS DADOS VIA LINKAGE SECTION.           *
+      *----------------------------------------------------------------*
+      *================================================================*
+       ENVIRONMENT                         DIVISION.
+      *================================================================*
+       CONFIGURATION                       SECTION.
+      *----------------------------------------------------------------*
+       SOURCE-COMPUTER.                    IBM-PC.
+       OBJECT-COMPUTER.                    IBM-PC.
+       SPECIAL-NAMES.                      DECIMAL-POINT IS COMMA.
+      *================================================================*
+       DATA                                DIVISION.
+      *================================================================*
+       WORKING-STORAGE                     SECTION.
+      *----------------------------------------------------------------*
+      *                   AREA DE TRABALHO DA DATA                     *
+      *----------------------------------------------------------------*
+       77  WS-ANO                          PIC 9(04)   VALUE ZEROS.
+       77  WS-MES                          PIC 9(02)   VALUE ZEROS.
+       77  WS-DIA                          PIC 9(02)   VALUE ZEROS.
+       77  WS-DIAS-REST                    PIC S9(05)  VALUE ZEROS
+                                            COMP.
+       77  WS-DIAS-MES-ATUAL               PIC 9(02)   VALUE ZEROS.
+       77  WS-DIAS-RESTO-MES               PIC S9(05)  VALUE ZEROS
+                                            COMP.
+      *----------------------------------------------------------------*
+      *          TABELA DE QUANTIDADE DE DIAS POR MES (NAO BISSEXTO)   *
+      *----------------------------------------------------------------*
+       01  WS-TAB-DIAS-MES-X.
+           05  FILLER                      PIC 9(02)   VALUE 31.
+           05  FILLER                      PIC 9(02)   VALUE 28.
+           05  FILLER                      PIC 9(02)   VALUE 31.
+           05  FILLER                      PIC 9(02)   VALUE 30.
+           05  FILLER                      PIC 9(02)   VALUE 31.
+           05  FILLER                      PIC 9(02)   VALUE 30.
+           05  FILLER                      PIC 9(02)   VALUE 31.
+           05  FILLER                      PIC 9(02)   VALUE 31.
+           05  FILLER                      PIC 9(02)   VALUE 30.
+           05  FILLER                      PIC 9(02)   VALUE 31.
+           05  FILLER                      PIC 9(02)   VALUE 30.
+           05  FILLER                      PIC 9(02)   VALUE 31.
+       01  WS-TAB-DIAS-MES REDEFINES       WS-TAB-DIAS-MES-X.
+           05  WS-DIAS-MES-OCR             PIC 9(02)   OCCURS 12 TIMES.
+      *----------------------------------------------------------------*
+      *                   AREA DE CALCULO DO BISSEXTO                  *
+      *----------------------------------------------------------------*
+       77  WS-BISSEXTO                     PIC X(01)   VALUE 'N'.
+           88  WS-BISSEXTO-SIM                         VALUE 'S'.
+       77  WS-DIV-4                        PIC 9(04)   VALUE ZEROS.
+       77  WS-RESTO-4                      PIC 9(04)   VALUE ZEROS.
+       77  WS-DIV-100                      PIC 9(04)   VALUE ZEROS.
+       77  WS-RESTO-100                    PIC 9(04)   VALUE ZEROS.
+       77  WS-DIV-400                      PIC 9(04)   VALUE ZEROS.
+       77  WS-RESTO-400                    PIC 9(04)   VALUE ZEROS.
+      *================================================================*
+       LINKAGE                             SECTION.
+      *----------------------------------------------------------------*
+       01  L-PARM.
+           05  L-DATA-BASE.
+               10  L-ANO-BASE              PIC 9(04).
+               10  L-MES-BASE              PIC 9(02).
+               10  L-DIA-BASE              PIC 9(02).
+           05  L-DIAS-SOMAR                PIC S9(05)  COMP.
+           05  L-DATA-RESULTADO.
+               10  L-ANO-RESULT            PIC 9(04).
+               10  L-MES-RESULT            PIC 9(02).
+               10  L-DIA-RESULT            PIC 9(02).
+           05  L-RETORNO                   PIC X(01).
+               88  L-RETORNO-OK                        VALUE 'S'.
+               88  L-RETORNO-ERRO                      VALUE 'N'.
+      *================================================================*
+       PROCEDURE                           DIVISION    USING L-PARM.
+      *================================================================*
+       0000-PRINCIPAL                      SECTION.
+      *================================================================*
+           PERFORM 1000-INICIALIZA    THRU  1000-99-INICIALIZA-EXIT.
+           IF  L-RETORNO-ERRO
+               GO TO 0000-99-PRINCIPAL-EXIT
+           END-IF.
+           PERFORM 2000-SOMA-DIAS          THRU  2000-99-SOMA-DIAS-EXIT.
+           PERFORM 3000-DEVOLVE            THRU  3000-99-DEVOLVE-EXIT.
+      *----------------------------------------------------------------*
+       0000-99-PRINCIPAL-EXIT.             EXIT.
+           GOBACK.
+      *================================================================*
+       1000-INICIALIZA                     SECTION.
+      *================================================================*
+      * CARREGA A AREA DE TRABALHO A PARTIR DA LINKAGE E VALIDA OS     *
+      * LIMITES BASICOS DE MES E DIA ANTES DE INICIAR O CALCULO.       *
+      *----------------------------------------------------------------*
+           MOVE 'S'                        TO         L-RETORNO.
+           MOVE L-ANO-BASE                 TO         WS-ANO.
+           MOVE L-MES-BASE                 TO         WS-MES.
+           MOVE L-DIA-BASE                 TO         WS-DIA.
+           MOVE L-DIAS-SOMAR               TO         WS-DIAS-REST.
+
+           IF  L-MES-BASE                  LESS       1
+           OR  L-MES-BASE                  GREATER    12
+           OR  L-DIA-BASE                  LESS       1
+           OR  L-DIA-BASE                  GREATER    31
+               MOVE 'N'                    TO         L-RETORNO
+           END-IF.
+
+           IF  L-DIAS-SOMAR                LESS       ZERO
+               MOVE 'N'                    TO         L-RETORNO
+           END-IF.
+      *----------------------------------------------------------------*
+       1000-99-INICIALIZA-EXIT.            EXIT.
+      *================================================================*
+       2000-SOMA-DIAS                      SECTION.
+      *================================================================*
+      * CONSOME OS DIAS A SOMAR UM MES POR VEZ, SALTANDO DE UMA SO VEZ *
+      * PARA O DIA 1 DO MES SEGUINTE QUANDO OS DIAS RESTANTES NO MES   *
+      * CORRENTE NAO FOREM SUFICIENTES PARA ABSORVER TODA A SOBRA.     *
+      *----------------------------------------------------------------*
+           PERFORM 2100-SOMA-MES      THRU  2100-99-SOMA-MES-EXIT
+                                     UNTIL WS-DIAS-REST EQUAL ZERO.
+      *----------------------------------------------------------------*
+       2000-99-SOMA-DIAS-EXIT.             EXIT.
+      *================================================================*
+       2100-SOMA-MES                       SECTION.
+      *================================================================*
+           PERFORM 2150-DIAS-NO-MES   THRU  2150-99-DIAS-NO-MES-EXIT.
+
+           COMPUTE WS-DIAS-RESTO-MES = WS-DIAS-MES-ATUAL - WS-DIA + 1.
+
+           IF  WS-DIAS-REST                LESS       WS-DIAS-RESTO-MES
+               ADD  WS-DIAS-REST           TO         WS-DIA
+               MOVE ZERO                   TO         WS-DIAS-REST
+           ELSE
+               SUBTRACT WS-DIAS-RESTO-MES  FROM       WS-DIAS-REST
+               MOVE 1                      TO         WS-DIA
+               ADD  1                      TO         WS-MES
+               IF  WS-MES                  GREATER    12
+                   MOVE 1                  TO         WS-MES
+                   ADD  1                  TO         WS-ANO
+               END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+       2100-99-SOMA-MES-EXIT.              EXIT.
+      *================================================================*
+       2150-DIAS-NO-MES                    SECTION.
+      *================================================================*
+      * DEVOLVE EM WS-DIAS-MES-ATUAL A QUANTIDADE DE DIAS DO MES/ANO   *
+      * CORRENTES, AJUSTANDO FEVEREIRO PARA 29 QUANDO O ANO FOR        *
+      * BISSEXTO.                                                      *
+      *----------------------------------------------------------------*
+           MOVE WS-DIAS-MES-OCR (WS-MES)   TO         WS-DIAS-MES-ATUAL.
+
+           IF  WS-MES                      EQUAL      2
+               PERFORM 2160-VERIFICA-BISSEXTO
+                 THRU  2160-99-VERIFICA-BISSEXTO-EXIT
+               IF  WS-BISSEXTO-SIM
+                   MOVE 29                 TO         WS-DIAS-MES-ATUAL
+               END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+       2150-99-DIAS-NO-MES-EXIT.           EXIT.
+      *================================================================*
+       2160-VERIFICA-BISSEXTO              SECTION.
+      *================================================================*
+      * ANO BISSEXTO: DIVISIVEL POR 4 E, SE TAMBEM DIVISIVEL POR 100,  *
+      * SOMENTE QUANDO FOR DIVISIVEL POR 400 TAMBEM.                   *
+      *----------------------------------------------------------------*
+           MOVE 'N'                        TO         WS-BISSEXTO.
+
+           DIVIDE WS-ANO                   BY         4
+                                           GIVING     WS-DIV-4
+                                           REMAINDER  WS-RESTO-4.
+
+           IF  WS-RESTO-4                  EQUAL      ZERO
+               DIVIDE WS-ANO               BY         100
+                                           GIVING     WS-DIV-100
+                                           REMAINDER  WS-RESTO-100
+               IF  WS-RESTO-100            NOT EQUAL  ZERO
+                   MOVE 'S'                TO         WS-BISSEXTO
+               ELSE
+                   DIVIDE WS-ANO           BY         400
+                                           GIVING     WS-DIV-400
+                                           REMAINDER  WS-RESTO-400
+                   IF  WS-RESTO-400        EQUAL      ZERO
+                       MOVE 'S'            TO         WS-BISSEXTO
+                   END-IF
+               END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+       2160-99-VERIFICA-BISSEXTO-EXIT.     EXIT.
+      *================================================================*
+       3000-DEVOLVE                        SECTION.
+      *================================================================*
+      * DEVOLVE A DATA RESULTANTE NA AREA DE LINKAGE PARA O PROGRAMA   *
+      * CHAMADOR.                                                      *
+      *----------------------------------------------------------------*
+           MOVE WS-ANO                     TO         L-ANO-RESULT.
+           MOVE WS-MES                     TO         L-MES-RESULT.
+           MOVE WS-DIA                     TO         L-DIA-RESULT.
+      *----------------------------------------------------------------*
+       3000-99-DEVOLVE-EXIT.               EXIT.
+      *================================================================*
