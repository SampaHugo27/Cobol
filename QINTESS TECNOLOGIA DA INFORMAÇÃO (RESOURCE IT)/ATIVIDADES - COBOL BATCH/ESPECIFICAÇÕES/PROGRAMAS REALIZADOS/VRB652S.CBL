@@ -54,6 +54,17 @@
         77  FIM-ARQ                         PIC X(03) VALUE 'NAO'.
 	77  WS-CTLIN                        PIC 9(02) VALUE 25.          
         77  WS-CTPAG                        PIC 9(02) VALUE ZEROS.       
+        77  WS-SEXO-FILTRO                  PIC X(01) VALUE 'A'.
+        77  WS-SEXO-ANT                     PIC X(01) VALUE SPACES.
+        77  WS-QTDE-LIDOS                   PIC 9(05) VALUE ZEROS.
+        77  WS-QTDE-GRAVADOS                PIC 9(05) VALUE ZEROS.
+       *----------------------------------------------------------------*
+        77  WS-RUNCTL                       PIC X(08) VALUE 'RUNCTL31'.
+        01  WS-RUNCTL-AREA.
+            05 WS-RC-PROGRAMA          PIC X(08) VALUE 'EX01'.
+            05 WS-RC-CHECKPOINT        PIC X(01) VALUE 'C'.
+            05 WS-RC-QTDE-LIDOS        PIC 9(07) VALUE ZEROS.
+            05 WS-RC-QTDE-GRAVADOS     PIC 9(07) VALUE ZEROS.
        *----------------------------------------------------------------*
        *           LAYOUT  DE RELATORIO - AREA DE CABECALHOS            *
        *----------------------------------------------------------------*
@@ -66,7 +77,7 @@
         01 CAB-02.                                                       
             05 FILLER         PIC X(15) VALUE SPACES.                    
             05 FILLER         PIC X(25) VALUE 'RELATORIO DE USUARIOS DO'.
-            05 FILLER         PIC X(15) VALUE ' SEXO MASCULINO'.         
+            05 CAB2-SEXO      PIC X(15) VALUE ' SEXO MASCULINO'.
             05 FILLER         PIC X(25) VALUE SPACES.                    
        *----------------------------------------------------------------*
         01 CAB-03.
@@ -89,14 +100,27 @@
             05 NOME-DET       PIC X(30).                                 
             05 FILLER         PIC X(25) VALUE SPACES.
        *----------------------------------------------------------------*
+        LINKAGE                             SECTION.
        *----------------------------------------------------------------*
-        PROCEDURE                           DIVISION.                    
+        01  P-PARM.
+            03 FILLER                       PIC S9(04)  COMP.
+            03 P-PARAMETRO.
+               10 P-SEXO                    PIC X(01).
+
+       *----------------------------------------------------------------*
+        PROCEDURE                           DIVISION    USING P-PARM.
        *----------------------------------------------------------------*
-            SORT    TRAB                                                 
-               ASCENDING KEY     COD-TRAB                                
-               INPUT  PROCEDURE  1000-ROT-ENTRADA                        
-               OUTPUT PROCEDURE  2000-ROT-SAIDA.                         
-            STOP RUN.                                                    
+            IF P-SEXO EQUAL 'M' OR P-SEXO EQUAL 'F'
+               MOVE P-SEXO    TO  WS-SEXO-FILTRO
+            ELSE
+               MOVE 'A'       TO  WS-SEXO-FILTRO
+            END-IF.
+
+            SORT    TRAB
+               ASCENDING KEY     SEXO-TRAB COD-TRAB
+               INPUT  PROCEDURE  1000-ROT-ENTRADA
+               OUTPUT PROCEDURE  2000-ROT-SAIDA.
+            STOP RUN.
        *----------------------------------------------------------------*
         1000-ROT-ENTRADA                    SECTION.                     
        *----------------------------------------------------------------*
@@ -113,9 +137,13 @@
        *----------------------------------------------------------------*
         1200-LEITURA-ENTRADA                SECTION.                     
        *----------------------------------------------------------------*
-            READ    ENTRADA                                              
-                    AT END                                               
-                    MOVE 'SIM' TO FIM-ARQ.                               
+            READ    ENTRADA
+                    AT END
+                    MOVE 'SIM' TO FIM-ARQ.
+
+            IF FIM-ARQ NOT EQUAL 'SIM'
+               ADD   1           TO            WS-QTDE-LIDOS
+            END-IF.
        *----------------------------------------------------------------*
        *----------------------------------------------------------------*
         1300-PRINCIPAL-ENTRADA              SECTION.                     
@@ -126,8 +154,8 @@
        *----------------------------------------------------------------*
 		      1400-SELECAO-ENTRADA                SECTION.                     
        *----------------------------------------------------------------*
-            IF SEXO-ENT = 'M'                                            
-               PERFORM 1500-GRAVACAO-ENTRADA.                            
+            IF WS-SEXO-FILTRO = 'A' OR SEXO-ENT = WS-SEXO-FILTRO
+               PERFORM 1500-GRAVACAO-ENTRADA.
        *----------------------------------------------------------------*
        *----------------------------------------------------------------*
         1500-GRAVACAO-ENTRADA               SECTION.                     
@@ -173,28 +201,38 @@
        *----------------------------------------------------------------*
         2300-IMPRIMA-SAIDA                  SECTION.                     
        *----------------------------------------------------------------*
-            IF WS-CTLIN GREATER 24                                       
-               PERFORM 2400-CABECALHO-SAIDA.                             
-                                                                         
-            PERFORM 2500-DETALHE-SAIDA.                                  
+            IF WS-CTLIN GREATER 24 OR SEXO-TRAB NOT EQUAL WS-SEXO-ANT
+               PERFORM 2400-CABECALHO-SAIDA.
+
+            PERFORM 2500-DETALHE-SAIDA.
        *----------------------------------------------------------------*
        *----------------------------------------------------------------*
         2400-CABECALHO-SAIDA                SECTION.                     
        *----------------------------------------------------------------*
-            ADD  1            TO            WS-CTPAG.                    
-            MOVE WS-CTPAG     TO            VAR-PAG.                     
-            MOVE SPACES       TO            REG-REL.                     
-            WRITE REG-REL.                                               
-            WRITE REG-REL.                                               
-            WRITE REG-REL     FROM          CAB-01.                      
-            WRITE REG-REL.                                               
-            WRITE REG-REL.                                               
-            WRITE REG-REL     FROM          CAB-02.                      
-            WRITE REG-REL.                                               
-            WRITE REG-REL.                                               
-            WRITE REG-REL     FROM          CAB-03.                      
-            WRITE REG-REL.                                               
-            MOVE  ZEROES      TO            WS-CTLIN.                    
+            EVALUATE SEXO-TRAB
+               WHEN 'M'
+                  MOVE ' SEXO MASCULINO'  TO  CAB2-SEXO
+               WHEN 'F'
+                  MOVE ' SEXO FEMININO '  TO  CAB2-SEXO
+               WHEN OTHER
+                  MOVE SPACES             TO  CAB2-SEXO
+            END-EVALUATE.
+
+            ADD  1            TO            WS-CTPAG.
+            MOVE WS-CTPAG     TO            VAR-PAG.
+            MOVE SPACES       TO            REG-REL.
+            WRITE REG-REL.
+            WRITE REG-REL.
+            WRITE REG-REL     FROM          CAB-01.
+            WRITE REG-REL.
+            WRITE REG-REL.
+            WRITE REG-REL     FROM          CAB-02.
+            WRITE REG-REL.
+            WRITE REG-REL.
+            WRITE REG-REL     FROM          CAB-03.
+            WRITE REG-REL.
+            MOVE  ZEROES      TO            WS-CTLIN.
+            MOVE  SEXO-TRAB   TO            WS-SEXO-ANT.
        *----------------------------------------------------------------*
        *----------------------------------------------------------------*
         2500-DETALHE-SAIDA                  SECTION.                     
@@ -202,13 +240,18 @@
             MOVE  COD-TRAB    TO            COD-DET.                     
             MOVE  SEXO-TRAB   TO            SEXO-DET.                    
             MOVE  NOME-TRAB   TO            NOME-DET.                    
-            WRITE REG-REL     FROM          DETALHE.                     
-            ADD   1           TO            WS-CTLIN.                    
+            WRITE REG-REL     FROM          DETALHE.
+            ADD   1           TO            WS-CTLIN.
+            ADD   1           TO            WS-QTDE-GRAVADOS.
        *----------------------------------------------------------------*
        *----------------------------------------------------------------*
-        2900-FIM-SAIDA                      SECTION.                     
+        2900-FIM-SAIDA                      SECTION.
        *----------------------------------------------------------------*
-            CLOSE RELAT.                                                 
+            CLOSE RELAT.
+
+            MOVE      WS-QTDE-LIDOS     TO   WS-RC-QTDE-LIDOS
+            MOVE      WS-QTDE-GRAVADOS  TO   WS-RC-QTDE-GRAVADOS
+            CALL      WS-RUNCTL         USING WS-RUNCTL-AREA.
        *----------------------------------------------------------------*                                                                                                                                                                                 
 
       
