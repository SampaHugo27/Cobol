@@ -14,32 +14,50 @@
               SELECT TELINPUT ASSIGN TO TELINPUT                         
               FILE STATUS IS WK-FS-INPUT.                                
        *                                                                 
-              SELECT TELOUTPT ASSIGN TO TELOUTPT                         
-              FILE STATUS IS WK-FS-OUTPT.                              
+              SELECT TELOUTPT ASSIGN TO TELOUTPT
+              FILE STATUS IS WK-FS-OUTPT.
+       *
+              SELECT TELREJ   ASSIGN TO TELREJ
+              FILE STATUS IS WK-FS-REJ.
        *-----------------------------------------------------------------
-        DATA                         DIVISION.                           
-        FILE                         SECTION.                            
+        DATA                         DIVISION.
+        FILE                         SECTION.
        *-----------------------------------------------------------------
-        FD TELINPUT   RECORDING MODE F.                                  
-        01 ENTRADA.                                                      
-           05 NUM-ENT                PIC X(20).                          
-           05 FILLER                 PIC X(60).                          
-       *                                                                 
-        FD TELOUTPT   RECORDING MODE F.                                  
-        01 SAIDA.                                                        
-           05 NUM-SAI                PIC X(13).                          
-           05 FILLER                 PIC X(67).                          
+        FD TELINPUT   RECORDING MODE F.
+        01 ENTRADA.
+           05 NUM-ENT                PIC X(20).
+           05 FILLER                 PIC X(60).
+       *
+        FD TELOUTPT   RECORDING MODE F.
+        01 SAIDA.
+           05 NUM-SAI                PIC X(13).
+           05 FILLER                 PIC X(67).
+       *
+        FD TELREJ     RECORDING MODE F.
+        01 REJEITO.
+           05 REJ-NUM-ORIG           PIC X(20).
+           05 REJ-MOTIVO             PIC X(40).
+           05 FILLER                 PIC X(20).
        *-----------------------------------------------------------------
-        WORKING-STORAGE              SECTION.                            
-        77 WK-FS-INPUT               PIC X(02).                          
-        77 WK-FS-OUTPT               PIC X(02).                          
+        WORKING-STORAGE              SECTION.
+        77 WK-FS-INPUT               PIC X(02).
+        77 WK-FS-OUTPT               PIC X(02).
+        77 WK-FS-REJ                 PIC X(02).
        *
 		     *                                                                 
-        01 WK-CONTADORES.                                                
-           05 WK-CONT-LINHA          PIC 9(02) VALUE ZEROES.             
-           05 WK-CONT-INPUT          PIC 9(02) VALUE      1.             
-           05 WK-CONT-OUTPT          PIC 9(02) VALUE      1.             
-           05 WK-CONT-INSPC          PIC 9(02) VALUE      0.             
+        01 WK-CONTADORES.
+           05 WK-CONT-LINHA          PIC 9(02) VALUE ZEROES.
+           05 WK-CONT-INPUT          PIC 9(02) VALUE      1.
+           05 WK-CONT-OUTPT          PIC 9(02) VALUE      1.
+           05 WK-CONT-INSPC          PIC 9(02) VALUE      0.
+           05 WK-TOTAL-LIDOS         PIC 9(02) VALUE ZEROES.
+       *-----------------------------------------------------------------
+        77 WK-RUNCTL                 PIC X(08) VALUE 'RUNCTL31'.
+        01 WK-RUNCTL-AREA.
+           05 WK-RC-PROGRAMA         PIC X(08) VALUE 'VRBQHHTL'.
+           05 WK-RC-CHECKPOINT       PIC X(01) VALUE 'C'.
+           05 WK-RC-QTDE-LIDOS       PIC 9(07) VALUE ZEROS.
+           05 WK-RC-QTDE-GRAVADOS    PIC 9(07) VALUE ZEROS.
        *-----------------------------------------------------------------
         PROCEDURE                    DIVISION.                           
         0000-PRINCIPAL               SECTION.                            
@@ -57,36 +75,46 @@
                STOP RUN                                                  
             END-IF.                                                      
        *                                                                 
-            OPEN  OUTPUT  TELOUTPT.                                      
-            IF WK-FS-OUTPT NOT EQUAL '00'                                
-               DISPLAY 'FILE-STATUS: ' WK-FS-OUTPT                       
-               DISPLAY 'ERRO AO CRIAR ARQ PARA OUTPUT'                   
-               STOP RUN                                                  
-            END-IF.                                                      
-       *                                                                 
-            READ          TELINPUT.                                      
+            OPEN  OUTPUT  TELOUTPT.
+            IF WK-FS-OUTPT NOT EQUAL '00'
+               DISPLAY 'FILE-STATUS: ' WK-FS-OUTPT
+               DISPLAY 'ERRO AO CRIAR ARQ PARA OUTPUT'
+               STOP RUN
+            END-IF.
+       *
+            OPEN  OUTPUT  TELREJ.
+            IF WK-FS-REJ NOT EQUAL '00'
+               DISPLAY 'FILE-STATUS: ' WK-FS-REJ
+               DISPLAY 'ERRO AO CRIAR ARQ DE REJEITADOS'
+               STOP RUN
+            END-IF.
+       *
+            READ          TELINPUT.                                  
             IF WK-FS-INPUT     EQUAL '10'                                
             OR WK-FS-INPUT NOT EQUAL '00'                                
                DISPLAY 'FILE-STATUS: ' WK-FS-INPUT                       
                DISPLAY 'ARQUIVO TELINPUT VAZIO OU ERRO AO LER TELINPUT'  
                STOP RUN                                                  
 
-		          END-IF.                                                      
-       *                                                                 
-            PERFORM 0150-INSPEC.                                         
-       *                                                                 
-        0100-INICIO-FIM. EXIT.                                           
+		          END-IF.
+       *
+            ADD 1 TO WK-TOTAL-LIDOS.
+            PERFORM 0150-INSPEC.
+       *
+        0100-INICIO-FIM. EXIT.
        *-----------------------------------------------------------------
-        0125-LEITURA                 SECTION.                            
-            READ          TELINPUT                                       
-            IF WK-FS-INPUT NOT EQUAL '00'                                
-               DISPLAY 'FILE-STATUS: ' WK-FS-INPUT                       
-               DISPLAY 'FIM DO ARQ TELINPUT'                             
-            END-IF.                                                      
-       *                                                                 
-            PERFORM 0150-INSPEC.                                         
-       *                                                                 
-        0125-LEITURA-FIM. EXIT.                                          
+        0125-LEITURA                 SECTION.
+            READ          TELINPUT
+            IF WK-FS-INPUT NOT EQUAL '00'
+               DISPLAY 'FILE-STATUS: ' WK-FS-INPUT
+               DISPLAY 'FIM DO ARQ TELINPUT'
+            ELSE
+               ADD 1 TO WK-TOTAL-LIDOS
+            END-IF.
+       *
+            PERFORM 0150-INSPEC.
+       *
+        0125-LEITURA-FIM. EXIT.
        *-----------------------------------------------------------------
         0150-INSPEC                  SECTION.                            
              INSPECT NUM-ENT TALLYING                                    
@@ -96,18 +124,28 @@
         0200-PROCESSA                SECTION.                            
             PERFORM 0300-CORRECAO UNTIL WK-CONT-INSPC > 20               
        *                                                                 
-            IF  NUM-SAI(8:1) NOT EQUAL SPACES                            
-            OR  NUM-SAI(8:1) NOT EQUAL LOW-VALUES                        
-               ADD 1 TO WK-CONT-LINHA                                    
-               WRITE SAIDA                                               
-            END-IF.                                                      
-       *                                                                 
-            IF WK-FS-OUTPT NOT EQUAL '00'                                
-               DISPLAY 'FILE-STATUS: ' WK-FS-OUTPT                       
-               DISPLAY 'ERRO NA GRAVACAO DE OUTPUT'                      
-               STOP RUN                                                  
-		          END-IF.                                                      
-       *                                                                 
+            IF  NUM-SAI(8:1) NOT EQUAL SPACES
+            AND NUM-SAI(8:1) NOT EQUAL LOW-VALUES
+               ADD 1 TO WK-CONT-LINHA
+               WRITE SAIDA
+            ELSE
+               MOVE NUM-ENT           TO REJ-NUM-ORIG
+               MOVE 'MENOS DE 8 DIGITOS NUMERICOS NO TELEFONE'
+                                      TO REJ-MOTIVO
+               WRITE REJEITO
+               IF WK-FS-REJ NOT EQUAL '00'
+                  DISPLAY 'FILE-STATUS: ' WK-FS-REJ
+                  DISPLAY 'ERRO NA GRAVACAO DE REJEITADOS'
+                  STOP RUN
+               END-IF
+            END-IF.
+       *
+            IF WK-FS-OUTPT NOT EQUAL '00'
+               DISPLAY 'FILE-STATUS: ' WK-FS-OUTPT
+               DISPLAY 'ERRO NA GRAVACAO DE OUTPUT'
+               STOP RUN
+		          END-IF.
+       *
             MOVE SPACES TO NUM-SAI                                       
             MOVE 1      TO WK-CONT-INPUT                                 
             MOVE 1      TO WK-CONT-OUTPT                                 
@@ -142,14 +180,25 @@
               STOP RUN                                                  
            END-IF.                                                      
       *                                                                 
-            CLOSE        TELOUTPT.                                       
-            IF WK-FS-OUTPT NOT EQUAL '00'                                
-               DISPLAY 'FILE-STATUS: ' WK-FS-OUTPT                       
-               DISPLAY 'ERRO NO FECHAMENTO DO TELOUTPT'                  
-               STOP RUN                                                  
-            END-IF.                                                      
-       *                                                                 
-        0900-TERMINO-FIM. EXIT.                                          
+            CLOSE        TELOUTPT.
+            IF WK-FS-OUTPT NOT EQUAL '00'
+               DISPLAY 'FILE-STATUS: ' WK-FS-OUTPT
+               DISPLAY 'ERRO NO FECHAMENTO DO TELOUTPT'
+               STOP RUN
+            END-IF.
+       *
+            CLOSE        TELREJ.
+            IF WK-FS-REJ NOT EQUAL '00'
+               DISPLAY 'FILE-STATUS: ' WK-FS-REJ
+               DISPLAY 'ERRO NO FECHAMENTO DO TELREJ'
+               STOP RUN
+            END-IF.
+       *
+            MOVE      WK-TOTAL-LIDOS    TO   WK-RC-QTDE-LIDOS
+            MOVE      WK-CONT-LINHA     TO   WK-RC-QTDE-GRAVADOS
+            CALL      WK-RUNCTL         USING WK-RUNCTL-AREA.
+       *
+        0900-TERMINO-FIM. EXIT.
        *-----------------------------------------------------------------                                                                 
 
       
