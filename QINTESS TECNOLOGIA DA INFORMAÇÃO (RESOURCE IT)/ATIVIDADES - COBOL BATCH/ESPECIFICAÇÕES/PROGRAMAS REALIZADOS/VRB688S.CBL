@@ -21,11 +21,14 @@
       *----------------------------------------------------------------*
        FILE-CONTROL.                                                    
                                                                         
-           SELECT CONTAS         ASSIGN TO CONTAS                       
-           ORGANIZATION          IS        INDEXED                      
-           ACCESS MODE           IS        SEQUENTIAL                   
-           RECORD KEY            IS        CONTA-CHAVE                  
-           FILE STATUS           IS        WS-FS-CON.                   
+           SELECT CONTAS         ASSIGN TO CONTAS
+           ORGANIZATION          IS        INDEXED
+           ACCESS MODE           IS        SEQUENTIAL
+           RECORD KEY            IS        CONTA-CHAVE
+           FILE STATUS           IS        WS-FS-CON.
+
+           SELECT ARQTOMB        ASSIGN TO ARQTOMB
+           FILE STATUS           IS        WS-FS-TOMB.
       *================================================================*
        DATA                                DIVISION.                    
       *================================================================*
@@ -39,36 +42,68 @@
            05 CONTA-CHAVE                  PIC 9(10).                   
            05 CONTA-CPF                    PIC 9(11).                   
            05 CONTA-CLIENTE                PIC X(30).                   
-           05 CONTA-STATUS                 PIC X(01).                   
-           05 FILLER                       PIC X(08).                   
+           05 CONTA-STATUS                 PIC X(01).
+           05 FILLER                       PIC X(08).
       *----------------------------------------------------------------*
-       WORKING-STORAGE                     SECTION.                     
+       FD  ARQTOMB
+           LABEL       RECORD   STANDARD
+           RECORDING   MODE     F
+           RECORD      CONTAINS 69 CHARACTERS
+           DATA RECORD IS       REG-TOMB.
+
+       01  REG-TOMB.
+           05 TOMB-CHAVE                   PIC 9(10).
+           05 TOMB-CPF                     PIC 9(11).
+           05 TOMB-CLIENTE                 PIC X(30).
+           05 TOMB-STATUS                  PIC X(01).
+           05 TOMB-DATA-EXCLUSAO           PIC 9(08).
+           05 FILLER                       PIC X(09).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                     SECTION.
       *----------------------------------------------------------------*
       *                   DECLARACAO DE VARIAVEIS                      *
       *----------------------------------------------------------------*
       *                   VARIAVEIS DE FILE-STATUS                     *
       *----------------------------------------------------------------*
-       77  WS-FS-CON                       PIC X(02)     VALUE '00'.    
+       77  WS-FS-CON                       PIC X(02)     VALUE '00'.
+       77  WS-FS-TOMB                      PIC X(02)     VALUE '00'.
       *----------------------------------------------------------------*
       *                         CONTADORES                             *
       *----------------------------------------------------------------*
-       77  WS-CT-LIDOS                     PIC 9(03)     VALUE ZEROS.   
-       77  WS-CT-DELETADOS                 PIC 9(03)     VALUE ZEROS.   
-       77  WS-CT-BLOQUEADOS                PIC 9(03)     VALUE ZEROS.   
-       77  WS-CT-INATIVOS                  PIC 9(03)     VALUE ZEROS.   
-       77  WS-CT-ATIVOS                    PIC 9(03)     VALUE ZEROS.   
+       77  WS-CT-LIDOS                     PIC 9(03)     VALUE ZEROS.
+       77  WS-CT-DELETADOS                 PIC 9(03)     VALUE ZEROS.
+       77  WS-CT-BLOQUEADOS                PIC 9(03)     VALUE ZEROS.
+       77  WS-CT-INATIVOS                  PIC 9(03)     VALUE ZEROS.
+       77  WS-CT-ATIVOS                    PIC 9(03)     VALUE ZEROS.
+      *----------------------------------------------------------------*
+      *                       AREA DE DATA                             *
+      *----------------------------------------------------------------*
+       01  WK-DATA.
+           03 WK-DATA-DD                   PIC 9(02)  VALUE ZEROS.
+           03 WK-DATA-MM                   PIC 9(02)  VALUE ZEROS.
+           03 WK-DATA-AAAA                 PIC 9(04)  VALUE ZEROS.
       *----------------------------------------------------------------*
       *                       AREA DE ABEND                            *
       *----------------------------------------------------------------*
        77  WS-ABENDA                       PIC X(08)   VALUE 'ABENDA31'.
        01  WS-AREA.                                                     
            05 WS-AREA-PGM                  PIC X(08)   VALUE 'VRB680S'. 
+           05 WS-AREA-PARA                  PIC X(20)   VALUE SPACES.
            05 WS-AREA-STAT                 PIC X(03)   VALUE SPACES.    
            05 WS-AREA-MSG                  PIC X(50)   VALUE SPACES.    
                                                                         
-       01  WS-CODIGO-AREA                  PIC X(30)   VALUE SPACES.    
+       01  WS-CODIGO-AREA                  PIC X(30)   VALUE SPACES.
+      *----------------------------------------------------------------*
+      *                AREA DE CONTROLE DE EXECUCAO                    *
+      *----------------------------------------------------------------*
+       77  WS-RUNCTL                       PIC X(08)   VALUE 'RUNCTL31'.
+       01  WS-RUNCTL-AREA.
+           05 WS-RC-PROGRAMA               PIC X(08)   VALUE 'VRB688S'.
+           05 WS-RC-CHECKPOINT             PIC X(01)   VALUE 'C'.
+           05 WS-RC-QTDE-LIDOS             PIC 9(07)   VALUE ZEROS.
+           05 WS-RC-QTDE-GRAVADOS          PIC 9(07)   VALUE ZEROS.
       *================================================================*
-       PROCEDURE                           DIVISION.                    
+       PROCEDURE                           DIVISION.
       *================================================================*
        0000-PRINCIPAL                      SECTION.                     
       *================================================================*
@@ -101,10 +136,31 @@
               MOVE  WS-FS-CON              TO         WS-AREA-STAT      
               MOVE  'ERRO NA ABERTURA DO ARQUIVO VSAM CONTAS '          
                                            TO         WS-AREA-MSG       
-              CALL  WS-ABENDA              USING      WS-AREA           
-           END-IF.                                                      
+              MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
+              CALL  WS-ABENDA              USING      WS-AREA
+           END-IF.
       *----------------------------------------------------------------*
-           PERFORM 1100-LEITURA-CONTAS.                                 
+           OPEN OUTPUT                     ARQTOMB.
+           IF WS-FS-TOMB                   NOT EQUAL  '00'
+              DISPLAY '*----------------------------------------*'
+              DISPLAY '*     VRB680S - PROGRAMA CANCELADO:      *'
+              DISPLAY '*----------------------------------------*'
+              DISPLAY 'ERRO NO: '                     WS-CODIGO-AREA
+              DISPLAY 'STATUS:  '                     WS-FS-TOMB
+              MOVE  WS-FS-TOMB             TO         WS-AREA-STAT
+              MOVE  'ERRO NA ABERTURA DO ARQUIVO TOMBSTONE ARQTOMB'
+                                           TO         WS-AREA-MSG
+              MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
+              CALL  WS-ABENDA              USING      WS-AREA
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:4)  TO  WK-DATA-AAAA.
+           MOVE FUNCTION CURRENT-DATE(5:2)  TO  WK-DATA-MM.
+           MOVE FUNCTION CURRENT-DATE(7:2)  TO  WK-DATA-DD.
+      *----------------------------------------------------------------*
+           PERFORM 1100-LEITURA-CONTAS.
                                                                         
            IF WS-FS-CON                    EQUAL '10'                   
               DISPLAY '************************************************'
@@ -133,6 +189,8 @@
                MOVE    WS-FS-CON           TO            WS-AREA-STAT   
                MOVE    'ERRO AO LER ARQUIVO DE VSAM CONTAS '            
                                            TO            WS-AREA-MSG    
+               MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
                CALL WS-ABENDA              USING         WS-AREA        
            END-IF.                                                      
                                                                         
@@ -156,11 +214,12 @@
                    IF    CONTA-STATUS      EQUAL      'I'               
                          ADD      1        TO         WS-CT-INATIVOS    
                    ELSE                                                 
-                         IF  CONTA-STATUS  EQUAL      'D'               
-                             DELETE  CONTAS                             
-                             PERFORM 2100-TESTA-DELETE                  
-                             ADD  1        TO         WS-CT-DELETADOS   
-                         END-IF                                         
+                         IF  CONTA-STATUS  EQUAL      'D'
+                             PERFORM 2050-GRAVA-TOMBSTONE
+                             DELETE  CONTAS
+                             PERFORM 2100-TESTA-DELETE
+                             ADD  1        TO         WS-CT-DELETADOS
+                         END-IF
                    END-IF                                               
                END-IF                                                   
            END-IF.                                                      
@@ -168,9 +227,39 @@
            PERFORM 1100-LEITURA-CONTAS.                                 
                                                                         
       *----------------------------------------------------------------*
-       2000-99-PROCESSA-EXIT.              EXIT.                        
+       2000-99-PROCESSA-EXIT.              EXIT.
       *================================================================*
-       2100-TESTA-DELETE                   SECTION.                     
+       2050-GRAVA-TOMBSTONE                SECTION.
+      *================================================================*
+      * GRAVA O REGISTRO COMPLETO NO ARQUIVO TOMBSTONE ANTES DO DELETE *
+      * DO VSAM CONTAS, PRESERVANDO O HISTORICO DA CONTA ENCERRADA.    *
+      *----------------------------------------------------------------*
+           MOVE '2050-GRAVA-TOMBSTONE'      TO         WS-CODIGO-AREA.
+
+           MOVE    CONTA-CHAVE              TO         TOMB-CHAVE.
+           MOVE    CONTA-CPF                TO         TOMB-CPF.
+           MOVE    CONTA-CLIENTE            TO         TOMB-CLIENTE.
+           MOVE    CONTA-STATUS             TO         TOMB-STATUS.
+           MOVE    WK-DATA                  TO    TOMB-DATA-EXCLUSAO.
+           WRITE   REG-TOMB.
+
+           IF  WS-FS-TOMB                   NOT EQUAL  '00'
+               DISPLAY '*----------------------------------------*'
+               DISPLAY '*     VRB680S - PROGRAMA CANCELADO:      *'
+               DISPLAY '*----------------------------------------*'
+               DISPLAY 'ERRO NO: '                     WS-CODIGO-AREA
+               DISPLAY 'STATUS:  '                     WS-FS-TOMB
+               MOVE    WS-FS-TOMB           TO         WS-AREA-STAT
+               MOVE    'ERRO AO GRAVAR ARQUIVO TOMBSTONE ARQTOMB'
+                                            TO         WS-AREA-MSG
+               MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
+               CALL    WS-ABENDA            USING      WS-AREA
+           END-IF.
+      *----------------------------------------------------------------*
+       2050-99-GRAVA-TOMBSTONE-EXIT.       EXIT.
+      *================================================================*
+       2100-TESTA-DELETE                   SECTION.
       *================================================================*
       * VERIFICA SE O COMANDO DELETE FOI EXECUTADO COM SUCESSO.        *
       *----------------------------------------------------------------*
@@ -185,6 +274,8 @@
                MOVE    WS-FS-CON           TO         WS-AREA-STAT      
                MOVE    'ERRO AO DELETAR REGISTRO DO VSAM CONTAS'        
                                            TO         WS-AREA-MSG       
+               MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
                CALL WS-ABENDA              USING      WS-AREA           
            END-IF.                                                      
                                                                         
@@ -206,13 +297,35 @@
                DISPLAY 'ERRO NO: '                    WS-CODIGO-AREA    
                DISPLAY 'STATUS:  '                    WS-FS-CON         
                MOVE WS-FS-CON              TO         WS-AREA-STAT      
-               MOVE 'ERRO NO FECHAMENTO DO ARQUIVO VSAM CONTAS'         
-                                           TO         WS-AREA-MSG       
-               CALL WS-ABENDA              USING      WS-AREA           
-           END-IF.                                                      
-                                                                        
-           PERFORM 5500-RESUMO.                                         
-                                                                        
+               MOVE 'ERRO NO FECHAMENTO DO ARQUIVO VSAM CONTAS'
+                                           TO         WS-AREA-MSG
+               MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
+               CALL WS-ABENDA              USING      WS-AREA
+           END-IF.
+
+           CLOSE   ARQTOMB.
+
+           IF  WS-FS-TOMB                  NOT EQUAL  '00'
+               DISPLAY '*----------------------------------------*'
+               DISPLAY '*     VRB680S - PROGRAMA CANCELADO:      *'
+               DISPLAY '*----------------------------------------*'
+               DISPLAY 'ERRO NO: '                    WS-CODIGO-AREA
+               DISPLAY 'STATUS:  '                    WS-FS-TOMB
+               MOVE WS-FS-TOMB              TO         WS-AREA-STAT
+               MOVE 'ERRO NO FECHAMENTO DO ARQUIVO TOMBSTONE ARQTOMB'
+                                           TO         WS-AREA-MSG
+               MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
+               CALL WS-ABENDA              USING      WS-AREA
+           END-IF.
+
+           PERFORM 5500-RESUMO.
+
+           MOVE  WS-CT-LIDOS          TO    WS-RC-QTDE-LIDOS
+           MOVE  WS-CT-DELETADOS      TO    WS-RC-QTDE-GRAVADOS
+           CALL  WS-RUNCTL            USING WS-RUNCTL-AREA.
+
            DISPLAY '                                                  '.
            DISPLAY '**************************************************'.
            DISPLAY '         FIM DO PROGRAMA - THE END                '.
