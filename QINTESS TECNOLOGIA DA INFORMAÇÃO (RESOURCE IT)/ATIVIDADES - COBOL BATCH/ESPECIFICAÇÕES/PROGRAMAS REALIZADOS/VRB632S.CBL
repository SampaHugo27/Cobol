@@ -1,4 +1,4 @@
-      	*-----------------------------------------------------------------
+       *-----------------------------------------------------------------
         IDENTIFICATION               DIVISION.                           
         PROGRAM-ID. FIBTEST.                                             
         AUTHOR.     HUGO DA SILVA SAMPAIO.                                           
@@ -32,12 +32,24 @@
        *-----------------------------------------------------------------
         WORKING-STORAGE              SECTION.                            
        *                                                                 
-        77 WK-FS-INP                 PIC X(02).                          
+        77 WK-FS-INP                 PIC X(02).
         77 WK-FS-OUT                 PIC X(02).
-		     *                                                                 
-        77 WK-NUM1                   PIC 9(05) VALUE 0.                  
-        77 WK-NUM2                   PIC 9(05) VALUE 1.                  
-        77 WK-NUM3                   PIC 9(05) VALUE 0.                  
+       *
+        77 WK-EOF                    PIC X(03) VALUE 'NAO'.
+       *
+        77 WK-NUM1                   PIC 9(05) VALUE 0.
+        77 WK-NUM2                   PIC 9(05) VALUE 1.
+        77 WK-NUM3                   PIC 9(05) VALUE 0.
+       *
+        77 WK-CONT-LIDOS             PIC 9(05) VALUE 0.
+        77 WK-CONT-GRAVADOS          PIC 9(05) VALUE 0.
+       *
+        77 WK-RUNCTL                 PIC X(08) VALUE 'RUNCTL31'.
+        01 WK-RUNCTL-AREA.
+           05 WK-RC-PROGRAMA         PIC X(08) VALUE 'FIBTEST'.
+           05 WK-RC-CHECKPOINT       PIC X(01) VALUE 'C'.
+           05 WK-RC-QTDE-LIDOS       PIC 9(07) VALUE ZEROS.
+           05 WK-RC-QTDE-GRAVADOS    PIC 9(07) VALUE ZEROS.
        *-----------------------------------------------------------------
         PROCEDURE                    DIVISION.                           
        *-----------------------------------------------------------------
@@ -46,9 +58,9 @@
              DISPLAY '**************INICIANDO PGM....**************'.    
              DISPLAY '*********************************************'.    
        *                                                                 
-             PERFORM 0100-INICIO.                                        
-             PERFORM 0200-PROCESSA.                                      
-             PERFORM 0300-FINALIZA.                                      
+             PERFORM 0100-INICIO.
+             PERFORM 0200-PROCESSA UNTIL WK-EOF EQUAL 'SIM'.
+             PERFORM 0300-FINALIZA.
        *                                                                 
              STOP RUN.                                                   
        *                                                                 
@@ -77,45 +89,59 @@
        *-----------------------------------------------------------------
         0150-LEITURA                 SECTION.                            
        *-----------------------------------------------------------------
-             READ         FIBINP.                                        
-       *                                                                 
-             IF WK-FS-INP NOT EQUAL '00' OR NUMERO-ENT EQUAL SPACES      
-                DISPLAY 'FILE-STATUS:' WK-FS-INP ' NUMERO-ENT:'          
-                DISPLAY 'O REGISTRO NAO FOI LIDO OU NAO HA REGISTRO'     
-                STOP RUN                                                 
-             END-IF.                                                     
+             READ         FIBINP.
+       *
+             IF WK-FS-INP EQUAL '10'
+                MOVE  'SIM'              TO    WK-EOF
+             ELSE
+                IF WK-FS-INP NOT EQUAL '00'
+                   DISPLAY 'FILE-STATUS:' WK-FS-INP ' NUMERO-ENT:'
+                   DISPLAY 'O REGISTRO NAO FOI LIDO OU NAO HA REGISTRO'
+                   STOP RUN
+                ELSE
+                   ADD    1                 TO    WK-CONT-LIDOS
+                END-IF
+             END-IF.
        *-----------------------------------------------------------------
         0150-LEITURA-EXIT.           EXIT.                               
        *-----------------------------------------------------------------
        *-----------------------------------------------------------------
 		      0200-PROCESSA                SECTION.                            
        *-----------------------------------------------------------------
-            IF NUMERO-ENT EQUAL 0                                        
-               MOVE    WK-NUM1 TO NUMERO-SAI                             
-               PERFORM 0210-WRITE                                        
-            ELSE                                                         
-               MOVE    WK-NUM1 TO NUMERO-SAI                             
-               PERFORM 0210-WRITE                                        
-       *                                                                 
-               MOVE    WK-NUM2 TO NUMERO-SAI                             
-               PERFORM 0210-WRITE                                        
-       *                                                                 
-               PERFORM 0250-CALCULO UNTIL NUMERO-ENT < WK-NUM3           
-            END-IF.                                                      
+            MOVE       0      TO WK-NUM1.
+            MOVE       1      TO WK-NUM2.
+            MOVE       0      TO WK-NUM3.
+       *
+            IF NUMERO-ENT EQUAL 0
+               MOVE    WK-NUM1 TO NUMERO-SAI
+               PERFORM 0210-WRITE
+            ELSE
+               MOVE    WK-NUM1 TO NUMERO-SAI
+               PERFORM 0210-WRITE
+       *
+               MOVE    WK-NUM2 TO NUMERO-SAI
+               PERFORM 0210-WRITE
+       *
+               PERFORM 0250-CALCULO UNTIL NUMERO-ENT < WK-NUM3
+            END-IF.
+       *
+            PERFORM 0150-LEITURA.
        *-----------------------------------------------------------------
         0200-PRINCIPAL-FIM.          EXIT.                               
        *-----------------------------------------------------------------
        *-----------------------------------------------------------------
 		      0210-WRITE                   SECTION.                            
        *-----------------------------------------------------------------
-             INSPECT SAIDA REPLACING ALL LOW-VALUES BY SPACES.           
-             WRITE SAIDA.                                                
-       *                                                                 
-             IF WK-FS-OUT NOT EQUAL '00'                                 
-                DISPLAY 'FILE-STATUS: ' WK-FS-OUT                        
-                DISPLAY 'ERRO NO WRITE, PROGRAMA ENCERRANDO.'            
-                STOP RUN                                                 
-             END-IF.                                                     
+             INSPECT SAIDA REPLACING ALL LOW-VALUES BY SPACES.
+             WRITE SAIDA.
+       *
+             IF WK-FS-OUT NOT EQUAL '00'
+                DISPLAY 'FILE-STATUS: ' WK-FS-OUT
+                DISPLAY 'ERRO NO WRITE, PROGRAMA ENCERRANDO.'
+                STOP RUN
+             END-IF.
+       *
+             ADD       1                 TO    WK-CONT-GRAVADOS.
        *-----------------------------------------------------------------
         0210-WRITE-FIM.              EXIT.                               
        *-----------------------------------------------------------------
@@ -148,10 +174,14 @@
                DISPLAY 'ERRO NO FECHAMENTO DO ARQUIVO FIBOUT'            
             END-IF.                                                      
                                                                          
-            DISPLAY '*********************************************'.     
-            DISPLAY '************PGM FOI FINALIZADO.**************'.     
-            DISPLAY '*********************************************'.     
-       *                                                                 
+            MOVE      WK-CONT-LIDOS    TO    WK-RC-QTDE-LIDOS
+            MOVE      WK-CONT-GRAVADOS TO    WK-RC-QTDE-GRAVADOS
+            CALL      WK-RUNCTL        USING WK-RUNCTL-AREA.
+       *
+            DISPLAY '*********************************************'.
+            DISPLAY '************PGM FOI FINALIZADO.**************'.
+            DISPLAY '*********************************************'.
+       *
        *-----------------------------------------------------------------
         0300-FINALIZA-FIM.           EXIT.                               
        *-----------------------------------------------------------------                          
