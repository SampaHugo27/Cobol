@@ -12,6 +12,24 @@
       * ABERTURA FOR ANTERIOR A DATA INFORMADA NA LINKAGE, INCLUSIVE A *
       * PROPRIA DATA INFORMADA.                                        *
       *----------------------------------------------------------------*
+      *  HISTORICO DE ALTERACOES                                       *
+      *  DATA       AUTOR                 DESCRICAO                    *
+      *  ---------  --------------------  ---------------------------- *
+      *  09/08/2026 HUGO SAMPAIO          ACRESCENTADO O ARQUIVO       *
+      *                                   ARQMANI, MANIFESTO DE        *
+      *                                   RETENCAO GRAVADO PARA CADA   *
+      *                                   CONTA EXPURGADA [MODO REAL]  *
+      *                                   OU CANDIDATA A EXPURGO       *
+      *                                   [MODO SIMULACAO], PARA       *
+      *                                   ATENDER A AUDITORIA DA       *
+      *                                   POLITICA DE RETENCAO         *
+      *  09/08/2026 HUGO SAMPAIO          INVERTIDA A ORDEM ENTRE O    *
+      *                                   DELETE NO VSAM CONTAS E A    *
+      *                                   GRAVACAO DO MANIFESTO, PARA  *
+      *                                   QUE O REGISTRO DE AUDITORIA  *
+      *                                   SEJA GRAVADO ANTES DO        *
+      *                                   EXPURGO DA CONTA             *
+      *----------------------------------------------------------------*
       *================================================================*
        ENVIRONMENT                         DIVISION.                    
       *================================================================*
@@ -25,13 +43,16 @@
       *----------------------------------------------------------------*
        FILE-CONTROL.                                                    
                                                                         
-           SELECT CONTAS         ASSIGN TO CONTAS                       
-           ORGANIZATION          IS        INDEXED                      
-           ACCESS MODE           IS        SEQUENTIAL                   
-           RECORD KEY            IS        CHAVE-CONTA                  
-           FILE STATUS           IS        WS-FS-CON.                   
+           SELECT CONTAS         ASSIGN TO CONTAS
+           ORGANIZATION          IS        INDEXED
+           ACCESS MODE           IS        SEQUENTIAL
+           RECORD KEY            IS        CHAVE-CONTA
+           FILE STATUS           IS        WS-FS-CON.
+      *----------------------------------------------------------------*
+           SELECT ARQMANI        ASSIGN TO ARQMANI
+           FILE STATUS           IS        WS-FS-MANI.
       *================================================================*
-       DATA                                DIVISION.                    
+       DATA                                DIVISION.
       *================================================================*
        FILE                                SECTION.                     
       *----------------------------------------------------------------*
@@ -48,41 +69,76 @@
               10 CONTA-ANO                 PIC 9999.                    
               10 CONTA-MES                 PIC 99.                      
               10 CONTA-DIA                 PIC 99.                      
-           05 FILLER                       PIC X(10).                   
+           05 FILLER                       PIC X(10).
       *----------------------------------------------------------------*
-       WORKING-STORAGE                     SECTION.                     
+       FD  ARQMANI
+           LABEL       RECORD   STANDARD
+           RECORDING   MODE     F
+           RECORD      CONTAINS 46 CHARACTERS
+           DATA RECORD IS       REG-MANI.
+
+       01  REG-MANI.
+           05 MANI-CONTA                   PIC 9(10).
+           05 MANI-CPF                     PIC 9(11).
+           05 MANI-DATA-ABERTURA           PIC 9(08).
+           05 MANI-DATA-EXPURGO-PARM       PIC 9(08).
+           05 MANI-DATA-PROCESSO           PIC 9(08).
+           05 MANI-MODO                    PIC X(01).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                     SECTION.
       *----------------------------------------------------------------*
       *                   DECLARACAO DE VARIAVEIS                      *
       *----------------------------------------------------------------*
       *                   VARIAVEIS DE FILE-STATUS                     *
       *----------------------------------------------------------------*
-       77  WS-FS-CON                       PIC X(02)   VALUE '00'.      
+       77  WS-FS-CON                       PIC X(02)   VALUE '00'.
+       77  WS-FS-MANI                      PIC X(02)   VALUE '00'.
       *----------------------------------------------------------------*
       *                         CONTADORES                             *
       *----------------------------------------------------------------*
-       77  WS-CT-LIDOS                     PIC 9(03)   VALUE ZEROS.     
-       77  WS-CT-DELETADOS                 PIC 9(03)   VALUE ZEROS.     
-       77  WS-DATA                         PIC 9(08)   VALUE ZEROS.     
+       77  WS-CT-LIDOS                     PIC 9(03)   VALUE ZEROS.
+       77  WS-CT-DELETADOS                 PIC 9(03)   VALUE ZEROS.
+       77  WS-CT-SIMULADOS                 PIC 9(03)   VALUE ZEROS.
+       77  WS-CT-MANIFESTO                 PIC 9(03)   VALUE ZEROS.
+       77  WS-DATA                         PIC 9(08)   VALUE ZEROS.
+      *----------------------------------------------------------------*
+      *                 DATA DE PROCESSAMENTO (MANIFESTO)              *
+      *----------------------------------------------------------------*
+       01  WS-DATA-PROCESSO.
+           05  WS-DP-AAAA                  PIC 9(04)   VALUE ZEROS.
+           05  WS-DP-MM                    PIC 9(02)   VALUE ZEROS.
+           05  WS-DP-DD                    PIC 9(02)   VALUE ZEROS.
       *----------------------------------------------------------------*
       *                       AREA DE ABEND                            *
       *----------------------------------------------------------------*
        77  WS-ABENDA                       PIC X(08)   VALUE 'ABENDA31'.
        01  WS-AREA.                                                     
            05 WS-AREA-PGM                  PIC X(08)   VALUE 'VRB693S'. 
+           05 WS-AREA-PARA                  PIC X(20)   VALUE SPACES.
            05 WS-AREA-STAT                 PIC X(03)   VALUE SPACES.    
            05 WS-AREA-MSG                  PIC X(50)   VALUE SPACES.    
                                                                         
-       01  WS-CODIGO-AREA                  PIC X(30)   VALUE SPACES.    
-                                                                        
+       01  WS-CODIGO-AREA                  PIC X(30)   VALUE SPACES.
+      *----------------------------------------------------------------*
+      *                AREA DE CONTROLE DE EXECUCAO                    *
       *----------------------------------------------------------------*
-       LINKAGE                             SECTION.                     
+       77  WS-RUNCTL                       PIC X(08)   VALUE 'RUNCTL31'.
+       01  WS-RUNCTL-AREA.
+           05 WS-RC-PROGRAMA               PIC X(08)   VALUE 'VRB693S'.
+           05 WS-RC-CHECKPOINT             PIC X(01)   VALUE 'C'.
+           05 WS-RC-QTDE-LIDOS             PIC 9(07)   VALUE ZEROS.
+           05 WS-RC-QTDE-GRAVADOS          PIC 9(07)   VALUE ZEROS.
       *----------------------------------------------------------------*
-       01  P-PARM.                                                      
-           03 FILLER                       PIC S9(04)  COMP.            
-           03 P-PARAMETRO.                                              
-              10 P-ANO                     PIC 9999.                    
-              10 P-MES                     PIC 99.                      
-              10 P-DIA                     PIC 99.                      
+       LINKAGE                             SECTION.
+      *----------------------------------------------------------------*
+       01  P-PARM.
+           03 FILLER                       PIC S9(04)  COMP.
+           03 P-PARAMETRO.
+              10 P-DATA-EXPURGO.
+                 15 P-ANO                  PIC 9999.
+                 15 P-MES                  PIC 99.
+                 15 P-DIA                  PIC 99.
+              10 P-MODO                    PIC X(01).
       *================================================================*
        PROCEDURE                           DIVISION    USING P-PARM.    
       *================================================================*
@@ -118,10 +174,31 @@
                MOVE  WS-FS-CON              TO        WS-AREA-STAT      
                MOVE  'ERRO NA ABERTURA DO ARQUIVO VSAM CONTAS   '       
                                             TO        WS-AREA-MSG       
-               CALL  WS-ABENDA              USING     WS-AREA           
-           END-IF.                                                      
+               MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
+               CALL  WS-ABENDA              USING     WS-AREA
+           END-IF.
+      *----------------------------------------------------------------*
+           OPEN OUTPUT                     ARQMANI.
+           IF  WS-FS-MANI                  NOT EQUAL  '00'
+               DISPLAY '*----------------------------------------*'
+               DISPLAY '*     VRB693S - PROGRAMA CANCELADO:      *'
+               DISPLAY '*----------------------------------------*'
+               DISPLAY 'ERRO NO: '                    WS-CODIGO-AREA
+               DISPLAY 'STATUS:  '                    WS-FS-MANI
+               MOVE  WS-FS-MANI             TO        WS-AREA-STAT
+               MOVE  'ERRO NA ABERTURA DO ARQUIVO MANIFESTO ARQMANI'
+                                            TO        WS-AREA-MSG
+               MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
+               CALL  WS-ABENDA              USING     WS-AREA
+           END-IF.
+      *----------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE (1:4) TO        WS-DP-AAAA.
+           MOVE FUNCTION CURRENT-DATE (5:2) TO        WS-DP-MM.
+           MOVE FUNCTION CURRENT-DATE (7:2) TO        WS-DP-DD.
       *----------------------------------------------------------------*
-           PERFORM 1100-LEITURA-CONTAS.                                 
+           PERFORM 1100-LEITURA-CONTAS.
                                                                         
            IF  WS-FS-CON                    EQUAL '10'                  
                DISPLAY '***********************************************'
@@ -151,6 +228,8 @@
                MOVE    WS-FS-CON           TO         WS-AREA-STAT      
                MOVE    'ERRO AO LER ARQUIVO DE VSAM CONTAS '            
                                            TO         WS-AREA-MSG       
+               MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
                CALL WS-ABENDA              USING      WS-AREA           
            END-IF.                                                      
                                                                         
@@ -172,20 +251,76 @@
       *    OR (CONTA-ANO = P-ANO AND CONTA-MES = P-MES AND              
       *        CONTA-DIA = P-DIA)                                       
                                                                         
-           MOVE CONTA-DATA                 TO         WS-DATA.          
-                                                                        
-           IF P-PARAMETRO                  >          WS-DATA           
-              DELETE CONTAS                                             
-              PERFORM 2100-TESTA-DELETE                                 
-              ADD  1                       TO         WS-CT-DELETADOS   
-           END-IF.                                                      
-                                                                        
-           PERFORM 1100-LEITURA-CONTAS.                                 
-                                                                        
+           MOVE CONTA-DATA                 TO         WS-DATA.
+
+           IF P-DATA-EXPURGO               >          WS-DATA
+              IF P-MODO                    EQUAL      'S'
+                 PERFORM 2050-LISTA-CANDIDATO
+              ELSE
+                 PERFORM 2075-GRAVA-MANIFESTO
+                 DELETE CONTAS
+                 PERFORM 2100-TESTA-DELETE
+                 ADD  1                    TO         WS-CT-DELETADOS
+              END-IF
+           END-IF.
+
+           PERFORM 1100-LEITURA-CONTAS.
+
       *----------------------------------------------------------------*
-       2000-99-PROCESSA-EXIT.              EXIT.                        
+       2000-99-PROCESSA-EXIT.              EXIT.
+      *================================================================*
+       2050-LISTA-CANDIDATO                SECTION.
       *================================================================*
-       2100-TESTA-DELETE                   SECTION.                     
+      * MODO SIMULACAO (DRY-RUN): APENAS LISTA A CONTA QUE SERIA        *
+      * EXPURGADA, SEM EFETUAR O DELETE NO VSAM CONTAS.                 *
+      *----------------------------------------------------------------*
+           DISPLAY '  CANDIDATO A EXPURGO - CONTA: '     CHAVE-CONTA
+                   ' CPF: '                              CONTA-CPF
+                   ' ABERTURA: '                          CONTA-DATA.
+
+           PERFORM 2075-GRAVA-MANIFESTO.
+
+           ADD     1                       TO         WS-CT-SIMULADOS.
+      *----------------------------------------------------------------*
+       2050-99-LISTA-CANDIDATO-EXIT.       EXIT.
+      *================================================================*
+       2075-GRAVA-MANIFESTO                SECTION.
+      *================================================================*
+      * GRAVA NO ARQUIVO ARQMANI UM REGISTRO DO MANIFESTO DE RETENCAO  *
+      * PARA CADA CONTA EFETIVAMENTE EXPURGADA [MODO REAL] OU          *
+      * CANDIDATA A EXPURGO [MODO SIMULACAO], PARA FINS DE AUDITORIA   *
+      * DA POLITICA DE RETENCAO DE DADOS.                              *
+      *----------------------------------------------------------------*
+           MOVE '2075-GRAVA-MANIFESTO'     TO         WS-CODIGO-AREA.
+
+           MOVE    CHAVE-CONTA             TO   MANI-CONTA.
+           MOVE    CONTA-CPF               TO   MANI-CPF.
+           MOVE    CONTA-DATA              TO   MANI-DATA-ABERTURA.
+           MOVE    P-DATA-EXPURGO          TO   MANI-DATA-EXPURGO-PARM.
+           MOVE    WS-DATA-PROCESSO        TO   MANI-DATA-PROCESSO.
+           MOVE    P-MODO                  TO   MANI-MODO.
+
+           WRITE   REG-MANI.
+
+           IF  WS-FS-MANI                  NOT EQUAL '00'
+               DISPLAY '*----------------------------------------*'
+               DISPLAY '*     VRB693S - PROGRAMA CANCELADO:      *'
+               DISPLAY '*----------------------------------------*'
+               DISPLAY 'ERRO NO: '                    WS-CODIGO-AREA
+               DISPLAY 'STATUS:  '                    WS-FS-MANI
+               MOVE    WS-FS-MANI          TO         WS-AREA-STAT
+               MOVE    'ERRO AO GRAVAR ARQUIVO MANIFESTO ARQMANI'
+                                           TO         WS-AREA-MSG
+               MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
+               CALL    WS-ABENDA           USING      WS-AREA
+           END-IF.
+
+           ADD     1                       TO         WS-CT-MANIFESTO.
+      *----------------------------------------------------------------*
+       2075-99-GRAVA-MANIFESTO-EXIT.       EXIT.
+      *================================================================*
+       2100-TESTA-DELETE                   SECTION.
       *================================================================*
       * VERIFICA SE O COMANDO DELETE FOI EXECUTADO COM SUCESSO.        *
       *----------------------------------------------------------------*
@@ -201,6 +336,8 @@
                MOVE    WS-FS-CON           TO         WS-AREA-STAT      
                MOVE    'ERRO AO DELETAR REGISTRO DO VSAM CONTAS'        
                                            TO         WS-AREA-MSG       
+               MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
                CALL WS-ABENDA              USING      WS-AREA           
            END-IF.                                                      
                                                                         
@@ -225,11 +362,33 @@
                MOVE WS-FS-CON              TO         WS-AREA-STAT      
                MOVE 'ERRO NO FECHAMENTO DO ARQUIVO VSAM CONTAS'         
                                            TO         WS-AREA-MSG       
-               CALL WS-ABENDA              USING      WS-AREA           
-           END-IF.                                                      
-                                                                        
-           PERFORM 5500-RESUMO.                                         
-                                                                        
+               MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
+               CALL WS-ABENDA              USING      WS-AREA
+           END-IF.
+
+           CLOSE   ARQMANI.
+
+           IF  WS-FS-MANI                  NOT EQUAL  '00'
+               DISPLAY '*----------------------------------------*'
+               DISPLAY '*     VRB693S - PROGRAMA CANCELADO:      *'
+               DISPLAY '*----------------------------------------*'
+               DISPLAY 'ERRO NO: '                    WS-CODIGO-AREA
+               DISPLAY 'STATUS:  '                    WS-FS-MANI
+               MOVE WS-FS-MANI             TO         WS-AREA-STAT
+               MOVE 'ERRO NO FECHAMENTO DO ARQUIVO MANIFESTO ARQMANI'
+                                           TO         WS-AREA-MSG
+               MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
+               CALL WS-ABENDA              USING      WS-AREA
+           END-IF.
+
+           PERFORM 5500-RESUMO.
+
+           MOVE  WS-CT-LIDOS          TO    WS-RC-QTDE-LIDOS
+           MOVE  WS-CT-DELETADOS      TO    WS-RC-QTDE-GRAVADOS
+           CALL  WS-RUNCTL            USING WS-RUNCTL-AREA.
+
            DISPLAY '                                                  '.
            DISPLAY '**************************************************'.
            DISPLAY '         FIM DO PROGRAMA - THE END                '.
@@ -247,10 +406,13 @@
            DISPLAY '       RESUMO/BALANCO GERAL DO PROGRAMA           '.
            DISPLAY '**************************************************'.
            DISPLAY '**************************************************'.
-           DISPLAY '* DATA-PARAMETRO       =  '  P-ANO '/' P-MES '/'    
+           DISPLAY '* DATA-PARAMETRO       =  '  P-ANO '/' P-MES '/'
                                                            P-DIA       .
+           DISPLAY '* MODO SIMULACAO (S/N) =  '  P-MODO               .
            DISPLAY '* LIDOS EM CONTAS      =  '  WS-CT-LIDOS           .
            DISPLAY '* REGISTROS DELETADOS  =  '  WS-CT-DELETADOS       .
+           DISPLAY '* CANDIDATOS A EXPURGO =  '  WS-CT-SIMULADOS       .
+           DISPLAY '* REGISTROS NO MANIFESTO =' WS-CT-MANIFESTO        .
            DISPLAY '**************************************************'.
            DISPLAY '**************************************************'.
       *----------------------------------------------------------------*
