@@ -1,6 +1,6 @@
-	IDENTIFICATION                      DIVISION.                   
+        IDENTIFICATION                      DIVISION.                   
        *----------------------------------------------------------------
-        PROGRAM-ID.                         EM01EX08                    
+        PROGRAM-ID.                         EM01EX08.                   
         AUTHOR.                             HUGO SAMPAIO.               
         INSTALLATION.                       QINTESS.                    
         DATE-WRITTEN.                                                   
@@ -16,7 +16,7 @@
         CONFIGURATION                       SECTION.                    
        *----------------------------------------------------------------
         SOURCE-COMPUTER.                    IBM-PC.                     
-	OBJECT-COMPUTER.                    IBM-PC.                     
+        OBJECT-COMPUTER.                    IBM-PC.                     
         SPECIAL-NAMES.                      DECIMAL-POINT IS COMMA.     
        *----------------------------------------------------------------
         INPUT-OUTPUT                        SECTION.                    
@@ -28,13 +28,16 @@
             ACCESS MODE   IS SEQUENTIAL                                 
             FILE STATUS   IS WS-FSFUN.                                  
        *----------------------------------------------------------------
-            SELECT CADSAI ASSIGN TO CADSAI                              
-            ORGANIZATION  IS SEQUENTIAL                                 
-            ACCESS MODE   IS SEQUENTIAL                                 
-            FILE STATUS   IS WS-FSSAI.                                  
+            SELECT CADSAI ASSIGN TO CADSAI
+            ORGANIZATION  IS SEQUENTIAL
+            ACCESS MODE   IS SEQUENTIAL
+            FILE STATUS   IS WS-FSSAI.
        *----------------------------------------------------------------
+            SELECT RELATO ASSIGN TO RELATO
+            FILE STATUS   IS WS-FSRELATO.
        *----------------------------------------------------------------
-	DATA                                DIVISION.                   
+       *----------------------------------------------------------------
+        DATA                                DIVISION.
        *----------------------------------------------------------------
         FILE                                SECTION.                    
        *----------------------------------------------------------------
@@ -56,15 +59,92 @@
         01  REG-SAI.                                                    
             05 CODIGO-O                     PIC 9(05).                  
             05 NOME-O                       PIC X(20).                  
-            05 SALARIO-REAJUSTADO           PIC 9(05)V99.               
-       *----------------------------------------------------------------
-        WORKING-STORAGE                     SECTION.                    
-       *----------------------------------------------------------------
-        77  WS-FSFUN                        PIC X(02)    VALUE '00'.    
-        77  WS-FSSAI                        PIC X(02)    VALUE '00'.    
-        77  WS-SALARIO-NOVO                 PIC 9(05)V99 VALUE ZEROS.   
-        77  WS-QTDE-REG-LIDOS               PIC 9(03)    VALUE ZEROS.   
-        77  WS-QTDE-REG-GERADOS             PIC 9(03)    VALUE ZEROS.   
+            05 SALARIO-REAJUSTADO           PIC 9(05)V99.
+       *----------------------------------------------------------------
+        FD  RELATO
+            LABEL RECORD IS OMITTED.
+
+        01  REG-ATR                         PIC X(80).
+       *----------------------------------------------------------------
+        WORKING-STORAGE                     SECTION.
+       *----------------------------------------------------------------
+        77  WS-FSFUN                        PIC X(02)    VALUE '00'.
+        77  WS-FSSAI                        PIC X(02)    VALUE '00'.
+        77  WS-FSRELATO                     PIC X(02)    VALUE '00'.
+        77  WS-SALARIO-NOVO                 PIC 9(05)V99 VALUE ZEROS.
+        77  WS-PERCENTUAL                   PIC 9V99     VALUE ZEROS.
+        77  WS-QTDE-REG-LIDOS               PIC 9(03)    VALUE ZEROS.
+        77  WS-QTDE-REG-GERADOS             PIC 9(03)    VALUE ZEROS.
+        77  WS-CT-LIN                       PIC 99       VALUE 50.
+        77  WS-CT-PAG                       PIC 999      VALUE ZEROS.
+       *---------------------------------------------------------------*
+        77  WS-RUNCTL                       PIC X(08)  VALUE 'RUNCTL31'.
+        01  WS-RUNCTL-AREA.
+            05 WS-RC-PROGRAMA               PIC X(08) VALUE 'EM01EX08'.
+            05 WS-RC-CHECKPOINT             PIC X(01) VALUE 'C'.
+            05 WS-RC-QTDE-LIDOS             PIC 9(07) VALUE ZEROS.
+            05 WS-RC-QTDE-GRAVADOS          PIC 9(07) VALUE ZEROS.
+       *---------------------------------------------------------------*
+       *         LAYOUT DO RELATORIO - AREA DE CABECALHOS               *
+       *---------------------------------------------------------------*
+        01 CAB-01.
+           05 FILLER        PIC X(29) VALUE SPACES.
+           05 FILLER        PIC X(16) VALUE 'BRADESCO CARTOES'.
+           05 FILLER        PIC X(19) VALUE SPACES.
+           05 FILLER        PIC X(06) VALUE 'DATA: '.
+           05 DIA           PIC 99.
+           05 FILLER        PIC X(01) VALUE '/'.
+           05 MES           PIC 99.
+           05 FILLER        PIC X(01) VALUE '/'.
+           05 ANO           PIC 9999.
+       *----------------------------------------------------------------
+        01 CAB-02.
+           05 FILLER       PIC X(01) VALUE SPACES.
+           05 FILLER       PIC X(08) VALUE 'EM01EX08'.
+           05 FILLER       PIC X(12) VALUE SPACES.
+           05 FILLER       PIC X(25) VALUE 'RELATORIO DE REAJUSTE   '.
+           05 FILLER       PIC X(08) VALUE 'SALARIAL'.
+           05 FILLER       PIC X(09) VALUE SPACES.
+           05 FILLER       PIC X(08) VALUE 'PAGINA: '.
+           05 PAGINA       PIC 999.
+       *----------------------------------------------------------------
+        01 CAB-03.
+           05 FILLER       PIC X(80) VALUE ALL '-'.
+       *----------------------------------------------------------------
+        01 CAB-04.
+           05 FILLER       PIC X(01) VALUE SPACES.
+           05 FILLER       PIC X(06) VALUE 'CODIGO'.
+           05 FILLER       PIC X(04) VALUE SPACES.
+           05 FILLER       PIC X(04) VALUE 'NOME'.
+           05 FILLER       PIC X(16) VALUE SPACES.
+           05 FILLER       PIC X(15) VALUE 'SALARIO ANTIGO'.
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 FILLER       PIC X(13) VALUE 'SALARIO NOVO'.
+           05 FILLER       PIC X(04) VALUE SPACES.
+           05 FILLER       PIC X(10) VALUE 'PERCENTUAL'.
+       *---------------------------------------------------------------*
+       *         LAYOUT DO RELATORIO - AREA DE DETALHE                  *
+       *---------------------------------------------------------------*
+        01 DETALHE.
+           05 FILLER        PIC X(01) VALUE SPACES.
+           05 DET-CODIGO    PIC 9(05).
+           05 FILLER        PIC X(05) VALUE SPACES.
+           05 DET-NOME      PIC X(20).
+           05 FILLER        PIC X(04) VALUE SPACES.
+           05 DET-SAL-ANT   PIC ZZ.ZZ9,99  VALUE ZEROS.
+           05 FILLER        PIC X(05) VALUE SPACES.
+           05 DET-SAL-NOVO  PIC ZZ.ZZ9,99  VALUE ZEROS.
+           05 FILLER        PIC X(05) VALUE SPACES.
+           05 DET-PERCENT   PIC 9,99  VALUE ZEROS.
+           05 FILLER        PIC X(01) VALUE '%'.
+       *---------------------------------------------------------------*
+       *         LAYOUT DO RELATORIO - AREA DE TOTALIZADORES            *
+       *---------------------------------------------------------------*
+        01 TOT-01.
+           05 FILLER        PIC X(01) VALUE SPACES.
+           05 FILLER        PIC X(26) VALUE 'TOTAL REGISTROS IMPRESSOS:'.
+           05 FILLER        PIC X(10) VALUE SPACES.
+           05 TOT-REG       PIC Z.ZZZ.ZZZ.ZZ9  VALUE ZEROS.
        *----------------------------------------------------------------
        *----------------------------------------------------------------
         PROCEDURE                           DIVISION.                   
@@ -87,20 +167,26 @@
             DISPLAY '*************************************************'.
             DISPLAY '                                                 '.
                                                                         
-            OPEN INPUT  CADFUN                                          
-		               OUTPUT CADSAI.                                         
-                                                                        
-            IF  WS-FSFUN NOT EQUAL '00'                                 
-                DISPLAY 'ERRO NA ABERTURA DO ARQUIVO DE ENTRADA CADFUN' 
-                DISPLAY 'FILE STATUS =  '   WS-FSFUN                    
-            END-IF.                                                     
-                                                                        
-            IF  WS-FSSAI NOT EQUAL '00'                                 
-                DISPLAY 'ERRO NA ABERTURA DO ARQUIVO DE ENTRADA CADSAI' 
-                DISPLAY 'FILE STATUS =  '   WS-FSSAI                    
-            END-IF.                                                     
-                                                                        
-            PERFORM 0210-LEITURA.                                       
+            OPEN INPUT  CADFUN
+                 OUTPUT CADSAI.
+
+            IF  WS-FSFUN NOT EQUAL '00'
+                DISPLAY 'ERRO NA ABERTURA DO ARQUIVO DE ENTRADA CADFUN'
+                DISPLAY 'FILE STATUS =  '   WS-FSFUN
+            END-IF.
+
+            IF  WS-FSSAI NOT EQUAL '00'
+                DISPLAY 'ERRO NA ABERTURA DO ARQUIVO DE ENTRADA CADSAI'
+                DISPLAY 'FILE STATUS =  '   WS-FSSAI
+            END-IF.
+
+            OPEN OUTPUT RELATO.
+            IF  WS-FSRELATO NOT EQUAL '00'
+                DISPLAY 'ERRO NA ABERTURA DO ARQUIVO RELATORIO'
+                DISPLAY 'FILE STATUS =  '   WS-FSRELATO
+            END-IF.
+
+            PERFORM 0210-LEITURA.
                                                                         
             IF WS-QTDE-REG-LIDOS EQUAL 0                                
                DISPLAY '***********************************************'
@@ -136,64 +222,130 @@
        *----------------------------------------------------------------
         0220-CALCULA-SALARIO-NOVO           SECTION.                    
        *----------------------------------------------------------------
-            IF SALARIO-BRUTO <= 1000                                    
-               COMPUTE WS-SALARIO-NOVO = 1,12 * SALARIO-BRUTO                                                            
-            END-IF.                                                     
+            IF SALARIO-BRUTO <= 1000
+               COMPUTE WS-SALARIO-NOVO = 1,12 * SALARIO-BRUTO
+               MOVE    1,12                 TO        WS-PERCENTUAL
+            END-IF.
        *----------------------------------------------------------------
-            IF SALARIO-BRUTO >= 1000 AND SALARIO-BRUTO <= 2000          
-	       COMPUTE WS-SALARIO-NOVO = 1,11 * SALARIO-BRUTO           
-            END-IF.                                                     
+            IF SALARIO-BRUTO >= 1000 AND SALARIO-BRUTO <= 2000
+               COMPUTE WS-SALARIO-NOVO = 1,11 * SALARIO-BRUTO
+               MOVE    1,11                 TO        WS-PERCENTUAL
+            END-IF.
        *----------------------------------------------------------------
-            IF SALARIO-BRUTO > 2000                                     
-               COMPUTE WS-SALARIO-NOVO = 1,1 * SALARIO-BRUTO            
-            END-IF.                                                     
+            IF SALARIO-BRUTO > 2000
+               COMPUTE WS-SALARIO-NOVO = 1,1 * SALARIO-BRUTO
+               MOVE    1,10                 TO        WS-PERCENTUAL
+            END-IF.
        *----------------------------------------------------------------
         0220-CALCULA-SALARIO-NOVO-EXIT.     EXIT.                       
        *----------------------------------------------------------------
        *----------------------------------------------------------------
-        0230-GRAVACAO                       SECTION.                    
+        0230-GRAVACAO                       SECTION.
        *----------------------------------------------------------------
-            MOVE  CODIGO-I        TO        CODIGO-O.                   
-            MOVE  NOME-I          TO        NOME-O.                     
-            MOVE  WS-SALARIO-NOVO TO        SALARIO-REAJUSTADO.         
-            WRITE REG-SAI.                                              
-                                                                        
+            MOVE  CODIGO-I        TO        CODIGO-O.
+            MOVE  NOME-I          TO        NOME-O.
+            MOVE  WS-SALARIO-NOVO TO        SALARIO-REAJUSTADO.
+            WRITE REG-SAI.
+
             IF WS-FSSAI NOT EQUAL '00'
-	       DISPLAY 'ERRO DE GRAVACAO NO ARQUIVO DE SAIDA CADSAI'    
-               DISPLAY 'FILE STATUS =  '    WS-FSSAI                    
-            END-IF.                                                     
-                                                                        
-            ADD   1               TO        WS-QTDE-REG-GERADOS.        
-       *----------------------------------------------------------------
-        0230-99-GRAVACAO-EXIT.              EXIT.                       
-       *----------------------------------------------------------------
-       *----------------------------------------------------------------
-        0300-FINALIZA                       SECTION.                    
-       *----------------------------------------------------------------
-            CLOSE CADFUN                                                
-                  CADSAI.                                               
-                                                                        
-            IF WS-FSFUN NOT EQUAL '00'                                  
+               DISPLAY 'ERRO DE GRAVACAO NO ARQUIVO DE SAIDA CADSAI'
+               DISPLAY 'FILE STATUS =  '    WS-FSSAI
+            END-IF.
+
+            ADD   1               TO        WS-QTDE-REG-GERADOS.
+
+            PERFORM 0260-IMPRIMA-DET.
+       *----------------------------------------------------------------
+        0230-99-GRAVACAO-EXIT.              EXIT.
+       *----------------------------------------------------------------
+       *----------------------------------------------------------------
+        0240-CABECALHO                      SECTION.
+       *----------------------------------------------------------------
+            ADD   1                         TO     WS-CT-PAG.
+            MOVE  WS-CT-PAG                 TO     PAGINA.
+            MOVE FUNCTION CURRENT-DATE(7:2) TO     DIA.
+            MOVE FUNCTION CURRENT-DATE(5:2) TO     MES.
+            MOVE FUNCTION CURRENT-DATE(1:4) TO     ANO.
+            WRITE REG-ATR                   FROM   CAB-01.
+            WRITE REG-ATR                   FROM   CAB-02.
+            WRITE REG-ATR                   FROM   CAB-03.
+            WRITE REG-ATR                   FROM   CAB-04.
+            MOVE  5                         TO     WS-CT-LIN.
+       *----------------------------------------------------------------
+        0240-99-CABECALHO-EXIT.             EXIT.
+       *----------------------------------------------------------------
+       *----------------------------------------------------------------
+        0260-IMPRIMA-DET                    SECTION.
+       *----------------------------------------------------------------
+            IF WS-CT-LIN GREATER 49
+               PERFORM 0240-CABECALHO
+            END-IF.
+
+            MOVE  CODIGO-I                  TO     DET-CODIGO.
+            MOVE  NOME-I                    TO     DET-NOME.
+            MOVE  SALARIO-BRUTO             TO     DET-SAL-ANT.
+            MOVE  WS-SALARIO-NOVO           TO     DET-SAL-NOVO.
+            MOVE  WS-PERCENTUAL             TO     DET-PERCENT.
+            WRITE REG-ATR                   FROM   DETALHE.
+
+            IF WS-FSRELATO NOT EQUAL '00'
+               DISPLAY 'ERRO NA GRAVACAO DO ARQUIVO RELATORIO'
+               DISPLAY 'FILE STATUS =  '    WS-FSRELATO
+            END-IF.
+
+            ADD   1                         TO     WS-CT-LIN.
+       *----------------------------------------------------------------
+        0260-99-IMPRIMA-DET-EXIT.           EXIT.
+       *----------------------------------------------------------------
+       *----------------------------------------------------------------
+        0320-IMPRIMA-TOT                    SECTION.
+       *----------------------------------------------------------------
+            MOVE  SPACES                    TO     REG-ATR.
+            WRITE REG-ATR.
+            MOVE  WS-QTDE-REG-GERADOS       TO     TOT-REG.
+            WRITE REG-ATR                   FROM   TOT-01.
+       *----------------------------------------------------------------
+        0320-99-IMPRIMA-TOT-EXIT.           EXIT.
+       *----------------------------------------------------------------
+       *----------------------------------------------------------------
+        0300-FINALIZA                       SECTION.
+       *----------------------------------------------------------------
+            PERFORM 0320-IMPRIMA-TOT.
+
+            CLOSE CADFUN
+                  CADSAI.
+
+            IF WS-FSFUN NOT EQUAL '00'
                DISPLAY 'ERRO NO FECHAMENTO DO ARQUIVO DE ENTRADA CADFUN'
-               DISPLAY 'FILE STATUS =  '    WS-FSFUN                    
-            END-IF.   
-		                                                                      
-            IF WS-FSSAI NOT EQUAL '00'                                  
-               DISPLAY 'ERRO NO FECHAMENTO DO ARQUIVO DE SAIDA CADSAI'  
-               DISPLAY 'FILE STATUS =  '    WS-FSSAI                    
-            END-IF.                                                     
-                                                                        
-            PERFORM 0310-RESUMO-GERAL.                                  
-                                                                        
+               DISPLAY 'FILE STATUS =  '    WS-FSFUN
+            END-IF.
+
+            IF WS-FSSAI NOT EQUAL '00'
+               DISPLAY 'ERRO NO FECHAMENTO DO ARQUIVO DE SAIDA CADSAI'
+               DISPLAY 'FILE STATUS =  '    WS-FSSAI
+            END-IF.
+
+            CLOSE RELATO.
+            IF WS-FSRELATO NOT EQUAL '00'
+               DISPLAY 'ERRO NO FECHAMENTO DO ARQUIVO RELATORIO'
+               DISPLAY 'FILE STATUS =  '    WS-FSRELATO
+            END-IF.
+
+            PERFORM 0310-RESUMO-GERAL.
+
+            MOVE      WS-QTDE-REG-LIDOS     TO   WS-RC-QTDE-LIDOS
+            MOVE      WS-QTDE-REG-GERADOS   TO   WS-RC-QTDE-GRAVADOS
+            CALL      WS-RUNCTL             USING WS-RUNCTL-AREA.
+
             DISPLAY '*************************************************'.
             DISPLAY '         FIM DO PROGRAMA - THE END               '.
             DISPLAY '*************************************************'.
             DISPLAY '                                                 '.
        *----------------------------------------------------------------
-        0300-99-FINALIZA-EXIT.              EXIT.                       
+        0300-99-FINALIZA-EXIT.              EXIT.
        *----------------------------------------------------------------
        *----------------------------------------------------------------
-        0310-RESUMO-GERAL                   SECTION.                    
+        0310-RESUMO-GERAL                   SECTION.
        *----------------------------------------------------------------
             DISPLAY '*************************************************'.
             DISPLAY '       RESUMO/BALANCO GERAL DO PROGRAMA          '.
@@ -203,7 +355,7 @@
             DISPLAY '**** REGISTROS GERADOS  =   ' WS-QTDE-REG-GERADOS .
             DISPLAY '*************************************************'.
        *----------------------------------------------------------------
-        0310-99-RESUMO-GERAL-EXIT.          EXIT.                       
+        0310-99-RESUMO-GERAL-EXIT.          EXIT.
        *----------------------------------------------------------------
        *----------------------------------------------------------------                                                                                    
                               
