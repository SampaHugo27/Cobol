@@ -12,13 +12,18 @@
        *-----------------------------------------------------------------
        *-----------------------------------------------------------------
        *                                                                 
-       * INPUT  - ARQENT                                                 
-       * VSAM   - CONTAS                                                 
-       * OUTPUT - ARQSAI                                                 
-       *                                                                 
+       * INPUT  - ARQENT
+       * VSAM   - CONTAS
+       * OUTPUT - ARQSAI
+       *
+       *-----------------------------------------------------------------
+       * OBS: ESTE PROGRAMA E A PARTE DE CONSULTA/CLASSIFICACAO DA FAMILIA
+       * DE MANUTENCAO DO VSAM CONTAS; A PARTE DE ATUALIZACAO (STATUS,
+       * INCLUSAO DE CONTA NOVA E TRILHA DE AUDITORIA) FICA A CARGO DO
+       * PROGRAMA VRB674S, QUE ABSORVEU OS ANTIGOS VRB669S E VRB672S.
        *-----------------------------------------------------------------
        *=================================================================
-        ENVIRONMENT                        DIVISION.                     
+        ENVIRONMENT                        DIVISION.
        *=================================================================
         CONFIGURATION                      SECTION.                      
        *-----------------------------------------------------------------
@@ -39,12 +44,24 @@
               RECORD KEY IS CONTA-VSAM                                   
               FILE STATUS IS WK-FS-CONTAS.                               
                                                                          
-              SELECT ARQSAI ASSIGN TO ARQSAI                             
-              FILE STATUS IS WK-FS-ARQSAI.                               
-       *                                                                 
+              SELECT ARQSAI ASSIGN TO ARQSAI
+              FILE STATUS IS WK-FS-ARQSAI.
+
+              SELECT ARQBLQ ASSIGN TO ARQBLQ
+              FILE STATUS IS WK-FS-ARQBLQ.
+
+              SELECT ARQINA ASSIGN TO ARQINA
+              FILE STATUS IS WK-FS-ARQINA.
+
+              SELECT CKPCHAIN ASSIGN TO CKPCHAIN
+              FILE STATUS IS WK-FS-CKPCHAIN.
+
+              SELECT ARQCPFI ASSIGN TO ARQCPFI
+              FILE STATUS IS WK-FS-ARQCPFI.
+       *
        *-----------------------------------------------------------------
        *=================================================================
-        DATA                               DIVISION.                     
+        DATA                               DIVISION.
        *=================================================================
        *-----------------------------------------------------------------
         FILE                               SECTION.                      
@@ -74,15 +91,73 @@
            03 NOME-CLIENTE-SAI             PIC X(30).                    
            03 VALOR-GASTO-SAI              PIC 9(15)V99.                 
            03 CONTA-SAI                    PIC 9(10).                    
-           03 STATUS-SAI                   PIC X(01).                    
-           03 FILLER                       PIC 9(01).                    
+           03 STATUS-SAI                   PIC X(01).
+           03 FILLER                       PIC 9(01).
+
+        FD ARQBLQ                          RECORDING MODE F.
+
+        01 ARQ-BLQ.
+           03 CPF-BLQ                      PIC 9(11).
+           03 NOME-CLIENTE-BLQ             PIC X(30).
+           03 VALOR-GASTO-BLQ              PIC 9(15)V99.
+           03 CONTA-BLQ                    PIC 9(10).
+           03 STATUS-BLQ                   PIC X(01).
+           03 FILLER                       PIC 9(01).
+
+        FD ARQINA                          RECORDING MODE F.
+
+        01 ARQ-INA.
+           03 CPF-INA                      PIC 9(11).
+           03 NOME-CLIENTE-INA             PIC X(30).
+           03 VALOR-GASTO-INA              PIC 9(15)V99.
+           03 CONTA-INA                    PIC 9(10).
+           03 STATUS-INA                   PIC X(01).
+           03 FILLER                       PIC 9(01).
+
+        FD CKPCHAIN                        RECORDING MODE F.
+
+        01 REG-CKPCHAIN.
+           05 CKP-PROGRAMA                 PIC X(08).
+           05 CKP-DATA                     PIC 9(08).
+           05 CKP-STATUS                   PIC X(01).
+           05 FILLER                       PIC X(03).
        *-----------------------------------------------------------------
-        WORKING-STORAGE                    SECTION.                      
+        FD ARQCPFI                         RECORDING MODE F.
+
+        01 REG-CPFI.
+           03 CPFI-CPF                     PIC 9(11).
+           03 CPFI-NOME                    PIC X(30).
+           03 CPFI-MOTIVO                  PIC X(20).
        *-----------------------------------------------------------------
-                                                                         
-        77 WK-FS-ARQENT                    PIC X(02)     VALUE SPACES.   
-        77 WK-FS-CONTAS                    PIC X(02)     VALUE SPACES.   
-        77 WK-FS-ARQSAI                    PIC X(02)     VALUE SPACES.   
+        WORKING-STORAGE                    SECTION.
+       *-----------------------------------------------------------------
+
+        77 WK-FS-ARQENT                    PIC X(02)     VALUE SPACES.
+        77 WK-FS-CONTAS                    PIC X(02)     VALUE SPACES.
+        77 WK-FS-ARQSAI                    PIC X(02)     VALUE SPACES.
+        77 WK-FS-ARQBLQ                    PIC X(02)     VALUE SPACES.
+        77 WK-FS-ARQINA                    PIC X(02)     VALUE SPACES.
+        77 WK-FS-CKPCHAIN                  PIC X(02)     VALUE SPACES.
+        77 WK-FS-ARQCPFI                   PIC X(02)     VALUE SPACES.
+
+       *-----------------------------------------------------------------
+       ******************************************************************
+       ******************* AREA - VALIDACAO DE CPF **********************
+       ******************************************************************
+       *-----------------------------------------------------------------
+        01 WK-CPF-PARM.
+           05 WK-CPF-PARM-CPF              PIC 9(11).
+           05 WK-CPF-PARM-SIT              PIC X(01).
+        77 WK-CONT-CPF-INVALIDO            PIC 9(04)     VALUE ZEROS.
+
+       *-----------------------------------------------------------------
+       ******************************************************************
+       ************** AREA - CHECKPOINT/RESTART DO LOTE *****************
+       ******************************************************************
+       *-----------------------------------------------------------------
+        77 WK-CKPT-DATA-HOJE               PIC 9(08)  VALUE ZEROS.
+        77 WK-CKPT-ENCONTRADO              PIC X(01)  VALUE 'N'.
+           88 WK-CKPT-ENCONTRADO-SIM                  VALUE 'S'.
                                                                          
        *-----------------------------------------------------------------
        ******************************************************************
@@ -97,8 +172,10 @@
         77 WK-CONT-LER-ARQENT              PIC 9(04)    VALUE ZEROS.
         77 WK-CONT-LER-CONTAS              PIC 9(04)    VALUE ZEROS.
         77 WK-CONT-SAIDA                   PIC 9(04)    VALUE ZEROS.
-                                                                    
-        01 WK-DATA.                                                 
+        77 WK-CONT-SAIDA-BLQ               PIC 9(04)    VALUE ZEROS.
+        77 WK-CONT-SAIDA-INA               PIC 9(04)    VALUE ZEROS.
+
+        01 WK-DATA.                                               
            03 WK-DATA-DD                   PIC 9(02)    VALUE ZEROS.
            03 WK-DATA-MM                   PIC 9(02)    VALUE ZEROS.
            03 WK-DATA-AAAA                 PIC 9(04)    VALUE ZEROS.
@@ -118,11 +195,23 @@
         77 WK-ABENDA                       PIC X(08)  VALUE 'ABENDA31'.  
         01 WK-AREA.                                                      
            05 WK-AREA-PGM                  PIC X(08)  VALUE 'VRB663S'.   
+           05 WK-AREA-PARA                  PIC X(20)   VALUE SPACES.
            05 WK-AREA-STAT                 PIC X(03)  VALUE SPACES.      
            05 WK-AREA-MSG                  PIC X(50)  VALUE SPACES.      
                                                                          
-        01 WK-AREA-COD                     PIC X(30)  VALUE SPACES.      
-                                                                         
+        01 WK-AREA-COD                     PIC X(30)  VALUE SPACES.
+
+       *-----------------------------------------------------------------
+       ******************************************************************
+       ****************** AREA - CONTROLE DE EXECUCAO *********************
+       ******************************************************************
+       *-----------------------------------------------------------------
+        77 WK-RUNCTL                       PIC X(08)  VALUE 'RUNCTL31'.
+        01 WK-RUNCTL-AREA.
+           05 WK-RC-PROGRAMA               PIC X(08)  VALUE 'VRB663S'.
+           05 WK-RC-CHECKPOINT             PIC X(01)  VALUE 'C'.
+           05 WK-RC-QTDE-LIDOS             PIC 9(07)  VALUE ZEROS.
+           05 WK-RC-QTDE-GRAVADOS          PIC 9(07)  VALUE ZEROS.
        *-----------------------------------------------------------------
        ******************************************************************
        ******************** FIM DA WORKING-STORAGE **********************
@@ -134,20 +223,62 @@
         0000-PRINCIPAL                     SECTION.                      
        *-----------------------------------------------------------------
        *                                                                 
-            DISPLAY '**************************************************' 
-            DISPLAY '******************INICIANDO PGM.******************' 
-            DISPLAY '**************************************************' 
-       *                                                                 
-            PERFORM 1000-INICIO   THRU 1000-INICIO-FIM.                  
-            PERFORM 2000-PROCESSA THRU 2000-PROCESSA-FIM     UNTIL       
-                    WK-FS-ARQENT EQUAL '10'.                             
-	    PERFORM 9000-TERMINO  THRU 9000-TERMINO-FIM.                 
-       *                                                                 
-            STOP RUN.                                                    
-       *                                                                 
-        0000-PRINCIPAL-FIM.           EXIT.                              
+            DISPLAY '**************************************************'
+            DISPLAY '******************INICIANDO PGM.******************'
+            DISPLAY '**************************************************'
+       *
+            PERFORM 0500-VERIFICA-CKPT THRU 0500-VERIFICA-CKPT-FIM.
+       *
+            IF  WK-CKPT-ENCONTRADO-SIM
+                DISPLAY '****************************************'
+                DISPLAY '* VRB663S JA CONCLUIDO HOJE - DISPENSADA'
+                DISPLAY '****************************************'
+            ELSE
+                PERFORM 1000-INICIO   THRU 1000-INICIO-FIM.
+                PERFORM 2000-PROCESSA THRU 2000-PROCESSA-FIM     UNTIL
+                        WK-FS-ARQENT EQUAL '10'.
+                PERFORM 9000-TERMINO  THRU 9000-TERMINO-FIM.
+            END-IF.
+       *
+            STOP RUN.
+       *
+        0000-PRINCIPAL-FIM.           EXIT.
+       *-----------------------------------------------------------------
+        0500-VERIFICA-CKPT                   SECTION.
+       *-----------------------------------------------------------------
+       * VERIFICA SE ESTA ETAPA DA CADEIA NOTURNA (SERASA/STATUS/TOTALI-
+       * ZADOR) JA FOI CONCLUIDA HOJE, PERMITINDO QUE UM RESTART DA
+       * CADEIA PULE AS ETAPAS JA FEITAS EM VEZ DE REINICIAR DO ZERO.
+       *-----------------------------------------------------------------
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WK-CKPT-DATA-HOJE.
+            MOVE 'N'                        TO WK-CKPT-ENCONTRADO.
+       *
+            OPEN INPUT    CKPCHAIN.
+            IF  WK-FS-CKPCHAIN              NOT EQUAL '00'
+                GO TO 0500-VERIFICA-CKPT-FIM
+            END-IF.
+       *
+            PERFORM 0550-LER-CKPCHAIN THRU 0550-LER-CKPCHAIN-FIM
+                   UNTIL WK-FS-CKPCHAIN EQUAL '10'
+                      OR WK-CKPT-ENCONTRADO-SIM.
+       *
+            CLOSE         CKPCHAIN.
+       *
+        0500-VERIFICA-CKPT-FIM.    EXIT.
+       *-----------------------------------------------------------------
+        0550-LER-CKPCHAIN                    SECTION.
+       *-----------------------------------------------------------------
+            READ          CKPCHAIN.
+            IF  WK-FS-CKPCHAIN              EQUAL      '00'
+            AND CKP-PROGRAMA                EQUAL      'VRB663S'
+            AND CKP-DATA                    EQUAL      WK-CKPT-DATA-HOJE
+            AND CKP-STATUS                  EQUAL      'C'
+                MOVE 'S'                    TO         WK-CKPT-ENCONTRADO
+            END-IF.
+       *
+        0550-LER-CKPCHAIN-FIM.     EXIT.
        *-----------------------------------------------------------------
-        1000-INICIO                          SECTION.                    
+        1000-INICIO                          SECTION.
        *-----------------------------------------------------------------
             MOVE '1000-INICIO'      TO    WK-AREA-COD                    
                                                                          
@@ -174,6 +305,8 @@
                MOVE WK-FS-ARQENT    TO    WK-AREA-STAT                   
                MOVE 'ERRO AO ABRIR ARQENT'                               
                                     TO    WK-AREA-MSG                    
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
                CALL WK-ABENDA       USING WK-AREA                        
             END-IF.                                                      
        *  
@@ -187,6 +320,8 @@
                MOVE WK-FS-CONTAS    TO    WK-AREA-STAT                   
                MOVE 'ERRO AO ABRIR CONTAS'                               
                                     TO    WK-AREA-MSG                    
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
                CALL WK-ABENDA       USING WK-AREA                        
             END-IF.                                                      
        *                                                                 
@@ -198,12 +333,59 @@
 		             DISPLAY '  ** STATUS : '        WK-FS-ARQSAI              
                DISPLAY '  ********************************************* '
                MOVE WK-FS-ARQSAI    TO    WK-AREA-STAT                   
-               MOVE 'ERRO AO ABRIR ARQSAI'                               
-                                    TO    WK-AREA-MSG                    
-               CALL WK-ABENDA       USING WK-AREA                        
-            END-IF.                                                      
-       *                                                                 
-            PERFORM 1250-LER-ARQENT                                      
+               MOVE 'ERRO AO ABRIR ARQSAI'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL WK-ABENDA       USING WK-AREA
+            END-IF.
+       *
+            OPEN OUTPUT   ARQBLQ.
+            IF WK-FS-ARQBLQ   NOT EQUAL '00'
+               DISPLAY '  ********************************************* '
+               DISPLAY '  ** PROGRAMA VRB663S FOI CANCELADO - ARQBLQ ** '
+               DISPLAY '  ** ERRO NO: '        WK-AREA-COD
+               DISPLAY '  ** STATUS : '        WK-FS-ARQBLQ
+               DISPLAY '  ********************************************* '
+               MOVE WK-FS-ARQBLQ    TO    WK-AREA-STAT
+               MOVE 'ERRO AO ABRIR ARQBLQ'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL WK-ABENDA       USING WK-AREA
+            END-IF.
+       *
+            OPEN OUTPUT   ARQINA.
+            IF WK-FS-ARQINA   NOT EQUAL '00'
+               DISPLAY '  ********************************************* '
+               DISPLAY '  ** PROGRAMA VRB663S FOI CANCELADO - ARQINA ** '
+               DISPLAY '  ** ERRO NO: '        WK-AREA-COD
+               DISPLAY '  ** STATUS : '        WK-FS-ARQINA
+               DISPLAY '  ********************************************* '
+               MOVE WK-FS-ARQINA    TO    WK-AREA-STAT
+               MOVE 'ERRO AO ABRIR ARQINA'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL WK-ABENDA       USING WK-AREA
+            END-IF.
+       *
+            OPEN OUTPUT   ARQCPFI.
+            IF WK-FS-ARQCPFI  NOT EQUAL '00'
+               DISPLAY '  ********************************************* '
+               DISPLAY '  ** PROGRAMA VRB663S FOI CANCELADO - ARQCPFI** '
+               DISPLAY '  ** ERRO NO: '        WK-AREA-COD
+               DISPLAY '  ** STATUS : '        WK-FS-ARQCPFI
+               DISPLAY '  ********************************************* '
+               MOVE WK-FS-ARQCPFI   TO    WK-AREA-STAT
+               MOVE 'ERRO AO ABRIR ARQCPFI'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL WK-ABENDA       USING WK-AREA
+            END-IF.
+       *
+            PERFORM 1250-LER-ARQENT
                                                                          
             IF WK-FS-ARQENT EQUAL '10'                                   
                DISPLAY '  ********************************************  '
@@ -229,16 +411,52 @@
                MOVE WK-FS-ARQENT    TO    WK-AREA-STAT                   
                MOVE 'ERRO AO LER ARQUIVO ENTRADA'                        
                                     TO    WK-AREA-MSG                    
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
                CALL WK-ABENDA       USING WK-AREA                        
             END-IF.
        *                                                                 
-            IF WK-FS-ARQENT   NOT EQUAL '10'                             
-               ADD   1                 TO    WK-CONT-LER-ARQENT          
-            END-IF.                                                      
-       *                                                                 
-        1250-LER-ARQENT-FIM.        EXIT.                                
+            IF WK-FS-ARQENT   NOT EQUAL '10'
+               ADD   1                 TO    WK-CONT-LER-ARQENT
+
+               MOVE  CPF-ENT            TO   WK-CPF-PARM-CPF
+               CALL  'VRB660S'          USING WK-CPF-PARM
+
+               IF WK-CPF-PARM-SIT       EQUAL 'N'
+                  PERFORM 1260-GRAVA-CPFINV
+                  GO TO 1250-LER-ARQENT
+               END-IF
+            END-IF.
+       *
+        1250-LER-ARQENT-FIM.        EXIT.
+       *-----------------------------------------------------------------
+        1260-GRAVA-CPFINV                  SECTION.
+       *-----------------------------------------------------------------
+            MOVE '1260-CPFINV'      TO    WK-AREA-COD
+            MOVE  CPF-ENT            TO   CPFI-CPF
+            MOVE  NOME-CLIENTE-ENT   TO   CPFI-NOME
+            MOVE  'CPF INVALIDO'     TO   CPFI-MOTIVO
+            WRITE REG-CPFI.
+       *
+            IF  WK-FS-ARQCPFI  NOT EQUAL '00'
+               DISPLAY '  ********************************************* '
+               DISPLAY '  ** PROGRAMA VRB663S FOI CANCELADO - ARQCPFI** '
+               DISPLAY '  ** ERRO NO: '        WK-AREA-COD
+               DISPLAY '  ** STATUS : '        WK-FS-ARQCPFI
+               DISPLAY '  ********************************************* '
+               MOVE  WK-FS-ARQCPFI  TO    WK-AREA-STAT
+               MOVE 'ERRO AO GRAVAR EM ARQCPFI'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL  WK-ABENDA      USING WK-AREA
+            END-IF.
+       *
+            ADD   1                 TO    WK-CONT-CPF-INVALIDO.
+       *
+        1260-GRAVA-CPFINV-FIM.      EXIT.
        *-----------------------------------------------------------------
-        1500-LER-CONTAS                    SECTION.                      
+        1500-LER-CONTAS                    SECTION.
        *-----------------------------------------------------------------
             MOVE '1500-CONTAS'      TO    WK-AREA-COD                    
             READ CONTAS                                                  
@@ -253,6 +471,8 @@
                MOVE WK-FS-CONTAS    TO    WK-AREA-STAT                   
                MOVE 'ERRO AO LER ARQUIVO CONTAS'                         
                                     TO    WK-AREA-MSG                    
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
                CALL WK-ABENDA       USING WK-AREA                        
             END-IF.                                                      
        *                                                                 
@@ -278,12 +498,14 @@
                   ADD 1 TO WK-CONT-ATIVOS                                
                   PERFORM 2050-ESCREVE-SAIDA                             
                ELSE                                                      
-                  IF  STATUS-VSAM           EQUAL 'I'                    
-                     ADD 1 TO WK-CONT-INATIVOS                           
-                  ELSE                                                   
-                     IF STATUS-VSAM         EQUAL 'B'                    
-                        ADD 1 TO WK-CONT-BLOQUEADOS                      
-                     END-IF                                              
+                  IF  STATUS-VSAM           EQUAL 'I'
+                     ADD 1 TO WK-CONT-INATIVOS
+                     PERFORM 2060-ESCREVE-INATIVO
+                  ELSE
+                     IF STATUS-VSAM         EQUAL 'B'
+                        ADD 1 TO WK-CONT-BLOQUEADOS
+                        PERFORM 2070-ESCREVE-BLOQUEADO
+                     END-IF
                   END-IF
 	       END-IF                                                    
             END-IF.                                                      
@@ -303,27 +525,95 @@
             PERFORM 2100-FS-WRITE                                        
             ADD 1 TO WK-CONT-SAIDA.
        *-----------------------------------------------------------------
-	2050-ESCREVE-SAIDA-FIM.     EXIT.                                
+	2050-ESCREVE-SAIDA-FIM.     EXIT.
        *-----------------------------------------------------------------
-        2100-FS-WRITE                        SECTION.                    
+        2060-ESCREVE-INATIVO                 SECTION.
        *-----------------------------------------------------------------
-            MOVE '2100-FS-WRITE'    TO    WK-AREA-COD                    
-                                                                         
-            IF WK-FS-ARQSAI   NOT EQUAL '00'                             
+            MOVE CPF-ENT            TO    CPF-INA
+            MOVE NOME-CLIENTE-ENT   TO    NOME-CLIENTE-INA
+            MOVE VALOR-GASTO-ENT    TO    VALOR-GASTO-INA
+            MOVE CONTA-ENT          TO    CONTA-INA
+            MOVE STATUS-VSAM        TO    STATUS-INA
+            WRITE ARQ-INA
+            PERFORM 2110-FS-WRITE-INA
+            ADD 1 TO WK-CONT-SAIDA-INA.
+       *-----------------------------------------------------------------
+        2060-ESCREVE-INATIVO-FIM.  EXIT.
+       *-----------------------------------------------------------------
+        2070-ESCREVE-BLOQUEADO               SECTION.
+       *-----------------------------------------------------------------
+            MOVE CPF-ENT            TO    CPF-BLQ
+            MOVE NOME-CLIENTE-ENT   TO    NOME-CLIENTE-BLQ
+            MOVE VALOR-GASTO-ENT    TO    VALOR-GASTO-BLQ
+            MOVE CONTA-ENT          TO    CONTA-BLQ
+            MOVE STATUS-VSAM        TO    STATUS-BLQ
+            WRITE ARQ-BLQ
+            PERFORM 2120-FS-WRITE-BLQ
+            ADD 1 TO WK-CONT-SAIDA-BLQ.
+       *-----------------------------------------------------------------
+        2070-ESCREVE-BLOQUEADO-FIM. EXIT.
+       *-----------------------------------------------------------------
+        2100-FS-WRITE                        SECTION.
+       *-----------------------------------------------------------------
+            MOVE '2100-FS-WRITE'    TO    WK-AREA-COD
+
+            IF WK-FS-ARQSAI   NOT EQUAL '00'
                DISPLAY '  ********************************************* '
                DISPLAY '  ** PROGRAMA VRB663S FOI CANCELADO - ARQSAI ** '
-               DISPLAY '  ** ERRO NO: '        WK-AREA-COD               
-               DISPLAY '  ** STATUS : '        WK-FS-ARQSAI              
+               DISPLAY '  ** ERRO NO: '        WK-AREA-COD
+               DISPLAY '  ** STATUS : '        WK-FS-ARQSAI
                DISPLAY '  ********************************************* '
-               MOVE  WK-FS-ARQSAI   TO    WK-AREA-STAT                   
-               MOVE 'ERRO AO ESCREVER EM ARQUIVO SAIDA'                  
-                                    TO    WK-AREA-MSG                    
-               CALL  WK-ABENDA      USING WK-AREA                        
-            END-IF.  
+               MOVE  WK-FS-ARQSAI   TO    WK-AREA-STAT
+               MOVE 'ERRO AO ESCREVER EM ARQUIVO SAIDA'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL  WK-ABENDA      USING WK-AREA
+            END-IF.
 
-	2100-FS-WRITE-FIM.          EXIT.                                
+	2100-FS-WRITE-FIM.          EXIT.
        *-----------------------------------------------------------------
-        9000-TERMINO                         SECTION.                    
+        2110-FS-WRITE-INA                    SECTION.
+       *-----------------------------------------------------------------
+            MOVE '2110-FS-WRITE-INA' TO    WK-AREA-COD
+
+            IF WK-FS-ARQINA   NOT EQUAL '00'
+               DISPLAY '  ********************************************* '
+               DISPLAY '  ** PROGRAMA VRB663S FOI CANCELADO - ARQINA ** '
+               DISPLAY '  ** ERRO NO: '        WK-AREA-COD
+               DISPLAY '  ** STATUS : '        WK-FS-ARQINA
+               DISPLAY '  ********************************************* '
+               MOVE  WK-FS-ARQINA   TO    WK-AREA-STAT
+               MOVE 'ERRO AO ESCREVER EM ARQUIVO INATIVOS'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL  WK-ABENDA      USING WK-AREA
+            END-IF.
+
+        2110-FS-WRITE-INA-FIM.     EXIT.
+       *-----------------------------------------------------------------
+        2120-FS-WRITE-BLQ                    SECTION.
+       *-----------------------------------------------------------------
+            MOVE '2120-FS-WRITE-BLQ' TO    WK-AREA-COD
+
+            IF WK-FS-ARQBLQ   NOT EQUAL '00'
+               DISPLAY '  ********************************************* '
+               DISPLAY '  ** PROGRAMA VRB663S FOI CANCELADO - ARQBLQ ** '
+               DISPLAY '  ** ERRO NO: '        WK-AREA-COD
+               DISPLAY '  ** STATUS : '        WK-FS-ARQBLQ
+               DISPLAY '  ********************************************* '
+               MOVE  WK-FS-ARQBLQ   TO    WK-AREA-STAT
+               MOVE 'ERRO AO ESCREVER EM ARQUIVO BLOQUEADOS'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL  WK-ABENDA      USING WK-AREA
+            END-IF.
+
+        2120-FS-WRITE-BLQ-FIM.     EXIT.
+       *-----------------------------------------------------------------
+        9000-TERMINO                         SECTION.
        *-----------------------------------------------------------------
             MOVE '9000-TERMINO'     TO    WK-AREA-COD                    
                                                                          
@@ -337,6 +627,8 @@
                MOVE  WK-FS-ARQENT   TO    WK-AREA-STAT                   
                MOVE 'ERRO AO FECHAR ARQUIVO ENTRADA'                     
                                     TO    WK-AREA-MSG                    
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
                CALL  WK-ABENDA      USING WK-AREA                        
             END-IF.
        *                                                	                                                                  
@@ -350,6 +642,8 @@
                MOVE  WK-FS-CONTAS   TO    WK-AREA-STAT                   
                MOVE 'ERRO AO FECHAR ARQUIVO CONTAS'                      
                                     TO    WK-AREA-MSG                    
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
                CALL  WK-ABENDA      USING WK-AREA                        
             END-IF.                                                      
        *                                                                 
@@ -361,24 +655,125 @@
                DISPLAY '  ** STATUS : '        WK-FS-ARQSAI              
                DISPLAY '  ********************************************* '
                MOVE  WK-FS-ARQSAI   TO    WK-AREA-STAT                   
-               MOVE 'ERRO AO FECHAR ARQUIVO SAIDA'                       
-                                    TO    WK-AREA-MSG                    
-               CALL  WK-ABENDA      USING WK-AREA                        
-            END-IF.                                                      
-                                                                         
-            DISPLAY 'QTD LIDA EM ARQENT    : ' WK-CONT-LER-ARQENT  '   ' 
-            DISPLAY 'QTD LIDA EM CONTAS    : ' WK-CONT-LER-CONTAS  '   ' 
-            DISPLAY 'QTD DE CPF ATIVOS     : ' WK-CONT-ATIVOS      '   ' 
-            DISPLAY 'QTD DE CPF INATIVOS   : ' WK-CONT-INATIVOS    '   ' 
-            DISPLAY 'QTD DE CPF BLOQUEADOS : ' WK-CONT-BLOQUEADOS  '   ' 
-            DISPLAY 'QTD DE CPF IGNORADOS  : ' WK-CONT-IGNORADOS   '   ' 
-            DISPLAY 'QTD NO ARQSAI         : ' WK-CONT-SAIDA       '   ' 
+               MOVE 'ERRO AO FECHAR ARQUIVO SAIDA'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL  WK-ABENDA      USING WK-AREA
+            END-IF.
+       *
+            CLOSE         ARQBLQ.
+            IF WK-FS-ARQBLQ   NOT EQUAL '00'
+               DISPLAY '  ********************************************* '
+               DISPLAY '  ** PROGRAMA VRB663S FOI CANCELADO - ARQBLQ ** '
+               DISPLAY '  ** ERRO NO: '        WK-AREA-COD
+               DISPLAY '  ** STATUS : '        WK-FS-ARQBLQ
+               DISPLAY '  ********************************************* '
+               MOVE  WK-FS-ARQBLQ   TO    WK-AREA-STAT
+               MOVE 'ERRO AO FECHAR ARQUIVO BLOQUEADOS'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL  WK-ABENDA      USING WK-AREA
+            END-IF.
+       *
+            CLOSE         ARQINA.
+            IF WK-FS-ARQINA   NOT EQUAL '00'
+               DISPLAY '  ********************************************* '
+               DISPLAY '  ** PROGRAMA VRB663S FOI CANCELADO - ARQINA ** '
+               DISPLAY '  ** ERRO NO: '        WK-AREA-COD
+               DISPLAY '  ** STATUS : '        WK-FS-ARQINA
+               DISPLAY '  ********************************************* '
+               MOVE  WK-FS-ARQINA   TO    WK-AREA-STAT
+               MOVE 'ERRO AO FECHAR ARQUIVO INATIVOS'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL  WK-ABENDA      USING WK-AREA
+            END-IF.
+       *
+            CLOSE         ARQCPFI.
+            IF WK-FS-ARQCPFI  NOT EQUAL '00'
+               DISPLAY '  ********************************************* '
+               DISPLAY '  ** PROGRAMA VRB663S FOI CANCELADO - ARQCPFI** '
+               DISPLAY '  ** ERRO NO: '        WK-AREA-COD
+               DISPLAY '  ** STATUS : '        WK-FS-ARQCPFI
+               DISPLAY '  ********************************************* '
+               MOVE  WK-FS-ARQCPFI  TO    WK-AREA-STAT
+               MOVE 'ERRO AO FECHAR ARQCPFI'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL  WK-ABENDA      USING WK-AREA
+            END-IF.
+
+            DISPLAY 'QTD LIDA EM ARQENT    : ' WK-CONT-LER-ARQENT  '   '
+            DISPLAY 'QTD LIDA EM CONTAS    : ' WK-CONT-LER-CONTAS  '   '
+            DISPLAY 'QTD DE CPF ATIVOS     : ' WK-CONT-ATIVOS      '   '
+            DISPLAY 'QTD DE CPF INATIVOS   : ' WK-CONT-INATIVOS    '   '
+            DISPLAY 'QTD DE CPF BLOQUEADOS : ' WK-CONT-BLOQUEADOS  '   '
+            DISPLAY 'QTD DE CPF IGNORADOS  : ' WK-CONT-IGNORADOS   '   '
+            DISPLAY 'QTD DE CPF INVALIDOS  : ' WK-CONT-CPF-INVALIDO '  '
+            DISPLAY 'QTD NO ARQSAI         : ' WK-CONT-SAIDA       '   '
+            DISPLAY 'QTD NO ARQINA         : ' WK-CONT-SAIDA-INA   '   '
+            DISPLAY 'QTD NO ARQBLQ         : ' WK-CONT-SAIDA-BLQ   '   '
             DISPLAY '                                                  ' 
-            DISPLAY '**************************************************' 
-	    DISPLAY '************PGM EXECUTADO COM SUCESSO.************' 
+            DISPLAY '**************************************************'
+	    DISPLAY '************PGM EXECUTADO COM SUCESSO.************'
             DISPLAY '**************************************************'.
-                                                                         
-        9000-TERMINO-FIM.          EXIT.                                 
+
+            PERFORM 9500-GRAVA-CKPCHAIN THRU 9500-GRAVA-CKPCHAIN-FIM.
+
+            MOVE  WK-CONT-LER-ARQENT   TO    WK-RC-QTDE-LIDOS
+            COMPUTE WK-RC-QTDE-GRAVADOS = WK-CONT-SAIDA
+                                         + WK-CONT-SAIDA-INA
+                                         + WK-CONT-SAIDA-BLQ
+            CALL  WK-RUNCTL            USING WK-RUNCTL-AREA.
+
+        9000-TERMINO-FIM.          EXIT.
+       *-----------------------------------------------------------------
+        9500-GRAVA-CKPCHAIN                  SECTION.
+       *-----------------------------------------------------------------
+       * REGISTRA A CONCLUSAO DESTA ETAPA NO ARQUIVO DE CHECKPOINT DA
+       * CADEIA PARA QUE UM RESTART POSTERIOR NO MESMO DIA NAO REPITA
+       * O QUE JA FOI PROCESSADO COM SUCESSO.
+       *-----------------------------------------------------------------
+            MOVE '9500-CKPCHAIN'    TO    WK-AREA-COD
+
+            OPEN EXTEND   CKPCHAIN.
+            IF  WK-FS-CKPCHAIN              NOT EQUAL  '00'
+                OPEN OUTPUT              CKPCHAIN
+            END-IF.
+            IF  WK-FS-CKPCHAIN              NOT EQUAL  '00'
+               DISPLAY '  ** ERRO NO: '        WK-AREA-COD
+               DISPLAY '  ** STATUS : '        WK-FS-CKPCHAIN
+               MOVE  WK-FS-CKPCHAIN TO    WK-AREA-STAT
+               MOVE 'ERRO AO ABRIR CKPCHAIN'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL  WK-ABENDA      USING WK-AREA
+            END-IF.
+
+            MOVE 'VRB663S'           TO    CKP-PROGRAMA
+            MOVE WK-CKPT-DATA-HOJE   TO    CKP-DATA
+            MOVE 'C'                 TO    CKP-STATUS
+            WRITE REG-CKPCHAIN.
+
+            IF  WK-FS-CKPCHAIN              NOT EQUAL  '00'
+               DISPLAY '  ** ERRO NO: '        WK-AREA-COD
+               DISPLAY '  ** STATUS : '        WK-FS-CKPCHAIN
+               MOVE  WK-FS-CKPCHAIN TO    WK-AREA-STAT
+               MOVE 'ERRO AO GRAVAR CKPCHAIN'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL  WK-ABENDA      USING WK-AREA
+            END-IF.
+
+            CLOSE         CKPCHAIN.
+
+        9500-GRAVA-CKPCHAIN-FIM.   EXIT.
        *-----------------------------------------------------------------
       
                                                                                                                                                                                                                                                                                                                                                                                             
