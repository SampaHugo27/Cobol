@@ -5,9 +5,11 @@
         AUTHOR.         HUGO DA SILVA SAMPAIO.                      
         INSTALLATION.   QINTESS PAULISTA.                               
                                                                         
-       *OBJETIVO.       DESENVOLVER UM PROGRAMA PARA LER O ARQUIVO      
-       *                DE ENTRADA ARQENT E CALCULA MEDIA DE NOTAS      
-       *                E PORCENTAGEM DE ALUNOS NOMA 10.                
+       *OBJETIVO.       DESENVOLVER UM PROGRAMA PARA LER O ARQUIVO
+       *                DE ENTRADA ARQENT E CALCULA MEDIA DE NOTAS
+       *                E PORCENTAGEM DE ALUNOS NOMA 10. GRAVA NA SAIDA
+       *                ARQSAI UM REGISTRO POR ALUNO COM A NOTA E A
+       *                SITUACAO (APROVADO/REPROVADO).
                                                                         
        *===============================================================*
         ENVIRONMENT                         DIVISION.                   
@@ -27,13 +29,18 @@
                                                                         
         FILE-CONTROL.                                                   
                                                                         
-            SELECT ARQENT  ASSIGN TO ARQENT                             
-            ORGANIZATION   IS  SEQUENTIAL                               
-            ACCESS MODE    IS  SEQUENTIAL                               
-            FILE STATUS    IS  WK-FS-ARQENT.                            
-                                                                        
+            SELECT ARQENT  ASSIGN TO ARQENT
+            ORGANIZATION   IS  SEQUENTIAL
+            ACCESS MODE    IS  SEQUENTIAL
+            FILE STATUS    IS  WK-FS-ARQENT.
+
+            SELECT ARQSAI  ASSIGN TO ARQSAI
+            ORGANIZATION   IS  SEQUENTIAL
+            ACCESS MODE    IS  SEQUENTIAL
+            FILE STATUS    IS  WK-FS-ARQSAI.
+
        *---------------------------------------------------------------*
-        DATA                                DIVISION.                   
+        DATA                                DIVISION.
        *---------------------------------------------------------------*
                                                                         
        *---------------------------------------------------------------*
@@ -46,19 +53,33 @@
             DATA RECORD    IS REG-ALU                                   
             RECORDING MODE IS F.                                        
                                                                         
-        01  REG-ALU.                                                    
-            05 REG-COD-ALU                  PIC 9(10).                  
-            05 REG-NOTA-ALU                 PIC 9(02)V99.               
-                                                                        
+        01  REG-ALU.
+            05 REG-COD-ALU                  PIC 9(10).
+            05 REG-NOTA-ALU                 PIC 9(02)V99.
+
        *---------------------------------------------------------------*
-        WORKING-STORAGE                     SECTION. 
+
+        FD  ARQSAI
+            LABEL RECORD   ARE STANDARD
+            RECORD         CONTAINS 23 CHARACTERS
+            DATA RECORD    IS REG-ALU-SAI
+            RECORDING MODE IS F.
+
+        01  REG-ALU-SAI.
+            05 SAI-COD-ALU                  PIC 9(10).
+            05 SAI-NOTA-ALU                 PIC 9(02)V99.
+            05 SAI-SITUACAO                 PIC X(09).
+
+       *---------------------------------------------------------------*
+        WORKING-STORAGE                     SECTION.
        *---------------------------------------------------------------*
                                                                         
        *---------------------------------------------------------------*
        *                VARIAVEIS DE FILE-STATUS                       *
        *---------------------------------------------------------------*
        *                                                               *
-        77  WK-FS-ARQENT                    PIC X(02) VALUE ZEROES.     
+        77  WK-FS-ARQENT                    PIC X(02) VALUE ZEROES.
+        77  WK-FS-ARQSAI                    PIC X(02) VALUE ZEROES.
        *                                                               *
        *---------------------------------------------------------------*
                                                                         
@@ -69,20 +90,38 @@
         77  WK-ABENDA                       PIC X(08) VALUE 'ABENDA31'. 
         01  WK-AREA.                                                    
             05 WK-AREA-PGM                  PIC X(08) VALUE 'VRB661S'.  
+            05 WK-AREA-PARA                  PIC X(20)   VALUE SPACES.
             05 WK-AREA-STAT                 PIC X(03) VALUE SPACES.
 	    05 WK-AREA-MSG                  PIC X(50) VALUE SPACES.     
                                                                         
-        01  WK-CODIGO-AREA                  PIC X(30) VALUE SPACES.     
+        01  WK-CODIGO-AREA                  PIC X(30) VALUE SPACES.
        *                                                               *
        *---------------------------------------------------------------*
-                                                                        
+
+       *---------------------------------------------------------------*
+       *                AREA DE CONTROLE DE EXECUCAO                   *
+       *---------------------------------------------------------------*
+       *                                                               *
+        77  WK-RUNCTL                       PIC X(08) VALUE 'RUNCTL31'.
+        01  WK-RUNCTL-AREA.
+            05 WK-RC-PROGRAMA               PIC X(08) VALUE 'VRB661S'.
+            05 WK-RC-CHECKPOINT             PIC X(01) VALUE 'C'.
+            05 WK-RC-QTDE-LIDOS             PIC 9(07) VALUE ZEROES.
+            05 WK-RC-QTDE-GRAVADOS          PIC 9(07) VALUE ZEROES.
+       *                                                               *
+       *---------------------------------------------------------------*
+
        *---------------------------------------------------------------*
        *                VARIAVEIS CONTADORES                           *
        *---------------------------------------------------------------*
        *                                                               *
-        77  WK-QTD-ALUNOS                   PIC 9(10) VALUE ZEROES.     
-        77  WK-QTD-ALUNOS-M                 PIC ZZZZZZZZZ9.             
-        77  WK-QTD-NOTA-MAX                 PIC 9(10) VALUE ZEROES.     
+        77  WK-QTD-ALUNOS                   PIC 9(10) VALUE ZEROES.
+        77  WK-QTD-ALUNOS-M                 PIC ZZZZZZZZZ9.
+        77  WK-QTD-NOTA-MAX                 PIC 9(10) VALUE ZEROES.
+        77  WK-QTD-APROVADOS                PIC 9(10) VALUE ZEROES.
+        77  WK-QTD-APROVADOS-M              PIC ZZZZZZZZZ9.
+        77  WK-QTD-REPROVADOS               PIC 9(10) VALUE ZEROES.
+        77  WK-QTD-REPROVADOS-M             PIC ZZZZZZZZZ9.
        *                                                               *
        *---------------------------------------------------------------*
                                                                         
@@ -94,8 +133,9 @@
         77  WK-TOTAL-NOTAS-M                PIC ZZZ.ZZ9,99.             
         77  WK-MEDIA-NOTAS                  PIC 9(02)V99 VALUE ZEROES.  
         77  WK-MEDIA-NOTAS-M                PIC Z9,99.                  
-        77  WK-POR-NOTA-MAX                 PIC 9(03) VALUE ZEROES.     
-        77  WK-POR-NOTA-MAX-M               PIC ZZ9.                    
+        77  WK-POR-NOTA-MAX                 PIC 9(03) VALUE ZEROES.
+        77  WK-POR-NOTA-MAX-M               PIC ZZ9.
+        77  WK-NOTA-APROVACAO               PIC 9(02)V99 VALUE 6,00.
        *                                                               *
        *---------------------------------------------------------------*
                                                                         
@@ -152,13 +192,27 @@
                DISPLAY 'ERRO NO: '                WK-CODIGO-AREA        
                DISPLAY 'STATUS:  '                WK-FS-ARQENT          
                MOVE WK-FS-ARQENT       TO         WK-AREA-STAT          
-               MOVE 'ERRO NA ABERTURA DO ARQUIVO DE ENTRADA ARQENT'     
-                                       TO         WK-AREA-MSG           
-               CALL WK-ABENDA          USING      WK-AREA               
-            END-IF.                                                     
+               MOVE 'ERRO NA ABERTURA DO ARQUIVO DE ENTRADA ARQENT'
+                                       TO         WK-AREA-MSG
+               MOVE  WK-CODIGO-AREA          TO  WK-AREA-PARA
+
+               CALL WK-ABENDA          USING      WK-AREA
+            END-IF.
+
+            OPEN OUTPUT ARQSAI.
+            IF WK-FS-ARQSAI            NOT EQUAL  '00'
+               DISPLAY 'ERRO NO: '                WK-CODIGO-AREA
+               DISPLAY 'STATUS:  '                WK-FS-ARQSAI
+               MOVE WK-FS-ARQSAI       TO         WK-AREA-STAT
+               MOVE 'ERRO NA ABERTURA DO ARQUIVO DE SAIDA ARQSAI'
+                                       TO         WK-AREA-MSG
+               MOVE  WK-CODIGO-AREA          TO  WK-AREA-PARA
+
+               CALL WK-ABENDA          USING      WK-AREA
+            END-IF.
        *                                                               *
        *---------------------------------------------------------------*
-        1100-99-FIM.                        EXIT.                       
+        1100-99-FIM.                        EXIT.
        *---------------------------------------------------------------*
 		                                                                      
        *---------------------------------------------------------------*
@@ -175,6 +229,8 @@
                MOVE WK-FS-ARQENT       TO         WK-AREA-STAT          
                MOVE 'ERRO NA LEITURA DO ARQUIVO DE ENTRADA ARQENT'      
                                        TO         WK-AREA-MSG           
+               MOVE  WK-CODIGO-AREA          TO  WK-AREA-PARA
+
                CALL WK-ABENDA          USING      WK-AREA               
             END-IF.
        *                                                               *
@@ -188,13 +244,38 @@
        *                                                               *
             ADD 1                      TO         WK-QTD-ALUNOS.        
                                                                         
-            IF REG-NOTA-ALU = 10                                        
-               ADD 1                   TO         WK-QTD-NOTA-MAX       
-            END-IF.                                                     
-                                                                        
-            COMPUTE WK-TOTAL-NOTAS = WK-TOTAL-NOTAS + REG-NOTA-ALU.     
-                                                                        
-            PERFORM 1200-READ               THRU 1200-99-FIM.   
+            IF REG-NOTA-ALU = 10
+               ADD 1                   TO         WK-QTD-NOTA-MAX
+            END-IF.
+
+            COMPUTE WK-TOTAL-NOTAS = WK-TOTAL-NOTAS + REG-NOTA-ALU.
+
+            MOVE REG-COD-ALU           TO         SAI-COD-ALU.
+            MOVE REG-NOTA-ALU          TO         SAI-NOTA-ALU.
+
+            IF REG-NOTA-ALU            GREATER OR EQUAL WK-NOTA-APROVACAO
+               MOVE 'APROVADO'         TO         SAI-SITUACAO
+               ADD 1                   TO         WK-QTD-APROVADOS
+            ELSE
+               MOVE 'REPROVADO'        TO         SAI-SITUACAO
+               ADD 1                   TO         WK-QTD-REPROVADOS
+            END-IF.
+
+            MOVE '2000-PROCESSA'       TO         WK-CODIGO-AREA.
+
+            WRITE REG-ALU-SAI.
+            IF WK-FS-ARQSAI            NOT EQUAL  '00'
+               DISPLAY 'ERRO NO: '                WK-CODIGO-AREA
+               DISPLAY 'STATUS:  '                WK-FS-ARQSAI
+               MOVE WK-FS-ARQSAI       TO         WK-AREA-STAT
+               MOVE 'ERRO NA ESCRITA DO ARQUIVO DE SAIDA ARQSAI'
+                                       TO         WK-AREA-MSG
+               MOVE  WK-CODIGO-AREA          TO  WK-AREA-PARA
+
+               CALL WK-ABENDA          USING      WK-AREA
+            END-IF.
+
+            PERFORM 1200-READ               THRU 1200-99-FIM.
        *                                                               *
        *---------------------------------------------------------------*
         2000-99-FIM.                        EXIT.                       
@@ -213,23 +294,43 @@
             MOVE WK-MEDIA-NOTAS        TO         WK-MEDIA-NOTAS-M.     
             MOVE WK-POR-NOTA-MAX       TO         WK-POR-NOTA-MAX-M.    
             MOVE WK-QTD-ALUNOS         TO         WK-QTD-ALUNOS-M.
-		                                                                      
-            MOVE '3000-FINALIZA'       TO         WK-CODIGO-AREA.       
-                                                                        
-            CLOSE ARQENT.                                               
-            IF WK-FS-ARQENT            NOT EQUAL  '00'                  
-               DISPLAY 'ERRO NO: '                WK-CODIGO-AREA        
-               DISPLAY 'STATUS:  '                WK-FS-ARQENT          
-               MOVE WK-FS-ARQENT       TO         WK-AREA-STAT          
-               MOVE 'ERRO NO FECHAMENTO DO ARQUIVO DE ENTRADA ARQENT'   
-                                       TO         WK-AREA-MSG           
-               CALL WK-ABENDA          USING      WK-AREA               
-            END-IF.                                                     
-                                                                        
-            PERFORM 3100-DISPLAY-FIM        THRU 3100-99-FIM.           
+            MOVE WK-QTD-APROVADOS      TO         WK-QTD-APROVADOS-M.
+            MOVE WK-QTD-REPROVADOS     TO         WK-QTD-REPROVADOS-M.
+
+            MOVE '3000-FINALIZA'       TO         WK-CODIGO-AREA.
+
+            CLOSE ARQENT.
+            IF WK-FS-ARQENT            NOT EQUAL  '00'
+               DISPLAY 'ERRO NO: '                WK-CODIGO-AREA
+               DISPLAY 'STATUS:  '                WK-FS-ARQENT
+               MOVE WK-FS-ARQENT       TO         WK-AREA-STAT
+               MOVE 'ERRO NO FECHAMENTO DO ARQUIVO DE ENTRADA ARQENT'
+                                       TO         WK-AREA-MSG
+               MOVE  WK-CODIGO-AREA          TO  WK-AREA-PARA
+
+               CALL WK-ABENDA          USING      WK-AREA
+            END-IF.
+
+            CLOSE ARQSAI.
+            IF WK-FS-ARQSAI            NOT EQUAL  '00'
+               DISPLAY 'ERRO NO: '                WK-CODIGO-AREA
+               DISPLAY 'STATUS:  '                WK-FS-ARQSAI
+               MOVE WK-FS-ARQSAI       TO         WK-AREA-STAT
+               MOVE 'ERRO NO FECHAMENTO DO ARQUIVO DE SAIDA ARQSAI'
+                                       TO         WK-AREA-MSG
+               MOVE  WK-CODIGO-AREA          TO  WK-AREA-PARA
+
+               CALL WK-ABENDA          USING      WK-AREA
+            END-IF.
+
+            MOVE  WK-QTD-ALUNOS         TO         WK-RC-QTDE-LIDOS
+            MOVE  WK-QTD-ALUNOS         TO         WK-RC-QTDE-GRAVADOS
+            CALL  WK-RUNCTL             USING      WK-RUNCTL-AREA.
+
+            PERFORM 3100-DISPLAY-FIM        THRU 3100-99-FIM.
        *                                                               *
        *---------------------------------------------------------------*
-        3000-99-FIM.                        EXIT.                       
+        3000-99-FIM.                        EXIT.
        *---------------------------------------------------------------*
 		                                                                       
        *---------------------------------------------------------------* 
@@ -246,8 +347,13 @@
             DISPLAY '*                                                *'.
             DISPLAY '*  MEDIA DA ESCOLA...................:      '       
                      WK-MEDIA-NOTAS-M '*'.                               
-            DISPLAY '*  % DE ALUNOS NOTA 10...............:       '      
-                     WK-POR-NOTA-MAX-M '%*'.                             
+            DISPLAY '*  % DE ALUNOS NOTA 10...............:       '
+                     WK-POR-NOTA-MAX-M '%*'.
+            DISPLAY '*                                                *'.
+            DISPLAY '*  QTD ALUNOS APROVADOS..............: '
+                     WK-QTD-APROVADOS-M '*'.
+            DISPLAY '*  QTD ALUNOS REPROVADOS.............: '
+                     WK-QTD-REPROVADOS-M '*'.
             DISPLAY '**************************************************'.
        *                                                               * 
        *---------------------------------------------------------------* 
