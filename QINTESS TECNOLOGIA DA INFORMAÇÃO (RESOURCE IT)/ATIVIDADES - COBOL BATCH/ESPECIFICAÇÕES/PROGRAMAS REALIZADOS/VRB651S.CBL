@@ -57,10 +57,29 @@
         77  WS-CTPAG                        PIC 9(03) VALUE ZEROS.       
         77  WS-TOTAL-CLI                    PIC 9(04) VALUE ZEROS.       
                                                                          
-        77  WS-QTDE-LIDOS                   PIC 9(03) VALUE ZEROS.       
-        77  WS-QTDE-GRAVADOS                PIC 9(03) VALUE ZEROS.       
-        77  WS-FSCADCLI                     PIC X(02) VALUE '00'.        
-        77  WS-FSRELCLI                     PIC X(02) VALUE '00'.        
+        77  WS-QTDE-LIDOS                   PIC 9(03) VALUE ZEROS.
+        77  WS-QTDE-GRAVADOS                PIC 9(03) VALUE ZEROS.
+        77  WS-FSCADCLI                     PIC X(02) VALUE '00'.
+        77  WS-FSRELCLI                     PIC X(02) VALUE '00'.
+       *----------------------------------------------------------------*
+        77  WS-RUNCTL                       PIC X(08) VALUE 'RUNCTL31'.
+        01  WS-RUNCTL-AREA.
+            05 WS-RC-PROGRAMA          PIC X(08) VALUE 'EM02EX02'.
+            05 WS-RC-CHECKPOINT        PIC X(01) VALUE 'C'.
+            05 WS-RC-QTDE-LIDOS        PIC 9(07) VALUE ZEROS.
+            05 WS-RC-QTDE-GRAVADOS     PIC 9(07) VALUE ZEROS.
+       *----------------------------------------------------------------*
+       *              PERIODO RECEBIDO VIA PARM                         *
+       *----------------------------------------------------------------*
+        01  WS-DATA-INI.
+            05 WS-ANO-INI                   PIC 9999.
+            05 WS-MES-INI                   PIC 99.
+            05 WS-DIA-INI                   PIC 99.
+
+        01  WS-DATA-FIM.
+            05 WS-ANO-FIM                   PIC 9999.
+            05 WS-MES-FIM                   PIC 99.
+            05 WS-DIA-FIM                   PIC 99.
        *----------------------------------------------------------------*
        *           LAYOUT DO RELATORIO - AREA DE CABECALHOS             *
        *----------------------------------------------------------------*
@@ -75,11 +94,21 @@
             05 FILLER        PIC X(17) VALUE 'TURISMAR TURISMOS'.        
             05 FILLER        PIC X(32) VALUE SPACES.                     
        *----------------------------------------------------------------*
-        01  CAB-03.                                                      
-            05 FILLER        PIC X(22) VALUE SPACES.                     
-            05 FILLER        PIC X(35)                                   
-                             VALUE 'CLIENTES NO PERIODO DE: 2010 A 2011'.
-            05 FILLER        PIC X(23) VALUE SPACES.                     
+        01  CAB-03.
+            05 FILLER        PIC X(18) VALUE SPACES.
+            05 FILLER        PIC X(24) VALUE 'CLIENTES NO PERIODO DE '.
+            05 DIA-INI-CAB   PIC 99.
+            05 FILLER        PIC X(01) VALUE '/'.
+            05 MES-INI-CAB   PIC 99.
+            05 FILLER        PIC X(01) VALUE '/'.
+            05 ANO-INI-CAB   PIC 9999.
+            05 FILLER        PIC X(03) VALUE ' A '.
+            05 DIA-FIM-CAB   PIC 99.
+            05 FILLER        PIC X(01) VALUE '/'.
+            05 MES-FIM-CAB   PIC 99.
+            05 FILLER        PIC X(01) VALUE '/'.
+            05 ANO-FIM-CAB   PIC 9999.
+            05 FILLER        PIC X(15) VALUE SPACES.
        *----------------------------------------------------------------*
         01  CAB-04.                                                      
             05 FILLER        PIC X(12) VALUE SPACES.                     
@@ -117,10 +146,18 @@
             05 TOTAL-CLI     PIC 9(05) VALUE ZEROS.                      
             05 FILLER        PIC X(51) VALUE SPACES.                     
        *----------------------------------------------------------------*
+        LINKAGE                             SECTION.
        *----------------------------------------------------------------*
-        PROCEDURE                           DIVISION.                    
+        01  P-PARM.
+            03 FILLER                       PIC S9(04)  COMP.
+            03 P-PARAMETRO.
+               10 P-DATA-INI                PIC 9(08).
+               10 P-DATA-FIM                PIC 9(08).
        *----------------------------------------------------------------*
-        0000-PRINCIPAL                      SECTION.                     
+       *----------------------------------------------------------------*
+        PROCEDURE                           DIVISION    USING P-PARM.
+       *----------------------------------------------------------------*
+        0000-PRINCIPAL                      SECTION.
        *----------------------------------------------------------------*
             PERFORM 0100-INICIO             THRU  0100-99-INICIO-EXIT.
 	    PERFORM 0200-PROCESSA           THRU  0200-99-PROCESSA-EXIT  
@@ -153,6 +190,15 @@
                DISPLAY 'FILE STATUS =  '    WS-FSRELCLI                  
                STOP RUN                                                  
             END-IF.                                                      
+
+            MOVE P-DATA-INI              TO WS-DATA-INI.
+            MOVE P-DATA-FIM              TO WS-DATA-FIM.
+            MOVE WS-DIA-INI              TO DIA-INI-CAB.
+            MOVE WS-MES-INI              TO MES-INI-CAB.
+            MOVE WS-ANO-INI              TO ANO-INI-CAB.
+            MOVE WS-DIA-FIM              TO DIA-FIM-CAB.
+            MOVE WS-MES-FIM              TO MES-FIM-CAB.
+            MOVE WS-ANO-FIM              TO ANO-FIM-CAB.
                                                                          
             PERFORM 0210-LEITURA.                                        
                                                                          
@@ -167,14 +213,19 @@
         0100-99-INICIO-EXIT.                EXIT.                        
        *----------------------------------------------------------------*
        *----------------------------------------------------------------*
-        0200-PROCESSA                       SECTION.                     
+        0200-PROCESSA                       SECTION.
        *----------------------------------------------------------------*
-            IF WS-CTLIN GREATER 35                                       
-               PERFORM  0220-CABECALHO-PARTE1                            
-               PERFORM  0230-CABECALHO-PARTE2                            
-            END-IF.                                                      
-                                                                         
-            PERFORM 0240-IMPRIMA-DET.                                    
+            IF DATA-ULTIMA-VISITA            GREATER OR EQUAL  P-DATA-INI
+            AND DATA-ULTIMA-VISITA           LESS OR EQUAL     P-DATA-FIM
+               IF WS-CTLIN GREATER 35
+                  PERFORM  0220-CABECALHO-PARTE1
+                  PERFORM  0230-CABECALHO-PARTE2
+               END-IF
+
+               PERFORM 0240-IMPRIMA-DET
+            END-IF.
+
+            PERFORM 0210-LEITURA.
        *----------------------------------------------------------------*
         0200-99-PROCESSA-EXIT.              EXIT.
        *----------------------------------------------------------------*
@@ -228,9 +279,10 @@
             MOVE  NOME-CLIENTE TO   NOME.                                
             MOVE  ESTADO       TO   EST.                                 
             MOVE  TELEFONE     TO   TEL.                                 
-            WRITE REG-ATR      FROM DETALHE.                             
-            ADD   1            TO   WS-CTLIN.                            
+            WRITE REG-ATR      FROM DETALHE.
+            ADD   1            TO   WS-CTLIN.
             ADD   1            TO   WS-TOTAL-CLI.
+            ADD   1            TO   WS-QTDE-GRAVADOS.
 		                                                                       
             IF WS-FSRELCLI NOT EQUAL '00'                                
                DISPLAY 'ERRO NA IMPRESSAO DO DETALHE DO ARQUIVO RELCLI'  
@@ -269,9 +321,13 @@
             DISPLAY '         FIM DO PROGRAMA - THE END               '. 
 	    DISPLAY '*************************************************'.
                                                                         
-            PERFORM 0310-RESUMO-GERAL.                                  
+            PERFORM 0310-RESUMO-GERAL.
+
+            MOVE      WS-QTDE-LIDOS     TO   WS-RC-QTDE-LIDOS
+            MOVE      WS-QTDE-GRAVADOS  TO   WS-RC-QTDE-GRAVADOS
+            CALL      WS-RUNCTL         USING WS-RUNCTL-AREA.
        *----------------------------------------------------------------
-        0300-99-FINALIZA-EXIT.              EXIT.                       
+        0300-99-FINALIZA-EXIT.              EXIT.
        *----------------------------------------------------------------
        *----------------------------------------------------------------
         0310-RESUMO-GERAL                   SECTION.                    
@@ -282,6 +338,8 @@
             DISPLAY '       RESUMO/BALANCO GERAL DO PROGRAMA          '.
             DISPLAY '*************************************************'.
             DISPLAY '*************************************************'.
+            DISPLAY '**** PERIODO INFORMADO  =   ' P-DATA-INI ' A '
+                                                    P-DATA-FIM          .
             DISPLAY '**** REGISTROS LIDOS    =   ' WS-QTDE-LIDOS       .
             DISPLAY '**** REGISTROS GERADOS  =   ' WS-QTDE-GRAVADOS    .
             DISPLAY '*************************************************'.
