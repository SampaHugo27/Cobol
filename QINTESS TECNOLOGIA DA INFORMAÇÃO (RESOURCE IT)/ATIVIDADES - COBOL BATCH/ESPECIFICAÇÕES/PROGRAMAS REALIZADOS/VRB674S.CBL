@@ -9,6 +9,50 @@
       * ACORDO COM O STATUS INFORMADO NO ARQUIVO SEQUENCIAL ARQSTS E   *
       * INCLUIR OS REGISTROS DO ARQSTS QUE NAO EXISTIREM NO VSAM CONTA.*
       *----------------------------------------------------------------*
+      *  HISTORICO DE ALTERACOES                                       *
+      *  DATA       AUTOR                 DESCRICAO                    *
+      *  ---------  --------------------  ---------------------------- *
+      *  09/08/2026 HUGO SAMPAIO          ABSORVIDA A LOGICA DO        *
+      *                                   PROGRAMA VRB669S [SEM        *
+      *                                   INCLUSAO DE CONTA NOVA], QUE *
+      *                                   FOI RETIRADO POR SER         *
+      *                                   REDUNDANTE; ABSORVIDA A      *
+      *                                   TRILHA DE AUDITORIA DO       *
+      *                                   PROGRAMA VRB672S (ARQUIVO    *
+      *                                   ARQAUD COM STATUS ANTERIOR E *
+      *                                   NOVO DE CADA CONTA ALTERADA  *
+      *                                   OU INCLUIDA), TAMBEM         *
+      *                                   RETIRADO POR SER REDUNDANTE  *
+      *                                   APOS A ABSORCAO; O PROGRAMA  *
+      *                                   VRB663S - VSAM (CONSULTA E   *
+      *                                   CLASSIFICACAO DE CONTAS) NAO *
+      *                                   FOI ABSORVIDO, POR TER       *
+      *                                   CONTRATO DE ENTRADA/SAIDA E  *
+      *                                   CHECKPOINT/RESTART PROPRIOS  *
+      *  09/08/2026 HUGO SAMPAIO          INCLUIDO O CAMPO STS-TIPO-   *
+      *                                   TRANS NO REGISTRO DE ARQSTS, *
+      *                                   PARA QUE A TRANSACAO EM SI   *
+      *                                   (E NAO APENAS O RESULTADO DA *
+      *                                   CONSULTA AO VSAM) DEFINA SE  *
+      *                                   UMA CONTA NAO ENCONTRADA     *
+      *                                   DEVE SER INCLUIDA OU         *
+      *                                   REJEITADA (2285-REJEITA-     *
+      *                                   SEM-CONTA)                   *
+      *  09/08/2026 HUGO SAMPAIO          NOTA: NA ABSORCAO DO VRB672S,*
+      *                                   OS CONTADORES DE STATUS DE   *
+      *                                   CONTA JA EXISTENTE (ANTES EM *
+      *                                   2240-CHECA-ST-CONTA) E DE    *
+      *                                   CONTA RECEM-INCLUIDA (ANTES  *
+      *                                   EM 2290-NOVO-STATUS) FORAM   *
+      *                                   PROPOSITALMENTE UNIFICADOS   *
+      *                                   EM WS-ATIVAS/WS-BLOQUEADOS/  *
+      *                                   WS-INATIVOS, POIS O VRB672S  *
+      *                                   NAO CHEGAVA A EXIBIR ESSA    *
+      *                                   QUEBRA NO RESUMO; SE ESSA    *
+      *                                   GRANULARIDADE FOR NECESSARIA *
+      *                                   FUTURAMENTE, SEPARAR OS DOIS *
+      *                                   CONTADORES NOVAMENTE         *
+      *----------------------------------------------------------------*
       *================================================================*
        ENVIRONMENT                         DIVISION.                    
       *================================================================*
@@ -25,11 +69,17 @@
            SELECT ARQSTS         ASSIGN TO ARQSTS                       
            FILE STATUS           IS        WS-FS-STS.                   
       *----------------------------------------------------------------*
-           SELECT CONTAS         ASSIGN TO CONTAS                       
-           ORGANIZATION          IS        INDEXED                      
-           ACCESS MODE           IS        RANDOM                       
-           RECORD KEY            IS        CONTA-VSAM                   
-           FILE STATUS           IS        WS-FS-VSAM.                  
+           SELECT CONTAS         ASSIGN TO CONTAS
+           ORGANIZATION          IS        INDEXED
+           ACCESS MODE           IS        RANDOM
+           RECORD KEY            IS        CONTA-VSAM
+           FILE STATUS           IS        WS-FS-VSAM.
+      *----------------------------------------------------------------*
+           SELECT ARQREJ         ASSIGN TO ARQREJ
+           FILE STATUS           IS        WS-FS-REJ.
+      *----------------------------------------------------------------*
+           SELECT ARQAUD         ASSIGN TO ARQAUD
+           FILE STATUS           IS        WS-FS-AUD.
       *================================================================*
        DATA                                DIVISION.                    
       *================================================================*
@@ -41,12 +91,14 @@
            RECORD      CONTAINS 60 CHARACTERS                           
            DATA RECORD IS       REG-STS.                                
                                                                         
-       01  REG-STS.                                                     
-           05 STS-CONTA                    PIC 9(10).                   
-           05 STS-CPF                      PIC 9(11).                   
-           05 STS-NOME                     PIC X(30).                   
-           05 STS-STATUS                   PIC X(01).                   
-           05 FILLER                       PIC X(08).                   
+       01  REG-STS.
+           05 STS-CONTA                    PIC 9(10).
+           05 STS-CPF                      PIC 9(11).
+           05 STS-NOME                     PIC X(30).
+           05 STS-STATUS                   PIC X(01).
+           05 STS-TIPO-TRANS               PIC X(01).
+              88 STS-TIPO-SOMENTE-ATUALIZA       VALUE 'A'.
+           05 FILLER                       PIC X(07).
       *----------------------------------------------------------------*
        FD  CONTAS                                                       
            RECORD      CONTAINS 60 CHARACTERS                           
@@ -56,41 +108,90 @@
            05 CONTA-VSAM                   PIC 9(10).                   
            05 CPF-VSAM                     PIC 9(11).                   
            05 NOME-CLIENTE-VSAM            PIC X(30).                   
-           05 STATUS-CONTA-VSAM            PIC X(01).                   
-           05 FILLER                       PIC X(08).                   
+           05 STATUS-CONTA-VSAM            PIC X(01).
+           05 FILLER                       PIC X(08).
+      *----------------------------------------------------------------*
+       FD  ARQREJ
+           LABEL       RECORD   STANDARD
+           RECORDING   MODE     F
+           RECORD      CONTAINS 82 CHARACTERS
+           DATA RECORD IS       REG-REJ.
+
+       01  REG-REJ.
+           05 REJ-CONTA                    PIC 9(10).
+           05 REJ-CPF                      PIC 9(11).
+           05 REJ-NOME                     PIC X(30).
+           05 REJ-STATUS                   PIC X(01).
+           05 REJ-MOTIVO                   PIC X(30).
+      *----------------------------------------------------------------*
+       FD  ARQAUD
+           LABEL       RECORD   STANDARD
+           RECORDING   MODE     F
+           RECORD      CONTAINS 31 CHARACTERS
+           DATA RECORD IS       REG-AUD.
+
+       01  REG-AUD.
+           05 AUD-CONTA                    PIC 9(10).
+           05 AUD-CPF                      PIC 9(11).
+           05 AUD-STATUS-ANTIGO            PIC X(01).
+           05 AUD-STATUS-NOVO              PIC X(01).
+           05 AUD-DATA                     PIC 9(08).
       *----------------------------------------------------------------*
-       WORKING-STORAGE                     SECTION.                     
+       WORKING-STORAGE                     SECTION.
       *----------------------------------------------------------------*
       *                   DECLARACAO DE VARIAVEIS                      *
       *----------------------------------------------------------------*
       *                   VARIAVEIS DE FILE-STATUS                     *
       *----------------------------------------------------------------*
-       77  WS-FS-STS                       PIC X(02)     VALUE '00'.    
-       77  WS-FS-VSAM                      PIC X(02)     VALUE '00'.    
+       77  WS-FS-STS                       PIC X(02)     VALUE '00'.
+       77  WS-FS-VSAM                      PIC X(02)     VALUE '00'.
+       77  WS-FS-REJ                       PIC X(02)     VALUE '00'.
+       77  WS-FS-AUD                       PIC X(02)     VALUE '00'.
       *----------------------------------------------------------------*
       *                         CONTADORES                             *
       *----------------------------------------------------------------*
-       77  WS-LIDOS-STS                    PIC 9(03)     VALUE ZEROS.   
-       77  WS-LIDOS-VSAM                   PIC 9(03)     VALUE ZEROS.   
-       77  WS-ATUALIZADOS                  PIC 9(03)     VALUE ZEROS.   
-       77  WS-IGNORADOS                    PIC 9(03)     VALUE ZEROS.   
-       77  WS-ACHADOS                      PIC 9(03)     VALUE ZEROS.   
-       77  WS-BLOQUEADOS                   PIC 9(03)     VALUE ZEROS.   
-       77  WS-INATIVOS                     PIC 9(03)     VALUE ZEROS.   
-       77  WS-ATIVAS                       PIC 9(03)     VALUE ZEROS.   
-       77  WS-INCLUSOS                     PIC 9(03)     VALUE ZEROS.   
+       77  WS-LIDOS-STS                    PIC 9(03)     VALUE ZEROS.
+       77  WS-LIDOS-VSAM                   PIC 9(03)     VALUE ZEROS.
+       77  WS-ATUALIZADOS                  PIC 9(03)     VALUE ZEROS.
+       77  WS-IGNORADOS                    PIC 9(03)     VALUE ZEROS.
+       77  WS-ACHADOS                      PIC 9(03)     VALUE ZEROS.
+       77  WS-BLOQUEADOS                   PIC 9(03)     VALUE ZEROS.
+       77  WS-INATIVOS                     PIC 9(03)     VALUE ZEROS.
+       77  WS-ATIVAS                       PIC 9(03)     VALUE ZEROS.
+       77  WS-INCLUSOS                     PIC 9(03)     VALUE ZEROS.
+       77  WS-REJEITADOS                   PIC 9(03)     VALUE ZEROS.
+       77  WS-AUDITADOS                    PIC 9(03)     VALUE ZEROS.
+       77  WS-CPF-VALIDO                   PIC X(01)     VALUE 'S'.
+       77  WS-STATUS-ANTIGO                PIC X(01)     VALUE SPACES.
+      *----------------------------------------------------------------*
+      *                 DATA DE PROCESSAMENTO (AUDITORIA)              *
+      *----------------------------------------------------------------*
+       01  WS-DATA-ATUAL.
+           05  WS-DATA-AAAA                PIC 9(04)     VALUE ZEROS.
+           05  WS-DATA-MM                  PIC 9(02)     VALUE ZEROS.
+           05  WS-DATA-DD                  PIC 9(02)     VALUE ZEROS.
       *----------------------------------------------------------------*
       *                       AREA DE ABEND                            *
       *----------------------------------------------------------------*
        77  WS-ABENDA                       PIC X(08)   VALUE 'ABENDA31'.
        01  WS-AREA.                                                     
            05 WS-AREA-PGM                  PIC X(08)   VALUE 'VRB674S'. 
+           05 WS-AREA-PARA                  PIC X(20)   VALUE SPACES.
            05 WS-AREA-STAT                 PIC X(03)   VALUE SPACES.    
            05 WS-AREA-MSG                  PIC X(50)   VALUE SPACES.    
                                                                         
-       01  WS-CODIGO-AREA                  PIC X(30)   VALUE SPACES.    
+       01  WS-CODIGO-AREA                  PIC X(30)   VALUE SPACES.
+      *----------------------------------------------------------------*
+      *                AREA DE CONTROLE DE EXECUCAO                    *
+      *----------------------------------------------------------------*
+       77  WS-RUNCTL                       PIC X(08)   VALUE 'RUNCTL31'.
+       01  WS-RUNCTL-AREA.
+           05 WS-RC-PROGRAMA               PIC X(08)   VALUE 'VRB674S'.
+           05 WS-RC-CHECKPOINT             PIC X(01)   VALUE 'C'.
+           05 WS-RC-QTDE-LIDOS             PIC 9(07)   VALUE ZEROS.
+           05 WS-RC-QTDE-GRAVADOS          PIC 9(07)   VALUE ZEROS.
       *================================================================*
-       PROCEDURE                           DIVISION.                    
+       PROCEDURE                           DIVISION.
       *================================================================*
        0000-PRINCIPAL                      SECTION.                     
       *================================================================*
@@ -123,6 +224,8 @@
                  MOVE WS-FS-STS            TO         WS-AREA-STAT      
                  MOVE 'ERRO NA ABERTURA DO ARQUIVO DE ENTRADA ARQSTS'   
                                            TO         WS-AREA-MSG       
+                 MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
                  CALL WS-ABENDA            USING      WS-AREA           
            END-IF.                                                      
       *----------------------------------------------------------------*
@@ -134,13 +237,49 @@
                  DISPLAY 'ERRO NO: '                  WS-CODIGO-AREA    
                  DISPLAY 'STATUS:  '                  WS-FS-VSAM        
                  MOVE  WS-FS-VSAM          TO         WS-AREA-STAT      
-                 MOVE  'ERRO NA ABERTURA DO ARQUIVO DE SAIDA ARQSAI'    
-                                           TO         WS-AREA-MSG       
-                 CALL  WS-ABENDA           USING      WS-AREA           
-           END-IF.                                                      
+                 MOVE  'ERRO NA ABERTURA DO ARQUIVO DE SAIDA ARQSAI'
+                                           TO         WS-AREA-MSG
+                 MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
+                 CALL  WS-ABENDA           USING      WS-AREA
+           END-IF.
+      *----------------------------------------------------------------*
+           OPEN  OUTPUT                    ARQREJ.
+           IF    WS-FS-REJ                 NOT EQUAL  '00'
+                 DISPLAY '*----------------------------------------*'
+                 DISPLAY '*     VRB674S - PROGRAMA CANCELADO:      *'
+                 DISPLAY '*----------------------------------------*'
+                 DISPLAY 'ERRO NO: '                  WS-CODIGO-AREA
+                 DISPLAY 'STATUS:  '                  WS-FS-REJ
+                 MOVE  WS-FS-REJ           TO         WS-AREA-STAT
+                 MOVE  'ERRO NA ABERTURA DO ARQUIVO DE REJEITOS ARQREJ'
+                                           TO         WS-AREA-MSG
+                 MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
+                 CALL  WS-ABENDA           USING      WS-AREA
+           END-IF.
+      *----------------------------------------------------------------*
+           OPEN  OUTPUT                    ARQAUD.
+           IF    WS-FS-AUD                 NOT EQUAL  '00'
+                 DISPLAY '*----------------------------------------*'
+                 DISPLAY '*     VRB674S - PROGRAMA CANCELADO:      *'
+                 DISPLAY '*----------------------------------------*'
+                 DISPLAY 'ERRO NO: '                  WS-CODIGO-AREA
+                 DISPLAY 'STATUS:  '                  WS-FS-AUD
+                 MOVE  WS-FS-AUD           TO         WS-AREA-STAT
+                 MOVE  'ERRO NA ABERTURA DO ARQUIVO DE AUDITORIA ARQAUD'
+                                           TO         WS-AREA-MSG
+                 MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
+                 CALL  WS-ABENDA           USING      WS-AREA
+           END-IF.
       *----------------------------------------------------------------*
+           MOVE  FUNCTION CURRENT-DATE (1:4)  TO     WS-DATA-AAAA.
+           MOVE  FUNCTION CURRENT-DATE (5:2)  TO     WS-DATA-MM.
+           MOVE  FUNCTION CURRENT-DATE (7:2)  TO     WS-DATA-DD.
       *----------------------------------------------------------------*
-           PERFORM 1100-LEITURA-ARQSTS.                                 
+      *----------------------------------------------------------------*
+           PERFORM 1100-LEITURA-ARQSTS.
                                                                         
            IF WS-LIDOS-STS                 EQUAL '10'                   
               DISPLAY '************************************************'
@@ -169,6 +308,8 @@
                MOVE    WS-FS-STS               TO        WS-AREA-STAT   
                MOVE    'ERRO AO LER ARQUIVO DE ENTRADA ARQSTS'          
                                                TO        WS-AREA-MSG    
+               MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
                CALL WS-ABENDA                  USING     WS-AREA        
            END-IF.                                                      
                                                                         
@@ -196,16 +337,18 @@
                MOVE    WS-FS-VSAM              TO       WS-AREA-STAT    
                MOVE    'ERRO AO LER ARQUIVO VSAM CONTAS '               
                                                TO       WS-AREA-MSG     
+               MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
                CALL    WS-ABENDA               USING    WS-AREA         
            END-IF.                                                      
                                                                         
-           IF  WS-FS-VSAM    EQUAL     '23'                             
-               ADD      1                      TO       WS-INCLUSOS     
-           ELSE                                                         
-               IF WS-FS-VSAM NOT EQUAL '23'                             
-                  ADD   1                      TO       WS-ACHADOS      
-               END-IF                                                   
-           END-IF.                                                      
+           IF  WS-FS-VSAM    EQUAL     '23'
+               CONTINUE
+           ELSE
+               IF WS-FS-VSAM NOT EQUAL '23'
+                  ADD   1                      TO       WS-ACHADOS
+               END-IF
+           END-IF.
                                                                         
            ADD  1                       TO    WS-LIDOS-VSAM.            
       *----------------------------------------------------------------*
@@ -217,32 +360,92 @@
       * (SEQUENCIAL) E O ARQUIVO DE VSAM CONTAS. APOS SER EFETUADA COM *
       * SUCESSO, EH VERIFICADO SE A CONTA EXISTE POR MEIO DO CAMPO     *
       * CHAVE CONTA (VSAM). CASO O RESULTADO SEJA POSITIVO, O CAMPO    *
-      * STATUS-CONTA DO VSAM EH ATUALIZADO.                            *
+      * STATUS-CONTA DO VSAM EH ATUALIZADO. QUANDO A CONTA NAO EXISTE  *
+      * NO VSAM, O CAMPO STS-TIPO-TRANS DEFINE O COMPORTAMENTO: 'A'    *
+      * (SOMENTE ATUALIZACAO) REJEITA O REGISTRO SEM INCLUIR CONTA     *
+      * NOVA; QUALQUER OUTRO VALOR INCLUI A CONTA NO VSAM.             *
       *----------------------------------------------------------------*
-           MOVE    STS-CONTA                 TO    CONTA-VSAM.          
-           PERFORM 1200-LEITURA-CONTAS.                                 
-                                                                        
-           MOVE    '2000-PROCESSA'           TO    WS-CODIGO-AREA.      
-                                                                        
-           IF  WS-FS-VSAM                    EQUAL '23'                 
-               PERFORM 2280-INCLUI-REG-VSAM                             
-               PERFORM 2290-NOVO-STATUS                                 
-           ELSE                                                         
-               IF  WS-FS-VSAM                EQUAL '00'                 
-                   PERFORM 2240-CHECA-ST-CONTA                          
-               IF   STS-STATUS           EQUAL 'A'                      
-                   PERFORM 2250-ALTERA-VSAM                             
-               ELSE                                                     
-                   PERFORM 2260-NAO-ATIVOS                              
-               END-IF                                                   
-           END-IF.                                                      
-                                                                        
-           PERFORM 1100-LEITURA-ARQSTS.                                 
+           MOVE    '2000-PROCESSA'           TO    WS-CODIGO-AREA.
+
+           PERFORM 2001-VALIDA-CPF.
+
+           IF  WS-CPF-VALIDO                 EQUAL 'N'
+               PERFORM 2002-GRAVA-REJEITO
+           ELSE
+               MOVE    STS-CONTA             TO    CONTA-VSAM
+               PERFORM 1200-LEITURA-CONTAS
+
+               IF  WS-FS-VSAM                EQUAL '23'
+                   IF  STS-TIPO-SOMENTE-ATUALIZA
+                       PERFORM 2285-REJEITA-SEM-CONTA
+                   ELSE
+                       PERFORM 2280-INCLUI-REG-VSAM
+                       PERFORM 2290-NOVO-STATUS
+                   END-IF
+               ELSE
+                   IF  WS-FS-VSAM            EQUAL '00'
+                       PERFORM 2240-CHECA-ST-CONTA
+                   IF   STS-STATUS       EQUAL 'A'
+                       PERFORM 2250-ALTERA-VSAM
+                   ELSE
+                       PERFORM 2260-NAO-ATIVOS
+                   END-IF
+               END-IF
+           END-IF.
+
+           PERFORM 1100-LEITURA-ARQSTS.
+      *----------------------------------------------------------------*
+       2000-99-PROCESSA-EXIT.              EXIT.
+      *================================================================*
+       2001-VALIDA-CPF                     SECTION.
+      *================================================================*
+      * VALIDA SE O CPF RECEBIDO DE ARQSTS EH NUMERICO E DIFERENTE DE  *
+      * ZEROS ANTES DE PERMITIR A ATUALIZACAO/INCLUSAO NO VSAM CONTAS. *
+      *----------------------------------------------------------------*
+           IF  STS-CPF                   IS NUMERIC
+               AND STS-CPF               NOT EQUAL ZEROS
+               MOVE  'S'                 TO    WS-CPF-VALIDO
+           ELSE
+               MOVE  'N'                 TO    WS-CPF-VALIDO
+           END-IF.
+      *----------------------------------------------------------------*
+       2001-99-VALIDA-CPF-EXIT.            EXIT.
+      *================================================================*
+       2002-GRAVA-REJEITO                  SECTION.
+      *================================================================*
+      * GRAVA NO ARQUIVO DE REJEITOS O REGISTRO CUJO CPF NAO PASSOU NA *
+      * VALIDACAO DE FORMATO, SEM APLICAR A ATUALIZACAO NO VSAM CONTAS.*
+      *----------------------------------------------------------------*
+           MOVE '2002-GRAVA-REJEITO'      TO    WS-CODIGO-AREA.
+
+           MOVE    STS-CONTA              TO    REJ-CONTA.
+           MOVE    STS-CPF                TO    REJ-CPF.
+           MOVE    STS-NOME               TO    REJ-NOME.
+           MOVE    STS-STATUS             TO    REJ-STATUS.
+           MOVE    'CPF INVALIDO OU NAO NUMERICO'
+                                           TO    REJ-MOTIVO.
+           WRITE   REG-REJ.
+
+           IF  WS-FS-REJ                  NOT EQUAL '00'
+               DISPLAY '*----------------------------------------*'
+               DISPLAY '*     VRB674S - PROGRAMA CANCELADO:      *'
+               DISPLAY '*----------------------------------------*'
+               DISPLAY 'ERRO NO: '                   WS-CODIGO-AREA
+               DISPLAY 'STATUS:  '                    WS-FS-REJ
+               MOVE    WS-FS-REJ             TO       WS-AREA-STAT
+               MOVE    'ERRO AO GRAVAR ARQUIVO DE REJEITOS ARQREJ'
+                                             TO       WS-AREA-MSG
+               MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
+               CALL    WS-ABENDA             USING    WS-AREA
+           END-IF.
+
+           ADD     1                       TO    WS-REJEITADOS.
       *----------------------------------------------------------------*
-       2000-99-PROCESSA-EXIT.              EXIT.                        
+       2002-99-GRAVA-REJEITO-EXIT.         EXIT.
       *================================================================*
       *================================================================*
-       2240-CHECA-ST-CONTA                 SECTION.                     
+       2240-CHECA-ST-CONTA                 SECTION.
       *================================================================*
       * VERIFICA O STATUS-CONTA NO ARQUIVO VSAM                        *
       *----------------------------------------------------------------*
@@ -263,13 +466,15 @@
       *----------------------------------------------------------------*
        2240-99-CHECA-ST-CONTA-EXIT.        EXIT.                        
       *================================================================*
-       2250-ALTERA-VSAM                    SECTION.                     
+       2250-ALTERA-VSAM                    SECTION.
       *================================================================*
-           REWRITE   REG-VSAM  FROM        REG-STS.                     
-           PERFORM   2270-CHECA-ALT-VSAM.                               
-           ADD       1         TO          WS-ATUALIZADOS.              
+           MOVE      STATUS-CONTA-VSAM     TO          WS-STATUS-ANTIGO.
+           REWRITE   REG-VSAM  FROM        REG-STS.
+           PERFORM   2270-CHECA-ALT-VSAM.
+           PERFORM   2275-GRAVA-AUDITORIA.
+           ADD       1         TO          WS-ATUALIZADOS.
       *----------------------------------------------------------------*
-       2250-ALTERA-VSAM-EXIT.              EXIT.                        
+       2250-ALTERA-VSAM-EXIT.              EXIT.
       *================================================================*
        2260-NAO-ATIVOS                     SECTION.                     
       *================================================================*
@@ -297,6 +502,8 @@
                MOVE    WS-FS-VSAM              TO       WS-AREA-STAT    
                MOVE    'ERRO AO REESCREVER O ARQUIVO CONTAS'            
                                                TO       WS-AREA-MSG     
+               MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
                CALL    WS-ABENDA               USING    WS-AREA         
            END-IF.                                                      
                                                                         
@@ -305,14 +512,87 @@
       *================================================================*
        2280-INCLUI-REG-VSAM                SECTION.                     
       *================================================================*
-           MOVE '2280-INCLUI-REG-VSAM'     TO   WS-CODIGO-AREA.         
-                                                                        
-           WRITE     REG-VSAM              FROM REG-STS.                
-           PERFORM   2270-CHECA-ALT-VSAM.                               
+           MOVE '2280-INCLUI-REG-VSAM'     TO   WS-CODIGO-AREA.
+
+           MOVE      SPACES                TO   WS-STATUS-ANTIGO.
+           WRITE     REG-VSAM              FROM REG-STS.
+           ADD       1                     TO   WS-INCLUSOS.
+           PERFORM   2270-CHECA-ALT-VSAM.
+           PERFORM   2275-GRAVA-AUDITORIA.
+      *----------------------------------------------------------------*
+       2280-99-INCLUI-REG-VSAM-EXIT.
+      *================================================================*
+       2285-REJEITA-SEM-CONTA              SECTION.
+      *================================================================*
+      * A CONTA NAO FOI LOCALIZADA NO VSAM E O REGISTRO DE ARQSTS EH   *
+      * DE TRANSACAO SOMENTE-ATUALIZACAO [STS-TIPO-TRANS = 'A'], OU    *
+      * SEJA, NAO AUTORIZA A INCLUSAO DE CONTA NOVA. O REGISTRO EH     *
+      * GRAVADO EM ARQREJ E CONTABILIZADO COMO REJEITADO.              *
+      *----------------------------------------------------------------*
+           MOVE '2285-REJEITA-SEM-CONTA'   TO    WS-CODIGO-AREA.
+
+           MOVE    STS-CONTA              TO    REJ-CONTA.
+           MOVE    STS-CPF                TO    REJ-CPF.
+           MOVE    STS-NOME               TO    REJ-NOME.
+           MOVE    STS-STATUS             TO    REJ-STATUS.
+           MOVE    'CONTA INEXIST P/ATUALIZACAO'
+                                           TO    REJ-MOTIVO.
+           WRITE   REG-REJ.
+
+           IF  WS-FS-REJ                  NOT EQUAL '00'
+               DISPLAY '*----------------------------------------*'
+               DISPLAY '*     VRB674S - PROGRAMA CANCELADO:      *'
+               DISPLAY '*----------------------------------------*'
+               DISPLAY 'ERRO NO: '                   WS-CODIGO-AREA
+               DISPLAY 'STATUS:  '                    WS-FS-REJ
+               MOVE    WS-FS-REJ             TO       WS-AREA-STAT
+               MOVE    'ERRO AO GRAVAR ARQUIVO DE REJEITOS ARQREJ'
+                                             TO       WS-AREA-MSG
+               MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
+               CALL    WS-ABENDA             USING    WS-AREA
+           END-IF.
+
+           ADD     1                       TO    WS-REJEITADOS.
+      *----------------------------------------------------------------*
+       2285-99-REJEITA-SEM-CONTA-EXIT.     EXIT.
+      *================================================================*
+       2275-GRAVA-AUDITORIA                SECTION.
+      *================================================================*
+      * GRAVA NO ARQUIVO ARQAUD UM REGISTRO DE AUDITORIA COM O STATUS  *
+      * ANTERIOR E O NOVO STATUS APLICADO A CONTA NO VSAM CONTAS, TANTO*
+      * PARA ALTERACAO (2250-ALTERA-VSAM) QUANTO PARA INCLUSAO         *
+      * (2280-INCLUI-REG-VSAM) DE CONTAS.                              *
+      *----------------------------------------------------------------*
+           MOVE '2275-GRAVA-AUDITORIA'     TO   WS-CODIGO-AREA.
+
+           MOVE      STS-CONTA             TO   AUD-CONTA.
+           MOVE      STS-CPF               TO   AUD-CPF.
+           MOVE      WS-STATUS-ANTIGO      TO   AUD-STATUS-ANTIGO.
+           MOVE      STS-STATUS            TO   AUD-STATUS-NOVO.
+           MOVE      WS-DATA-ATUAL         TO   AUD-DATA.
+
+           WRITE     REG-AUD.
+
+           IF  WS-FS-AUD                   NOT EQUAL '00'
+               DISPLAY '*----------------------------------------*'
+               DISPLAY '*     VRB674S - PROGRAMA CANCELADO:      *'
+               DISPLAY '*----------------------------------------*'
+               DISPLAY 'ERRO NO: '                  WS-CODIGO-AREA
+               DISPLAY 'STATUS:  '                  WS-FS-AUD
+               MOVE    WS-FS-AUD           TO        WS-AREA-STAT
+               MOVE    'ERRO AO GRAVAR ARQUIVO DE AUDITORIA ARQAUD'
+                                           TO        WS-AREA-MSG
+               MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
+               CALL    WS-ABENDA           USING     WS-AREA
+           END-IF.
+
+           ADD       1                     TO   WS-AUDITADOS.
       *----------------------------------------------------------------*
-       2280-99-INCLUI-REG-VSAM-EXIT.                                    
+       2275-99-GRAVA-AUDITORIA-EXIT.       EXIT.
       *================================================================*
-       2290-NOVO-STATUS                    SECTION.                     
+       2290-NOVO-STATUS                    SECTION.
       *================================================================*
            IF  STATUS-CONTA-VSAM           EQUAL 'A'                    
                ADD 1           TO          WS-ATIVAS                    
@@ -345,6 +625,8 @@
               MOVE WS-FS-STS               TO    WS-AREA-STAT           
               MOVE 'ERRO NO FECHAMENTO DO ARQUIVO SEQUENCIAL ARQSTS'    
                                            TO    WS-AREA-MSG            
+              MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
               CALL WS-ABENDA               USING WS-AREA                
            END-IF.                                                      
       *----------------------------------------------------------------*
@@ -357,11 +639,45 @@
               DISPLAY 'ERRO NO: '                WS-CODIGO-AREA         
               DISPLAY 'STATUS:  '                WS-FS-VSAM             
               MOVE WS-FS-VSAM              TO    WS-AREA-STAT           
-              MOVE 'ERRO NO FECHAMENTO DO ARQUIVO DE SAIDA ARQSAI'      
-                                           TO    WS-AREA-MSG            
-              CALL WS-ABENDA               USING WS-AREA                
-           END-IF.                                                      
-                                                                        
+              MOVE 'ERRO NO FECHAMENTO DO ARQUIVO DE SAIDA ARQSAI'
+                                           TO    WS-AREA-MSG
+              MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
+              CALL WS-ABENDA               USING WS-AREA
+           END-IF.
+
+           CLOSE   ARQREJ.
+
+           IF WS-FS-REJ                    NOT   EQUAL '00'
+              DISPLAY '*----------------------------------------*'
+              DISPLAY '*     VRB674S - PROGRAMA CANCELADO:      *'
+              DISPLAY '*----------------------------------------*'
+              DISPLAY 'ERRO NO: '                WS-CODIGO-AREA
+              DISPLAY 'STATUS:  '                WS-FS-REJ
+              MOVE WS-FS-REJ               TO    WS-AREA-STAT
+              MOVE 'ERRO NO FECHAMENTO DO ARQUIVO DE REJEITOS ARQREJ'
+                                           TO    WS-AREA-MSG
+              MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
+              CALL WS-ABENDA               USING WS-AREA
+           END-IF.
+
+           CLOSE   ARQAUD.
+
+           IF WS-FS-AUD                    NOT   EQUAL '00'
+              DISPLAY '*----------------------------------------*'
+              DISPLAY '*     VRB674S - PROGRAMA CANCELADO:      *'
+              DISPLAY '*----------------------------------------*'
+              DISPLAY 'ERRO NO: '                WS-CODIGO-AREA
+              DISPLAY 'STATUS:  '                WS-FS-AUD
+              MOVE WS-FS-AUD               TO    WS-AREA-STAT
+              MOVE 'ERRO NO FECHAMENTO DO ARQUIVO DE AUDITORIA ARQAUD'
+                                           TO    WS-AREA-MSG
+              MOVE  WS-CODIGO-AREA          TO  WS-AREA-PARA
+
+              CALL WS-ABENDA               USING WS-AREA
+           END-IF.
+
       *----------------------------------------------------------------*
       *----------------------------------------------------------------*
            DISPLAY '                                                  '.
@@ -388,10 +704,16 @@
            DISPLAY '=================================================='.
            DISPLAY '* REGISTROS INCLUIDOS   =    ' WS-INCLUSOS         .
            DISPLAY '* REGISTROS ATUALIZADOS =    ' WS-ATUALIZADOS      .
+           DISPLAY '* REGISTROS REJEITADOS  =    ' WS-REJEITADOS       .
+           DISPLAY '* REGISTROS AUDITADOS   =    ' WS-AUDITADOS        .
            DISPLAY '**************************************************'.
            DISPLAY '**************************************************'.
+
+           MOVE  WS-LIDOS-STS              TO    WS-RC-QTDE-LIDOS
+           COMPUTE WS-RC-QTDE-GRAVADOS = WS-INCLUSOS + WS-ATUALIZADOS
+           CALL  WS-RUNCTL                 USING WS-RUNCTL-AREA.
       *----------------------------------------------------------------*
-       5500-RESUMO-EXIT.                   EXIT.                        
+       5500-RESUMO-EXIT.                   EXIT.
       *================================================================*
 
       
