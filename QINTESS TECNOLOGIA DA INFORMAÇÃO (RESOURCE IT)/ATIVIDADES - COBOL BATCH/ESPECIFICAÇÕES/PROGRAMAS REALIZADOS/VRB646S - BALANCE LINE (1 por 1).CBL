@@ -38,9 +38,18 @@
               SELECT ARQSAI ASSIGN TO ARQSAI                             
               FILE STATUS IS WK-FS-ARQSAI.                               
                                                                          
-              SELECT RELATO ASSIGN TO RELATO                             
-              FILE STATUS IS WK-FS-RELATO.                               
-       *                                                                 
+              SELECT RELATO ASSIGN TO RELATO
+              FILE STATUS IS WK-FS-RELATO.
+
+              SELECT ARQNAO ASSIGN TO ARQNAO
+              FILE STATUS IS WK-FS-ARQNAO.
+
+              SELECT CKPCHAIN ASSIGN TO CKPCHAIN
+              FILE STATUS IS WK-FS-CKPCHAIN.
+
+              SELECT ARQCPFI ASSIGN TO ARQCPFI
+              FILE STATUS IS WK-FS-ARQCPFI.
+       *
        *-----------------------------------------------------------------
        *=================================================================
         DATA                               DIVISION.                     
@@ -66,26 +75,86 @@
                                                             
         FD ARQSAI                          RECORDING MODE F.
                                                             
-        01 ARQ-SAI.                                         
-           03 CPF-SAI                      PIC 9(11).       
-           03 NOME-CLIENTE-SAI             PIC X(30).       
-           03 TOTAL-DIVIDA-SAI             PIC 9(15)V99. 
-	   03 FILLER                       PIC 9(02).                    
-                                                                         
-        FD RELATO                          RECORDING MODE F.             
+        01 ARQ-SAI.
+           03 CPF-SAI                      PIC 9(11).
+           03 NOME-CLIENTE-SAI             PIC X(30).
+           03 TOTAL-DIVIDA-SAI             PIC 9(15)V99.
+           03 FAIXA-RISCO-SAI              PIC X(05).
+	   03 FILLER                       PIC 9(02).
                                                                          
-        01 REL-LINHA.                                                    
-           05 LINHA                        PIC X(80).                    
+        FD RELATO                          RECORDING MODE F.
+
+        01 REL-LINHA.
+           05 LINHA                        PIC X(83).
+       *-----------------------------------------------------------------
+        FD ARQNAO                          RECORDING MODE F.
+
+        01 ARQ-NAO.
+           03 CPF-NAO                      PIC 9(11).
+           03 NOME-CLIENTE-NAO             PIC X(30).
+           03 VALOR-GASTO-NAO              PIC 9(15)V99.
+           03 FILLER                       PIC 9(02).
+       *-----------------------------------------------------------------
+        FD CKPCHAIN                        RECORDING MODE F.
+
+        01 REG-CKPCHAIN.
+           05 CKP-PROGRAMA                 PIC X(08).
+           05 CKP-DATA                     PIC 9(08).
+           05 CKP-STATUS                   PIC X(01).
+           05 FILLER                       PIC X(03).
+       *-----------------------------------------------------------------
+        FD ARQCPFI                         RECORDING MODE F.
+
+        01 REG-CPFI.
+           03 CPFI-CPF                     PIC 9(11).
+           03 CPFI-NOME                    PIC X(30).
+           03 CPFI-MOTIVO                  PIC X(20).
+       *-----------------------------------------------------------------
+        WORKING-STORAGE                    SECTION.
+       *-----------------------------------------------------------------
+
+        77 WK-FS-ARQENT                    PIC X(02)  VALUE SPACES.
+        77 WK-FS-SERASA                    PIC X(02)  VALUE SPACES.
+        77 WK-FS-ARQSAI                    PIC X(02)  VALUE SPACES.
+        77 WK-FS-RELATO                    PIC X(02)  VALUE SPACES.
+        77 WK-FS-ARQNAO                    PIC X(02)  VALUE SPACES.
+        77 WK-FS-CKPCHAIN                  PIC X(02)  VALUE SPACES.
+        77 WK-FS-ARQCPFI                   PIC X(02)  VALUE SPACES.
+
+       *-----------------------------------------------------------------
+       ******************************************************************
+       ******************* AREA - VALIDACAO DE CPF **********************
+       ******************************************************************
        *-----------------------------------------------------------------
-        WORKING-STORAGE                    SECTION.                      
+        01 WK-CPF-PARM.
+           05 WK-CPF-PARM-CPF              PIC 9(11).
+           05 WK-CPF-PARM-SIT              PIC X(01).
+        77 WK-CONT-CPF-INVALIDO            PIC 9(04)  VALUE ZEROS.
+
        *-----------------------------------------------------------------
-                                                                         
-        77 WK-FS-ARQENT                    PIC X(02)  VALUE SPACES.      
-        77 WK-FS-SERASA                    PIC X(02)  VALUE SPACES.      
-        77 WK-FS-ARQSAI                    PIC X(02)  VALUE SPACES.      
-        77 WK-FS-RELATO                    PIC X(02)  VALUE SPACES.      
-                                                                         
-        77 WK-DATA                         PIC 9(08)  VALUE ZEROES.      
+       ******************************************************************
+       ***************** AREA - FAIXA DE RISCO DO CLIENTE ***************
+       ******************************************************************
+       *-----------------------------------------------------------------
+        77 WK-FAIXA-RISCO                  PIC X(05)  VALUE SPACES.
+           88 WK-FAIXA-BAIXO                          VALUE 'BAIXO'.
+           88 WK-FAIXA-MEDIO                          VALUE 'MEDIO'.
+           88 WK-FAIXA-ALTO                           VALUE 'ALTO '.
+
+        77 WK-CONT-FAIXA-BAIXO              PIC 9(04)  VALUE ZEROS.
+        77 WK-CONT-FAIXA-MEDIO              PIC 9(04)  VALUE ZEROS.
+        77 WK-CONT-FAIXA-ALTO               PIC 9(04)  VALUE ZEROS.
+
+       *-----------------------------------------------------------------
+       ******************************************************************
+       ************** AREA - CHECKPOINT/RESTART DO LOTE *****************
+       ******************************************************************
+       *-----------------------------------------------------------------
+        77 WK-CKPT-DATA-HOJE               PIC 9(08)  VALUE ZEROS.
+        77 WK-CKPT-ENCONTRADO              PIC X(01)  VALUE 'N'.
+           88 WK-CKPT-ENCONTRADO-SIM                  VALUE 'S'.
+
+        77 WK-DATA                         PIC 9(08)  VALUE ZEROES.
         77 WK-CPF-ENT                      PIC X(11)  VALUE ZEROES.      
         77 WK-CPF-SER                      PIC X(11)  VALUE ZEROES.
 		                                                                       
@@ -97,8 +166,9 @@
         77 WK-CONT-CPF                     PIC 9(04)  VALUE ZEROS.       
         77 WK-CONT-LER-ARQENT              PIC 9(04)  VALUE ZEROS.       
         77 WK-CONT-LER-SERASA              PIC 9(04)  VALUE ZEROS.       
-        77 WK-CONT-GRAVADO                 PIC 9(04)  VALUE ZEROS.       
-        77 WK-CONT-QUEBRA                  PIC 9(04)  VALUE ZEROS.       
+        77 WK-CONT-GRAVADO                 PIC 9(04)  VALUE ZEROS.
+        77 WK-CONT-QUEBRA                  PIC 9(04)  VALUE ZEROS.
+        77 WK-CONT-NAO-PAREADO             PIC 9(04)  VALUE ZEROS.
                                                                          
        *-----------------------------------------------------------------
        ******************************************************************
@@ -108,10 +178,22 @@
         77 WK-ABENDA                       PIC X(08)  VALUE 'ABENDA31'.
 	01 WK-AREA.                                                      
            05 WK-AREA-PGM                  PIC X(08)  VALUE 'VRB646S'.   
+           05 WK-AREA-PARA                  PIC X(20)   VALUE SPACES.
            05 WK-AREA-STAT                 PIC X(03)  VALUE SPACES.      
            05 WK-AREA-MSG                  PIC X(50)  VALUE SPACES.      
                                                                          
-        01 WK-AREA-COD                     PIC X(30)  VALUE SPACES.      
+        01 WK-AREA-COD                     PIC X(30)  VALUE SPACES.
+       *-----------------------------------------------------------------
+       ******************************************************************
+       ****************** AREA - CONTROLE DE EXECUCAO *********************
+       ******************************************************************
+       *-----------------------------------------------------------------
+        77 WK-RUNCTL                       PIC X(08)  VALUE 'RUNCTL31'.
+        01 WK-RUNCTL-AREA.
+           05 WK-RC-PROGRAMA               PIC X(08)  VALUE 'VRB646S'.
+           05 WK-RC-CHECKPOINT             PIC X(01)  VALUE 'C'.
+           05 WK-RC-QTDE-LIDOS             PIC 9(07)  VALUE ZEROS.
+           05 WK-RC-QTDE-GRAVADOS          PIC 9(07)  VALUE ZEROS.
        *-----------------------------------------------------------------
        ******************************************************************
        *********************** AREA - CABECALHO *************************
@@ -142,14 +224,16 @@
         01 CAB-03.                                                       
            05 FILLER                       PIC X(80)  VALUE ALL '-'.     
        *-----------------------------------------------------------------
-	01 CAB-04.                                                       
-           05 FILLER                       PIC X(01)  VALUE SPACES.      
-           05 FILLER                       PIC X(03)  VALUE 'CPF'.       
-           05 FILLER                       PIC X(15)  VALUE SPACES.      
-           05 FILLER                       PIC X(04)  VALUE 'NOME'.      
-           05 FILLER                       PIC X(34)  VALUE SPACES.      
-           05 FILLER                       PIC X(18)                     
-                                           VALUE 'VALOR TOTAL DIVIDA'.   
+	01 CAB-04.
+           05 FILLER                       PIC X(01)  VALUE SPACES.
+           05 FILLER                       PIC X(03)  VALUE 'CPF'.
+           05 FILLER                       PIC X(15)  VALUE SPACES.
+           05 FILLER                       PIC X(04)  VALUE 'NOME'.
+           05 FILLER                       PIC X(34)  VALUE SPACES.
+           05 FILLER                       PIC X(18)
+                                           VALUE 'VALOR TOTAL DIVIDA'.
+           05 FILLER                       PIC X(03)  VALUE SPACES.
+           05 FILLER                       PIC X(05)  VALUE 'RISCO'.
        *-----------------------------------------------------------------
        ******************************************************************
        *********************** AREA - DETALHE ***************************
@@ -163,8 +247,10 @@
 	   05 FILLER                       PIC X(06)  VALUE SPACES.      
            05 DET-NOME                     PIC X(30)  VALUE SPACES.      
            05 FILLER                       PIC X(04)  VALUE SPACES.      
-           05 DET-VALOR                    PIC ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99    
-                                           VALUE ZEROS.                  
+           05 DET-VALOR                    PIC ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99
+                                           VALUE ZEROS.
+           05 FILLER                       PIC X(03)  VALUE SPACES.
+           05 DET-FAIXA                    PIC X(05)  VALUE SPACES.
        *-----------------------------------------------------------------
        ******************************************************************
        *********************** AREA - TOTALIZADOR ***********************
@@ -201,18 +287,60 @@
             DISPLAY '**************************************************' 
             DISPLAY '******************INICIANDO PGM.******************' 
             DISPLAY '**************************************************' 
-            DISPLAY '                                                  ' 
-       *                                                                 
-            PERFORM 1000-INICIO.                                         
-            PERFORM 2000-PROCESSA UNTIL                                  
-                    WK-FS-ARQENT EQUAL '10' AND WK-FS-SERASA EQUAL '10'  
-            PERFORM 9000-TERMINO.                                        
-       *                                                                 
-            STOP RUN.                                                    
-       *                                                                 
-        0000-PRINCIPAL-EXIT.           EXIT.                             
+            DISPLAY '                                                  '
+       *
+            PERFORM 0500-VERIFICA-CKPT.
+       *
+            IF  WK-CKPT-ENCONTRADO-SIM
+                DISPLAY '****************************************'
+                DISPLAY '* VRB646S JA CONCLUIDO HOJE - DISPENSADA'
+                DISPLAY '****************************************'
+            ELSE
+                PERFORM 1000-INICIO.
+                PERFORM 2000-PROCESSA UNTIL
+                    WK-FS-ARQENT EQUAL '10' AND WK-FS-SERASA EQUAL '10'
+                PERFORM 9000-TERMINO
+            END-IF.
+       *
+            STOP RUN.
+       *
+        0000-PRINCIPAL-EXIT.           EXIT.
+       *-----------------------------------------------------------------
+        0500-VERIFICA-CKPT                   SECTION.
+       *-----------------------------------------------------------------
+       * VERIFICA SE ESTA ETAPA DA CADEIA NOTURNA (SERASA/STATUS/TOTALI-
+       * ZADOR) JA FOI CONCLUIDA HOJE, PERMITINDO QUE UM RESTART DA
+       * CADEIA PULE AS ETAPAS JA FEITAS EM VEZ DE REINICIAR DO ZERO.
+       *-----------------------------------------------------------------
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WK-CKPT-DATA-HOJE.
+            MOVE 'N'                        TO WK-CKPT-ENCONTRADO.
+       *
+            OPEN INPUT    CKPCHAIN.
+            IF  WK-FS-CKPCHAIN              NOT EQUAL '00'
+                GO TO 0500-VERIFICA-CKPT-EXIT
+            END-IF.
+       *
+            PERFORM 0550-LER-CKPCHAIN THRU 0550-99-LER-CKPCHAIN-EXIT
+                   UNTIL WK-FS-CKPCHAIN EQUAL '10'
+                      OR WK-CKPT-ENCONTRADO-SIM.
+       *
+            CLOSE         CKPCHAIN.
+       *
+        0500-VERIFICA-CKPT-EXIT.   EXIT.
+       *-----------------------------------------------------------------
+        0550-LER-CKPCHAIN                    SECTION.
+       *-----------------------------------------------------------------
+            READ          CKPCHAIN.
+            IF  WK-FS-CKPCHAIN              EQUAL      '00'
+            AND CKP-PROGRAMA                EQUAL      'VRB646S'
+            AND CKP-DATA                    EQUAL      WK-CKPT-DATA-HOJE
+            AND CKP-STATUS                  EQUAL      'C'
+                MOVE 'S'                    TO         WK-CKPT-ENCONTRADO
+            END-IF.
+       *
+        0550-99-LER-CKPCHAIN-EXIT. EXIT.
        *-----------------------------------------------------------------
-        1000-INICIO                          SECTION.                    
+        1000-INICIO                          SECTION.
        *-----------------------------------------------------------------
 	    MOVE '1000-INICIO'      TO    WK-AREA-COD 
                                                       
@@ -223,6 +351,8 @@
                MOVE WK-FS-ARQENT    TO    WK-AREA-STAT
                MOVE 'ERRO AO ABRIR ARQENT'            
                                     TO    WK-AREA-MSG 
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
                CALL WK-ABENDA       USING WK-AREA     
             END-IF.                                   
        *                                              
@@ -233,6 +363,8 @@
                MOVE WK-FS-SERASA    TO    WK-AREA-STAT
                MOVE 'ERRO AO ABRIR SERASA'
 		                                  TO    WK-AREA-MSG 
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
                CALL WK-ABENDA       USING WK-AREA     
             END-IF.                                   
        *                                              
@@ -243,6 +375,8 @@
                MOVE WK-FS-ARQSAI    TO    WK-AREA-STAT
                MOVE 'ERRO AO ABRIR ARQSAI'            
                                     TO    WK-AREA-MSG 
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
                CALL WK-ABENDA       USING WK-AREA     
             END-IF.                                   
        *                                              
@@ -250,13 +384,39 @@
             IF WK-FS-RELATO   NOT EQUAL '00'          
                DISPLAY 'ERRO NO: '        WK-AREA-COD 
                DISPLAY 'STATUS:  '        WK-FS-RELATO
-	       MOVE WK-FS-RELATO    TO    WK-AREA-STAT                  
-               MOVE 'ERRO AO ABRIR RELATO'                              
-                                    TO    WK-AREA-MSG                   
-               CALL WK-ABENDA       USING WK-AREA                       
-            END-IF.                                                     
-       *                                                                
-            PERFORM 1250-LER-ARQENT                                     
+	       MOVE WK-FS-RELATO    TO    WK-AREA-STAT
+               MOVE 'ERRO AO ABRIR RELATO'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL WK-ABENDA       USING WK-AREA
+            END-IF.
+       *
+            OPEN OUTPUT   ARQNAO.
+            IF WK-FS-ARQNAO   NOT EQUAL '00'
+               DISPLAY 'ERRO NO: '        WK-AREA-COD
+               DISPLAY 'STATUS:  '        WK-FS-ARQNAO
+               MOVE WK-FS-ARQNAO    TO    WK-AREA-STAT
+               MOVE 'ERRO AO ABRIR ARQNAO'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL WK-ABENDA       USING WK-AREA
+            END-IF.
+       *
+            OPEN OUTPUT   ARQCPFI.
+            IF WK-FS-ARQCPFI  NOT EQUAL '00'
+               DISPLAY 'ERRO NO: '        WK-AREA-COD
+               DISPLAY 'STATUS:  '        WK-FS-ARQCPFI
+               MOVE WK-FS-ARQCPFI   TO    WK-AREA-STAT
+               MOVE 'ERRO AO ABRIR ARQCPFI'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL WK-ABENDA       USING WK-AREA
+            END-IF.
+       *
+            PERFORM 1250-LER-ARQENT
                                                                         
             IF WK-FS-ARQENT EQUAL '10'                                  
                DISPLAY 'ARQUIVO ENTRADA VAZIO'                          
@@ -292,18 +452,51 @@
                MOVE WK-FS-ARQENT    TO    WK-AREA-STAT       
                MOVE 'ERRO AO LER ARQUIVO ENTRADA'            
                                     TO    WK-AREA-MSG        
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
                CALL WK-ABENDA       USING WK-AREA            
             ELSE                                             
                IF WK-FS-ARQENT    EQUAL '10'                 
                   MOVE HIGH-VALUES TO WK-CPF-ENT             
                   GO TO 1250-LER-ARQENT-FIM                  
                END-IF                                        
-            END-IF.                                          
-       *                                                     
-            MOVE CPF-ENT            TO    WK-CPF-ENT         
+            END-IF.
+       *
+            MOVE CPF-ENT             TO    WK-CPF-PARM-CPF.
+            CALL 'VRB660S'           USING WK-CPF-PARM.
+       *
+            IF WK-CPF-PARM-SIT       EQUAL 'N'
+               PERFORM 1260-GRAVA-CPFINV
+               GO TO 1250-LER-ARQENT
+            END-IF.
+       *
+            MOVE CPF-ENT            TO    WK-CPF-ENT
             ADD   1                 TO    WK-CONT-LER-ARQENT.
-       *                                                     
+       *
         1250-LER-ARQENT-FIM.        EXIT.
+       *-----------------------------------------------------------------
+        1260-GRAVA-CPFINV                  SECTION.
+       *-----------------------------------------------------------------
+            MOVE '1260-CPFINV'      TO    WK-AREA-COD
+            MOVE  CPF-ENT            TO   CPFI-CPF
+            MOVE  NOME-CLIENTE-ENT   TO   CPFI-NOME
+            MOVE  'CPF INVALIDO'     TO   CPFI-MOTIVO
+            WRITE REG-CPFI.
+       *
+            IF  WK-FS-ARQCPFI  NOT EQUAL '00'
+               DISPLAY 'ERRO NO: '        WK-AREA-COD
+               DISPLAY 'STATUS:  '        WK-FS-ARQCPFI
+               MOVE  WK-FS-ARQCPFI  TO    WK-AREA-STAT
+               MOVE 'ERRO AO GRAVAR EM ARQCPFI'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL  WK-ABENDA      USING WK-AREA
+            END-IF.
+       *
+            ADD   1                 TO    WK-CONT-CPF-INVALIDO.
+       *
+        1260-GRAVA-CPFINV-FIM.      EXIT.
        *-----------------------------------------------------------------
         1500-LER-SERASA                    SECTION.                      
        *-----------------------------------------------------------------
@@ -317,6 +510,8 @@
                MOVE WK-FS-SERASA    TO    WK-AREA-STAT                   
                MOVE 'ERRO AO LER ARQUIVO ENTRADA'                        
                                     TO    WK-AREA-MSG                    
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
                CALL WK-ABENDA       USING WK-AREA                        
             ELSE                                                         
                IF WK-FS-SERASA    EQUAL '10'                             
@@ -377,6 +572,8 @@
                MOVE  WK-FS-RELATO   TO    WK-AREA-STAT                   
                MOVE 'ERRO AO GRAVAR NO RELATO'
 		                    TO    WK-AREA-MSG                    
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
                CALL  WK-ABENDA      USING WK-AREA                        
             END-IF.                                                      
                                                                          
@@ -384,31 +581,77 @@
        *-----------------------------------------------------------------
         2000-PROCESSA                        SECTION.                    
        *-----------------------------------------------------------------
-            IF WK-CPF-ENT          EQUAL   WK-CPF-SER                     
-               ADD 1 TO WK-CONT-CPF                                      
-               PERFORM 2250-GRAVACAO                                     
-               PERFORM 2750-GRAVADET                                     
-               PERFORM 1250-LER-ARQENT                                   
-               PERFORM 1500-LER-SERASA                                   
-            ELSE                                                         
+            IF WK-CPF-ENT          EQUAL   WK-CPF-SER
+               ADD 1 TO WK-CONT-CPF
+               PERFORM 2100-CLASSIFICA-RISCO
+               PERFORM 2250-GRAVACAO
+               PERFORM 2750-GRAVADET
+               PERFORM 1250-LER-ARQENT
+               PERFORM 1500-LER-SERASA
+            ELSE
                IF  WK-CPF-ENT     >      WK-CPF-SER                      
                    PERFORM 1500-LER-SERASA                               
                ELSE 
 		   IF WK-CPF-ENT     <      WK-CPF-SER                   
+                      PERFORM 2260-GRAVA-NAOPAREADO
                       PERFORM 1250-LER-ARQENT                            
                    END-IF                                                
                END-IF                                                    
             END-IF.                                                      
                                                                          
-        2000-PROCESSA-FIM.          EXIT.                                 
+        2000-PROCESSA-FIM.          EXIT.
+       *-----------------------------------------------------------------
+        2100-CLASSIFICA-RISCO              SECTION.
+       *-----------------------------------------------------------------
+       * CLASSIFICA O CLIENTE PAREADO EM FAIXA DE RISCO CONFORME O VALOR
+       * TOTAL DA DIVIDA INFORMADO PELO SERASA.
+       *-----------------------------------------------------------------
+            IF  TOTAL-DIVIDA-SER     <       5000,00
+                SET WK-FAIXA-BAIXO   TO TRUE
+                ADD 1                TO      WK-CONT-FAIXA-BAIXO
+            ELSE
+               IF TOTAL-DIVIDA-SER   <       20000,00
+                  SET WK-FAIXA-MEDIO TO TRUE
+                  ADD 1              TO      WK-CONT-FAIXA-MEDIO
+               ELSE
+                  SET WK-FAIXA-ALTO  TO TRUE
+                  ADD 1              TO      WK-CONT-FAIXA-ALTO
+               END-IF
+            END-IF.
+       *
+        2100-CLASSIFICA-RISCO-FIM.  EXIT.
+       *-----------------------------------------------------------------
+        2260-GRAVA-NAOPAREADO              SECTION.
+       *-----------------------------------------------------------------
+            MOVE '2260-NAOPAREADO'  TO    WK-AREA-COD
+            MOVE  CPF-ENT           TO    CPF-NAO
+            MOVE  NOME-CLIENTE-ENT  TO    NOME-CLIENTE-NAO
+            MOVE  VALOR-GASTO-ENT   TO    VALOR-GASTO-NAO
+            WRITE ARQ-NAO
+
+            IF  WK-FS-ARQNAO  NOT EQUAL '00'
+               DISPLAY 'ERRO NO: '        WK-AREA-COD
+               DISPLAY 'STATUS:  '        WK-FS-ARQNAO
+               MOVE  WK-FS-ARQNAO   TO    WK-AREA-STAT
+               MOVE 'ERRO AO GRAVAR NO ARQ. NAO PAREADO'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL  WK-ABENDA      USING WK-AREA
+            END-IF.
+
+            ADD  1                  TO    WK-CONT-NAO-PAREADO.
+
+        2260-GRAVA-NAOPAREADO-FIM. EXIT.
        *-----------------------------------------------------------------
         2250-GRAVACAO                      SECTION.                      
        *-----------------------------------------------------------------
             MOVE '2250-GRAVACAO'    TO    WK-AREA-COD                    
-            MOVE  CPF-ENT           TO    CPF-SAI                        
-            MOVE  NOME-CLIENTE-ENT  TO    NOME-CLIENTE-SAI               
-            MOVE  TOTAL-DIVIDA-SER  TO    TOTAL-DIVIDA-SAI               
-            WRITE ARQ-SAI                                                
+            MOVE  CPF-ENT           TO    CPF-SAI
+            MOVE  NOME-CLIENTE-ENT  TO    NOME-CLIENTE-SAI
+            MOVE  TOTAL-DIVIDA-SER  TO    TOTAL-DIVIDA-SAI
+            MOVE  WK-FAIXA-RISCO    TO    FAIXA-RISCO-SAI
+            WRITE ARQ-SAI
                                                                          
             IF  WK-FS-ARQSAI  NOT EQUAL '00'                             
                DISPLAY 'ERRO NO: '        WK-AREA-COD
@@ -416,6 +659,8 @@
                MOVE  WK-FS-ARQSAI   TO    WK-AREA-STAT                   
                MOVE 'ERRO AO GRAVAR NO ARQ. SAIDA'                       
                                     TO    WK-AREA-MSG                    
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
                CALL  WK-ABENDA      USING WK-AREA                        
             END-IF.                                                      
                                                                          
@@ -431,9 +676,10 @@
        *                                                                 
             MOVE CPF-ENT(1:9)       TO     DET-CPF9
             MOVE CPF-ENT(10:2)      TO     DET-CPF2                       
-            MOVE NOME-CLIENTE-ENT   TO     DET-NOME                       
-            MOVE TOTAL-DIVIDA-SER   TO     DET-VALOR                      
-            ADD  TOTAL-DIVIDA-SER   TO     WK-TOT-VLR                     
+            MOVE NOME-CLIENTE-ENT   TO     DET-NOME
+            MOVE TOTAL-DIVIDA-SER   TO     DET-VALOR
+            MOVE WK-FAIXA-RISCO     TO     DET-FAIXA
+            ADD  TOTAL-DIVIDA-SER   TO     WK-TOT-VLR
                                                                          
             WRITE REL-LINHA         FROM   DETALHE                        
             PERFORM 1900-FS-GRAVADET                                     
@@ -477,6 +723,8 @@
                MOVE  WK-FS-ARQENT   TO    WK-AREA-STAT      
                MOVE 'ERRO AO FECHAR ARQUIVO ENTRADA'        
                                     TO    WK-AREA-MSG       
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
                CALL  WK-ABENDA      USING WK-AREA           
             END-IF.                                         
        *                                                    
@@ -487,6 +735,8 @@
 	       MOVE  WK-FS-SERASA   TO    WK-AREA-STAT
                MOVE 'ERRO AO FECHAR RELATORIO'        
                                     TO    WK-AREA-MSG 
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
                CALL  WK-ABENDA      USING WK-AREA     
             END-IF.                                   
        *                                              
@@ -497,30 +747,112 @@
                MOVE  WK-FS-ARQSAI   TO    WK-AREA-STAT
                MOVE 'ERRO AO FECHAR ARQUIVO SAIDA'    
                                     TO    WK-AREA-MSG 
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
                CALL  WK-ABENDA      USING WK-AREA     
             END-IF.                                   
        *                                              
-            CLOSE         RELATO.                     
+            CLOSE         RELATO.
             IF WK-FS-RELATO   NOT EQUAL '00'
-	       DISPLAY 'ERRO NO: '        WK-AREA-COD                    
-               DISPLAY 'STATUS:  '        WK-FS-RELATO                   
-               MOVE  WK-FS-RELATO   TO    WK-AREA-STAT                   
-               MOVE 'ERRO AO FECHAR RELATORIO'                           
-                                    TO    WK-AREA-MSG                    
-               CALL  WK-ABENDA      USING WK-AREA                        
-            END-IF.                                                      
-                                                                         
-            DISPLAY 'QTD LIDA EM ARQENT : ' WK-CONT-LER-ARQENT     '   ' 
-            DISPLAY 'QTD LIDA EM SERASA : ' WK-CONT-LER-SERASA     '   ' 
-            DISPLAY 'QTD DE CPF EM AMBOS: ' WK-CONT-CPF            '   ' 
-            DISPLAY 'QTD NO ARQSAI      : ' WK-CONT-GRAVADO        '   ' 
-            DISPLAY 'QTD NO RELATO      : ' WK-TOT-REG             '   ' 
-            DISPLAY 'QTD DE PAGINAS     : ' WK-CONT-PAG            '   ' 
+	       DISPLAY 'ERRO NO: '        WK-AREA-COD
+               DISPLAY 'STATUS:  '        WK-FS-RELATO
+               MOVE  WK-FS-RELATO   TO    WK-AREA-STAT
+               MOVE 'ERRO AO FECHAR RELATORIO'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL  WK-ABENDA      USING WK-AREA
+            END-IF.
+       *
+            CLOSE         ARQNAO.
+            IF WK-FS-ARQNAO   NOT EQUAL '00'
+               DISPLAY 'ERRO NO: '        WK-AREA-COD
+               DISPLAY 'STATUS:  '        WK-FS-ARQNAO
+               MOVE  WK-FS-ARQNAO   TO    WK-AREA-STAT
+               MOVE 'ERRO AO FECHAR ARQNAO'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL  WK-ABENDA      USING WK-AREA
+            END-IF.
+       *
+            CLOSE         ARQCPFI.
+            IF WK-FS-ARQCPFI  NOT EQUAL '00'
+               DISPLAY 'ERRO NO: '        WK-AREA-COD
+               DISPLAY 'STATUS:  '        WK-FS-ARQCPFI
+               MOVE  WK-FS-ARQCPFI  TO    WK-AREA-STAT
+               MOVE 'ERRO AO FECHAR ARQCPFI'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL  WK-ABENDA      USING WK-AREA
+            END-IF.
+
+            DISPLAY 'QTD LIDA EM ARQENT : ' WK-CONT-LER-ARQENT     '   '
+            DISPLAY 'QTD LIDA EM SERASA : ' WK-CONT-LER-SERASA     '   '
+            DISPLAY 'QTD DE CPF EM AMBOS: ' WK-CONT-CPF            '   '
+            DISPLAY 'QTD NO ARQSAI      : ' WK-CONT-GRAVADO        '   '
+            DISPLAY 'QTD NO RELATO      : ' WK-TOT-REG             '   '
+            DISPLAY 'QTD NAO PAREADOS   : ' WK-CONT-NAO-PAREADO    '   '
+            DISPLAY 'QTD CPF INVALIDOS  : ' WK-CONT-CPF-INVALIDO   '   '
+            DISPLAY 'QTD FAIXA BAIXO    : ' WK-CONT-FAIXA-BAIXO    '   '
+            DISPLAY 'QTD FAIXA MEDIO    : ' WK-CONT-FAIXA-MEDIO    '   '
+            DISPLAY 'QTD FAIXA ALTO     : ' WK-CONT-FAIXA-ALTO     '   '
+            DISPLAY 'QTD DE PAGINAS     : ' WK-CONT-PAG            '   '
             DISPLAY '                                                  ' 
             DISPLAY '**************************************************' 
             DISPLAY '************PGM EXECUTADO COM SUCESSO.************' 
             DISPLAY '**************************************************'.
-		                                                                       
-        9000-TERMINO-FIM.          EXIT.                                 
-       *-----------------------------------------------------------------                                                                                                                                                                                                                                                                                                                                                                                                                                      
- 
+
+            PERFORM 9500-GRAVA-CKPCHAIN.
+
+            MOVE  WK-CONT-LER-ARQENT    TO    WK-RC-QTDE-LIDOS
+            MOVE  WK-CONT-GRAVADO       TO    WK-RC-QTDE-GRAVADOS
+            CALL  WK-RUNCTL             USING WK-RUNCTL-AREA.
+
+        9000-TERMINO-FIM.          EXIT.
+       *-----------------------------------------------------------------
+        9500-GRAVA-CKPCHAIN                  SECTION.
+       *-----------------------------------------------------------------
+       * REGISTRA A CONCLUSAO DESTA ETAPA NO ARQUIVO DE CHECKPOINT DA
+       * CADEIA PARA QUE UM RESTART POSTERIOR NO MESMO DIA NAO REPITA
+       * O QUE JA FOI PROCESSADO COM SUCESSO.
+       *-----------------------------------------------------------------
+            MOVE '9500-CKPCHAIN'    TO    WK-AREA-COD
+
+            OPEN EXTEND   CKPCHAIN.
+            IF  WK-FS-CKPCHAIN              NOT EQUAL  '00'
+                OPEN OUTPUT              CKPCHAIN
+            END-IF.
+            IF  WK-FS-CKPCHAIN              NOT EQUAL  '00'
+               DISPLAY 'ERRO NO: '        WK-AREA-COD
+               DISPLAY 'STATUS:  '        WK-FS-CKPCHAIN
+               MOVE  WK-FS-CKPCHAIN TO    WK-AREA-STAT
+               MOVE 'ERRO AO ABRIR CKPCHAIN'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL  WK-ABENDA      USING WK-AREA
+            END-IF.
+
+            MOVE 'VRB646S'           TO    CKP-PROGRAMA
+            MOVE WK-CKPT-DATA-HOJE   TO    CKP-DATA
+            MOVE 'C'                 TO    CKP-STATUS
+            WRITE REG-CKPCHAIN.
+
+            IF  WK-FS-CKPCHAIN              NOT EQUAL  '00'
+               DISPLAY 'ERRO NO: '        WK-AREA-COD
+               DISPLAY 'STATUS:  '        WK-FS-CKPCHAIN
+               MOVE  WK-FS-CKPCHAIN TO    WK-AREA-STAT
+               MOVE 'ERRO AO GRAVAR CKPCHAIN'
+                                    TO    WK-AREA-MSG
+               MOVE  WK-AREA-COD             TO  WK-AREA-PARA
+
+               CALL  WK-ABENDA      USING WK-AREA
+            END-IF.
+
+            CLOSE         CKPCHAIN.
+
+        9500-99-GRAVA-CKPCHAIN-EXIT. EXIT.
+       *-----------------------------------------------------------------
+ 
\ No newline at end of file
