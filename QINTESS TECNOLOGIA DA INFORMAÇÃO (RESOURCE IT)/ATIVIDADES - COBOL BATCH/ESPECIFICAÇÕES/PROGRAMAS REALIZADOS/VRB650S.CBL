@@ -37,17 +37,18 @@
        *----------------------------------------------------------------*
         FILE                                SECTION.                     
        *----------------------------------------------------------------*
-        FD CADSOC1                                                       
-            LABEL RECORD    ARE STANDARD                                 
-            RECORD CONTAINS 49 CHARACTERS                                
-            DATA  RECORD IS REG-ENT                                      
-            RECORDING MODE IS F.                                         
-                                                                         
-        01 REG-ENT.                                                      
-            05 CODIGO-PAGAMENTO1            PIC 9(02).                   
-            05 NUMERO-SOCIO1                PIC 9(06).                   
-            05 NOME-SOCIO1                  PIC X(30).                   
-            05 VALOR-PAGAMENTO1             PIC 9(09)V9(02).             
+        FD CADSOC1
+            LABEL RECORD    ARE STANDARD
+            RECORD CONTAINS 60 CHARACTERS
+            DATA  RECORD IS REG-ENT
+            RECORDING MODE IS F.
+
+        01 REG-ENT.
+            05 CODIGO-PAGAMENTO1            PIC 9(02).
+            05 NUMERO-SOCIO1                PIC 9(06).
+            05 NOME-SOCIO1                  PIC X(30).
+            05 VALOR-PAGAMENTO1             PIC 9(09)V9(02).
+            05 VALOR-PAGO-PARCIAL1          PIC 9(09)V9(02).
        *----------------------------------------------------------------*
         FD CADSOC2                                                       
             LABEL RECORD    ARE STANDARD                                 
@@ -70,13 +71,24 @@
         77  WS-CTLIN         PIC 9(02)       VALUE 40.                   
         77  WS-CTPAG         PIC 9(02)       VALUE ZEROS.                
         77  WS-VALOR-TOTAL   PIC 9(12)V9(02) VALUE ZEROES.
+        77  WS-SALDO-DEVEDOR PIC 9(09)V9(02) VALUE ZEROS.
+        77  WS-TAXA-MULTA    PIC 9V9(02)     VALUE 0,02.
+        77  WS-VALOR-MULTA   PIC 9(09)V9(02) VALUE ZEROS.
+        77  WS-TOTAL-MULTA   PIC 9(12)V9(02) VALUE ZEROES.
 		                                                                       
         01  WS-FSCADSOC1     PIC X(02)      VALUE '00'.                  
         77  WS-FSCADSOC2     PIC X(02)      VALUE '00'.                  
         77  WS-FSRELSOCIO    PIC X(02)      VALUE '00'.                  
-        77  WS-QTDE-LIDOS    PIC 9(03)      VALUE ZEROS.                 
-        77  WS-QTDE-GRAVADOS PIC 9(03)      VALUE ZEROS.                 
-        77  WS-TOTAL-SOCIOS  PIC 9(03)      VALUE ZEROS.                 
+        77  WS-QTDE-LIDOS    PIC 9(03)      VALUE ZEROS.
+        77  WS-QTDE-GRAVADOS PIC 9(03)      VALUE ZEROS.
+        77  WS-TOTAL-SOCIOS  PIC 9(03)      VALUE ZEROS.
+       *----------------------------------------------------------------*
+        77  WS-RUNCTL        PIC X(08)      VALUE 'RUNCTL31'.
+        01  WS-RUNCTL-AREA.
+            05 WS-RC-PROGRAMA          PIC X(08) VALUE 'EM02EX01'.
+            05 WS-RC-CHECKPOINT        PIC X(01) VALUE 'C'.
+            05 WS-RC-QTDE-LIDOS        PIC 9(07) VALUE ZEROS.
+            05 WS-RC-QTDE-GRAVADOS     PIC 9(07) VALUE ZEROS.
        *----------------------------------------------------------------*
        *          LAYOUT DO RELATORIO - AREA DE CABECALHOS              *
        *----------------------------------------------------------------*
@@ -97,7 +109,7 @@
             05 FILLER     PIC X(10) VALUE   SPACES.                      
             05 FILLER     PIC X(13) VALUE   'NOME DO SOCIO'.             
             05 FILLER     PIC X(15) VALUE   SPACES.                      
-            05 FILLER     PIC X(22) VALUE   'VALOR DO PAGAMENTO'.        
+            05 FILLER     PIC X(22) VALUE   'SALDO DEVEDOR'.
                                                                          
        *----------------------------------------------------------------*
        *          LAYOUT DO RELATORIO - AREA DE DETALHES                *
@@ -203,11 +215,20 @@
                   WRITE REG-ATR                                          
                END-IF                                                    
                                                                          
-               PERFORM 0240-IMPRIMA-DETALHE                              
-               ADD     1                    TO WS-TOTAL-SOCIOS           
-               ADD     VALOR-PAGAMENTO1     TO WS-VALOR-TOTAL            
-               DISPLAY WS-TOTAL-SOCIOS                                   
-               DISPLAY WS-VALOR-TOTAL                                    
+               IF VALOR-PAGO-PARCIAL1 GREATER VALOR-PAGAMENTO1
+                  MOVE  ZEROS            TO WS-SALDO-DEVEDOR
+               ELSE
+                  COMPUTE WS-SALDO-DEVEDOR = VALOR-PAGAMENTO1
+                                            - VALOR-PAGO-PARCIAL1
+               END-IF
+
+               PERFORM 0235-CALCULA-MULTA
+
+               PERFORM 0240-IMPRIMA-DETALHE
+               ADD     1                    TO WS-TOTAL-SOCIOS
+               ADD     WS-SALDO-DEVEDOR     TO WS-VALOR-TOTAL
+               DISPLAY WS-TOTAL-SOCIOS
+               DISPLAY WS-VALOR-TOTAL
                                                                          
                                                                          
             END-IF.                                                      
@@ -273,13 +294,28 @@
        *----------------------------------------------------------------*
         0230-99-CABECALHO-PARTE2-EXIT.      EXIT.                        
        *----------------------------------------------------------------*
+       *----------------------------------------------------------------*
+        0235-CALCULA-MULTA                  SECTION.
+       *----------------------------------------------------------------*
+       * APLICA A MULTA POR ATRASO SOBRE O SALDO DEVEDOR, ANTES DE
+       * SOMAR O REGISTRO AOS TOTAIS DO RELATORIO.
+       *----------------------------------------------------------------*
+            IF WS-SALDO-DEVEDOR GREATER ZEROS
+               COMPUTE WS-VALOR-MULTA ROUNDED = WS-SALDO-DEVEDOR
+                                               * WS-TAXA-MULTA
+               ADD     WS-VALOR-MULTA    TO   WS-SALDO-DEVEDOR
+               ADD     WS-VALOR-MULTA    TO   WS-TOTAL-MULTA
+            END-IF.
+       *----------------------------------------------------------------*
+        0235-99-CALCULA-MULTA-EXIT.         EXIT.
+       *----------------------------------------------------------------*
        *----------------------------------------------------------------*
         0240-IMPRIMA-DETALHE                SECTION.                     
        *----------------------------------------------------------------*
-            MOVE NUMERO-SOCIO1    TO NUM.                                
-            MOVE NOME-SOCIO1      TO NOME.                               
-            MOVE VALOR-PAGAMENTO1 TO VAL.                                
-            WRITE REG-ATR         FROM DETALHE.                          
+            MOVE NUMERO-SOCIO1    TO NUM.
+            MOVE NOME-SOCIO1      TO NOME.
+            MOVE WS-SALDO-DEVEDOR TO VAL.
+            WRITE REG-ATR         FROM DETALHE.
                                                                          
             IF WS-FSRELSOCIO   NOT EQUAL '00'                            
                DISPLAY 'NAO FOI POSSIVEL GRAVAR EM RELSOCIO'             
@@ -330,10 +366,13 @@
             DISPLAY '         FIM DO PROGRAMA - THE END               '. 
             DISPLAY '*************************************************'. 
                                                                          
-            PERFORM 0340-RESUMO-GERAL.                                   
-                                                                         
+            PERFORM 0340-RESUMO-GERAL.
+
+            MOVE      WS-QTDE-LIDOS     TO   WS-RC-QTDE-LIDOS
+            MOVE      WS-QTDE-GRAVADOS  TO   WS-RC-QTDE-GRAVADOS
+            CALL      WS-RUNCTL         USING WS-RUNCTL-AREA.
        *----------------------------------------------------------------*
-        0300-99-FINALIZA-EXIT.              EXIT.                        
+        0300-99-FINALIZA-EXIT.              EXIT.
        *----------------------------------------------------------------*
        *----------------------------------------------------------------*
         0310-IMPRIMA-TOT                    SECTION.                     
@@ -369,6 +408,7 @@
             DISPLAY '*************************************************'.
             DISPLAY '**** REGISTROS LIDOS    =   ' WS-QTDE-LIDOS       .
             DISPLAY '**** REGISTROS GERADOS  =   ' WS-QTDE-GRAVADOS    .
+            DISPLAY '**** TOTAL DE MULTAS    =   ' WS-TOTAL-MULTA      .
             DISPLAY '*************************************************'.
             DISPLAY '*************************************************'.
        *----------------------------------------------------------------
