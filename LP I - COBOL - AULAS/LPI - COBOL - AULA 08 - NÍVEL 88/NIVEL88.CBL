@@ -50,11 +50,18 @@
        FD  CAD-RUIM
            LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "CAD-RUIM.DAT".
-       01  REG-RUIM       PIC X(35).
+       01  REG-RUIM.
+           02 RUIM-DETALHE      PIC X(35).
+           02 RUIM-MOTIVO-NOME  PIC X(05).
+           02 RUIM-MOTIVO-SEXO  PIC X(05).
+           02 RUIM-MOTIVO-MES   PIC X(05).
 
        WORKING-STORAGE SECTION.
-       77  FIM-ARQ     PIC X(03) VALUE "NAO".
-       77  CH-ERRO     PIC X(03) VALUE "NAO".
+       77  FIM-ARQ        PIC X(03) VALUE "NAO".
+       77  CH-ERRO        PIC X(03) VALUE "NAO".
+       77  CH-ERRO-NOME   PIC X(03) VALUE "NAO".
+       77  CH-ERRO-SEXO   PIC X(03) VALUE "NAO".
+       77  CH-ERRO-MES    PIC X(03) VALUE "NAO".
 
        
        PROCEDURE DIVISION.
@@ -81,6 +88,9 @@
 
        CONSISTENCIA.
            MOVE      "NAO"  TO  CH-ERRO.
+           MOVE      "NAO"  TO  CH-ERRO-NOME.
+           MOVE      "NAO"  TO  CH-ERRO-SEXO.
+           MOVE      "NAO"  TO  CH-ERRO-MES.
            PERFORM   VAL-NOME.
            PERFORM   VAL-SEXO.
            PERFORM   VAL-MES.
@@ -92,6 +102,7 @@
        VAL-NOME.
            IF NOME-ENT EQUAL SPACES
               MOVE   "SIM"  TO  CH-ERRO
+              MOVE   "SIM"  TO  CH-ERRO-NOME
            ELSE
               NEXT SENTENCE.
 
@@ -99,21 +110,32 @@
             IF SEXO-VALIDO
                NEXT SENTENCE
             ELSE
-               MOVE "SIM"    TO  CH-ERRO.
+               MOVE "SIM"    TO  CH-ERRO
+               MOVE "SIM"    TO  CH-ERRO-SEXO.
 
        VAL-MES.
            IF MES-VALIDO
               NEXT SENTENCE
            ELSE
-              MOVE "SIM"     TO  CH-ERRO.
+              MOVE "SIM"     TO  CH-ERRO
+              MOVE "SIM"     TO  CH-ERRO-MES.
 
        GRAVA-OK.
           MOVE  REG-ENT  TO  REG-OK.
           WRITE REG-OK.
 
        GRAVA-RUIM.
-          MOVE  REG-ENT  TO  REG-RUIM.
-          WRITE REG-RUIM.
+          MOVE   REG-ENT  TO  RUIM-DETALHE.
+          MOVE   SPACES   TO  RUIM-MOTIVO-NOME.
+          MOVE   SPACES   TO  RUIM-MOTIVO-SEXO.
+          MOVE   SPACES   TO  RUIM-MOTIVO-MES.
+          IF     CH-ERRO-NOME EQUAL "SIM"
+                 MOVE "NOME " TO RUIM-MOTIVO-NOME.
+          IF     CH-ERRO-SEXO EQUAL "SIM"
+                 MOVE "SEXO " TO RUIM-MOTIVO-SEXO.
+          IF     CH-ERRO-MES  EQUAL "SIM"
+                 MOVE "MES  " TO RUIM-MOTIVO-MES.
+          WRITE  REG-RUIM.
 
 
        FIM.
