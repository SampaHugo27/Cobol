@@ -9,6 +9,8 @@
       *          USANDO USING E OUTPUT.
       *          SELECIONAR SOMENTE PESSOA DO SEXO FEMININO (F)
       *          GERANDO COMO SAIDA UM ARQUIVO CLASSIFICADO.
+      *          AS PESSOAS DO SEXO MASCULINO (M) SAO GRAVADAS, NA
+      *          MESMA PASSADA, NO ARQUIVO CLASSIFICADO SAIDA-M.
 
        ENVIRONMENT     DIVISION.
        CONFIGURATION   SECTION.
@@ -23,6 +25,8 @@
            SELECT TRAB    ASSIGN  TO DISK.
            SELECT SAIDA   ASSIGN  TO DISK
            ORGANIZATION   IS LINE SEQUENTIAL.
+           SELECT SAIDA-M ASSIGN  TO DISK
+           ORGANIZATION   IS LINE SEQUENTIAL.
 
        DATA            DIVISION.
        FILE            SECTION.
@@ -48,6 +52,14 @@
            03 SEXO-SAI  PIC X(01).
            03 NOME-SAI  PIC X(30).
 
+       FD  SAIDA-M
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "SAIM.DAT".
+       01  REG-SAI-M.
+           03 COD-SAI-M   PIC 9(04).
+           03 SEXO-SAI-M  PIC X(01).
+           03 NOME-SAI-M  PIC X(30).
+
        WORKING-STORAGE SECTION.
        77  FIM-ARQ     PIC X(03) VALUE "NAO".
 
@@ -68,6 +80,7 @@
 
        INICIO          SECTION.
            OPEN        OUTPUT     SAIDA.
+           OPEN        OUTPUT     SAIDA-M.
            PERFORM     LE-SORT.
 
        LE-SORT         SECTION.
@@ -81,7 +94,9 @@
 
        SELECAO         SECTION.
            IF          SEXO-TRAB   EQUAL    "F"
-                       PERFORM     GRAVACAO.
+                       PERFORM     GRAVACAO
+           ELSE
+                       PERFORM     GRAVACAO-M.
 
        GRAVACAO        SECTION.
            MOVE        COD-TRAB    TO       COD-SAI.
@@ -89,6 +104,13 @@
            MOVE        NOME-TRAB   TO       NOME-SAI.
            WRITE       REG-SAI.
 
+       GRAVACAO-M      SECTION.
+           MOVE        COD-TRAB    TO       COD-SAI-M.
+           MOVE        SEXO-TRAB   TO       SEXO-SAI-M.
+           MOVE        NOME-TRAB   TO       NOME-SAI-M.
+           WRITE       REG-SAI-M.
+
        FIM SECTION.
            CLOSE       SAIDA.
+           CLOSE       SAIDA-M.
 
