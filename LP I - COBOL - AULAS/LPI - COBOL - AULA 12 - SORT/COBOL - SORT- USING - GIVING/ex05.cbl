@@ -52,6 +52,7 @@
        PGM-EX05.
           SORT         TRAB
                        ASCENDING  KEY  COD-TRAB
+                       ASCENDING  KEY  NOME-TRAB
                        USING      ENTRADA
                        GIVING     SAIDA
           STOP         RUN.
\ No newline at end of file
