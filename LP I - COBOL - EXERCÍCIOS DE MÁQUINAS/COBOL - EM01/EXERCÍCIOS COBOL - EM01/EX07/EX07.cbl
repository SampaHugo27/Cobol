@@ -48,6 +48,13 @@
        77 FIM-ARQ  PIC 9(1) VALUE 0.
        77 MEDIA  PIC 9(2)V99.
 
+       77 TOTAL-MASC PIC 9(05) VALUE 0.
+       77 SOMA-MASC  PIC 9(06)V99 VALUE 0.
+       77 MEDIA-MASC PIC 9(02)V99 VALUE 0.
+       77 TOTAL-FEM  PIC 9(05) VALUE 0.
+       77 SOMA-FEM   PIC 9(06)V99 VALUE 0.
+       77 MEDIA-FEM  PIC 9(02)V99 VALUE 0.
+
        PROCEDURE DIVISION.
 
        PROGRAMA07.
@@ -60,6 +67,7 @@
 
        INICIO.
              OPEN INPUT CADALU OUTPUT CADATU.
+             PERFORM VERIFICA-FIM.
        COPIA.
              PERFORM CALCULA-MEDIA.
              MOVE NUMERO TO NUMERO-SAI.
@@ -72,9 +80,32 @@
              ADD NOTA1 NOTA2 NOTA3 NOTA4 TO MEDIA.
              DIVIDE 4 INTO MEDIA.
        SELECAO.
+             PERFORM COPIA.
              IF SEXO EQUAL "F" OR "f"
-                   PERFORM COPIA.
+                   ADD 1 TO TOTAL-FEM
+                   ADD MEDIA TO SOMA-FEM
+             ELSE
+                   ADD 1 TO TOTAL-MASC
+                   ADD MEDIA TO SOMA-MASC.
+       GRAVA-SUBTOTAIS.
+             IF TOTAL-MASC GREATER THAN ZEROS
+                   DIVIDE SOMA-MASC BY TOTAL-MASC GIVING MEDIA-MASC
+             END-IF.
+             IF TOTAL-FEM GREATER THAN ZEROS
+                   DIVIDE SOMA-FEM BY TOTAL-FEM GIVING MEDIA-FEM
+             END-IF.
+             MOVE 99999 TO NUMERO-SAI.
+             MOVE "MEDIA SEXO MASCULINO" TO NOME-SAI.
+             MOVE MEDIA-MASC TO MEDIA-SAI.
+             MOVE "M" TO SEXO-SAI.
+             WRITE REG-SAI.
+             MOVE 99999 TO NUMERO-SAI.
+             MOVE "MEDIA SEXO FEMININO" TO NOME-SAI.
+             MOVE MEDIA-FEM TO MEDIA-SAI.
+             MOVE "F" TO SEXO-SAI.
+             WRITE REG-SAI.
        TERMINO.
+             PERFORM GRAVA-SUBTOTAIS.
              CLOSE CADALU CADATU.
        VERIFICA-FIM.
              READ CADALU AT END MOVE 1 TO FIM-ARQ.
