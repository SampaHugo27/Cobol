@@ -17,6 +17,7 @@
        FILE-CONTROL.
        SELECT CADALU ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL.
        SELECT CADAPR ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CADREC ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
@@ -41,9 +42,19 @@
               02 NOME-SAI  PIC X(20).
               02 MEDIA-SAI PIC 9(2)V99.
 
+       FD CADREC
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "CADREC.DAT".
+
+       01 REG-REC.
+              02 NUMERO-REC PIC 9(5).
+              02 NOME-REC  PIC X(20).
+              02 MEDIA-REC PIC 9(2)V99.
+
        WORKING-STORAGE SECTION.
        77 MEDIA  PIC 9(2)V99.
        77 FIM-ARQ  PIC 9(1) VALUE 0.
+       77 MEDIA-MINIMA-REC PIC 9(2)V99 VALUE 5,00.
 
        PROCEDURE DIVISION.
 
@@ -56,19 +67,28 @@
        STOP RUN.
 
        INICIO.
-              OPEN INPUT CADALU OUTPUT CADAPR.
+              OPEN INPUT CADALU OUTPUT CADAPR CADREC.
               PERFORM VERIFICA-FIM.
        COPIA.
               MOVE NUMERO TO NUMERO-SAI.
               MOVE NOME   TO NOME-SAI.
               MOVE MEDIA  TO MEDIA-SAI.
               WRITE REG-SAI.
+       COPIA-REC.
+              MOVE NUMERO TO NUMERO-REC.
+              MOVE NOME   TO NOME-REC.
+              MOVE MEDIA  TO MEDIA-REC.
+              WRITE REG-REC.
        SELECAO.
               PERFORM CALCULA-MEDIA.
               IF MEDIA NOT LESS THAN 7 AND FALTAS NOT GREATER THAN 18
-                     PERFORM COPIA.
+                     PERFORM COPIA
+              ELSE
+                 IF MEDIA NOT LESS THAN MEDIA-MINIMA-REC
+                    AND FALTAS NOT GREATER THAN 18
+                       PERFORM COPIA-REC.
        TERMINO.
-              CLOSE CADALU CADAPR.
+              CLOSE CADALU CADAPR CADREC.
        VERIFICA-FIM.
               READ CADALU AT END MOVE 1 TO FIM-ARQ.
        CALCULA-MEDIA.
