@@ -39,32 +39,50 @@
        01 REG-SAI.
               02 NUMERO-SAI PIC 9(5).
               02 MEDIA-SAI PIC 9(2)V99.
+              02 FLAG-DESTAQUE PIC X(3).
 
        WORKING-STORAGE SECTION.
        77 MEDIA  PIC 9(2)V99.
        77 FIM-ARQ  PIC 9(1) VALUE 0.
+       77 MEDIA-MAXIMA PIC 9(2)V99 VALUE 0.
 
        PROCEDURE DIVISION.
 
        PROGRAMA03.
 
+       PERFORM APURA-MAXIMA.
        PERFORM INICIO.
        PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL 1.
        PERFORM TERMINO.
 
        STOP RUN.
 
+       APURA-MAXIMA.
+              OPEN INPUT CADALU.
+              PERFORM VERIFICA-FIM.
+              PERFORM CALCULA-APURA UNTIL FIM-ARQ EQUAL 1.
+              CLOSE CADALU.
+              MOVE 0 TO FIM-ARQ.
+       CALCULA-APURA.
+              PERFORM CALCULA-MEDIA.
+              IF MEDIA GREATER THAN MEDIA-MAXIMA
+                     MOVE MEDIA TO MEDIA-MAXIMA.
+              PERFORM VERIFICA-FIM.
        INICIO.
               OPEN INPUT CADALU OUTPUT CADATU.
               PERFORM VERIFICA-FIM.
        CALCULA-MEDIA.
               MOVE 0 TO MEDIA.
               ADD NOTA1 NOTA2 NOTA3 TO MEDIA.
-              DIVIDE 3 INTO MEDIA.   
+              DIVIDE 3 INTO MEDIA.
        COPIA.
               MOVE NUMERO TO NUMERO-SAI.
               PERFORM CALCULA-MEDIA.
               MOVE MEDIA TO MEDIA-SAI.
+              IF MEDIA EQUAL MEDIA-MAXIMA
+                     MOVE "SIM" TO FLAG-DESTAQUE
+              ELSE
+                     MOVE "NAO" TO FLAG-DESTAQUE.
               WRITE REG-SAI.
        VERIFICA-FIM.
               READ CADALU AT END MOVE 1 TO FIM-ARQ.
