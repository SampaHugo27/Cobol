@@ -17,6 +17,7 @@
        FILE-CONTROL.
        SELECT CADCLI1 ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL.
        SELECT CADCLI2 ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CADCLI3 ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
@@ -38,7 +39,16 @@
               02 COD-SAI  PIC 9(5).
               02 NOME-SAI  PIC X(20).
 
-       WORKING-STORAGE SECTION. 
+       FD CADCLI3
+          LABEL         RECORD         ARE         STANDARD
+          VALUE       OF FILE-ID       IS        "CADCLI3.DAT".
+
+       01 REG-EXC.
+              02 COD-EXC  PIC 9(5).
+              02 NOME-EXC PIC X(20).
+              02 SEXO-EXC PIC X(1).
+
+       WORKING-STORAGE SECTION.
        77 FIM-ARQ   PIC 9(1) VALUE 0.
 
        PROCEDURE DIVISION.
@@ -52,19 +62,26 @@
        STOP RUN.
 
        INICIO.
-              OPEN INPUT CADCLI1 OUTPUT CADCLI2.
+              OPEN INPUT CADCLI1 OUTPUT CADCLI2 CADCLI3.
               PERFORM VERIFICA-FIM.
        SELECAO.
               IF SEXO EQUAL "M" OR "m"
-                     PERFORM COPIA.
+                     PERFORM COPIA
+              ELSE
+                     PERFORM COPIA-EXCLUIDO.
        COPIA.
               MOVE COD-ENT TO COD-SAI.
               MOVE NOME-ENT TO NOME-SAI.
               WRITE REG-SAI.
+       COPIA-EXCLUIDO.
+              MOVE COD-ENT  TO COD-EXC.
+              MOVE NOME-ENT TO NOME-EXC.
+              MOVE SEXO     TO SEXO-EXC.
+              WRITE REG-EXC.
        VERIFICA-FIM.
               READ CADCLI1 AT END MOVE 1 TO FIM-ARQ.
        TERMINO.
-              CLOSE CADCLI1 CADCLI2.
+              CLOSE CADCLI1 CADCLI2 CADCLI3.
        PRINCIPAL.
               PERFORM SELECAO.
               PERFORM VERIFICA-FIM.
\ No newline at end of file
