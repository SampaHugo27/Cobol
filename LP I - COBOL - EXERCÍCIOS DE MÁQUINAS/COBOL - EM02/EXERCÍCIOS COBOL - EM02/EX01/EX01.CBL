@@ -53,8 +53,23 @@
        77 CT-PAG      PIC 9(02) VALUE ZEROES.
        77 VALOR-TOTAL PIC 9(12)V9(02) VALUE ZEROES.
 
+       77 QTD-ATE-30    PIC 9(05)       VALUE ZEROS.
+       77 VALOR-ATE-30  PIC 9(12)V9(02) VALUE ZEROES.
+       77 QTD-31-60     PIC 9(05)       VALUE ZEROS.
+       77 VALOR-31-60   PIC 9(12)V9(02) VALUE ZEROES.
+       77 QTD-61-90     PIC 9(05)       VALUE ZEROS.
+       77 VALOR-61-90   PIC 9(12)V9(02) VALUE ZEROES.
+       77 QTD-91-MAIS   PIC 9(05)       VALUE ZEROS.
+       77 VALOR-91-MAIS PIC 9(12)V9(02) VALUE ZEROES.
+
        01 CAB-01.
-          02 FILLER      PIC X(70) VALUE SPACES.
+          02 FILLER      PIC X(06) VALUE "DATA: ".
+          02 DIA         PIC 99.
+          02 FILLER      PIC X(01) VALUE "/".
+          02 MES         PIC 99.
+          02 FILLER      PIC X(01) VALUE "/".
+          02 ANO         PIC 9999.
+          02 FILLER      PIC X(54) VALUE SPACES.
           02 FILLER      PIC X(05) VALUE "PAG. ".
           02 VAR-PAG     PIC 99.
           02 FILLER      PIC X(03) VALUE SPACES.
@@ -94,6 +109,29 @@
           02 VAL       PIC ZZZ.ZZZ.ZZ9,99.
           02 FILLER    PIC X(06) VALUE SPACES.
 
+       01 CAB-06.
+          02 FILLER    PIC X(26) VALUE SPACES.
+          02 FILLER    PIC X(27) VALUE "RESUMO POR FAIXA DE ATRASO".
+          02 FILLER    PIC X(27) VALUE SPACES.
+
+       01 CAB-07.
+          02 FILLER    PIC X(05) VALUE SPACES.
+          02 FILLER    PIC X(16) VALUE "FAIXA DE ATRASO".
+          02 FILLER    PIC X(09) VALUE SPACES.
+          02 FILLER    PIC X(04) VALUE "QTDE".
+          02 FILLER    PIC X(11) VALUE SPACES.
+          02 FILLER    PIC X(12) VALUE "VALOR TOTAL".
+          02 FILLER    PIC X(23) VALUE SPACES.
+
+       01 DETALHE-FAIXA.
+          02 FILLER      PIC X(05) VALUE SPACES.
+          02 FAIXA-REL   PIC X(20).
+          02 FILLER      PIC X(05) VALUE SPACES.
+          02 QTDE-REL    PIC ZZ.ZZ9.
+          02 FILLER      PIC X(05) VALUE SPACES.
+          02 VALOR-REL   PIC ZZZ.ZZZ.ZZ9,99.
+          02 FILLER      PIC X(15) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
        PROGRAMA05.
@@ -101,6 +139,7 @@
        PERFORM INICIO.
        PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL 1.
        PERFORM CABECALHO-FINAL.
+       PERFORM IMPRIME-FAIXAS.
        PERFORM TERMINO.
 
        STOP RUN.
@@ -137,10 +176,33 @@
               ADD 1 TO CT-LIN.
               ADD 1 TO TOTAL-SOCIO.
               ADD VALOR-PAGAMENTO1 TO VALOR-TOTAL.
+              PERFORM CLASSIFICA-FAIXA.
+
+       CLASSIFICA-FAIXA.
+              IF CODIGO-PAGAMENTO1 EQUAL 2
+                     ADD 1 TO QTD-ATE-30
+                     ADD VALOR-PAGAMENTO1 TO VALOR-ATE-30
+              ELSE
+                     IF CODIGO-PAGAMENTO1 EQUAL 3
+                            ADD 1 TO QTD-31-60
+                            ADD VALOR-PAGAMENTO1 TO VALOR-31-60
+                     ELSE
+                            IF CODIGO-PAGAMENTO1 EQUAL 4
+                                   ADD 1 TO QTD-61-90
+                                   ADD VALOR-PAGAMENTO1 TO VALOR-61-90
+                            ELSE
+                                   ADD 1 TO QTD-91-MAIS
+                                   ADD VALOR-PAGAMENTO1 TO VALOR-91-MAIS
+                            END-IF
+                     END-IF
+              END-IF.
 
        CABECALHO.
               ADD 1 TO CT-PAG.
               MOVE CT-PAG TO VAR-PAG.
+              MOVE FUNCTION CURRENT-DATE (7:2) TO DIA.
+              MOVE FUNCTION CURRENT-DATE (5:2) TO MES.
+              MOVE FUNCTION CURRENT-DATE (1:4) TO ANO.
               MOVE SPACES TO REG-ATR.
               WRITE REG-ATR AFTER ADVANCING PAGE.
               WRITE REG-ATR FROM CAB-01 AFTER ADVANCING 1 LINE.
@@ -154,4 +216,25 @@
               MOVE SPACES TO REG-ATR.
               MOVE VALOR-TOTAL TO MASC-VALOR-TOTAL.
               WRITE REG-ATR FROM CAB-04 AFTER ADVANCING 2 LINES.
-              WRITE REG-ATR FROM CAB-05 AFTER ADVANCING 1 LINE.
\ No newline at end of file
+              WRITE REG-ATR FROM CAB-05 AFTER ADVANCING 1 LINE.
+
+       IMPRIME-FAIXAS.
+              MOVE SPACES TO REG-ATR.
+              WRITE REG-ATR FROM CAB-06 AFTER ADVANCING 2 LINES.
+              WRITE REG-ATR FROM CAB-07 AFTER ADVANCING 2 LINES.
+              MOVE "ATE 30 DIAS"        TO FAIXA-REL.
+              MOVE QTD-ATE-30           TO QTDE-REL.
+              MOVE VALOR-ATE-30         TO VALOR-REL.
+              WRITE REG-ATR FROM DETALHE-FAIXA AFTER ADVANCING 1 LINE.
+              MOVE "DE 31 A 60 DIAS"    TO FAIXA-REL.
+              MOVE QTD-31-60            TO QTDE-REL.
+              MOVE VALOR-31-60          TO VALOR-REL.
+              WRITE REG-ATR FROM DETALHE-FAIXA AFTER ADVANCING 1 LINE.
+              MOVE "DE 61 A 90 DIAS"    TO FAIXA-REL.
+              MOVE QTD-61-90            TO QTDE-REL.
+              MOVE VALOR-61-90          TO VALOR-REL.
+              WRITE REG-ATR FROM DETALHE-FAIXA AFTER ADVANCING 1 LINE.
+              MOVE "MAIS DE 90 DIAS"    TO FAIXA-REL.
+              MOVE QTD-91-MAIS          TO QTDE-REL.
+              MOVE VALOR-91-MAIS        TO VALOR-REL.
+              WRITE REG-ATR FROM DETALHE-FAIXA AFTER ADVANCING 1 LINE.
\ No newline at end of file
