@@ -18,6 +18,7 @@
        SELECT ARQALU   ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL.
        SELECT ARQREP   ASSIGN TO DISK ORGANIZATION IS LINE SEQUENTIAL.
        SELECT RELAPROV ASSIGN TO DISK.
+       SELECT RELREPRO ASSIGN TO DISK.
 
        DATA DIVISION.
 
@@ -48,11 +49,16 @@
               02 FALTAS-SAI     PIC 9(02).
               02 SEXO-SAI       PIC X(01).
 
-       FD  RELAPROV 
+       FD  RELAPROV
            LABEL        RECORD         IS          OMITTED.
 
        01  REG-ATR                  PIC X(80).
 
+       FD  RELREPRO
+           LABEL        RECORD         IS          OMITTED.
+
+       01  REG-ATR-REP               PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        77 FIM-ARQ     PIC 9(01) VALUE 0.
@@ -61,8 +67,18 @@
        77 MEDIA       PIC 9(02)V9(02).
        77 SOMA-NOTAS  PIC 9(04)V9(02) VALUE ZEROES.
 
+       77 CT-LIN-REP      PIC 9(02) VALUE 31.
+       77 CT-PAG-REP      PIC 9(02) VALUE ZEROES.
+       77 SOMA-NOTAS-REP  PIC 9(04)V9(02) VALUE ZEROES.
+
        01 CAB-01.
-          02 FILLER      PIC X(25) VALUE SPACES.
+          02 FILLER      PIC X(06) VALUE "DATA: ".
+          02 DIA         PIC 99.
+          02 FILLER      PIC X(01) VALUE "/".
+          02 MES         PIC 99.
+          02 FILLER      PIC X(01) VALUE "/".
+          02 ANO         PIC 9999.
+          02 FILLER      PIC X(09) VALUE SPACES.
           02 FILLER      PIC X(28) VALUE "RELA????O DE ALUNOS APROVADOS".
           02 FILLER      PIC X(16) VALUE SPACES.
           02 FILLER      PIC X(05) VALUE "PAG. ".
@@ -103,6 +119,55 @@
           02 FALTAS-REL     PIC 9(02).
           02 FILLER         PIC X(11)  VALUE SPACES.
 
+       01 CAB-01-REP.
+          02 FILLER      PIC X(06) VALUE "DATA: ".
+          02 DIA-REP     PIC 99.
+          02 FILLER      PIC X(01) VALUE "/".
+          02 MES-REP     PIC 99.
+          02 FILLER      PIC X(01) VALUE "/".
+          02 ANO-REP     PIC 9999.
+          02 FILLER      PIC X(09) VALUE SPACES.
+          02 FILLER      PIC X(18) VALUE "RELA????O DE ALUNO".
+          02 FILLER      PIC X(12) VALUE "S REPROVADOS".
+          02 FILLER      PIC X(14) VALUE SPACES.
+          02 FILLER      PIC X(05) VALUE "PAG. ".
+          02 VAR-PAG-REP PIC 999.
+          02 FILLER      PIC X(03) VALUE SPACES.
+
+       01 CAB-02-REP.
+          02 FILLER    PIC X(05) VALUE SPACES.
+          02 FILLER    PIC X(06) VALUE "N??MERO".
+          02 FILLER    PIC X(14) VALUE SPACES.
+          02 FILLER    PIC X(13) VALUE "NOME DO ALUNO".
+          02 FILLER    PIC X(15) VALUE SPACES.
+          02 FILLER    PIC X(05) VALUE "M??DIA".
+          02 FILLER    PIC X(08) VALUE SPACES.
+          02 FILLER    PIC X(06) VALUE "FALTAS".
+          02 FILLER    PIC X(08) VALUE SPACES.
+
+       01 CAB-03-REP.
+          02 FILLER      PIC X(05) VALUE SPACES.
+          02 FILLER      PIC X(27) VALUE "Total de alunos reprovados: ".
+          02 TOTAL-REP   PIC 9(04) VALUE ZEROES.
+          02 FILLER      PIC X(44) VALUE SPACES.
+
+       01 CAB-04-REP.
+          02 FILLER           PIC X(05) VALUE SPACES.
+          02 FILLER           PIC X(23) VALUE "Media geral da turma:  ".
+          02 MASC-MEDIA-REP   PIC Z9,99.
+          02 FILLER           PIC X(48) VALUE SPACES.
+
+       01 DETALHE-REP.
+          02 FILLER         PIC X(05)  VALUE SPACES.
+          02 MATRICULA-REL-REP  PIC X(08)  VALUE "999999-9".
+          02 FILLER         PIC X(05)  VALUE SPACES.
+          02 NOME-REL-REP   PIC X(30).
+          02 FILLER         PIC X(05)  VALUE SPACES.
+          02 MEDIA-REL-REP  PIC Z9,99.
+          02 FILLER         PIC X(10)  VALUE SPACES.
+          02 FALTAS-REL-REP PIC 9(02).
+          02 FILLER         PIC X(11)  VALUE SPACES.
+
        PROCEDURE DIVISION.
 
        PROGRAMA05.
@@ -110,12 +175,19 @@
        PERFORM INICIO.
        PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL 1.
        PERFORM CABECALHO-FINAL.
+       PERFORM CABECALHO-FINAL-REP.
        PERFORM TERMINO.
 
        STOP RUN.
 
        INICIO.
-              OPEN INPUT ARQALU OUTPUT ARQREP RELAPROV.
+              OPEN INPUT ARQALU OUTPUT ARQREP RELAPROV RELREPRO.
+              MOVE FUNCTION CURRENT-DATE (7:2) TO DIA.
+              MOVE FUNCTION CURRENT-DATE (5:2) TO MES.
+              MOVE FUNCTION CURRENT-DATE (1:4) TO ANO.
+              MOVE FUNCTION CURRENT-DATE (7:2) TO DIA-REP.
+              MOVE FUNCTION CURRENT-DATE (5:2) TO MES-REP.
+              MOVE FUNCTION CURRENT-DATE (1:4) TO ANO-REP.
               PERFORM VERIFICA-FIM.
        VERIFICA-FIM.
               READ ARQALU AT END MOVE 1 TO FIM-ARQ.
@@ -140,9 +212,13 @@
                      PERFORM IMPDET
               ELSE
                      PERFORM COPIA
+                     IF CT-LIN-REP GREATER THAN 30
+                            PERFORM CABECALHO-REP
+                     END-IF
+                     PERFORM IMPDET-REP
               END-IF.
        TERMINO.
-              CLOSE ARQALU ARQREP RELAPROV.
+              CLOSE ARQALU ARQREP RELAPROV RELREPRO.
        PRINCIPAL.
               PERFORM IMPRESSAO.
               PERFORM VERIFICA-FIM.
@@ -165,7 +241,32 @@
               WRITE REG-ATR AFTER ADVANCING 1 LINE.
               MOVE 1 TO CT-LIN.
        CABECALHO-FINAL.
-              DIVIDE TOTAL-APROV INTO SOMA-NOTAS 
+              DIVIDE TOTAL-APROV INTO SOMA-NOTAS
                                      GIVING MASC-MEDIA-GERAL.
               WRITE REG-ATR FROM CAB-03 AFTER ADVANCING 2 LINES.
-              WRITE REG-ATR FROM CAB-04 AFTER ADVANCING 1 LINE.
\ No newline at end of file
+              WRITE REG-ATR FROM CAB-04 AFTER ADVANCING 1 LINE.
+       IMPDET-REP.
+              MOVE MATRICULA (1:6) TO MATRICULA-REL-REP (1:6).
+              MOVE MATRICULA (7:1) TO MATRICULA-REL-REP (8:1).
+              MOVE NOME      TO NOME-REL-REP.
+              MOVE MEDIA     TO MEDIA-REL-REP.
+              MOVE FALTAS    TO FALTAS-REL-REP.
+              WRITE REG-ATR-REP FROM DETALHE-REP AFTER ADVANCING 1 LINE.
+              ADD 1 TO CT-LIN-REP.
+              ADD 1 TO TOTAL-REP.
+              ADD MEDIA TO SOMA-NOTAS-REP.
+       CABECALHO-REP.
+              ADD 1 TO CT-PAG-REP.
+              MOVE CT-PAG-REP TO VAR-PAG-REP.
+              WRITE REG-ATR-REP FROM CAB-01-REP AFTER ADVANCING PAGE.
+              WRITE REG-ATR-REP FROM CAB-02-REP AFTER ADVANCING 2 LINES.
+              MOVE SPACES TO REG-ATR-REP.
+              WRITE REG-ATR-REP AFTER ADVANCING 1 LINE.
+              MOVE 1 TO CT-LIN-REP.
+       CABECALHO-FINAL-REP.
+              IF TOTAL-REP GREATER THAN ZEROES
+                     DIVIDE TOTAL-REP INTO SOMA-NOTAS-REP
+                                           GIVING MASC-MEDIA-REP
+              END-IF.
+              WRITE REG-ATR-REP FROM CAB-03-REP AFTER ADVANCING 2 LINES.
+              WRITE REG-ATR-REP FROM CAB-04-REP AFTER ADVANCING 1 LINE.
\ No newline at end of file
