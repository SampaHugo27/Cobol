@@ -45,15 +45,25 @@
 
        77 QUTD-TOTAL  PIC 9(07) VALUE 0.
        77 PRECO-MEDIO PIC 9(06)V9(2) VALUE 0.
-       77 PRECO-TOTAL PIC 9(08)V9(2) VALUE 0.  
+       77 PRECO-TOTAL PIC 9(08)V9(2) VALUE 0.
+
+       77 QTD-MINIMA-REP PIC 9(05) VALUE 00010.
+       77 IDX-REP        PIC 9(03) VALUE ZEROS.
+       77 WS-IND         PIC 9(03) VALUE ZEROS.
+
+       01 TABELA-REPOSICAO.
+          02 TAB-REP OCCURS 100 TIMES.
+             03 COD-REP  PIC 9(05).
+             03 NOME-REP PIC X(15).
+             03 QTD-REP  PIC 9(05).
 
        01 CAB-01.
           02 FILLER    PIC X(06) VALUE "DATA: ".
-          02 DIA       PIC 9(02) VALUE 26.
+          02 DIA       PIC 9(02).
           02 FILLER    PIC X(01) VALUE "/".
-          02 MES       PIC 9(02) VALUE 09.
+          02 MES       PIC 9(02).
           02 FILLER    PIC X(01) VALUE "/".
-          02 ANO       PIC 9(04) VALUE 2013.
+          02 ANO       PIC 9(04).
           02 FILLER    PIC X(05) VALUE SPACES.
           02 FILLER    PIC X(32)
                     VALUE "RELATÓRIO DE MATERIAL EM ESTOQUE".
@@ -106,6 +116,33 @@
           02 FILLER            PIC X(05) VALUE SPACES.
           02 CUSTO-TOTAL-REL   PIC Z.ZZZ.ZZ9,99.
 
+       01 CAB-06.
+          02 FILLER    PIC X(24) VALUE SPACES.
+          02 FILLER    PIC X(20) VALUE "ITENS PARA REPOSICAO".
+          02 FILLER    PIC X(36) VALUE SPACES.
+
+       01 CAB-07.
+          02 FILLER    PIC X(06) VALUE "CODIGO".
+          02 FILLER    PIC X(05) VALUE SPACES.
+          02 FILLER    PIC X(04) VALUE "NOME".
+          02 FILLER    PIC X(09) VALUE SPACES.
+          02 FILLER    PIC X(12) VALUE "QTDE ESTOQUE".
+          02 FILLER    PIC X(44) VALUE SPACES.
+
+       01 CAB-08.
+          02 FILLER    PIC X(05) VALUE SPACES.
+          02 FILLER    PIC X(37)
+                    VALUE "NENHUM ITEM ABAIXO DO ESTOQUE MINIMO".
+          02 FILLER    PIC X(38) VALUE SPACES.
+
+       01 DETALHE-REP.
+          02 CODIGO-REP-REL    PIC 9(05).
+          02 FILLER            PIC X(02) VALUE SPACES.
+          02 NOME-REP-REL      PIC X(15).
+          02 FILLER            PIC X(02) VALUE SPACES.
+          02 QTD-REP-REL       PIC ZZ.ZZ9.
+          02 FILLER            PIC X(50) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
        PROGRAMA05.
@@ -113,12 +150,16 @@
        PERFORM INICIO.
        PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL 1.
        PERFORM FOLHA-SOMATORIA-GERAL.
+       PERFORM IMPRIME-REPOSICAO.
        PERFORM TERMINO.
 
        STOP RUN.
 
        INICIO.
               OPEN INPUT CADESTOQ OUTPUT RELESTOQ.
+              MOVE FUNCTION CURRENT-DATE (7:2) TO DIA.
+              MOVE FUNCTION CURRENT-DATE (5:2) TO MES.
+              MOVE FUNCTION CURRENT-DATE (1:4) TO ANO.
               PERFORM VERIFICA-FIM.
        VERIFICA-FIM.
               READ CADESTOQ AT END MOVE 1 TO FIM-ARQ.
@@ -143,6 +184,14 @@
               ADD 1 TO CT-LIN.
               ADD QTD-ESTOQUE TO QUTD-TOTAL.
               ADD CUSTO-TOTAL TO PRECO-TOTAL.
+              IF QTD-ESTOQUE LESS THAN QTD-MINIMA-REP
+                     IF IDX-REP LESS THAN 100
+                            ADD 1 TO IDX-REP
+                            MOVE CODIGO TO COD-REP (IDX-REP)
+                            MOVE NOME   TO NOME-REP (IDX-REP)
+                            MOVE QTD-ESTOQUE TO QTD-REP (IDX-REP)
+                     END-IF
+              END-IF.
        CABECALHO.
               ADD 1 TO CT-PAG.
               MOVE CT-PAG TO VAR-PAG.
@@ -161,4 +210,21 @@
               WRITE REG-ATR AFTER ADVANCING PAGE.
               WRITE REG-ATR FROM CAB-01 AFTER ADVANCING 1 LINE.
               WRITE REG-ATR FROM CAB-04 AFTER ADVANCING 3 LINES.
-              WRITE REG-ATR FROM CAB-05 AFTER ADVANCING 2 LINES.
\ No newline at end of file
+              WRITE REG-ATR FROM CAB-05 AFTER ADVANCING 2 LINES.
+       IMPRIME-REPOSICAO.
+              MOVE SPACES TO REG-ATR.
+              WRITE REG-ATR AFTER ADVANCING PAGE.
+              WRITE REG-ATR FROM CAB-06 AFTER ADVANCING 1 LINE.
+              IF IDX-REP GREATER THAN ZEROS
+                     WRITE REG-ATR FROM CAB-07 AFTER ADVANCING 2 LINES
+                     PERFORM VARYING WS-IND FROM 1 BY 1
+                             UNTIL WS-IND GREATER IDX-REP
+                             MOVE COD-REP (WS-IND)  TO CODIGO-REP-REL
+                             MOVE NOME-REP (WS-IND) TO NOME-REP-REL
+                             MOVE QTD-REP (WS-IND)  TO QTD-REP-REL
+                             WRITE REG-ATR FROM DETALHE-REP
+                                     AFTER ADVANCING 1 LINE
+                     END-PERFORM
+              ELSE
+                     WRITE REG-ATR FROM CAB-08 AFTER ADVANCING 2 LINES
+              END-IF.
\ No newline at end of file
