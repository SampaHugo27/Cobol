@@ -44,8 +44,22 @@
        77 TOTAL-CLI   PIC 9(05) VALUE 0.
        77 TOTAL-SAL   PIC 9(9)V9(2) VALUE 0.
 
+       01 WS-PARM.
+          02 WS-PARM-SEXO     PIC X(01).
+          02 WS-PARM-SALARIO  PIC 9(05)V9(02).
+
+       77 WS-SEXO-FILTRO      PIC X(01) VALUE "F".
+       77 WS-SEXO-FILTRO-MIN  PIC X(01) VALUE "f".
+       77 WS-SALARIO-MIN      PIC 9(05)V9(02) VALUE 5000,00.
+
        01 CAB-01.
-          02 FILLER    PIC X(69) VALUE SPACES.
+          02 FILLER    PIC X(06) VALUE "DATA: ".
+          02 DIA       PIC 99.
+          02 FILLER    PIC X(01) VALUE "/".
+          02 MES       PIC 99.
+          02 FILLER    PIC X(01) VALUE "/".
+          02 ANO       PIC 9999.
+          02 FILLER    PIC X(53) VALUE SPACES.
           02 FILLER    PIC X(05) VALUE "PAG. ".
           02 VAR-PAG   PIC 999.
           02 FILLER    PIC X(03) VALUE SPACES.
@@ -106,8 +120,23 @@
        STOP RUN.
 
        INICIO.
+              PERFORM LER-PARAMETROS.
               OPEN INPUT CADENT OUTPUT RELSAI.
               PERFORM VERIFICA-FIM.
+       LER-PARAMETROS.
+              MOVE SPACES TO WS-PARM.
+              ACCEPT WS-PARM FROM COMMAND-LINE.
+              IF WS-PARM-SEXO EQUAL "F" OR WS-PARM-SEXO EQUAL "f"
+                     MOVE "F" TO WS-SEXO-FILTRO
+                     MOVE "f" TO WS-SEXO-FILTRO-MIN
+              END-IF.
+              IF WS-PARM-SEXO EQUAL "M" OR WS-PARM-SEXO EQUAL "m"
+                     MOVE "M" TO WS-SEXO-FILTRO
+                     MOVE "m" TO WS-SEXO-FILTRO-MIN
+              END-IF.
+              IF WS-PARM-SALARIO GREATER THAN ZEROS
+                     MOVE WS-PARM-SALARIO TO WS-SALARIO-MIN
+              END-IF.
        VERIFICA-FIM.
               READ CADENT AT END MOVE 1 TO FIM-ARQ.
        IMPRESSAO.
@@ -117,8 +146,9 @@
        TERMINO.
               CLOSE CADENT RELSAI.
        PRINCIPAL.
-              IF (SEXO EQUAL "F" OR SEXO EQUAL "f") AND 
-                 (SALARIO NOT LESS THAN 5000)
+              IF (SEXO EQUAL WS-SEXO-FILTRO
+                  OR SEXO EQUAL WS-SEXO-FILTRO-MIN)
+                 AND (SALARIO NOT LESS THAN WS-SALARIO-MIN)
                      PERFORM IMPRESSAO.
               PERFORM VERIFICA-FIM.
        IMPDET.
@@ -132,6 +162,9 @@
        CABECALHO.
               ADD 1 TO CT-PAG.
               MOVE CT-PAG TO VAR-PAG.
+              MOVE FUNCTION CURRENT-DATE (7:2) TO DIA.
+              MOVE FUNCTION CURRENT-DATE (5:2) TO MES.
+              MOVE FUNCTION CURRENT-DATE (1:4) TO ANO.
               MOVE SPACES TO REG-ATR.
               WRITE REG-ATR AFTER ADVANCING PAGE.
               WRITE REG-ATR FROM CAB-01 AFTER ADVANCING 1 LINE.
